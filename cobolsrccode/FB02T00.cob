@@ -82,6 +82,22 @@ F39250* F LE ROUX   !            AJOUT PROFESSION 14                  ! EFU4RQMP
 F39250*-------------+-------------------------------------------------+ EQW8LBVR
 DELTS * B PORTEFAIX ! 30/12/2004 AJOUT INCLUDE DELETE TS              !
       *-------------+-------------------------------------------------+
+F50120* 09/08/2026  ! FD 50120 : AJOUT 3EME CATEGORIE DE PERMIS        !
+F50120* J.MARCHAND  !            (PRMTYPC3/PRMOBTD3)                  !
+      *-------------+-------------------------------------------------+
+F50130* 09/08/2026  ! FD 50130 : HISTORIQUE TS DES SUSPENSIONS DE     !
+F50130* J.MARCHAND  !            PERMIS (ANPINDC/ANPMOTL/ANPNBJN)    !
+      *-------------+-------------------------------------------------+
+F50140* 09/08/2026  ! FD 50140 : CALCUL AUTO DU NB MOIS RELEVE INFO  !
+F50140* J.MARCHAND  !            AVEC MOTIF DE FORCAGE SI SAISIE MAN.!
+      *-------------+-------------------------------------------------+
+F50150* 09/08/2026  ! FD 50150 : HISTORIQUE TS DE LA SITUATION       !
+F50150* J.MARCHAND  !            FAMILIALE (PERMATC/PERENCN)        !
+      *-------------+-------------------------------------------------+
+F51060* 09/08/2026  ! FD 50120 : LE 3EME PERMIS SAISI EST REFUSE AU  !
+F51060* J.MARCHAND  !            CONTROLE (FB095) CAR NON PERSISTABLE!
+F51060*             !            DANS TS-PERSONNE (OCCURS 2)         !
+      *-------------+-------------------------------------------------+
 00065 *                       *************                           ! EQW8LBVR
 00066 *                       ** LEGENDE **                           ! EQW8LBVR
 00067 *                       *************                           ! EQW8LBVR
@@ -302,6 +318,16 @@ U3319  ++INCLUDE CCAACON2                                               EFUTSUGF
 00272  01 WSS-NB-POINT-INTERO        PIC 9(2) VALUE ZERO.               EQW8LBVR
 00273  01 WSS-NBSALARIES             PIC 9(3) VALUE ZERO.               EQW8LBVR
 00274  01 WSS-NBMOIS-INFO            PIC 9(2) VALUE ZERO.               EQW8LBVR
+F50140 01 WSS-ANPANCN-CALC           PIC 9(2) VALUE ZERO.               EQW8LBVR
+F50140 01 WSS-ANPANCN-TROUVE         PIC X     VALUE 'N'.               EQW8LBVR
+F50140     88 ANPANCN-REF-TROUVEE    VALUE 'O'.                         EQW8LBVR
+F50140 01 WSS-ANPANCN-AUTO           PIC X     VALUE 'N'.               EQW8LBVR
+F50140     88 ANPANCN-VAL-AUTO       VALUE 'O'.                         EQW8LBVR
+F50140 01 WSS-ANPANCN-NBMOIS-CALC    PIC S9(4) VALUE ZERO.              EQW8LBVR
+F50140 01 WSS-ANPANCN-REF-SAMJ.                                         EQW8LBVR
+F50140     05 WSS-ANPANCN-REF-SAMJ-SA     PIC 9(4).                     EQW8LBVR
+F50140     05 WSS-ANPANCN-REF-SAMJ-M      PIC 9(2).                     EQW8LBVR
+F50140     05 WSS-ANPANCN-REF-SAMJ-J      PIC 9(2).                     EQW8LBVR
 00275  01 WSS-NBMOIS-INTER           PIC 9(2) VALUE ZERO.               EQW8LBVR
 00276  01 WSS-NBENFANTS              PIC 9(2) VALUE ZERO.               EQW8LBVR
 00277  01 WSS-NBJOURS-RETRAIT        PIC 9(3) VALUE ZERO.               EQW8LBVR
@@ -404,6 +430,7 @@ U3319  ++INCLUDE CCAACON2                                               EFUTSUGF
 00374  ++INCLUDE SQKWCOMM                                               EQW8LBVR
 00375  ++INCLUDE MAICOMM                                                EQW8LBVR
 00376  ++INCLUDE FBICOMM                                                EQW8LBVR
+F51047 ++INCLUDE FB00STCD
 00377 *                                                                 EQW8LBVR
 00378 ***************************************************************** EQW8LBVR
 00379 *    ZONES DE LA MAP  FB02M0                                      EQW8LBVR
@@ -492,6 +519,12 @@ U3319  ++INCLUDE CCAACON2                                               EFUTSUGF
 00462          10 TS-ECR-PRMOBTD2L   COMP PIC S9(4).                    EQW8LBVR
 00463          10 TS-ECR-PRMOBTD2A   PIC X.                             EQW8LBVR
 00464          10 TS-ECR-PRMOBTD2O   PIC X(8).                          EQW8LBVR
+F50120         10 TS-ECR-PRMTYPC3L   COMP PIC S9(4).                    EQW8LBVR
+F50120         10 TS-ECR-PRMTYPC3A   PIC X.                             EQW8LBVR
+F50120         10 TS-ECR-PRMTYPC3O   PIC X(3).                          EQW8LBVR
+F50120         10 TS-ECR-PRMOBTD3L   COMP PIC S9(4).                    EQW8LBVR
+F50120         10 TS-ECR-PRMOBTD3A   PIC X.                             EQW8LBVR
+F50120         10 TS-ECR-PRMOBTD3O   PIC X(8).                          EQW8LBVR
 00465          10 TS-ECR-PERCOACL    COMP PIC S9(4).                    EQW8LBVR
 00466          10 TS-ECR-PERCOACA    PIC X.                             EQW8LBVR
 00467          10 TS-ECR-PERCOACO    PIC X.                             EQW8LBVR
@@ -531,6 +564,46 @@ F3576          10 TS-ECR-ANPMOTLO    PIC X(20).                         EQW8LBVR
 00501 ***************************************************************** EQW8LBVR
 00502 *                                                                 EQW8LBVR
 00503 /                                                                 EQW8LBVR
+F50130****************************************************************  EQW8LBVR
+F50130*   IDENTIFICATION DE LA TS HISTORIQUE DES SUSPENSIONS DE PERMIS  EQW8LBVR
+F50130*   (FD 50130) : UNE LIGNE PAR MODIFICATION DE L'INDICATEUR, DU   EQW8LBVR
+F50130*   MOTIF OU DE LA DUREE DE RETRAIT DE PERMIS, POUR CONSERVER UN  EQW8LBVR
+F50130*   HISTORIQUE DES SUSPENSIONS PLUTOT QU'UNE SEULE ZONE ECRASEE   EQW8LBVR
+F50130****************************************************************  EQW8LBVR
+F50130 01  IDENT-TS-SUSPERM.                                            EQW8LBVR
+F50130     05  SUP-TS-EIBTRMID     PIC X(04).                           EQW8LBVR
+F50130     05  FILLER              PIC X(03) VALUE 'SUP'.               EQW8LBVR
+F50130     05  SUP-TS-NUM          PIC X(01).                           EQW8LBVR
+F50130 01  WSS-SUSPERM-ENR.                                             EQW8LBVR
+F50130     05  SUSPERM-ANC-INDIC   PIC X(01).                           EQW8LBVR
+F50130     05  SUSPERM-ANC-MOTIF   PIC X(20).                           EQW8LBVR
+F50130     05  SUSPERM-ANC-NBJOUR  PIC X(03).                           EQW8LBVR
+F50130     05  SUSPERM-NOUV-INDIC  PIC X(01).                           EQW8LBVR
+F50130     05  SUSPERM-NOUV-MOTIF  PIC X(20).                           EQW8LBVR
+F50130     05  SUSPERM-NOUV-NBJOUR PIC X(03).                           EQW8LBVR
+F50130     05  SUSPERM-RACF        PIC X(15).                           EQW8LBVR
+F50130     05  SUSPERM-JOUR        PIC X(08).                           EQW8LBVR
+F50130     05  SUSPERM-HEURE       PIC X(08).                           EQW8LBVR
+F50130 01  RANG-TS-SUSPERM         PIC S9(4) COMP VALUE +0.             EQW8LBVR
+F50150****************************************************************  EQW8LBVR
+F50150*   IDENTIFICATION DE LA TS HISTORIQUE DE SITUATION FAMILIALE     EQW8LBVR
+F50150*   (FD 50150) : UNE LIGNE PAR MODIFICATION DE LA SITUATION       EQW8LBVR
+F50150*   MATRIMONIALE OU DU NOMBRE D'ENFANTS A CHARGE, AVEC LA DATE    EQW8LBVR
+F50150*   A LAQUELLE LE CHANGEMENT A ETE ENREGISTRE                     EQW8LBVR
+F50150****************************************************************  EQW8LBVR
+F50150 01  IDENT-TS-SITFAM.                                             EQW8LBVR
+F50150     05  SIF-TS-EIBTRMID     PIC X(04).                           EQW8LBVR
+F50150     05  FILLER              PIC X(03) VALUE 'SIF'.               EQW8LBVR
+F50150     05  SIF-TS-NUM          PIC X(01).                           EQW8LBVR
+F50150 01  WSS-SITFAM-ENR.                                              EQW8LBVR
+F50150     05  SITFAM-ANC-MATC     PIC X(01).                           EQW8LBVR
+F50150     05  SITFAM-ANC-ENCN     PIC X(02).                           EQW8LBVR
+F50150     05  SITFAM-NOUV-MATC    PIC X(01).                           EQW8LBVR
+F50150     05  SITFAM-NOUV-ENCN    PIC X(02).                           EQW8LBVR
+F50150     05  SITFAM-RACF         PIC X(15).                           EQW8LBVR
+F50150     05  SITFAM-JOUR         PIC X(08).                           EQW8LBVR
+F50150     05  SITFAM-HEURE        PIC X(08).                           EQW8LBVR
+F50150 01  RANG-TS-SITFAM         PIC S9(4) COMP VALUE +0.              EQW8LBVR
 00504 ***************************************************************** EQW8LBVR
 00505 ***************************************************************** EQW8LBVR
 00506 **********************  LINKAGE SECTION ************************* EQW8LBVR
@@ -629,6 +702,10 @@ F3576          10 TS-ECR-ANPMOTLO    PIC X(20).                         EQW8LBVR
 00599      MOVE 'AA00'    TO NOM-LEVEL-SIGN.                            EQW8LBVR
 00600      MOVE EIBTRMID  TO TRMID-TS-ECRAN,                            EQW8LBVR
 00601                        W-XTERMIC.                                 EQW8LBVR
+F50130     MOVE EIBTRMID   TO SUP-TS-EIBTRMID.                          EQW8LBVR
+F50130     MOVE '1'        TO SUP-TS-NUM.                               EQW8LBVR
+F50150     MOVE EIBTRMID   TO SIF-TS-EIBTRMID.                          EQW8LBVR
+F50150     MOVE '1'        TO SIF-TS-NUM.                               EQW8LBVR
 00602      MOVE NOM-TACHE TO W-XTRANSC,                                 EQW8LBVR
 00603                        TRNID-TS-ECRAN.                            EQW8LBVR
 00604      PERFORM RETRIEVE-DATA THRU                                   EQW8LBVR
@@ -1036,6 +1113,27 @@ F3576          10 TS-ECR-ANPMOTLO    PIC X(20).                         EQW8LBVR
 01006         MOVE LOW-VALUE      TO TS-ECR-PRMOBTD2A                   EQW8LBVR
 01007         MOVE '2'            TO ETAT-ECRAN                         EQW8LBVR
 01008      END-IF.                                                      EQW8LBVR
+F50120*                                                                 EQW8LBVR
+F50120     IF ECR-PRMTYPC3L = ZEROS AND                                 EQW8LBVR
+F50120        ECR-PRMTYPC3A NOT = EFFACE-FIN-ZONE                       EQW8LBVR
+F50120        MOVE TS-ECR-PRMTYPC3O TO ECR-PRMTYPC3O                    EQW8LBVR
+F50120        MOVE TS-ECR-PRMTYPC3A TO ECR-PRMTYPC3A                    EQW8LBVR
+F50120     ELSE                                                         EQW8LBVR
+F50120        MOVE ECR-PRMTYPC3O TO TS-ECR-PRMTYPC3O                    EQW8LBVR
+F50120        MOVE LOW-VALUE      TO TS-ECR-PRMTYPC3A                   EQW8LBVR
+F50120        MOVE '2'            TO ETAT-ECRAN                         EQW8LBVR
+F50120     END-IF.                                                      EQW8LBVR
+F50120*                                                                 EQW8LBVR
+F50120     IF ECR-PRMOBTD3L = ZEROS AND                                 EQW8LBVR
+F50120        ECR-PRMOBTD3A NOT = EFFACE-FIN-ZONE                       EQW8LBVR
+F50120        MOVE TS-ECR-PRMOBTD3O TO ECR-PRMOBTD3O                    EQW8LBVR
+F50120        MOVE TS-ECR-PRMOBTD3A TO ECR-PRMOBTD3A                    EQW8LBVR
+F50120     ELSE                                                         EQW8LBVR
+F50120        MOVE ECR-PRMOBTD3O  TO TS-ECR-PRMOBTD3O                   EQW8LBVR
+F50120        MOVE LOW-VALUE      TO TS-ECR-PRMOBTD3A                   EQW8LBVR
+F50120        MOVE '2'            TO ETAT-ECRAN                         EQW8LBVR
+F50120     END-IF.                                                      EQW8LBVR
+F50120*                                                                 EQW8LBVR
 01009 *                                                                 EQW8LBVR
 01010      IF ECR-PERCOACL = ZEROS AND                                  EQW8LBVR
 01011         ECR-PERCOACA NOT = EFFACE-FIN-ZONE                        EQW8LBVR
@@ -1662,6 +1760,17 @@ U3319  ++INCLUDE MAIPCLI
 01630        END-IF                                                     EQW8LBVR
 01631      END-IF.                                                      EQW8LBVR
 01632                                                                   EQW8LBVR
+F51052*---CATEGORIE ET DATE DU 3EME PERMIS : TS-PERSONNE N'EST DECLAREE EQW8LBVR
+F51052*    OCCURS 2 QUE DANS FBIPERS (COPYBOOK NON LIVRE DANS CE       EQW8LBVR
+F51052*    SOURCE) - TANT QU'ELLE N'EST PAS ETENDUE A OCCURS 3, LE     EQW8LBVR
+F51052*    3EME PERMIS RESTE PORTE PAR LA SEULE ZONE ECRAN, VIA LE     EQW8LBVR
+F51052*    COUPLE TS-ECR-PRMTYPC3O/TS-ECR-PRMOBTD3O CI-DESSUS.         EQW8LBVR
+F51060*    DEPUIS F51060, LA SAISIE D'UN 3EME PERMIS EST REFUSEE AU    EQW8LBVR
+F51060*    CONTROLE LOGIQUE (CF. FB095) PLUTOT QUE D'ETRE ACCEPTEE      EQW8LBVR
+F51060*    PUIS PERDUE AU COMMIT : CE COUPLE NE SERT DONC PLUS QU'A    EQW8LBVR
+F51060*    REDONNER A L'ECRAN LA VALEUR REFUSEE LE TEMPS DE LA         EQW8LBVR
+F51060*    CORRECTION PAR L'UTILISATEUR, PAS A LA FAIRE SURVIVRE.       EQW8LBVR
+01632                                                                   EQW8LBVR
 01633 *---INDICATEUR CONDUITE ACCOMPAGNEE                               EQW8LBVR
 01634      IF PERCOAC OF TS-PERSONNE(1) NOT = SPACES AND LOW-VALUE      EQW8LBVR
 01635         MOVE PERCOAC OF TS-PERSONNE(1) TO ECR-PERCOACO            EQW8LBVR
@@ -1816,6 +1925,8 @@ F3576 *---INDICATEUR ANNULATION OU SUSPENSION DE PERMIS                 EQW8LBVR
 01784         MOVE NOR-ASK    TO  ECR-PRMOBTD1A                         EQW8LBVR
 01785         MOVE NOR-ASK    TO  ECR-PRMTYPC2A                         EQW8LBVR
 01786         MOVE NOR-ASK    TO  ECR-PRMOBTD2A                         EQW8LBVR
+F50120        MOVE NOR-ASK    TO  ECR-PRMTYPC3A                         EQW8LBVR
+F50120        MOVE NOR-ASK    TO  ECR-PRMOBTD3A                         EQW8LBVR
 01787         MOVE NOR-ASK    TO  ECR-PERCOACA                          EQW8LBVR
 01788         MOVE NOR-ASK    TO  ECR-ANPANCNA                          EQW8LBVR
 01789         MOVE NOR-ASK    TO  ECR-ANPINDCA                          EQW8LBVR
@@ -1838,6 +1949,8 @@ F3576 *---INDICATEUR ANNULATION OU SUSPENSION DE PERMIS                 EQW8LBVR
 01806         MOVE BRT-ALP    TO  ECR-PRMOBTD1A                         EQW8LBVR
 01807         MOVE BRT-ALP    TO  ECR-PRMTYPC2A                         EQW8LBVR
 01808         MOVE BRT-ALP    TO  ECR-PRMOBTD2A                         EQW8LBVR
+F50120        MOVE BRT-ALP    TO  ECR-PRMTYPC3A                         EQW8LBVR
+F50120        MOVE BRT-ALP    TO  ECR-PRMOBTD3A                         EQW8LBVR
 01809         MOVE BRT-ALP    TO  ECR-PERCOACA                          EQW8LBVR
 01810         MOVE BRT-ALP    TO  ECR-ANPANCNA                          EQW8LBVR
 01811         MOVE BRT-ALP    TO  ECR-ANPINDCA                          EQW8LBVR
@@ -1857,7 +1970,7 @@ F3576 *---INDICATEUR ANNULATION OU SUSPENSION DE PERMIS                 EQW8LBVR
 01825 * TRANSACTIONS DANS UNE CONVERSATION                              EQW8LBVR
 01826                                                                   EQW8LBVR
 01827      IF ECR-XCDECO NOT = LOW-VALUE AND SPACES                     EQW8LBVR
-01828         IF ECR-XCDECO = 'AIDE' OR 'STAT' OR 'PROF'                EQW8LBVR
+01828         IF ECR-XCDECO = 'AIDE' OR 'STAT' OR 'PROF' OR 'CODE'      EQW8LBVR
 01829            MOVE 'MA84'                 TO NOM-TACHE-XCTL          EQW8LBVR
 01830            IF ECR-XCDECO = 'AIDE'                                 EQW8LBVR
 01831               MOVE 'AIDE'              TO COM-MA-GENRE-TXT        EQW8LBVR
@@ -1868,6 +1981,10 @@ F3576 *---INDICATEUR ANNULATION OU SUSPENSION DE PERMIS                 EQW8LBVR
 01836            IF ECR-XCDECO = 'PROF'                                 EQW8LBVR
 01837               MOVE 'PROF'              TO COM-MA-GENRE-TXT        EQW8LBVR
 01838            END-IF                                                 EQW8LBVR
+F51047           IF ECR-XCDECO = 'CODE'
+F51047*--- AIDE COMMUNE CF/CJ/PM/ENSP/ENAP - 4R/CC/REM/CAR (FD 51047)
+F51047              MOVE 'STCD'              TO COM-MA-GENRE-TXT
+F51047           END-IF
 01839         ELSE                                                      EQW8LBVR
 U3319            PERFORM  CONTROLE-CODE-COMMANDE  THRU                  EFUTSQP3
 U3319                     FIN-CONTROLE-CODE-COMMANDE                    EFUTSQP3
@@ -1924,6 +2041,12 @@ U3319                     FIN-CONTROLE-CODE-COMMANDE                    EFUTSQP3
 01915      IF ECR-PRMOBTD2O = LOW-VALUE                                 EQW8LBVR
 01916         MOVE SPACES TO ECR-PRMOBTD2O                              EQW8LBVR
 01917      END-IF.                                                      EQW8LBVR
+F50120     IF ECR-PRMTYPC3O = LOW-VALUE                                 EQW8LBVR
+F50120        MOVE SPACES TO ECR-PRMTYPC3O                              EQW8LBVR
+F50120     END-IF.                                                      EQW8LBVR
+F50120     IF ECR-PRMOBTD3O = LOW-VALUE                                 EQW8LBVR
+F50120        MOVE SPACES TO ECR-PRMOBTD3O                              EQW8LBVR
+F50120     END-IF.                                                      EQW8LBVR
 01918      IF ECR-PERCOACO = LOW-VALUE                                  EQW8LBVR
 01919         MOVE SPACES TO ECR-PERCOACO                               EQW8LBVR
 01920      END-IF.                                                      EQW8LBVR
@@ -2130,6 +2253,19 @@ U3319                     FIN-CONTROLE-CODE-COMMANDE                    EFUTSQP3
 02121            GO TO FIN-CONTROLE-SYNTAXE                             EQW8LBVR
 02122         END-IF                                                    EQW8LBVR
 02123      END-IF.                                                      EQW8LBVR
+F50120*                                                                 EQW8LBVR
+F50120     IF ECR-PRMTYPC3O NOT = SPACES                                EQW8LBVR
+F50120        MOVE ECR-PRMTYPC3O TO WSS-TYPE-PERMIS                     EQW8LBVR
+F50120        PERFORM VERIF-PERMIS THRU FIN-VERIF-PERMIS                EQW8LBVR
+F50120        IF RETCOD OF XSPIPARM  NOT = ZERO                         EQW8LBVR
+F50120           MOVE NOR-ALP TO ECR-PRMTYPC3A                          EQW8LBVR
+F50120           MOVE 'FB009' TO COM-GENE-MESANO                        EQW8LBVR
+F50120                           COM-CODERR                             EQW8LBVR
+F50120           MOVE CURSEUR TO ECR-PRMTYPC3L                          EQW8LBVR
+F50120           MOVE 1       TO KONTROL                                EQW8LBVR
+F50120           GO TO FIN-CONTROLE-SYNTAXE                             EQW8LBVR
+F50120        END-IF                                                    EQW8LBVR
+F50120     END-IF.                                                      EQW8LBVR
 02124                                                                   EQW8LBVR
 02125 *--- DATE DE PERMIS DOIT ETRE NUMERIQUE ET AU FORMAT DATE         EQW8LBVR
 02126      IF ECR-PRMOBTD1O NOT = SPACES                                EQW8LBVR
@@ -2157,6 +2293,19 @@ U3319                     FIN-CONTROLE-CODE-COMMANDE                    EFUTSQP3
 02148            GO TO FIN-CONTROLE-SYNTAXE                             EQW8LBVR
 02149         END-IF                                                    EQW8LBVR
 02150      END-IF.                                                      EQW8LBVR
+F50120*                                                                 EQW8LBVR
+F50120     IF ECR-PRMOBTD3O NOT = SPACES                                EQW8LBVR
+F50120        MOVE ECR-PRMOBTD3O TO WSS-DATE-A-VERIFIER                 EQW8LBVR
+F50120        PERFORM VERIF-DATE THRU FVERIF-DATE                       EQW8LBVR
+F50120        IF WSS-DATE-OK = 'N'                                      EQW8LBVR
+F50120           MOVE NOR-ALP TO ECR-PRMOBTD3A                          EQW8LBVR
+F50120           MOVE 'FB010' TO COM-GENE-MESANO                        EQW8LBVR
+F50120                           COM-CODERR                             EQW8LBVR
+F50120           MOVE CURSEUR TO ECR-PRMOBTD3L                          EQW8LBVR
+F50120           MOVE 1       TO KONTROL                                EQW8LBVR
+F50120           GO TO FIN-CONTROLE-SYNTAXE                             EQW8LBVR
+F50120        END-IF                                                    EQW8LBVR
+F50120     END-IF.                                                      EQW8LBVR
 02151                                                                   EQW8LBVR
 02152 *--- CONDUITE ACCOMPAGNEE                                         EQW8LBVR
 02153      IF ECR-PERCOACO NOT = SPACES                                 EQW8LBVR
@@ -2170,6 +2319,14 @@ U3319                     FIN-CONTROLE-CODE-COMMANDE                    EFUTSQP3
 02161         END-IF                                                    EQW8LBVR
 02162      END-IF.                                                      EQW8LBVR
 02163                                                                   EQW8LBVR
+F50140*--- CALCUL AUTOMATIQUE DU NB DE MOIS DU RELEVE D'INFO (F50140)   EQW8LBVR
+F50140     PERFORM CALCUL-ANPANCN THRU FCALCUL-ANPANCN.                 EQW8LBVR
+F50140     MOVE 'N' TO WSS-ANPANCN-AUTO.                                EQW8LBVR
+F50140     IF ECR-ANPANCNO = SPACES AND ANPANCN-REF-TROUVEE             EQW8LBVR
+F50140        MOVE WSS-ANPANCN-CALC TO ECR-ANPANCNO                     EQW8LBVR
+F50140        MOVE 'O'             TO WSS-ANPANCN-AUTO                  EQW8LBVR
+F50140     END-IF.                                                      EQW8LBVR
+F50140*                                                                 EQW8LBVR
 02164 *--- NOMBRE DE MOIS DU RELEVE D'INFORMATION                       EQW8LBVR
 02165      IF ECR-ANPANCNO NOT = SPACES                                 EQW8LBVR
 02166         MOVE ECR-ANPANCNO  TO C-XKMTENTREE                        EQW8LBVR
@@ -2196,6 +2353,19 @@ U3319                     FIN-CONTROLE-CODE-COMMANDE                    EFUTSQP3
 02187            END-IF                                                 EQW8LBVR
 02188         END-IF                                                    EQW8LBVR
 02189      END-IF.                                                      EQW8LBVR
+F50140*--- SI SAISIE MANUELLE DIFFERENTE DU CALCUL AUTOMATIQUE, LE      EQW8LBVR
+F50140*     MOTIF DE FORCAGE EST OBLIGATOIRE (F50140)                   EQW8LBVR
+F50140     IF WSS-ANPANCN-AUTO = 'N' AND ANPANCN-REF-TROUVEE AND        EQW8LBVR
+F50140        WSS-NBMOIS-INFO NOT = WSS-ANPANCN-CALC AND                EQW8LBVR
+F50140        ECR-ANMOTFO = SPACES                                      EQW8LBVR
+F50140        MOVE NOR-ALP TO ECR-ANMOTFA                               EQW8LBVR
+F50140        MOVE 'FB012' TO COM-GENE-MESANO                           EQW8LBVR
+F50140                        COM-CODERR                                EQW8LBVR
+F50140        MOVE CURSEUR TO ECR-ANMOTFL                               EQW8LBVR
+F50140        MOVE 1       TO KONTROL                                   EQW8LBVR
+F50140        GO TO FIN-CONTROLE-SYNTAXE                                EQW8LBVR
+F50140     END-IF.                                                      EQW8LBVR
+F50140*                                                                 EQW8LBVR
 02190                                                                   EQW8LBVR
 F3576 *--- INDICATEUR ANNULATION OU SUSPENSION DE PERMIS                EQW8LBVR
 02192      IF ECR-ANPINDCO NOT = SPACES                                 EQW8LBVR
@@ -2548,6 +2718,16 @@ F39250                           AND '11' AND '12' AND '13' AND '14')   EQW8LBVR
 02530         MOVE 1       TO KONTROL                                   EQW8LBVR
 02531         GO TO FIN-CONTROLE-LOGIQUE                                EQW8LBVR
 02532      END-IF.                                                      EQW8LBVR
+F50120*                                                                 EQW8LBVR
+F50120     IF ECR-PRMTYPC3O NOT = SPACES AND                            EQW8LBVR
+F50120        ECR-PERSTACO = 'PM' AND ECR-PERTITLO = SPACES             EQW8LBVR
+F50120        MOVE NOR-ALP TO ECR-PRMTYPC3A                             EQW8LBVR
+F50120        MOVE 'FB295' TO COM-GENE-MESANO                           EQW8LBVR
+F50120                        COM-CODERR                                EQW8LBVR
+F50120        MOVE CURSEUR TO ECR-PRMTYPC3L                             EQW8LBVR
+F50120        MOVE 1       TO KONTROL                                   EQW8LBVR
+F50120        GO TO FIN-CONTROLE-LOGIQUE                                EQW8LBVR
+F50120     END-IF.                                                      EQW8LBVR
 02533                                                                   EQW8LBVR
 02534 *--- EN AVENANT, INTERDICTION DE SUPPRIMER LES PERMIS B ET A, LE  EQW8LBVR
 02535 *    BSR NE PEUT ETRE REMPLACE QUE PAR LE B, A OU A1, LE PERMIS A1EQW8LBVR
@@ -2577,6 +2757,30 @@ F39250                           AND '11' AND '12' AND '13' AND '14')   EQW8LBVR
 02557            GO TO FIN-CONTROLE-LOGIQUE                             EQW8LBVR
 02558         END-IF                                                    EQW8LBVR
 02559      END-IF.                                                      EQW8LBVR
+F50120*                                                                 EQW8LBVR
+F50120     IF ECR-PRMTYPC1O NOT = SPACES AND                            EQW8LBVR
+F50120        ECR-PRMTYPC3O NOT = SPACES                                EQW8LBVR
+F50120        IF ECR-PRMTYPC1O = ECR-PRMTYPC3O                          EQW8LBVR
+F50120           MOVE NOR-ALP TO ECR-PRMTYPC1A                          EQW8LBVR
+F50120           MOVE 'FB092' TO COM-GENE-MESANO                        EQW8LBVR
+F50120                           COM-CODERR                             EQW8LBVR
+F50120           MOVE CURSEUR TO ECR-PRMTYPC1L                          EQW8LBVR
+F50120           MOVE 1       TO KONTROL                                EQW8LBVR
+F50120           GO TO FIN-CONTROLE-LOGIQUE                             EQW8LBVR
+F50120        END-IF                                                    EQW8LBVR
+F50120     END-IF.                                                      EQW8LBVR
+F50120*                                                                 EQW8LBVR
+F50120     IF ECR-PRMTYPC2O NOT = SPACES AND                            EQW8LBVR
+F50120        ECR-PRMTYPC3O NOT = SPACES                                EQW8LBVR
+F50120        IF ECR-PRMTYPC2O = ECR-PRMTYPC3O                          EQW8LBVR
+F50120           MOVE NOR-ALP TO ECR-PRMTYPC2A                          EQW8LBVR
+F50120           MOVE 'FB092' TO COM-GENE-MESANO                        EQW8LBVR
+F50120                           COM-CODERR                             EQW8LBVR
+F50120           MOVE CURSEUR TO ECR-PRMTYPC2L                          EQW8LBVR
+F50120           MOVE 1       TO KONTROL                                EQW8LBVR
+F50120           GO TO FIN-CONTROLE-LOGIQUE                             EQW8LBVR
+F50120        END-IF                                                    EQW8LBVR
+F50120     END-IF.                                                      EQW8LBVR
 02560                                                                   EQW8LBVR
 02561 *--- SAISIE DE 2 PERMIS MOTO INTERDITE                            EQW8LBVR
 02562      IF ECR-PRMTYPC1O NOT = SPACES AND                            EQW8LBVR
@@ -2591,6 +2795,20 @@ F39250                           AND '11' AND '12' AND '13' AND '14')   EQW8LBVR
 02571            GO TO FIN-CONTROLE-LOGIQUE                             EQW8LBVR
 02572         END-IF                                                    EQW8LBVR
 02573      END-IF.                                                      EQW8LBVR
+F50120*                                                                 EQW8LBVR
+F50120     IF ECR-PRMTYPC3O NOT = SPACES AND                            EQW8LBVR
+F50120        (ECR-PRMTYPC1O NOT = SPACES OR ECR-PRMTYPC2O NOT = SPACES)EQW8LBVR
+F50120        IF (ECR-PRMTYPC3O = 'A  ' OR 'A1 ' OR 'BSR') AND          EQW8LBVR
+F50120           ((ECR-PRMTYPC1O = 'A  ' OR 'A1 ' OR 'BSR') OR          EQW8LBVR
+F50120            (ECR-PRMTYPC2O = 'A  ' OR 'A1 ' OR 'BSR'))            EQW8LBVR
+F50120           MOVE NOR-ALP TO ECR-PRMTYPC3A                          EQW8LBVR
+F50120           MOVE 'FB091' TO COM-GENE-MESANO                        EQW8LBVR
+F50120                           COM-CODERR                             EQW8LBVR
+F50120           MOVE CURSEUR TO ECR-PRMTYPC3L                          EQW8LBVR
+F50120           MOVE 1       TO KONTROL                                EQW8LBVR
+F50120           GO TO FIN-CONTROLE-LOGIQUE                             EQW8LBVR
+F50120        END-IF                                                    EQW8LBVR
+F50120     END-IF.                                                      EQW8LBVR
 02574                                                                   EQW8LBVR
 02575 *--- CONTROLE DES DATES DE PERMIS                                 EQW8LBVR
 02576      IF ECR-PRMOBTD1O NOT = SPACES                                EQW8LBVR
@@ -2640,6 +2858,30 @@ F39250                           AND '11' AND '12' AND '13' AND '14')   EQW8LBVR
 02620            GO TO FIN-CONTROLE-LOGIQUE                             EQW8LBVR
 02621         END-IF                                                    EQW8LBVR
 02622      END-IF.                                                      EQW8LBVR
+F50120*                                                                 EQW8LBVR
+F50120     IF ECR-PRMOBTD3O NOT = SPACES                                EQW8LBVR
+F50120        MOVE ECR-PRMOBTD3O(1:2) TO WSS-DATE-PERM-SAMJ-J           EQW8LBVR
+F50120        MOVE ECR-PRMOBTD3O(3:2) TO WSS-DATE-PERM-SAMJ-M           EQW8LBVR
+F50120        MOVE ECR-PRMOBTD3O(5:4) TO WSS-DATE-PERM-SAMJ-SA          EQW8LBVR
+F50120        MOVE ECR-PRMTYPC3O TO WSS-TYPE-PERMIS                     EQW8LBVR
+F50120        PERFORM CONTROLE-DATE-PERMIS THRU FCONTROLE-DATE-PERMIS   EQW8LBVR
+F50120        IF WSS-DATE-PERMIS-OK = 'A'                               EQW8LBVR
+F50120           MOVE NOR-ALP TO ECR-PRMOBTD3A                          EQW8LBVR
+F50120           MOVE 'FB307' TO COM-GENE-MESANO                        EQW8LBVR
+F50120                           COM-CODERR                             EQW8LBVR
+F50120           MOVE CURSEUR TO ECR-PRMOBTD3L                          EQW8LBVR
+F50120           MOVE 1       TO KONTROL                                EQW8LBVR
+F50120           GO TO FIN-CONTROLE-LOGIQUE                             EQW8LBVR
+F50120        END-IF                                                    EQW8LBVR
+F50120        IF WSS-DATE-PERMIS-OK = 'J'                               EQW8LBVR
+F50120           MOVE NOR-ALP TO ECR-PRMOBTD3A                          EQW8LBVR
+F50120           MOVE 'FB377' TO COM-GENE-MESANO                        EQW8LBVR
+F50120                           COM-CODERR                             EQW8LBVR
+F50120           MOVE CURSEUR TO ECR-PRMOBTD3L                          EQW8LBVR
+F50120           MOVE 1       TO KONTROL                                EQW8LBVR
+F50120           GO TO FIN-CONTROLE-LOGIQUE                             EQW8LBVR
+F50120        END-IF                                                    EQW8LBVR
+F50120     END-IF.                                                      EQW8LBVR
 02623                                                                   EQW8LBVR
 02624 *--- SAISIE DU PERMIS SANS DATE D'OBTENTION INTERDITE             EQW8LBVR
 02625      IF ECR-PRMTYPC1O NOT = SPACES                                EQW8LBVR
@@ -2663,6 +2905,17 @@ F39250                           AND '11' AND '12' AND '13' AND '14')   EQW8LBVR
 02643            GO TO FIN-CONTROLE-LOGIQUE                             EQW8LBVR
 02644         END-IF                                                    EQW8LBVR
 02645      END-IF.                                                      EQW8LBVR
+F50120*                                                                 EQW8LBVR
+F50120     IF ECR-PRMTYPC3O NOT = SPACES                                EQW8LBVR
+F50120        IF ECR-PRMOBTD3O = SPACE                                  EQW8LBVR
+F50120           MOVE NOR-ALP TO ECR-PRMTYPC3A                          EQW8LBVR
+F50120           MOVE 'FB093' TO COM-GENE-MESANO                        EQW8LBVR
+F50120                           COM-CODERR                             EQW8LBVR
+F50120           MOVE CURSEUR TO ECR-PRMTYPC3L                          EQW8LBVR
+F50120           MOVE 1       TO KONTROL                                EQW8LBVR
+F50120           GO TO FIN-CONTROLE-LOGIQUE                             EQW8LBVR
+F50120        END-IF                                                    EQW8LBVR
+F50120     END-IF.                                                      EQW8LBVR
 02646                                                                   EQW8LBVR
 02647 *--- SAISIE DATE D'OBTENTION SANS PERMIS IMPOSSIBLE               EQW8LBVR
 02648      IF ECR-PRMOBTD1O NOT = SPACES                                EQW8LBVR
@@ -2686,6 +2939,29 @@ F39250                           AND '11' AND '12' AND '13' AND '14')   EQW8LBVR
 02666            GO TO FIN-CONTROLE-LOGIQUE                             EQW8LBVR
 02667         END-IF                                                    EQW8LBVR
 02668      END-IF.                                                      EQW8LBVR
+F50120*                                                                 EQW8LBVR
+F50120     IF ECR-PRMOBTD3O NOT = SPACES                                EQW8LBVR
+F50120        IF ECR-PRMTYPC3O = SPACES                                 EQW8LBVR
+F50120           MOVE NOR-ALP TO ECR-PRMOBTD3A                          EQW8LBVR
+F50120           MOVE 'FB094' TO COM-GENE-MESANO                        EQW8LBVR
+F50120                           COM-CODERR                             EQW8LBVR
+F50120           MOVE CURSEUR TO ECR-PRMOBTD3L                          EQW8LBVR
+F50120           MOVE 1       TO KONTROL                                EQW8LBVR
+F50120           GO TO FIN-CONTROLE-LOGIQUE                             EQW8LBVR
+F50120        END-IF                                                    EQW8LBVR
+F50120     END-IF.                                                      EQW8LBVR
+F51060*--- UN 3EME PERMIS SAISI NE PEUT PAS ETRE CONSERVE : TS-PERSONNE EQW8LBVR
+F51060*    (FBIPERS) N'EST DECLAREE QU'EN OCCURS 2 - LE REFUS ICI EVITE EQW8LBVR
+F51060*    UNE PERTE SILENCIEUSE DE LA DONNEE A LA REOUVERTURE DU       EQW8LBVR
+F51060*    DOSSIER (CF. REMARQUE A LA LECTURE DE TS-PERSONNE).          EQW8LBVR
+F51060     IF ECR-PRMTYPC3O NOT = SPACES                                EQW8LBVR
+F51060        MOVE NOR-ALP TO ECR-PRMTYPC3A                             EQW8LBVR
+F51060        MOVE 'FB095' TO COM-GENE-MESANO                           EQW8LBVR
+F51060                        COM-CODERR                                EQW8LBVR
+F51060        MOVE CURSEUR TO ECR-PRMTYPC3L                             EQW8LBVR
+F51060        MOVE 1       TO KONTROL                                   EQW8LBVR
+F51060        GO TO FIN-CONTROLE-LOGIQUE                                EQW8LBVR
+F51060     END-IF.                                                      EQW8LBVR
 02669                                                                   EQW8LBVR
 02670 *--- CONDUITE ACCOMPAGNéE INTERDITE SI STATUT = 'PM'              EQW8LBVR
 02671      IF ECR-PERCOACO NOT = SPACES AND                             EQW8LBVR
@@ -2719,7 +2995,8 @@ F39250                           AND '11' AND '12' AND '13' AND '14')   EQW8LBVR
 02699 *--- SI 'O' A CONDUITE ACCOMPAGNEE ALORS CONDUCTEUR MUNI DU       EQW8LBVR
 02700 *    PERMIS B DEPUIS MOINS D'UN AN                                EQW8LBVR
 02701      IF ECR-PERCOACO = 'O'                                        EQW8LBVR
-02702         IF ECR-PRMTYPC1O NOT = 'B ' AND ECR-PRMTYPC2O NOT = 'B '  EQW8LBVR
+F50120        IF ECR-PRMTYPC1O NOT = 'B ' AND ECR-PRMTYPC2O NOT = 'B '  EQW8LBVR
+F50120           AND ECR-PRMTYPC3O NOT = 'B '                           EQW8LBVR
 02703            MOVE NOR-ALP TO ECR-PERCOACA                           EQW8LBVR
 02704            MOVE 'FB025' TO COM-GENE-MESANO                        EQW8LBVR
 02705                            COM-CODERR                             EQW8LBVR
@@ -2755,6 +3032,20 @@ F39250                           AND '11' AND '12' AND '13' AND '14')   EQW8LBVR
 02735                  GO TO FIN-CONTROLE-LOGIQUE                       EQW8LBVR
 02736               END-IF                                              EQW8LBVR
 02737            END-IF                                                 EQW8LBVR
+F50120           IF ECR-PRMTYPC3O = 'B'                                 EQW8LBVR
+F50120              MOVE ECR-PRMOBTD3O(5:4) TO WSS-DATE-PERM-SAMJ-SA    EQW8LBVR
+F50120              MOVE ECR-PRMOBTD3O(3:2) TO WSS-DATE-PERM-SAMJ-M     EQW8LBVR
+F50120              MOVE ECR-PRMOBTD3O(1:2) TO WSS-DATE-PERM-SAMJ-J     EQW8LBVR
+F50120              PERFORM CONTROLE-AAC THRU FCONTROLE-AAC             EQW8LBVR
+F50120              IF WSS-CONTROLE-AAC-OK = 'N'                        EQW8LBVR
+F50120                 MOVE NOR-ALP TO ECR-PERCOACA                     EQW8LBVR
+F50120                 MOVE 'FB025' TO COM-GENE-MESANO                  EQW8LBVR
+F50120                                 COM-CODERR                       EQW8LBVR
+F50120                 MOVE CURSEUR TO ECR-PERCOACL                     EQW8LBVR
+F50120                 MOVE 1       TO KONTROL                          EQW8LBVR
+F50120                 GO TO FIN-CONTROLE-LOGIQUE                       EQW8LBVR
+F50120              END-IF                                              EQW8LBVR
+F50120           END-IF                                                 EQW8LBVR
 02738         END-IF                                                    EQW8LBVR
 02739      END-IF.                                                      EQW8LBVR
 02740                                                                   EQW8LBVR
@@ -2851,6 +3142,76 @@ F3576         (ECR-ANPINDCO = 'N' OR 'A')                               EQW8LBVR
 02831      MOVE WSS-DATE1-SAMJ    TO WSS-DATE-MINI-SAMJ.                EQW8LBVR
 02832 *                                                                 EQW8LBVR
 02833  FCALCUL-DATE-MINIMUM.  EXIT.                                     EQW8LBVR
+F50140*                                                                 EQW8LBVR
+F50140****************************************************************  EQW8LBVR
+F50140*   CALCUL AUTOMATIQUE DU NB DE MOIS DU RELEVE D'INFORMATION  *   EQW8LBVR
+F50140*   (F50140) A PARTIR DU PLUS ANCIEN PERMIS DETENU, PLAFONNE  *   EQW8LBVR
+F50140*   A 36 MOIS. LA ZONE RESTE A BLANC SI AUCUN PERMIS N'EST    *   EQW8LBVR
+F50140*   ENCORE SAISI A L'ECRAN.                                   *   EQW8LBVR
+F50140****************************************************************  EQW8LBVR
+F50140 CALCUL-ANPANCN.                                                  EQW8LBVR
+F50140*                                                                 EQW8LBVR
+F50140     MOVE 'N'  TO WSS-ANPANCN-TROUVE.                             EQW8LBVR
+F50140     MOVE ZERO TO WSS-ANPANCN-CALC.                               EQW8LBVR
+F50140     MOVE WSS-DATJOUR-S  TO WSS-DATJOUR-S-9.                      EQW8LBVR
+F50140     MOVE WSS-DATJOUR-A  TO WSS-DATJOUR-A-9.                      EQW8LBVR
+F50140     MOVE WSS-DATJOUR-M  TO WSS-DATJOUR-M-9.                      EQW8LBVR
+F50140     MOVE WSS-DATJOUR-J  TO WSS-DATJOUR-J-9.                      EQW8LBVR
+F50140*                                                                 EQW8LBVR
+F50140     IF ECR-PRMOBTD1O NOT = SPACES                                EQW8LBVR
+F50140        MOVE ECR-PRMOBTD1O(1:2) TO WSS-DATE-PERM-SAMJ-J           EQW8LBVR
+F50140        MOVE ECR-PRMOBTD1O(3:2) TO WSS-DATE-PERM-SAMJ-M           EQW8LBVR
+F50140        MOVE ECR-PRMOBTD1O(5:4) TO WSS-DATE-PERM-SAMJ-SA          EQW8LBVR
+F50140        IF NOT ANPANCN-REF-TROUVEE OR                             EQW8LBVR
+F50140           WSS-DATE-PERM-SAMJ < WSS-ANPANCN-REF-SAMJ              EQW8LBVR
+F50140           MOVE WSS-DATE-PERM-SAMJ TO WSS-ANPANCN-REF-SAMJ        EQW8LBVR
+F50140           MOVE 'O' TO WSS-ANPANCN-TROUVE                         EQW8LBVR
+F50140        END-IF                                                    EQW8LBVR
+F50140     END-IF.                                                      EQW8LBVR
+F50140*                                                                 EQW8LBVR
+F50140     IF ECR-PRMOBTD2O NOT = SPACES                                EQW8LBVR
+F50140        MOVE ECR-PRMOBTD2O(1:2) TO WSS-DATE-PERM-SAMJ-J           EQW8LBVR
+F50140        MOVE ECR-PRMOBTD2O(3:2) TO WSS-DATE-PERM-SAMJ-M           EQW8LBVR
+F50140        MOVE ECR-PRMOBTD2O(5:4) TO WSS-DATE-PERM-SAMJ-SA          EQW8LBVR
+F50140        IF NOT ANPANCN-REF-TROUVEE OR                             EQW8LBVR
+F50140           WSS-DATE-PERM-SAMJ < WSS-ANPANCN-REF-SAMJ              EQW8LBVR
+F50140           MOVE WSS-DATE-PERM-SAMJ TO WSS-ANPANCN-REF-SAMJ        EQW8LBVR
+F50140           MOVE 'O' TO WSS-ANPANCN-TROUVE                         EQW8LBVR
+F50140        END-IF                                                    EQW8LBVR
+F50140     END-IF.                                                      EQW8LBVR
+F50140*                                                                 EQW8LBVR
+F50140     IF ECR-PRMOBTD3O NOT = SPACES                                EQW8LBVR
+F50140        MOVE ECR-PRMOBTD3O(1:2) TO WSS-DATE-PERM-SAMJ-J           EQW8LBVR
+F50140        MOVE ECR-PRMOBTD3O(3:2) TO WSS-DATE-PERM-SAMJ-M           EQW8LBVR
+F50140        MOVE ECR-PRMOBTD3O(5:4) TO WSS-DATE-PERM-SAMJ-SA          EQW8LBVR
+F50140        IF NOT ANPANCN-REF-TROUVEE OR                             EQW8LBVR
+F50140           WSS-DATE-PERM-SAMJ < WSS-ANPANCN-REF-SAMJ              EQW8LBVR
+F50140           MOVE WSS-DATE-PERM-SAMJ TO WSS-ANPANCN-REF-SAMJ        EQW8LBVR
+F50140           MOVE 'O' TO WSS-ANPANCN-TROUVE                         EQW8LBVR
+F50140        END-IF                                                    EQW8LBVR
+F50140     END-IF.                                                      EQW8LBVR
+F50140*                                                                 EQW8LBVR
+F50140     IF ANPANCN-REF-TROUVEE                                       EQW8LBVR
+F50140        COMPUTE WSS-ANPANCN-NBMOIS-CALC =                         EQW8LBVR
+F50140           ((WSS-DATJOUR-S-9 * 100 + WSS-DATJOUR-A-9)             EQW8LBVR
+F50140                        - WSS-ANPANCN-REF-SAMJ-SA) * 12           EQW8LBVR
+F50140           + (WSS-DATJOUR-M-9 - WSS-ANPANCN-REF-SAMJ-M)           EQW8LBVR
+F50140        IF WSS-DATJOUR-J-9 < WSS-ANPANCN-REF-SAMJ-J               EQW8LBVR
+F50140           SUBTRACT 1 FROM WSS-ANPANCN-NBMOIS-CALC                EQW8LBVR
+F50140        END-IF                                                    EQW8LBVR
+F50140        IF WSS-ANPANCN-NBMOIS-CALC < 0                            EQW8LBVR
+F50140           MOVE ZERO TO WSS-ANPANCN-CALC                          EQW8LBVR
+F50140        ELSE                                                      EQW8LBVR
+F50140           IF WSS-ANPANCN-NBMOIS-CALC > 36                        EQW8LBVR
+F50140              MOVE 36 TO WSS-ANPANCN-CALC                         EQW8LBVR
+F50140           ELSE                                                   EQW8LBVR
+F50140              MOVE WSS-ANPANCN-NBMOIS-CALC TO WSS-ANPANCN-CALC    EQW8LBVR
+F50140           END-IF                                                 EQW8LBVR
+F50140        END-IF                                                    EQW8LBVR
+F50140     END-IF.                                                      EQW8LBVR
+F50140*                                                                 EQW8LBVR
+F50140 FCALCUL-ANPANCN.  EXIT.                                          EQW8LBVR
+F50140*                                                                 EQW8LBVR
 02834 *                                                                 EQW8LBVR
 02835 ******************************************************************EQW8LBVR
 02836 * CONTROLE DES DATES DE PERMIS                                   *EQW8LBVR
@@ -3307,6 +3668,10 @@ F1856      END-IF.
 03242         MOVE SPACE TO PERSEXC OF TS-PERSONNE(1)                   EQW8LBVR
 03243      END-IF.                                                      EQW8LBVR
 03244                                                                   EQW8LBVR
+F50150*--- HISTORIQUE DE SITUATION FAMILIALE (FD 50150) : ON GARDE      EQW8LBVR
+F50150*     L'ETAT AVANT MODIF POUR LE COMPARER A L'ETAT SAISI          EQW8LBVR
+F50150     MOVE PERMATC  OF TS-PERSONNE(1) TO SITFAM-ANC-MATC           EQW8LBVR
+F50150     MOVE RPERENCN OF TS-PERSONNE(1) TO SITFAM-ANC-ENCN           EQW8LBVR
 03245 *---NOMBRE D'ENFANTS A CHARGE                                     EQW8LBVR
 03246      IF ECR-PERENCNO NOT = SPACES                                 EQW8LBVR
 03247          MOVE WSS-NBENFANTS TO PERENCN OF TS-PERSONNE(1)          EQW8LBVR
@@ -3320,6 +3685,17 @@ F1856      END-IF.
 03255      ELSE                                                         EQW8LBVR
 03256         MOVE SPACES TO PERMATC OF TS-PERSONNE(1)                  EQW8LBVR
 03257      END-IF.                                                      EQW8LBVR
+F50150*--- SI LA SITUATION MATRIMONIALE OU LE NB D'ENFANTS A            EQW8LBVR
+F50150*     CHANGE, ON TRACE ANCIEN/NOUVEL ETAT DANS L'HISTORIQUE       EQW8LBVR
+F50150     IF SITFAM-ANC-MATC NOT = PERMATC  OF TS-PERSONNE(1) OR       EQW8LBVR
+F50150        SITFAM-ANC-ENCN NOT = RPERENCN OF TS-PERSONNE(1)          EQW8LBVR
+F50150        MOVE PERMATC  OF TS-PERSONNE(1) TO SITFAM-NOUV-MATC       EQW8LBVR
+F50150        MOVE RPERENCN OF TS-PERSONNE(1) TO SITFAM-NOUV-ENCN       EQW8LBVR
+F50150        MOVE ECR-XRACFLO                TO SITFAM-RACF            EQW8LBVR
+F50150        MOVE ECR-XJOURDO                TO SITFAM-JOUR            EQW8LBVR
+F50150        MOVE ECR-XHEUREDO               TO SITFAM-HEURE           EQW8LBVR
+F50150        PERFORM ECR-TS-SITFAM THRU FECR-TS-SITFAM                 EQW8LBVR
+F50150     END-IF.                                                      EQW8LBVR
 03258                                                                   EQW8LBVR
 03259 *---PROFESSION                                                    EQW8LBVR
 03260      IF ECR-PERPROCO NOT = SPACES                                 EQW8LBVR
@@ -3347,6 +3723,9 @@ F1856      END-IF.
 03282      ELSE                                                         EQW8LBVR
 03283         MOVE SPACES TO PRMTYPC OF TS-PERSONNE(1, 2)               EQW8LBVR
 03284      END-IF.                                                      EQW8LBVR
+F51052*---3EME PERMIS : PAS DE COMMIT DANS TS-PERSONNE (OCCURS 2,       EQW8LBVR
+F51052*    CF. REMARQUE CI-DESSUS) - ECR-PRMTYPC3O RESTE PORTE PAR     EQW8LBVR
+F51052*    TS-ECR-PRMTYPC3O SEULEMENT.                                 EQW8LBVR
 03285                                                                   EQW8LBVR
 03286 *---DATES DE PERMIS                                               EQW8LBVR
 03287      IF ECR-PRMOBTD1O NOT = SPACES                                EQW8LBVR
@@ -3368,6 +3747,9 @@ F1856      END-IF.
 03303      ELSE                                                         EQW8LBVR
 03304         MOVE SPACES TO RPRMOBTD OF TS-PERSONNE(1, 2)              EQW8LBVR
 03305      END-IF.                                                      EQW8LBVR
+F51052*---3EME PERMIS : PAS DE COMMIT DANS TS-PERSONNE (OCCURS 2,       EQW8LBVR
+F51052*    CF. REMARQUE CI-DESSUS) - ECR-PRMOBTD3O RESTE PORTE PAR     EQW8LBVR
+F51052*    TS-ECR-PRMOBTD3O SEULEMENT.                                 EQW8LBVR
 03306                                                                   EQW8LBVR
 03307 *---CONDUITE ACCOMPAGNEE                                          EQW8LBVR
 03308      IF ECR-PERCOACO NOT = SPACES                                 EQW8LBVR
@@ -3383,6 +3765,11 @@ F1856      END-IF.
 03318         MOVE SPACES TO RANPANCN OF TS-PERSONNE(1)                 EQW8LBVR
 03319      END-IF.                                                      EQW8LBVR
 03320                                                                   EQW8LBVR
+F50130*--- HISTORIQUE DES SUSPENSIONS DE PERMIS (FD 50130) : ON GARDE   EQW8LBVR
+F50130*     L'ETAT AVANT MODIFICATION POUR LE COMPARER A L'ETAT SAISI   EQW8LBVR
+F50130     MOVE ANPINDC OF TS-PERSONNE(1) TO SUSPERM-ANC-INDIC          EQW8LBVR
+F50130     MOVE ANPMOTL OF TS-PERSONNE(1) TO SUSPERM-ANC-MOTIF          EQW8LBVR
+F50130     MOVE RANPNBJN OF TS-PERSONNE(1) TO SUSPERM-ANC-NBJOUR        EQW8LBVR
 03321 *---INDICATEUR RETRAIT DE PERMIS                                  EQW8LBVR
 03322      IF ECR-ANPINDCO NOT = SPACES                                 EQW8LBVR
 03323         MOVE ECR-ANPINDCO TO ANPINDC OF TS-PERSONNE(1)            EQW8LBVR
@@ -3404,6 +3791,19 @@ F1856      END-IF.
 03339         MOVE SPACES TO ANPMOTL OF TS-PERSONNE(1)                  EQW8LBVR
 03340      END-IF.                                                      EQW8LBVR
 03341                                                                   EQW8LBVR
+F50130*--- SI L'INDICATEUR, LE MOTIF OU LA DUREE DE RETRAIT A CHANGE,   EQW8LBVR
+F50130*     ON TRACE L'ANCIEN ET LE NOUVEL ETAT DANS L'HISTORIQUE       EQW8LBVR
+F50130     IF SUSPERM-ANC-INDIC  NOT = ANPINDC OF TS-PERSONNE(1) OR     EQW8LBVR
+F50130        SUSPERM-ANC-MOTIF  NOT = ANPMOTL OF TS-PERSONNE(1) OR     EQW8LBVR
+F50130        SUSPERM-ANC-NBJOUR NOT = RANPNBJN OF TS-PERSONNE(1)       EQW8LBVR
+F50130        MOVE ANPINDC OF TS-PERSONNE(1)  TO SUSPERM-NOUV-INDIC     EQW8LBVR
+F50130        MOVE ANPMOTL OF TS-PERSONNE(1)  TO SUSPERM-NOUV-MOTIF     EQW8LBVR
+F50130        MOVE RANPNBJN OF TS-PERSONNE(1) TO SUSPERM-NOUV-NBJOUR    EQW8LBVR
+F50130        MOVE ECR-XRACFLO                TO SUSPERM-RACF           EQW8LBVR
+F50130        MOVE ECR-XJOURDO                TO SUSPERM-JOUR           EQW8LBVR
+F50130        MOVE ECR-XHEUREDO               TO SUSPERM-HEURE          EQW8LBVR
+F50130        PERFORM ECR-TS-SUSPERM THRU FECR-TS-SUSPERM               EQW8LBVR
+F50130     END-IF.                                                      EQW8LBVR
 03342                                                                   EQW8LBVR
 03343  FIN-MISE-A-JOUR-TS. EXIT.                                        EQW8LBVR
 03344 ***************************************************************   EQW8LBVR
@@ -3523,6 +3923,42 @@ F1856      END-IF.
 03458                                                                   EQW8LBVR
 03459  FIN-ECRITURE-TS-PERSONNE. EXIT.                                  EQW8LBVR
 03460                                                                   EQW8LBVR
+F50130***************************************************************   EQW8LBVR
+F50130*   ECRITURE DE LA TS HISTORIQUE DES SUSPENSIONS DE PERMIS     *  EQW8LBVR
+F50130*   (FD 50130)                                                 *  EQW8LBVR
+F50130***************************************************************   EQW8LBVR
+F50130 ECR-TS-SUSPERM.                                                  EQW8LBVR
+F50130*----------------                                                 EQW8LBVR
+F50130     ADD +1                  TO RANG-TS-SUSPERM.                  EQW8LBVR
+F50130     EXEC CICS WRITEQ TS QUEUE  (IDENT-TS-SUSPERM)                EQW8LBVR
+F50130                         FROM   (WSS-SUSPERM-ENR)                 EQW8LBVR
+F50130                         LENGTH (LENGTH OF WSS-SUSPERM-ENR)       EQW8LBVR
+F50130                         ITEM   (RANG-TS-SUSPERM)                 EQW8LBVR
+F50130                         NOHANDLE                                 EQW8LBVR
+F50130     END-EXEC.                                                    EQW8LBVR
+F50130     IF EIBRCODE  NOT = LOW-VALUE                                 EQW8LBVR
+F50130        MOVE 'FBSP :PB ECRITURE TS HISTO SUSPENSION' TO MESS      EQW8LBVR
+F50130        GO TO ABANDON-TACHE                                       EQW8LBVR
+F50130     END-IF.                                                      EQW8LBVR
+F50130 FECR-TS-SUSPERM. EXIT.                                           EQW8LBVR
+F50150***************************************************************   EQW8LBVR
+F50150*   ECRITURE DE LA TS HISTORIQUE DE SITUATION FAMILIALE      *    EQW8LBVR
+F50150*   (FD 50150)                                                *   EQW8LBVR
+F50150***************************************************************   EQW8LBVR
+F50150 ECR-TS-SITFAM.                                                   EQW8LBVR
+F50150*----------------                                                 EQW8LBVR
+F50150     ADD +1                  TO RANG-TS-SITFAM.                   EQW8LBVR
+F50150     EXEC CICS WRITEQ TS QUEUE  (IDENT-TS-SITFAM)                 EQW8LBVR
+F50150                         FROM   (WSS-SITFAM-ENR)                  EQW8LBVR
+F50150                         LENGTH (LENGTH OF WSS-SITFAM-ENR)        EQW8LBVR
+F50150                         ITEM   (RANG-TS-SITFAM)                  EQW8LBVR
+F50150                         NOHANDLE                                 EQW8LBVR
+F50150     END-EXEC.                                                    EQW8LBVR
+F50150     IF EIBRCODE  NOT = LOW-VALUE                                 EQW8LBVR
+F50150        MOVE 'FBSF :PB ECRITURE TS HISTO SIT.FAMILIALE' TO MESS   EQW8LBVR
+F50150        GO TO ABANDON-TACHE                                       EQW8LBVR
+F50150     END-IF.                                                      EQW8LBVR
+F50150 FECR-TS-SITFAM. EXIT.                                            EQW8LBVR
 03461 ***************************************************************   EQW8LBVR
 03462 *          REECRITURE TS SUSPENS                              *   EQW8LBVR
 03463 ***************************************************************   EQW8LBVR
@@ -4001,6 +4437,8 @@ U3319  ++INCLUDE SQKCECRS
 03957      MOVE LOW-VALUE  TO  ECR-PRMOBTD1O.                           EQW8LBVR
 03958      MOVE LOW-VALUE  TO  ECR-PRMTYPC2O.                           EQW8LBVR
 03959      MOVE LOW-VALUE  TO  ECR-PRMOBTD2O.                           EQW8LBVR
+F50120     MOVE LOW-VALUE  TO  ECR-PRMTYPC3O.                           EQW8LBVR
+F50120     MOVE LOW-VALUE  TO  ECR-PRMOBTD3O.                           EQW8LBVR
 03960      MOVE LOW-VALUE  TO  ECR-PERCOACO.                            EQW8LBVR
 03961      MOVE LOW-VALUE  TO  ECR-ANPANCNO.                            EQW8LBVR
 03962      MOVE LOW-VALUE  TO  ECR-ANPINDCO.                            EQW8LBVR
