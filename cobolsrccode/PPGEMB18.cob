@@ -0,0 +1,217 @@
+       ID DIVISION.
+       PROGRAM-ID. PPGEMB18.
+      ****************************************************************
+      *
+      *  OBJET  : UTILITAIRE A LA DEMANDE DE PREVISUALISATION/
+      *           REEDITION D'UN SEUL DOCUMENT FISCAL (AF/IF), SANS
+      *           RELANCER UNE CHAINE PPGEMB17 COMPLETE. RECOIT UNE
+      *           CLE ALLOCATAIRE/CONTRAT, RETROUVE L'ENREGISTREMENT
+      *           FC99FIS1 CORRESPONDANT ET LE RESTITUE TEL QU'IL A
+      *           ETE LU PAR PPGEMB17, SANS DECLENCHER NI FLUX CIC
+      *           (20300-CREATION-FLUX-ED/22000-EMISSION-FLX) NI
+      *           COMMIT (40000-GESTION-COMMIT) - USAGE SERVICE
+      *           CLIENTS UNIQUEMENT.
+      *
+      ******************************************************************
+      *          H I S T O R I Q U E   D U   C O M P O S A N T
+      ******************************************************************
+      * DATE       STE/PERS         VERSION   NOTES
+      *
+      * 09.08.2026 GFA/P.ESTEVE     M000      F51048 CREATION.
+      *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      ******************************************************************
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *--- FICHIER FISCAL SOURCE, LU PAR PPGEMB17 - MEME ASSIGNATION,
+      *--- MEME RECORDING, LU ICI EN SEQUENTIEL JUSQU'A LA CLE DEMANDEE
+           SELECT  FC99FIS1   ASSIGN  FC99FIS1
+                               FILE STATUS IS  FS-FC99FIS1-STATUS.
+      *--- PARAMETRE : UNE CLE ALLOCATAIRE/CONTRAT DEMANDEE PAR LIGNE
+           SELECT  PPGPARM1   ASSIGN  PPGPARM1
+                               FILE STATUS IS  FS-PPGPARM1-STATUS.
+      *--- COPIE DE PREVISUALISATION DE L'ENREGISTREMENT FISCAL SOURCE
+           SELECT  PPGPREV1   ASSIGN  PPGPREV1
+                               FILE STATUS IS  FS-PPGPREV1-STATUS.
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+       FILE SECTION.
+      *--- LAYOUT DOCUMENTAIRE DE TRAVAIL : LA VRAIE STRUCTURE DE
+      *--- ENRG-FC99FIS1 VIT DANS DES COPY NON LIVREES DANS CE DEPOT
+      *--- (VOIR PPGEMB17.COB, OU LE FICHIER N'EST LUI-MEME QU'UN
+      *--- PIC X(587) OPAQUE) ; PAR CONVENTION DEJA EN PLACE AILLEURS
+      *--- DANS CE DEPOT (FB01CNTR/FB01TSPL), LA CLE DE RAPPROCHEMENT
+      *--- EST SUPPOSEE OCCUPER LES 9 PREMIERS OCTETS DE
+      *--- L'ENREGISTREMENT.
+       FD  FC99FIS1
+           RECORDING   F
+           LABEL RECORD STANDARD.
+       01  ENRG-FC99FIS1.
+           05  FIS1-CLE-ALLOC-CONTRAT PIC X(09).
+           05  FILLER                 PIC X(578).
+      *
+       FD  PPGPARM1
+           RECORDING   F
+           LABEL RECORD STANDARD.
+       01  ENRG-PPGPARM1.
+           05  PARM1-CLE-ALLOC-CONTRAT PIC X(09).
+           05  FILLER                  PIC X(71).
+      *
+       FD  PPGPREV1
+           RECORDING   F
+           LABEL RECORD STANDARD.
+       01  ENRG-PPGPREV1.
+           05  PREV1-BANNIERE          PIC X(40).
+           05  PREV1-CLE-ALLOC-CONTRAT PIC X(09).
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  PREV1-ENRG-FC99FIS1     PIC X(587).
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+      *------------------------
+       01 FILLER          PIC X(24) VALUE '** DEBUT W-S PPGEMB18 **'.
+      *================================================================*
+      *   GESTION DES FICHIERS                                         *
+      *================================================================*
+       01  FS-FC99FIS1-STATUS   PIC X(02).
+           88     OK-FC99FIS1       VALUE '00'.
+           88     EOF-FC99FIS1      VALUE '10'.
+       01  FS-PPGPARM1-STATUS   PIC X(02).
+           88     OK-PPGPARM1       VALUE '00'.
+           88     EOF-PPGPARM1      VALUE '10'.
+       01  FS-PPGPREV1-STATUS   PIC X(02).
+           88     OK-PPGPREV1       VALUE '00'.
+      *================================================================*
+      *   INDICATEURS DE FIN DE FICHIER                                *
+      *================================================================*
+       01  WS-IND-FIN-PARM1      PIC X(01) VALUE 'N'.
+           88     FIN-PARM1          VALUE 'O'.
+       01  WS-IND-TROUVE         PIC X(01) VALUE 'N'.
+           88     CLE-TROUVEE        VALUE 'O'.
+      *================================================================*
+      *   ZONES DE TRAVAIL                                             *
+      *================================================================*
+       01  WS-CO-RET             PIC 9(02) COMP VALUE ZERO.
+       01  WS-CPT-DEMANDES       PIC 9(05) COMP VALUE ZERO.
+       01  WS-CPT-TROUVEES       PIC 9(05) COMP VALUE ZERO.
+       01  WS-CPT-NON-TROUVEES   PIC 9(05) COMP VALUE ZERO.
+      ******************************************************************
+      *                     T R A I T E M E N T                        *
+      ******************************************************************
+       PROCEDURE DIVISION.
+      *-------------------
+           PERFORM 10000-INITIALISATION
+           PERFORM 20000-TRAITEMENT
+           PERFORM 30000-FIN-PROGRAMME
+           .
+      ******************************************************************
+       10000-INITIALISATION.
+      *---------------------
+           OPEN INPUT  PPGPARM1
+           OPEN OUTPUT PPGPREV1.
+           IF NOT OK-PPGPARM1 OR NOT OK-PPGPREV1
+              DISPLAY 'PPGEMB18 : ERREUR OUVERTURE FICHIERS'
+              PERFORM 32000-ABANDON-ERREUR-FAT
+           END-IF.
+           PERFORM 21000-LIRE-PARM1
+           .
+      ******************************************************************
+       20000-TRAITEMENT.
+      *-----------------
+           PERFORM 20100-TRAITER-DEMANDE
+              UNTIL FIN-PARM1
+           .
+      ******************************************************************
+      *   POUR CHAQUE CLE DEMANDEE, RECHERCHE SEQUENTIELLE DE         *
+      *   L'ENREGISTREMENT FC99FIS1 CORRESPONDANT (UNE PASSE PAR      *
+      *   CLE - VOLUME ATTENDU FAIBLE, USAGE A LA DEMANDE UNIQUEMENT) *
+      ******************************************************************
+       20100-TRAITER-DEMANDE.
+      *-----------------------
+           ADD 1                   TO WS-CPT-DEMANDES
+           MOVE 'N'                TO WS-IND-TROUVE
+           OPEN INPUT FC99FIS1.
+           IF NOT OK-FC99FIS1
+              DISPLAY 'PPGEMB18 : ERREUR OUVERTURE FC99FIS1'
+              PERFORM 32000-ABANDON-ERREUR-FAT
+           END-IF
+           PERFORM 21100-LIRE-FC99FIS1
+           PERFORM 20200-RECHERCHER-CLE
+              UNTIL EOF-FC99FIS1
+              OR CLE-TROUVEE
+           CLOSE FC99FIS1.
+           IF CLE-TROUVEE
+              PERFORM 23000-ECRIRE-PREVISUALISATION
+              ADD 1                TO WS-CPT-TROUVEES
+           ELSE
+              DISPLAY 'PPGEMB18 : CLE NON TROUVEE DANS FC99FIS1 - '
+                       PARM1-CLE-ALLOC-CONTRAT
+              ADD 1                TO WS-CPT-NON-TROUVEES
+           END-IF
+           PERFORM 21000-LIRE-PARM1
+           .
+      ******************************************************************
+       20200-RECHERCHER-CLE.
+      *-----------------------
+           IF FIS1-CLE-ALLOC-CONTRAT = PARM1-CLE-ALLOC-CONTRAT
+              SET CLE-TROUVEE TO TRUE
+           ELSE
+              PERFORM 21100-LIRE-FC99FIS1
+           END-IF
+           .
+      ******************************************************************
+       21000-LIRE-PARM1.
+      *-------------------
+           IF NOT FIN-PARM1
+              READ PPGPARM1
+                 AT END
+                    SET FIN-PARM1 TO TRUE
+              END-READ
+           END-IF
+           .
+      ******************************************************************
+       21100-LIRE-FC99FIS1.
+      *----------------------
+           READ FC99FIS1
+              AT END
+                 SET EOF-FC99FIS1 TO TRUE
+           END-READ
+           .
+      ******************************************************************
+       23000-ECRIRE-PREVISUALISATION.
+      *--------------------------------
+           MOVE 'PPGEMB18 - PREVISUALISATION / REEDITION AF-IF'
+                                    TO PREV1-BANNIERE
+           MOVE FIS1-CLE-ALLOC-CONTRAT
+                                    TO PREV1-CLE-ALLOC-CONTRAT
+           MOVE ENRG-FC99FIS1       TO PREV1-ENRG-FC99FIS1
+           WRITE ENRG-PPGPREV1
+           .
+      ******************************************************************
+       30000-FIN-PROGRAMME.
+      *--------------------
+           CLOSE PPGPARM1 PPGPREV1.
+           DISPLAY 'PPGEMB18 : CLES DEMANDEES    = ' WS-CPT-DEMANDES.
+           DISPLAY 'PPGEMB18 : CLES TROUVEES     = ' WS-CPT-TROUVEES.
+           DISPLAY 'PPGEMB18 : CLES NON TROUVEES = '
+                    WS-CPT-NON-TROUVEES.
+           IF WS-CPT-NON-TROUVEES > 0
+              MOVE 4 TO WS-CO-RET
+           END-IF.
+           MOVE WS-CO-RET TO RETURN-CODE.
+           STOP RUN
+           .
+      ******************************************************************
+       32000-ABANDON-ERREUR-FAT.
+      *-------------------------
+           DISPLAY 'PPGEMB18 : ABANDON SUITE A UNE ERREUR FATALE'.
+           MOVE 12 TO RETURN-CODE.
+           STOP RUN
+           .
