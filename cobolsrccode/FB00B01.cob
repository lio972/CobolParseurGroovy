@@ -0,0 +1,322 @@
+       ID DIVISION.
+       PROGRAM-ID. FB00B01.
+      ****************************************************************
+      *
+      *  OBJET  : PROGRAMME BATCH DE FIN DE JOURNEE QUI CONSOLIDE,
+      *           CONTRAT PAR CONTRAT, L'ENSEMBLE DES ACTIONS DE
+      *           COMPOSITION/MAINTENANCE SAISIES DANS LA MEME SESSION
+      *           DE TRAVAIL SUR LES ECRANS FB01 (COMPOSITION), FB02
+      *           (COORDONNEES CONDUCTEUR) ET FB04 (CARACTERISTIQUES
+      *           VEHICULE). L'ECRAN FB03 (ANTECEDENTS CONDUCTEUR) NE
+      *           TIENT AUCUNE PISTE D'AUDIT EN TS ET N'EST DONC PAS
+      *           UNE SOURCE DE CE RELEVE.
+      *           CHAQUE ECRAN ALIMENTE DEJA SA PROPRE PISTE D'AUDIT
+      *           EN TS (IDENT-TS-AUDIT-FB01 DANS FB01T00, IDENT-TS-
+      *           SUSPERM/IDENT-TS-SITFAM DANS FB02T00, IDENT-TS-
+      *           CRMHIS/IDENT-TS-PEFHIS DANS FB04T00) ; CES PISTES
+      *           N'ONT PAS LE MEME FORMAT (PAS DE CODE ACTION NI DE
+      *           LIBELLE DANS LES PISTES FB02/FB04, QUI SONT DE
+      *           SIMPLES RELEVES AVANT/APRES) - LE JCL (FB00AUDX) SE
+      *           CONTENTE DE DECHARGER CHAQUE PISTE DANS SON FORMAT
+      *           NATIF, DE LA COMPLETER AVEC LE NUMERO DE CONTRAT
+      *           RETROUVE VIA LA TS CONTRAT DE LA MEME CONVERSATION
+      *           (MEME EIBTRMID), PUIS DE TRIER/FUSIONNER LES TROIS
+      *           EXTRAITS PAR NUMERO DE CONTRAT PUIS HEURE. CE
+      *           PROGRAMME FAIT LE TRAVAIL D'INTERPRETATION PROPRE A
+      *           CHAQUE ECRAN (CODE ACTION, LIBELLE) POUR PRODUIRE UN
+      *           RELEVE CONSOLIDE ET LISIBLE, PAR CONTRAT.
+      *
+      ******************************************************************
+      *          H I S T O R I Q U E   D U   C O M P O S A N T
+      ******************************************************************
+      * DATE       STE/PERS         VERSION   NOTES
+      *
+      * 09.08.2026 GFA/P.ESTEVE     M000      F51045 CREATION.
+      * 09.08.2026 GFA/P.ESTEVE     M001      F51058 L'EXTRAIT NE PORTE
+      *                                       PLUS UN ENREGISTREMENT
+      *                                       GENERIQUE UNIFORME (CODE
+      *                                       ACTION/LIBELLE INEXIS-
+      *                                       TANTS DANS LES PISTES
+      *                                       FB02/FB04) MAIS LE DETAIL
+      *                                       REEL DE CHAQUE PISTE,
+      *                                       REDEFINI SELON L'ECRAN ;
+      *                                       CODE ACTION ET LIBELLE
+      *                                       SONT DESORMAIS CONSTRUITS
+      *                                       ICI. ECRAN FB03 RETIRE
+      *                                       (PAS DE PISTE D'AUDIT).
+      *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      ******************************************************************
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *--- EXTRAIT NOCTURNE, DEJA TRIE CROISSANT SUR NUMERO DE CONTRAT
+      *--- PUIS SUR HEURE, DES TROIS PISTES D'AUDIT FB01/FB02/FB04
+      *--- FUSIONNEES PAR LE JCL (SORT/MERGE) AVANT L'APPEL DE CE
+      *--- PROGRAMME - CE PROGRAMME LUI-MEME NE TRIE RIEN.
+           SELECT  FB00AUDX   ASSIGN  FB00AUDX
+                               FILE STATUS IS  FS-FB00AUDX-STATUS.
+      *--- RELEVE CONSOLIDE PAR CONTRAT, UNE LIGNE PAR ACTION, AVEC
+      *--- RUPTURE DE CONTRAT
+           SELECT  FB00RECA   ASSIGN  FB00RECA
+                               FILE STATUS IS  FS-FB00RECA-STATUS.
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+       FILE SECTION.
+       FD  FB00AUDX
+           RECORDING   F
+           LABEL RECORD STANDARD.
+       01  ENRG-FB00AUDX.
+           05  AUDX-NUMCONT           PIC X(09).
+           05  AUDX-ECRAN             PIC X(04).
+               88  AUDX-ECRAN-FB01        VALUE 'FB01'.
+               88  AUDX-ECRAN-FB02        VALUE 'FB02'.
+               88  AUDX-ECRAN-FB04        VALUE 'FB04'.
+      *--- SOUS-TYPE : DISTINGUE, POUR FB02 ET FB04, LAQUELLE DES DEUX
+      *--- PISTES D'AUDIT DE L'ECRAN A PRODUIT L'ENREGISTREMENT (NON
+      *--- SIGNIFICATIF POUR FB01, QUI N'A QU'UNE SEULE PISTE)
+           05  AUDX-SOUS-TYPE         PIC X(02).
+               88  AUDX-FB02-SUSPERM      VALUE 'SP'.
+               88  AUDX-FB02-SITFAM       VALUE 'SF'.
+               88  AUDX-FB04-CRMHIS       VALUE 'CR'.
+               88  AUDX-FB04-PEFHIS       VALUE 'PF'.
+           05  AUDX-RACF              PIC X(15).
+           05  AUDX-JOUR              PIC X(08).
+           05  AUDX-HEURE             PIC X(08).
+      *--- DETAIL REEL DE LA PISTE SOURCE, REDEFINI SELON AUDX-ECRAN/
+      *--- AUDX-SOUS-TYPE - MEME FORME QUE WSS-AUDIT-FB01-ENR DANS
+      *--- FB01T00, WSS-SUSPERM-ENR/WSS-SITFAM-ENR DANS FB02T00, ET
+      *--- WSS-CRMHIS-ENR/WSS-PEFHIS-ENR DANS FB04T00
+           05  AUDX-DONNEES-FB01.
+               10  AUDX-FB01-CODE-ACTION  PIC X(01).
+               10  AUDX-FB01-TYPE-TS      PIC X(01).
+               10  FILLER                 PIC X(46).
+           05  AUDX-DONNEES-FB02-SUSPERM REDEFINES AUDX-DONNEES-FB01.
+               10  AUDX-SUSPERM-ANC-INDIC     PIC X(01).
+               10  AUDX-SUSPERM-ANC-MOTIF     PIC X(20).
+               10  AUDX-SUSPERM-ANC-NBJOUR    PIC X(03).
+               10  AUDX-SUSPERM-NOUV-INDIC    PIC X(01).
+               10  AUDX-SUSPERM-NOUV-MOTIF    PIC X(20).
+               10  AUDX-SUSPERM-NOUV-NBJOUR   PIC X(03).
+           05  AUDX-DONNEES-FB02-SITFAM  REDEFINES AUDX-DONNEES-FB01.
+               10  AUDX-SITFAM-ANC-MATC       PIC X(01).
+               10  AUDX-SITFAM-ANC-ENCN       PIC X(02).
+               10  AUDX-SITFAM-NOUV-MATC      PIC X(01).
+               10  AUDX-SITFAM-NOUV-ENCN      PIC X(02).
+           05  AUDX-DONNEES-FB04-CRMHIS  REDEFINES AUDX-DONNEES-FB01.
+               10  AUDX-CRMHIS-IMMAT-ANC      PIC X(10).
+               10  AUDX-CRMHIS-IMMAT-NOUV     PIC X(10).
+               10  AUDX-CRMHIS-CRM-ANC        PIC X(03).
+               10  AUDX-CRMHIS-CRM-NOUV       PIC X(03).
+               10  AUDX-CRMHIS-DATE-ANC       PIC X(06).
+           05  AUDX-DONNEES-FB04-PEFHIS  REDEFINES AUDX-DONNEES-FB01.
+               10  AUDX-PEFHIS-IMMAT          PIC X(10).
+               10  AUDX-PEFHIS-VAL-ANC        PIC X(01).
+               10  AUDX-PEFHIS-VAL-NOUV       PIC X(01).
+      *
+       FD  FB00RECA
+           RECORDING   F
+           LABEL RECORD STANDARD.
+       01  ENRG-FB00RECA.
+           05  RECA-NUMCONT           PIC X(09).
+           05  FILLER                 PIC X(02) VALUE SPACES.
+           05  RECA-ECRAN             PIC X(04).
+           05  FILLER                 PIC X(02) VALUE SPACES.
+           05  RECA-CODE-ACTION       PIC X(01).
+           05  FILLER                 PIC X(02) VALUE SPACES.
+           05  RECA-LIBELLE           PIC X(30).
+           05  FILLER                 PIC X(02) VALUE SPACES.
+           05  RECA-RACF              PIC X(15).
+           05  FILLER                 PIC X(02) VALUE SPACES.
+           05  RECA-JOUR              PIC X(08).
+           05  FILLER                 PIC X(01) VALUE SPACES.
+           05  RECA-HEURE             PIC X(08).
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+      *------------------------
+       01 FILLER          PIC X(24) VALUE '** DEBUT W-S FB00B01 **'.
+      *================================================================*
+      *   GESTION DES FICHIERS                                         *
+      *================================================================*
+       01  FS-FB00AUDX-STATUS   PIC X(02).
+           88     OK-FB00AUDX       VALUE '00'.
+           88     EOF-FB00AUDX      VALUE '10'.
+       01  FS-FB00RECA-STATUS   PIC X(02).
+           88     OK-FB00RECA       VALUE '00'.
+      *================================================================*
+      *   INDICATEUR DE FIN DE FICHIER                                 *
+      *================================================================*
+       01  WS-IND-FIN-AUDX       PIC X(01) VALUE 'N'.
+           88     FIN-AUDX           VALUE 'O'.
+      *================================================================*
+      *   RUPTURE DE CONTRAT                                           *
+      *================================================================*
+       01  WS-NUMCONT-RUPTURE    PIC X(09) VALUE SPACES.
+      *================================================================*
+      *   ZONES DE TRAVAIL DE LA CONSOLIDATION                         *
+      *================================================================*
+       01  WS-CO-RET             PIC 9(02) COMP VALUE ZERO.
+       01  WS-CPT-LIGNES-LUES    PIC 9(07) COMP VALUE ZERO.
+       01  WS-CPT-CONTRATS       PIC 9(07) COMP VALUE ZERO.
+       01  WS-CPT-LIGNES-ECRITES PIC 9(07) COMP VALUE ZERO.
+      ******************************************************************
+      *                     T R A I T E M E N T                        *
+      ******************************************************************
+       PROCEDURE DIVISION.
+      *-------------------
+           PERFORM 10000-INITIALISATION
+           PERFORM 20000-TRAITEMENT
+           PERFORM 30000-FIN-PROGRAMME
+           .
+      ******************************************************************
+       10000-INITIALISATION.
+      *---------------------
+           OPEN INPUT  FB00AUDX
+           OPEN OUTPUT FB00RECA.
+           IF NOT OK-FB00AUDX OR NOT OK-FB00RECA
+              DISPLAY 'FB00B01 : ERREUR OUVERTURE FICHIERS'
+              PERFORM 32000-ABANDON-ERREUR-FAT
+           END-IF.
+           PERFORM 21000-LIRE-AUDX
+           .
+      ******************************************************************
+       20000-TRAITEMENT.
+      *-----------------
+           PERFORM 20100-CONSOLIDER-CONTRAT
+              UNTIL FIN-AUDX
+           .
+      ******************************************************************
+      *   ECRIT TOUTES LES LIGNES D'UN MEME CONTRAT (RUPTURE SUR       *
+      *   AUDX-NUMCONT) PUIS PASSE AU CONTRAT SUIVANT                  *
+      ******************************************************************
+       20100-CONSOLIDER-CONTRAT.
+      *-------------------------
+           MOVE AUDX-NUMCONT      TO WS-NUMCONT-RUPTURE.
+           ADD 1                  TO WS-CPT-CONTRATS.
+           PERFORM 20200-ECRIRE-LIGNE-CONTRAT
+              UNTIL FIN-AUDX
+              OR AUDX-NUMCONT NOT = WS-NUMCONT-RUPTURE
+           .
+      ******************************************************************
+      *   INTERPRETE LE DETAIL PROPRE A L'ECRAN SOURCE (CODE ACTION ET *
+      *   LIBELLE N'EXISTENT PAS TELS QUELS DANS LES PISTES D'AUDIT    *
+      *   FB02/FB04) PUIS ECRIT LA LIGNE DE RELEVE CORRESPONDANTE      *
+      ******************************************************************
+       20200-ECRIRE-LIGNE-CONTRAT.
+      *----------------------------
+           MOVE AUDX-NUMCONT       TO RECA-NUMCONT
+           MOVE AUDX-ECRAN         TO RECA-ECRAN
+           MOVE AUDX-RACF          TO RECA-RACF
+           MOVE AUDX-JOUR          TO RECA-JOUR
+           MOVE AUDX-HEURE         TO RECA-HEURE
+           EVALUATE TRUE
+              WHEN AUDX-ECRAN-FB01
+                 PERFORM 20210-LIBELLE-FB01
+              WHEN AUDX-ECRAN-FB02 AND AUDX-FB02-SUSPERM
+                 PERFORM 20220-LIBELLE-FB02-SUSPERM
+              WHEN AUDX-ECRAN-FB02 AND AUDX-FB02-SITFAM
+                 PERFORM 20230-LIBELLE-FB02-SITFAM
+              WHEN AUDX-ECRAN-FB04 AND AUDX-FB04-CRMHIS
+                 PERFORM 20240-LIBELLE-FB04-CRMHIS
+              WHEN AUDX-ECRAN-FB04 AND AUDX-FB04-PEFHIS
+                 PERFORM 20250-LIBELLE-FB04-PEFHIS
+              WHEN OTHER
+                 MOVE '?'           TO RECA-CODE-ACTION
+                 MOVE 'ORIGINE INCONNUE' TO RECA-LIBELLE
+           END-EVALUATE
+           WRITE ENRG-FB00RECA
+           ADD 1                   TO WS-CPT-LIGNES-ECRITES
+           PERFORM 21000-LIRE-AUDX
+           .
+      ******************************************************************
+      *   FB01 - COMPOSITION : LE CODE ACTION EST DEJA PORTE PAR LA    *
+      *   PISTE D'AUDIT, SEUL LE LIBELLE EST A CONSTRUIRE              *
+      ******************************************************************
+       20210-LIBELLE-FB01.
+      *--------------------
+           MOVE AUDX-FB01-CODE-ACTION  TO RECA-CODE-ACTION
+           EVALUATE AUDX-FB01-CODE-ACTION
+              WHEN 'A'
+                 MOVE 'AJOUT ELEMENT COMPOSITION'    TO RECA-LIBELLE
+              WHEN 'M'
+                 MOVE 'MODIF. ELEMENT COMPOSITION'   TO RECA-LIBELLE
+              WHEN 'C'
+                 MOVE 'CLOTURE ELEMENT COMPOSITION'  TO RECA-LIBELLE
+              WHEN 'R'
+                 MOVE 'RESTAURATION COMPOSITION'     TO RECA-LIBELLE
+              WHEN OTHER
+                 MOVE 'COMPOSITION : AUTRE ACTION'   TO RECA-LIBELLE
+           END-EVALUATE
+           .
+      ******************************************************************
+      *   FB02 - SUSPENSION DE PERMIS : RELEVE AVANT/APRES, PAS DE     *
+      *   CODE ACTION NATIF - ON RETIENT UN CODE CONVENTIONNEL 'M'     *
+      ******************************************************************
+       20220-LIBELLE-FB02-SUSPERM.
+      *----------------------------
+           MOVE 'M'                         TO RECA-CODE-ACTION
+           MOVE 'MAJ SUSPENSION PERMIS'      TO RECA-LIBELLE
+           .
+      ******************************************************************
+      *   FB02 - SITUATION FAMILIALE : RELEVE AVANT/APRES, IDEM        *
+      ******************************************************************
+       20230-LIBELLE-FB02-SITFAM.
+      *----------------------------
+           MOVE 'M'                         TO RECA-CODE-ACTION
+           MOVE 'MAJ SITUATION FAMILIALE'    TO RECA-LIBELLE
+           .
+      ******************************************************************
+      *   FB04 - HISTORIQUE CRM : RELEVE AVANT/APRES, IDEM             *
+      ******************************************************************
+       20240-LIBELLE-FB04-CRMHIS.
+      *----------------------------
+           MOVE 'M'                         TO RECA-CODE-ACTION
+           MOVE 'EVOLUTION CRM VEHICULE'     TO RECA-LIBELLE
+           .
+      ******************************************************************
+      *   FB04 - HISTORIQUE INDICATEUR PERTES FINANCIERES : IDEM       *
+      ******************************************************************
+       20250-LIBELLE-FB04-PEFHIS.
+      *----------------------------
+           MOVE 'M'                         TO RECA-CODE-ACTION
+           MOVE 'MAJ INDICATEUR PERT.FINAN.' TO RECA-LIBELLE
+           .
+      ******************************************************************
+       21000-LIRE-AUDX.
+      *----------------
+           IF NOT FIN-AUDX
+              READ FB00AUDX
+                 AT END
+                    SET FIN-AUDX TO TRUE
+                 NOT AT END
+                    ADD 1 TO WS-CPT-LIGNES-LUES
+              END-READ
+           END-IF
+           .
+      ******************************************************************
+       30000-FIN-PROGRAMME.
+      *--------------------
+           CLOSE FB00AUDX FB00RECA.
+           DISPLAY 'FB00B01 : LIGNES D''AUDIT LUES    = '
+                    WS-CPT-LIGNES-LUES.
+           DISPLAY 'FB00B01 : CONTRATS CONSOLIDES    = '
+                    WS-CPT-CONTRATS.
+           DISPLAY 'FB00B01 : LIGNES DE RELEVE ECRITES = '
+                    WS-CPT-LIGNES-ECRITES.
+           MOVE WS-CO-RET TO RETURN-CODE.
+           STOP RUN
+           .
+      ******************************************************************
+       32000-ABANDON-ERREUR-FAT.
+      *-------------------------
+           DISPLAY 'FB00B01 : ABANDON SUITE A UNE ERREUR FATALE'.
+           MOVE 12 TO RETURN-CODE.
+           STOP RUN
+           .
