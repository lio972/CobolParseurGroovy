@@ -0,0 +1,2816 @@
+00001  IDENTIFICATION DIVISION.                                         EQW93FB3
+00002  PROGRAM-ID.                     FB03T00.                         EQW93FB3
+00003 * MODULE EN COURS DE MAINTENANCE PAR   : ...................... !  EQW93FB3
+00004 * PREVU POUR ETRE MIS EN PRODUCTION LE : ../../..               !  EQW93FB3
+00005 * N.B. : ...................................................... !  EQW93FB3
+00006 *-09-08-26------------------------------------------------------+  EQW93FB3
+00007 * NOM DU LOAD MODULE : FB03T00                CREE LE 09/08/26     EQW93FB3
+00008 * NOM DE TRANSACTION : FB03                        A 11:05         EQW93FB3
+00009 * NOM DE MAP         : FB03M0Z                                     EQW93FB3
+00010 * NOM DU PGM BATCH   : ........ (SI MODULE COMMUN TP/BATCH)        EQW93FB3
+00011 * AUTEUR             : J.MARCHAND                                  EQW93FB3
+00012 * LOGON TSO          : EXT17                                       EQW93FB3
+00013 *                                                                  EQW93FB3
+00014 *                      REFONTE AUTOMOBILE                          EQW93FB3
+00015 *                      ANTECEDENTS DU CONDUCTEUR (SINISTRES)       EQW93FB3
+00016 *                                                                  EQW93FB3
+00017 * TITRE              : FB03T00                                     EQW93FB3
+00018 *---------------------------------------------------------------+  EQW93FB3
+00019 *                          >> BUT <<                            !  EQW93FB3
+00020 * SAISIE ET CONTROLE DES ANTECEDENTS SINISTRES DU CONDUCTEUR     !  EQW93FB3
+00021 * (NOMBRE DE SINISTRES SUR 36 MOIS, NATURE ET DATE DE CHAQUE      !  EQW93FB3
+00022 * SINISTRE), A LA SUITE DE LA SAISIE DES COORDONNEES (FB02).      !  EQW93FB3
+00023 *                                                                !  EQW93FB3
+00024 *                       >> SYNOPTIQUE <<                         !  EQW93FB3
+00025 *----------+-------+--------------------------------------------+  EQW93FB3
+00026 * RESSOURCE! M/O/A !               DESCRIPTION                  !  EQW93FB3
+00027 *----------+-------+--------------------------------------------+  EQW93FB3
+00028 *    TS    !  ME   ! TS-PERSONNE (FBIPERS) RANG 1 ET 2            !  EQW93FB3
+00029 *----------+-------+----------+---------------------------------+  EQW93FB3
+00030 * PROGR.   ! MODE  ! COMMAREA !        DESCRIPTION              !  EQW93FB3
+00031 * APPELANT ! APPEL ! TRANSMISE!                                 !  EQW93FB3
+00032 *----------+-------+----------+---------------------------------+  EQW93FB3
+00033 *  FB01    ! XCTL  ! COMMAREA !  COMPOSITION DU CONTRAT          !  EQW93FB3
+00034 *----------+-------+----------+---------------------------------+  EQW93FB3
+00035 * PROGR.   ! MODE  ! COMMAREA !        DESCRIPTION              !  EQW93FB3
+00036 * APPELE   ! APPEL ! TRANSMISE!                                 !  EQW93FB3
+00037 *----------+-------+----------+---------------------------------+  EQW93FB3
+00038 *  FB01    ! XCTL  ! COMMAREA !  RETOUR COMPOSITION DU CONTRAT   !  EQW93FB3
+00039 *----------+-------+----------+---------------------------------+  EQW93FB3
+00040 * ERREUR   !             MESSAGE OU TRAITEMENT                  !  EQW93FB3
+00041 *----------+----------------------------------------------------+  EQW93FB3
+00042 *          !   VOIR TABLE SPI MSGETUDE (PREFIXE FB0)            !  EQW93FB3
+00043 *----------+----------------------------------------------------+  EQW93FB3
+00044 *             >> STRUCTURE GENERALE DU PROGRAMME <<             !  EQW93FB3
+00045 * SQUELETTE STANDARD DES MODULES ECRAN (CF FB02T00) : MODULE-    !  EQW93FB3
+00046 * ENTREE / MODULE-TRAITEMENT / MODULE-SORTIE.                   !  EQW93FB3
+00047 *                                                               !  EQW93FB3
+00048 *                       >> MAINTENANCE <<                       !  EQW93FB3
+00049 *-------------+-------------------------------------------------+  EQW93FB3
+00050 * DATE/AUTEUR !         DESCRIPTION DE LA MODIFICATION          !  EQW93FB3
+00051 *-------------+-------------------------------------------------+  EQW93FB3
+F50160* 09/08/2026  ! FD 50160 : CREATION DU PROGRAMME FB03T00 POUR    !  EQW93FB3
+F50160* J.MARCHAND  !            L'ECRAN DES ANTECEDENTS SINISTRES    !  EQW93FB3
+F50160* J.MARCHAND  !            DU CONDUCTEUR (FB03M0Z)              !  EQW93FB3
+      *-------------+-------------------------------------------------+  EQW93FB3
+00052 *                       *************                           !  EQW93FB3
+00053 *                       ** LEGENDE **                           !  EQW93FB3
+00054 *                       *************                           !  EQW93FB3
+00055 *                                                               !  EQW93FB3
+00056 * RESSOURCE       : FICHIER , BASE , TS                         !  EQW93FB3
+00057 * M/O/A           : MODE / ORGANISATION / ACCES                 !  EQW93FB3
+00058 * MODE D'APPEL    : CALL , XCTL , LINK                          !  EQW93FB3
+00059 * COMMAREA TRANS. : - NOM DU NIVEAU "01"                        !  EQW93FB3
+00060 *                   - LONGUEUR DE LA COMMAREA                   !  EQW93FB3
+00061 *===============================================================+  EQW93FB3
+00062  ENVIRONMENT DIVISION.                                            EQW93FB3
+00063  CONFIGURATION SECTION.                                           EQW93FB3
+00064  SPECIAL-NAMES.                                                   EQW93FB3
+00065      DECIMAL-POINT IS COMMA.                                      EQW93FB3
+00066  DATA DIVISION.                                                   EQW93FB3
+00067  WORKING-STORAGE SECTION.                                         EQW93FB3
+00068 *                                                                 EQW93FB3
+00069 ***************************************************************** EQW93FB3
+00070 *   ZONES DE PILOTAGE DU SQUELETTE                              * EQW93FB3
+00071 *   ATTENTION: CE DOIT ETRE LE PREMIER INCLUDE                  * EQW93FB3
+00072 ***************************************************************** EQW93FB3
+00073  ++INCLUDE SQKWDV0B                                               EQW93FB3
+00074 /                                                                 EQW93FB3
+00075 ***************************************************************** EQW93FB3
+00076 * COMMAREA POUR APPEL D'INTERFACE DE CONFIDENTIALITE (AUAAL00)  * EQW93FB3
+00077 ***************************************************************** EQW93FB3
+00078  01  AUAAC.                                                       EQW93FB3
+00079  ++INCLUDE AUAAC                                                  EQW93FB3
+00080 /                                                                 EQW93FB3
+00081 ***************************************************************** EQW93FB3
+00082 *   IDENTIFICATION DES TABLES SPI POUR ACCES AUX TABLES         * EQW93FB3
+00083 *   DE TYPE MENU OU CONVERSATION                                * EQW93FB3
+00084 ***************************************************************** EQW93FB3
+00085  01  IDENT-TABLE.                                                 EQW93FB3
+00086      05  TABLE-PREF         PIC X(06).                            EQW93FB3
+00087      05  TABLE-SUFF         PIC X(02).                            EQW93FB3
+00088 ***************************************************************** EQW93FB3
+00089 *   IDENTIFICATION DE LA TS DE CONFIDENTIALITE                  * EQW93FB3
+00090 ***************************************************************** EQW93FB3
+00091  01  IDENT-TS-CONF.                                               EQW93FB3
+00092      05  CONF-TS-PREF       PIC X(04).                            EQW93FB3
+00093      05  CONF-TS-SUFF.                                            EQW93FB3
+00094          10  CONF-TS-CONV   PIC X(03).                            EQW93FB3
+00095          10  FILLER         PIC X(01) VALUE '1'.                  EQW93FB3
+00096 ***************************************************************** EQW93FB3
+00097 *   IDENTIFICATION DE LA TS APPLICATIVE                         * EQW93FB3
+00098 ***************************************************************** EQW93FB3
+00099  01  IDENT-TS-APP.                                                EQW93FB3
+00100      05  APP-TS-PREF        PIC X(04).                            EQW93FB3
+00101      05  APP-TS-SUFF.                                             EQW93FB3
+00102          10  APP-TS-CONV    PIC X(03).                            EQW93FB3
+00103          10  FILLER         PIC X(01) VALUE '1'.                  EQW93FB3
+00104 ***************************************************************** EQW93FB3
+00105 *   IDENTIFICATION DE LA TS DE PAGINATION                       * EQW93FB3
+00106 ***************************************************************** EQW93FB3
+00107  01  IDENT-TS-PAGE.                                               EQW93FB3
+00108      05  PAGE-TS-PREF       PIC X(04).                            EQW93FB3
+00109      05  PAGE-TS-SUFF.                                            EQW93FB3
+00110          10  PAGE-TS-CONV   PIC X(03).                            EQW93FB3
+00111          10  FILLER         PIC X(01) VALUE '1'.                  EQW93FB3
+00112 ******************* POUR CONVERSATION *************************** EQW93FB3
+00113 *      POUR EXIT-SELECTION-DE-PLAN : DESCRIPTION DE LA TS          EQW93FB3
+00114 ***************************************************************** EQW93FB3
+00115  ++INCLUDE SQKWPLTS                                               EQW93FB3
+00116 /                                                                 EQW93FB3
+00117 ***************************************************************** EQW93FB3
+00118 *   DESCRIPTION DE LA TS DE CONFIDENTIALITE  CONVERSATION       * EQW93FB3
+00119 ***************************************************************** EQW93FB3
+00120  01  AUAAIW.                                                      EQW93FB3
+00121  ++INCLUDE AUAAIW                                                 EQW93FB3
+00122 *                                                                 EQW93FB3
+00123 *  TABLE DES TS A DELETER                                         EQW93FB3
+00124  ++INCLUDE CCMADLTS                                               EQW93FB3
+00125 /                                                                 EQW93FB3
+00126 ***************************************************************** EQW93FB3
+00127 *   DESCRIPTION DE LA TABLE DES CONVERSATIONS (SPITAB)          * EQW93FB3
+00128 ***************************************************************** EQW93FB3
+00129  ++INCLUDE CCAACONV                                               EQW93FB3
+00130  ++INCLUDE CCAACON2                                               EQW93FB3
+00131 *                                                                 EQW93FB3
+00132 ***************************************************************** EQW93FB3
+00133 *   DESCRIPTION DE L'ORG 40A REFONTE AUTOMOBILE GFA             * EQW93FB3
+00134 ***************************************************************** EQW93FB3
+00135 * TS PERSONNE                                                     EQW93FB3
+00136  01 TS-PERSONNE.                                                  EQW93FB3
+00137  ++INCLUDE FBIPERS                                                EQW93FB3
+00138                                                                   EQW93FB3
+00139 ***************************************************************** EQW93FB3
+00140 *   DESCRIPTION DE LA TS DATE                                   * EQW93FB3
+00141 ***************************************************************** EQW93FB3
+00142  ++INCLUDE MAIDC1CA                                               EQW93FB3
+00143 /                                                                 EQW93FB3
+00144 ***************************************************************** EQW93FB3
+00145 *   DECRIRE   ICI   LES   ZONES   SPECIFIQUES   AU   PROGRAMME  * EQW93FB3
+00146 ***************************************************************** EQW93FB3
+00147 * GESTION ET CONTROLE DES DATES DE SINISTRE                       EQW93FB3
+00148                                                                   EQW93FB3
+00149  01  WSS-DATE-A-VERIFIER.                                         EQW93FB3
+00150      05 WSS-DATE-A-VERIFIER-JJ  PIC X(02).                        EQW93FB3
+00151      05 WSS-DATE-A-VERIFIER-MM  PIC X(02).                        EQW93FB3
+00152      05 WSS-DATE-A-VERIFIER-SS  PIC X(02).                        EQW93FB3
+00153      05 WSS-DATE-A-VERIFIER-AA  PIC X(02).                        EQW93FB3
+00154                                                                   EQW93FB3
+00155  01 WSS-DATE-OK                PIC X.                             EQW93FB3
+00156  01 WSS-DATJOUR.                                                  EQW93FB3
+00157      05 WSS-DATJOUR-J              PIC X(02).                     EQW93FB3
+00158      05 WSS-DATJOUR-M              PIC X(02).                     EQW93FB3
+00159      05 WSS-DATJOUR-S              PIC X(02).                     EQW93FB3
+00160      05 WSS-DATJOUR-A              PIC X(02).                     EQW93FB3
+00161                                                                   EQW93FB3
+00162  01 WSS-NBSINISTRES            PIC 9(2) VALUE ZERO.                EQW93FB3
+00162  01 WSS-NBSIN-SAISIS           PIC 9(2) VALUE ZERO.                EQW93FB3
+00163  01 WSS-READ-TSPERS            PIC X.                             EQW93FB3
+00164  01 IND1                       PIC 99.                            EQW93FB3
+00164  01 IND2                       PIC 99.                            EQW93FB3
+00164  01 WSS-PAGE-FIN               PIC 99.                            EQW93FB3
+00165                                                                   EQW93FB3
+00166 * ZONES DE RECUPERATION DU NUMERO DE CLIENT                       EQW93FB3
+00167  01 W-GESCLI.                                                     EQW93FB3
+00168     05 W-GES                 PIC X(06).                           EQW93FB3
+00169     05 W-CLI                 PIC X(05).                           EQW93FB3
+00170                                                                   EQW93FB3
+00171 * ZONES TRAVAIL POUR CONTROLE D'ACCES                             EQW93FB3
+00172  01  Z-CONTROLE-ACCES.                                            EQW93FB3
+00173      05  Z-CODE-REGIME-AS     PIC X(05).                          EQW93FB3
+00174      05  Z-CODE-REGIME-CA     PIC X(05).                          EQW93FB3
+00175      05  Z-COMPTEUR-TS        PIC S9(2) COMP.                     EQW93FB3
+00176      05  Z-AFFICHAGE-SELECTIF PIC X(03).                          EQW93FB3
+00177      05  Z-AFFICHER-OPTION    PIC X(03).                          EQW93FB3
+00178 *                                                                 EQW93FB3
+00179 ***************************************************************** EQW93FB3
+00180 * SPITAB                                                        * EQW93FB3
+00181 ***************************************************************** EQW93FB3
+00182 ***************************************************************** EQW93FB3
+00183 *   ZONES GENERALES OBLIGATOIRES                                * EQW93FB3
+00184 ***************************************************************** EQW93FB3
+00185 *   ZONES DE TEST DU CODE-RETOUR CICS  :  EIBRCODE                EQW93FB3
+00186  ++INCLUDE SQKWEIB0                                               EQW93FB3
+00187 ***************************************************************** EQW93FB3
+00188 * ZONES DATE/HEURE ET NOM DE TERMINAL/CODE TRANSACTION            EQW93FB3
+00189 ***************************************************************** EQW93FB3
+00190  ++INCLUDE SQKWDATH                                               EQW93FB3
+00191 ***************************************************************** EQW93FB3
+00192 * ZONES BMS     (TOUCHES FONCTION ET ATTRIBUTS)                 * EQW93FB3
+00193 ***************************************************************** EQW93FB3
+00194  ++INCLUDE SQKWECRA                                               EQW93FB3
+00195 ***************************************************************** EQW93FB3
+00196 *   ZONES DE CONTROLE ET DE TRAITEMENT SPECIFIQUES              * EQW93FB3
+00197 ***************************************************************** EQW93FB3
+00198 ***************************************************************** EQW93FB3
+00199 *   LONGUEUR DE LA COMMAREA                                     * EQW93FB3
+00200 ***************************************************************** EQW93FB3
+00201  01  COM-GENE-LONG-COMMAREA           PIC S9(4) COMP VALUE +4096. EQW93FB3
+00202 *                                                                 EQW93FB3
+00203 ***************************************************************** EQW93FB3
+00204 *   ZONES DE COMMAREA POUR APPEL A SPITAB                       * EQW93FB3
+00205 ***************************************************************** EQW93FB3
+00206  01  XSPIPARM.                                                    EQW93FB3
+00207  ++INCLUDE SPIPARTP                                               EQW93FB3
+00208                                                                   EQW93FB3
+00209 ***************************************************************** EQW93FB3
+00210 *   MODULE K200LDAT :GESTION DES DATES                          * EQW93FB3
+00211 ***************************************************************** EQW93FB3
+00212  01  K2COM-DATES.                                                 EQW93FB3
+00213  ++INCLUDE K2IWDATE                                               EQW93FB3
+00214                                                                   EQW93FB3
+00214 ***************************************************************** EQW93FB3
+00214 *   MODULE XKMTCADR : CADRAGE DE ZONE NUMERIQUE                  * EQW93FB3
+00214 ***************************************************************** EQW93FB3
+00214  ++INCLUDE CCMTCADR.                                               EQW93FB3
+00214  01  LONG-XKMTCADR         PIC S9(4) COMP VALUE +60.               EQW93FB3
+00214                                                                   EQW93FB3
+00215 *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-* EQW93FB3
+00216 *   COMMAREA GENERALE DES APPLICATIONS CONCORDE ( SQKWCOMM )    * EQW93FB3
+00217 *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-* EQW93FB3
+00218  ++INCLUDE SQKWCOMM                                               EQW93FB3
+00219  ++INCLUDE MAICOMM                                                EQW93FB3
+F51047 ++INCLUDE FB00STCD
+00220  ++INCLUDE FBICOMM                                                EQW93FB3
+00221 *                                                                 EQW93FB3
+00222 ***************************************************************** EQW93FB3
+00223 *    ZONES DE LA MAP  FB03M0                                      EQW93FB3
+00224 ***************************************************************** EQW93FB3
+00225  01  FILLER  PIC X(16) VALUE '*** MAP FB03 ***'.                  EQW93FB3
+00226 *                                                                 EQW93FB3
+00227  01  Z-MAP.                                                       EQW93FB3
+00228 *                                                                 EQW93FB3
+00229  ++INCLUDE FB03M0Z                                                EQW93FB3
+00230 *                                                                 EQW93FB3
+00231 ***************************************************************** EQW93FB3
+00232 *     DESCRIPTION DE LA TS-ECRAN   MDT OFF                        EQW93FB3
+00233 ***************************************************************** EQW93FB3
+00234  ++INCLUDE SQKWTSMA                                               EQW93FB3
+00235      02  TS-FB03M00O REDEFINES ZONE-TS-ECRAN.                     EQW93FB3
+00236          10 FILLER PIC X(12).                                     EQW93FB3
+00237          10 TS-ECR-XTRMTRACL   COMP PIC S9(4).                    EQW93FB3
+00238          10 TS-ECR-XTRMTRACA   PIC X.                             EQW93FB3
+00239          10 TS-ECR-XTRMTRACO   PIC X(9).                          EQW93FB3
+00240          10 TS-ECR-XAPPLILL    COMP PIC S9(4).                    EQW93FB3
+00241          10 TS-ECR-XAPPLILA    PIC X.                             EQW93FB3
+00242          10 TS-ECR-XAPPLILO    PIC X(30).                         EQW93FB3
+00243          10 TS-ECR-XJOURDL     COMP PIC S9(4).                    EQW93FB3
+00244          10 TS-ECR-XJOURDA     PIC X.                             EQW93FB3
+00245          10 TS-ECR-XJOURDO     PIC X(8).                          EQW93FB3
+00246          10 TS-ECR-XRACFLL     COMP PIC S9(4).                    EQW93FB3
+00247          10 TS-ECR-XRACFLA     PIC X.                             EQW93FB3
+00248          10 TS-ECR-XRACFLO     PIC X(15).                         EQW93FB3
+00249          10 TS-ECR-XHEUREDL    COMP PIC S9(4).                    EQW93FB3
+00250          10 TS-ECR-XHEUREDA    PIC X.                             EQW93FB3
+00251          10 TS-ECR-XHEUREDO    PIC X(8).                          EQW93FB3
+00252          10 TS-ECR-GESCLIL     COMP PIC S9(4).                    EQW93FB3
+00253          10 TS-ECR-GESCLIA     PIC X.                             EQW93FB3
+00254          10 TS-ECR-GESCLIO     PIC X(11).                         EQW93FB3
+00255          10 TS-ECR-RAICL       COMP PIC S9(4).                    EQW93FB3
+00256          10 TS-ECR-RAICA       PIC X.                             EQW93FB3
+00257          10 TS-ECR-RAICO       PIC X(3).                          EQW93FB3
+00258          10 TS-ECR-NOMCL       COMP PIC S9(4).                    EQW93FB3
+00259          10 TS-ECR-NOMCA       PIC X.                             EQW93FB3
+00260          10 TS-ECR-NOMCO       PIC X(31).                         EQW93FB3
+00261          10 TS-ECR-PERTITLL    COMP PIC S9(4).                    EQW93FB3
+00262          10 TS-ECR-PERTITLA    PIC X.                             EQW93FB3
+00263          10 TS-ECR-PERTITLO    PIC X(3).                          EQW93FB3
+00264          10 TS-ECR-PERNOMLL    COMP PIC S9(4).                    EQW93FB3
+00265          10 TS-ECR-PERNOMLA    PIC X.                             EQW93FB3
+00266          10 TS-ECR-PERNOMLO    PIC X(20).                         EQW93FB3
+00267          10 TS-ECR-PERPRELL    COMP PIC S9(4).                    EQW93FB3
+00268          10 TS-ECR-PERPRELA    PIC X.                             EQW93FB3
+00269          10 TS-ECR-PERPRELO    PIC X(20).                         EQW93FB3
+00270          10 TS-ECR-PERNUMXL    COMP PIC S9(4).                    EQW93FB3
+00271          10 TS-ECR-PERNUMXA    PIC X.                             EQW93FB3
+00272          10 TS-ECR-PERNUMXO    PIC X(6).                          EQW93FB3
+00273          10 TS-ECR-ANPSINNL    COMP PIC S9(4).                    EQW93FB3
+00274          10 TS-ECR-ANPSINNA    PIC X.                             EQW93FB3
+00275          10 TS-ECR-ANPSINNO    PIC X(2).                          EQW93FB3
+00275          10 TS-ECR-XPAGEIL     COMP PIC S9(4).                    EQW93FB3
+00275          10 TS-ECR-XPAGEIA     PIC X.                             EQW93FB3
+00275          10 TS-ECR-XPAGEIO     PIC 99.                            EQW93FB3
+00275          10 TS-ECR-XPAGTIL     COMP PIC S9(4).                    EQW93FB3
+00275          10 TS-ECR-XPAGTIA     PIC X.                             EQW93FB3
+00275          10 TS-ECR-XPAGTIO     PIC 99.                            EQW93FB3
+00276          10 TS-ECR-SIPNATC1L   COMP PIC S9(4).                    EQW93FB3
+00277          10 TS-ECR-SIPNATC1A   PIC X.                             EQW93FB3
+00278          10 TS-ECR-SIPNATC1O   PIC X.                             EQW93FB3
+00279          10 TS-ECR-SIPDATD1L   COMP PIC S9(4).                    EQW93FB3
+00280          10 TS-ECR-SIPDATD1A   PIC X.                             EQW93FB3
+00281          10 TS-ECR-SIPDATD1O   PIC X(6).                          EQW93FB3
+00281          10 TS-ECR-SIPMNT1L    COMP PIC S9(4).                    EQW93FB3
+00281          10 TS-ECR-SIPMNT1A    PIC X.                             EQW93FB3
+00281          10 TS-ECR-SIPMNT1O    PIC X(7).                          EQW93FB3
+00281          10 TS-ECR-SIPRESP1L   COMP PIC S9(4).                    EQW93FB3
+00281          10 TS-ECR-SIPRESP1A   PIC X.                             EQW93FB3
+00281          10 TS-ECR-SIPRESP1O   PIC X(3).                          EQW93FB3
+00282          10 TS-ECR-SIPNATC2L   COMP PIC S9(4).                    EQW93FB3
+00283          10 TS-ECR-SIPNATC2A   PIC X.                             EQW93FB3
+00284          10 TS-ECR-SIPNATC2O   PIC X.                             EQW93FB3
+00285          10 TS-ECR-SIPDATD2L   COMP PIC S9(4).                    EQW93FB3
+00286          10 TS-ECR-SIPDATD2A   PIC X.                             EQW93FB3
+00287          10 TS-ECR-SIPDATD2O   PIC X(6).                          EQW93FB3
+00287          10 TS-ECR-SIPMNT2L    COMP PIC S9(4).                    EQW93FB3
+00287          10 TS-ECR-SIPMNT2A    PIC X.                             EQW93FB3
+00287          10 TS-ECR-SIPMNT2O    PIC X(7).                          EQW93FB3
+00287          10 TS-ECR-SIPRESP2L   COMP PIC S9(4).                    EQW93FB3
+00287          10 TS-ECR-SIPRESP2A   PIC X.                             EQW93FB3
+00287          10 TS-ECR-SIPRESP2O   PIC X(3).                          EQW93FB3
+00288          10 TS-ECR-SIPNATC3L   COMP PIC S9(4).                    EQW93FB3
+00289          10 TS-ECR-SIPNATC3A   PIC X.                             EQW93FB3
+00290          10 TS-ECR-SIPNATC3O   PIC X.                             EQW93FB3
+00291          10 TS-ECR-SIPDATD3L   COMP PIC S9(4).                    EQW93FB3
+00292          10 TS-ECR-SIPDATD3A   PIC X.                             EQW93FB3
+00293          10 TS-ECR-SIPDATD3O   PIC X(6).                          EQW93FB3
+00293          10 TS-ECR-SIPMNT3L    COMP PIC S9(4).                    EQW93FB3
+00293          10 TS-ECR-SIPMNT3A    PIC X.                             EQW93FB3
+00293          10 TS-ECR-SIPMNT3O    PIC X(7).                          EQW93FB3
+00293          10 TS-ECR-SIPRESP3L   COMP PIC S9(4).                    EQW93FB3
+00293          10 TS-ECR-SIPRESP3A   PIC X.                             EQW93FB3
+00293          10 TS-ECR-SIPRESP3O   PIC X(3).                          EQW93FB3
+00294          10 TS-ECR-SIPNATC4L   COMP PIC S9(4).                    EQW93FB3
+00295          10 TS-ECR-SIPNATC4A   PIC X.                             EQW93FB3
+00296          10 TS-ECR-SIPNATC4O   PIC X.                             EQW93FB3
+00297          10 TS-ECR-SIPDATD4L   COMP PIC S9(4).                    EQW93FB3
+00298          10 TS-ECR-SIPDATD4A   PIC X.                             EQW93FB3
+00299          10 TS-ECR-SIPDATD4O   PIC X(6).                          EQW93FB3
+00299          10 TS-ECR-SIPMNT4L    COMP PIC S9(4).                    EQW93FB3
+00299          10 TS-ECR-SIPMNT4A    PIC X.                             EQW93FB3
+00299          10 TS-ECR-SIPMNT4O    PIC X(7).                          EQW93FB3
+00299          10 TS-ECR-SIPRESP4L   COMP PIC S9(4).                    EQW93FB3
+00299          10 TS-ECR-SIPRESP4A   PIC X.                             EQW93FB3
+00299          10 TS-ECR-SIPRESP4O   PIC X(3).                          EQW93FB3
+00300          10 TS-ECR-SIPNATC5L   COMP PIC S9(4).                    EQW93FB3
+00301          10 TS-ECR-SIPNATC5A   PIC X.                             EQW93FB3
+00302          10 TS-ECR-SIPNATC5O   PIC X.                             EQW93FB3
+00303          10 TS-ECR-SIPDATD5L   COMP PIC S9(4).                    EQW93FB3
+00304          10 TS-ECR-SIPDATD5A   PIC X.                             EQW93FB3
+00305          10 TS-ECR-SIPDATD5O   PIC X(6).                          EQW93FB3
+00305          10 TS-ECR-SIPMNT5L    COMP PIC S9(4).                    EQW93FB3
+00305          10 TS-ECR-SIPMNT5A    PIC X.                             EQW93FB3
+00305          10 TS-ECR-SIPMNT5O    PIC X(7).                          EQW93FB3
+00305          10 TS-ECR-SIPRESP5L   COMP PIC S9(4).                    EQW93FB3
+00305          10 TS-ECR-SIPRESP5A   PIC X.                             EQW93FB3
+00305          10 TS-ECR-SIPRESP5O   PIC X(3).                          EQW93FB3
+00306          10 TS-ECR-SIPNATC6L   COMP PIC S9(4).                    EQW93FB3
+00307          10 TS-ECR-SIPNATC6A   PIC X.                             EQW93FB3
+00308          10 TS-ECR-SIPNATC6O   PIC X.                             EQW93FB3
+00309          10 TS-ECR-SIPDATD6L   COMP PIC S9(4).                    EQW93FB3
+00310          10 TS-ECR-SIPDATD6A   PIC X.                             EQW93FB3
+00311          10 TS-ECR-SIPDATD6O   PIC X(6).                          EQW93FB3
+00311          10 TS-ECR-SIPMNT6L    COMP PIC S9(4).                    EQW93FB3
+00311          10 TS-ECR-SIPMNT6A    PIC X.                             EQW93FB3
+00311          10 TS-ECR-SIPMNT6O    PIC X(7).                          EQW93FB3
+00311          10 TS-ECR-SIPRESP6L   COMP PIC S9(4).                    EQW93FB3
+00311          10 TS-ECR-SIPRESP6A   PIC X.                             EQW93FB3
+00311          10 TS-ECR-SIPRESP6O   PIC X(3).                          EQW93FB3
+00312          10 TS-ECR-XCDECL      COMP PIC S9(4).                    EQW93FB3
+00313          10 TS-ECR-XCDECA      PIC X.                             EQW93FB3
+00314          10 TS-ECR-XCDECO      PIC X(9).                          EQW93FB3
+00315          10 TS-ECR-XMSGILL     COMP PIC S9(4).                    EQW93FB3
+00316          10 TS-ECR-XMSGILA     PIC X.                             EQW93FB3
+00317          10 TS-ECR-XMSGILO     PIC X(59).                         EQW93FB3
+00318          10 TS-ECR-XMSGALL     COMP PIC S9(4).                    EQW93FB3
+00319          10 TS-ECR-XMSGALA     PIC X.                             EQW93FB3
+00320          10 TS-ECR-XMSGALO     PIC X(79).                         EQW93FB3
+00321 *                                                                 EQW93FB3
+00322 ***************************************************************** EQW93FB3
+00323 * ZONE D'INTERFACE POUR LA GESTION DES ERREURS NON RECOUVRABLES   EQW93FB3
+00324 ***************************************************************** EQW93FB3
+00325  ++INCLUDE SQKWERRO                                               EQW93FB3
+00326 *                                                                 EQW93FB3
+00327 *****************************************************************  EQW93FB3
+00328 **********************  LINKAGE SECTION ************************* EQW93FB3
+00329 ***************************************************************** EQW93FB3
+00330 *                                                                 EQW93FB3
+00331  LINKAGE SECTION.                                                 EQW93FB3
+00332 *---------------*    DFHEIBLK ; DFHCOMMAREA.                      EQW93FB3
+00333  01  DFHCOMMAREA.                                                 EQW93FB3
+00334      02  FILLER             PIC X(4096).                          EQW93FB3
+00335 *                                                                 EQW93FB3
+00336 ***************************************************************   EQW93FB3
+00337 *    ZONES ADRESSABLES EXTERNES A LA TACHE                        EQW93FB3
+00338 ***************************************************************   EQW93FB3
+00339 *    USER                                                         EQW93FB3
+00340  01  LINK-USER              PIC X(4000).                          EQW93FB3
+00341 /                                                                 EQW93FB3
+00342  PROCEDURE DIVISION.                                              EQW93FB3
+00343 *                                                                 EQW93FB3
+00344 ***************************************************************** EQW93FB3
+00345 *  MODULE-FB03   :  MAINLINE                                    * EQW93FB3
+00346 ***************************************************************** EQW93FB3
+00347  MODULE-FB03.                                                     EQW93FB3
+00348 *------------*                                                    EQW93FB3
+00349      PERFORM MODULE-ENTREE THRU FIN-MODULE-ENTREE.                EQW93FB3
+00350      IF TRAITEMENT                                                EQW93FB3
+00351         PERFORM MODULE-TRAITEMENT THRU FIN-MODULE-TRAITEMENT      EQW93FB3
+00351     END-IF.                                                       EQW93FB3
+00352     PERFORM MODULE-SORTIE THRU FIN-MODULE-SORTIE.                 EQW93FB3
+00353 *                                                                 EQW93FB3
+00354  FMODULE-FB03.  EXIT.                                             EQW93FB3
+00355 /                                                                 EQW93FB3
+00356 *                                                                 EQW93FB3
+00357 ***************************************************************** EQW93FB3
+00358 *  MODULE-ENTREE                                                * EQW93FB3
+00359 ***************************************************************** EQW93FB3
+00360  MODULE-ENTREE.                                                   EQW93FB3
+00361 *-------------*                                                   EQW93FB3
+00362      PERFORM INIT-USER        THRU FIN-INIT-USER.                 EQW93FB3
+00363      PERFORM INIT-ADDRESS     THRU FIN-INIT-ADDRESS.               EQW93FB3
+00363      PERFORM RECEPTION-MESSAGE THRU FIN-RECEPTION-MESSAGE.        EQW93FB3
+00364  FIN-MODULE-ENTREE.  EXIT.                                        EQW93FB3
+00365 /                                                                 EQW93FB3
+00366 ***************************************************************** EQW93FB3
+00367 *  INIT-USER                                                    * EQW93FB3
+00368 ***************************************************************** EQW93FB3
+00369  INIT-USER.                                                       EQW93FB3
+00370 *---------*                                                       EQW93FB3
+00370      MOVE LOW-VALUE              TO Z-MAP.                        EQW93FB3
+00370      MOVE 'FB03'                 TO NOM-TACHE, NOM-TACHE-MAP,      EQW93FB3
+00370                                     NOM-TACHE-MAPSET,              EQW93FB3
+00370                                     NOM-TACHE-PROG.                EQW93FB3
+00370      MOVE 'AA00'                 TO NOM-LEVEL-SIGN.                EQW93FB3
+00370      MOVE EIBTRMID               TO TRMID-TS-ECRAN, W-XTERMIC.     EQW93FB3
+00370      MOVE NOM-TACHE              TO W-XTRANSC, TRNID-TS-ECRAN.     EQW93FB3
+00370      PERFORM RETRIEVE-DATA THRU FIN-RETRIEVE-DATA.                 EQW93FB3
+00370      IF TROUVE                                                     EQW93FB3
+00370         MOVE 1 TO TYPE-PASSAGE                                     EQW93FB3
+00370      END-IF.                                                       EQW93FB3
+00370      IF NOT PASSAGE-PAR-START                                      EQW93FB3
+00370         IF EIBCALEN = 0                                            EQW93FB3
+00370            MOVE 'SQ001'      TO COM-GENE-MESANO, COM-CODERR         EQW93FB3
+00370            MOVE CODE-LEVEL-SIGN TO Z-FONCTION                      EQW93FB3
+00370            PERFORM MODULE-SORTIE THRU FIN-MODULE-SORTIE             EQW93FB3
+00370         ELSE                                                        EQW93FB3
+00370            MOVE DFHCOMMAREA     TO Z-COMMAREA                       EQW93FB3
+00370         END-IF                                                      EQW93FB3
+00370      END-IF.                                                        EQW93FB3
+00370      MOVE COM-GENE-CODCIE-PRINCIPAL TO TABLE-SUFF.                  EQW93FB3
+00370      MOVE EIBTRMID TO PAGE-TS-PREF.     MOVE 'PAG' TO PAGE-TS-CONV. EQW93FB3
+00370      MOVE EIBTRMID TO CONF-TS-PREF.     MOVE 'CF0' TO CONF-TS-CONV. EQW93FB3
+00370      MOVE EIBTRMID TO APP-TS-PREF.      MOVE 'APP' TO APP-TS-CONV. EQW93FB3
+00370      MOVE 'NON' TO DEBUGGIN.                                       EQW93FB3
+00371  ++INCLUDE SQKCPLIU                                                EQW93FB3
+00372  FIN-INIT-USER.   EXIT.                                            EQW93FB3
+00373 /                                                                 EQW93FB3
+00374 ***************************************************************** EQW93FB3
+00375 *  INIT-ADDRESS                                                 * EQW93FB3
+00376 ***************************************************************** EQW93FB3
+00377  INIT-ADDRESS.                                                     EQW93FB3
+00378  ++INCLUDE SQKCADDB                                                EQW93FB3
+00378  FIN-INIT-ADDRESS. EXIT.                                           EQW93FB3
+00379 /                                                                 EQW93FB3
+00380 ***************************************************************** EQW93FB3
+00381 *  RECEPTION-MESSAGE                                            * EQW93FB3
+00382 ***************************************************************** EQW93FB3
+00383  RECEPTION-MESSAGE.                                                EQW93FB3
+00384 *-----------------*                                               EQW93FB3
+00385      IF  PASSAGE-PAR-START                                        EQW93FB3
+00385         PERFORM DELETE-TS-ECRAN THRU FIN-DELETE-TS-ECRAN           EQW93FB3
+00385         MOVE CODE-TRAITEMENT-AUTOMATIQUE TO Z-FONCTION             EQW93FB3
+00385         MOVE 1 TO NUMERO-PASSAGE                                  EQW93FB3
+00385         GO TO FIN-RECEPTION-MESSAGE                                EQW93FB3
+00385      END-IF.                                                       EQW93FB3
+00385      IF  EIBTRNID NOT = NOM-TACHE                                  EQW93FB3
+00385         PERFORM DELETE-TS-ECRAN THRU FIN-DELETE-TS-ECRAN           EQW93FB3
+00385         MOVE CODE-TRAITEMENT-AUTOMATIQUE TO Z-FONCTION             EQW93FB3
+00385         MOVE 1 TO NUMERO-PASSAGE                                  EQW93FB3
+00385         GO TO FIN-RECEPTION-MESSAGE                                EQW93FB3
+00385      END-IF.                                                       EQW93FB3
+00385      IF  EIBTRNID = Z-COMMAREA-TACHE-JUMP                          EQW93FB3
+00385         PERFORM DELETE-TS-ECRAN THRU FIN-DELETE-TS-ECRAN           EQW93FB3
+00385         MOVE CODE-TRAITEMENT-AUTOMATIQUE TO Z-FONCTION             EQW93FB3
+00385         MOVE 1 TO NUMERO-PASSAGE                                  EQW93FB3
+00385         MOVE SPACES TO Z-COMMAREA-TACHE-JUMP                       EQW93FB3
+00385         GO TO FIN-RECEPTION-MESSAGE                                EQW93FB3
+00385      END-IF.                                                       EQW93FB3
+00386      PERFORM RECEIVE-MAP THRU FIN-RECEIVE-MAP.                     EQW93FB3
+00387      MOVE EIBAID TO WORKAID.                                       EQW93FB3
+00388      IF  PF4 OR PF16                                               EQW93FB3
+00388         MOVE CODE-LEVEL-MAX TO Z-FONCTION                          EQW93FB3
+00388      END-IF.                                                       EQW93FB3
+00388      IF  PF5 OR PF17                                               EQW93FB3
+00388         MOVE CODE-LAST-AFF TO Z-FONCTION                           EQW93FB3
+00388         MOVE LOW-VALUE TO Z-MAP                                    EQW93FB3
+00388         MOVE NOM-TACHE TO NOM-TACHE-RETOUR                         EQW93FB3
+00388         MOVE SPACES TO COM-GENE-REAF                               EQW93FB3
+00388         PERFORM FUSION-TS-ECRAN THRU FIN-FUSION-TS-ECRAN           EQW93FB3
+00388         PERFORM SEND-MAP THRU FIN-SEND-MAP                         EQW93FB3
+00388         PERFORM RETOUR-COMMAREA THRU FIN-RETOUR-COMMAREA           EQW93FB3
+00388      END-IF.                                                       EQW93FB3
+00389 * ON RECUPERE LE CONTENU DE LA TS MEME SI LA SORTIE N'EST PAS      EQW93FB3
+00389 * DEFINITIVE                                                       EQW93FB3
+00389      PERFORM FUSION-TS-ECRAN THRU FIN-FUSION-TS-ECRAN.             EQW93FB3
+00390      IF  PF12 OR PF24                                              EQW93FB3
+00390         MOVE CODE-LEVEL-PREC TO Z-FONCTION                         EQW93FB3
+00390      END-IF.                                                       EQW93FB3
+00390      IF  PF1 OR PF13                                               EQW93FB3
+00390         MOVE CODE-TRAITEMENT-NORMAL TO Z-FONCTION                  EQW93FB3
+00390      END-IF.                                                       EQW93FB3
+00390      IF  PF3 OR PF15                                               EQW93FB3
+00390         MOVE CODE-LEVEL-SUP TO Z-FONCTION                          EQW93FB3
+00390      END-IF.                                                       EQW93FB3
+00390 *                                            PAGE SUIVANTE          EQW93FB3
+00390      IF  PF8 OR PF20                                                EQW93FB3
+00390         MOVE CODE-SUIVANTE          TO Z-FONCTION                  EQW93FB3
+00390      END-IF.                                                       EQW93FB3
+00390 *                                            PAGE PRECEDENTE        EQW93FB3
+00390      IF  PF7 OR PF19                                                EQW93FB3
+00390         MOVE CODE-PRECEDENTE        TO Z-FONCTION                  EQW93FB3
+00390      END-IF.                                                       EQW93FB3
+00390      IF  ENTER                                                     EQW93FB3
+00390         MOVE CODE-TRAITEMENT-NORMAL TO Z-FONCTION                  EQW93FB3
+00390      END-IF.                                                       EQW93FB3
+00390      IF  CLEAR                                                     EQW93FB3
+00390         MOVE CODE-LEVEL-SIGN TO Z-FONCTION                         EQW93FB3
+00390         GO TO FIN-RECEPTION-MESSAGE                                EQW93FB3
+00390      END-IF.                                                       EQW93FB3
+00393  FIN-RECEPTION-MESSAGE. EXIT.                                     EQW93FB3
+00394 /                                                                 EQW93FB3
+00394 *                                                                 EQW93FB3
+00394  ++INCLUDE SQKCRECV                                                EQW93FB3
+00394  ++INCLUDE SQKCMDTB                                                EQW93FB3
+00394  ++INCLUDE SQKCWRPL                                                EQW93FB3
+00394 /                                                                 EQW93FB3
+00395 ***************************************************************** EQW93FB3
+00396 *  MISE-A-JOUR-TS-ECRAN                                          * EQW93FB3
+00397 ***************************************************************** EQW93FB3
+00398  MISE-A-JOUR-TS-ECRAN.                                             EQW93FB3
+00399 *--------------------*                                            EQW93FB3
+00400      IF ECR-XTRMTRACL = ZEROS AND ECR-XTRMTRACA NOT = EFFACE-FIN-  EQW93FB3
+00401        ZONE                                                       EQW93FB3
+00402         MOVE TS-ECR-XTRMTRACO TO ECR-XTRMTRACO                    EQW93FB3
+00403         MOVE TS-ECR-XTRMTRACA TO ECR-XTRMTRACA                    EQW93FB3
+00404      ELSE                                                         EQW93FB3
+00405         MOVE ECR-XTRMTRACO TO TS-ECR-XTRMTRACO                    EQW93FB3
+00406         MOVE LOW-VALUE     TO TS-ECR-XTRMTRACA                    EQW93FB3
+00407      END-IF.                                                      EQW93FB3
+00408      IF ECR-XAPPLILL = ZEROS AND ECR-XAPPLILA NOT = EFFACE-FIN-    EQW93FB3
+00409        ZONE                                                       EQW93FB3
+00410         MOVE TS-ECR-XAPPLILO TO ECR-XAPPLILO                      EQW93FB3
+00411         MOVE TS-ECR-XAPPLILA TO ECR-XAPPLILA                      EQW93FB3
+00412      ELSE                                                         EQW93FB3
+00413         MOVE ECR-XAPPLILO TO TS-ECR-XAPPLILO                      EQW93FB3
+00414         MOVE LOW-VALUE    TO TS-ECR-XAPPLILA                      EQW93FB3
+00415      END-IF.                                                      EQW93FB3
+00416      IF ECR-XJOURDL = ZEROS AND ECR-XJOURDA NOT = EFFACE-FIN-ZONE  EQW93FB3
+00417         MOVE TS-ECR-XJOURDO TO ECR-XJOURDO                        EQW93FB3
+00418         MOVE TS-ECR-XJOURDA TO ECR-XJOURDA                        EQW93FB3
+00419      ELSE                                                         EQW93FB3
+00420         MOVE ECR-XJOURDO TO TS-ECR-XJOURDO                        EQW93FB3
+00421         MOVE LOW-VALUE   TO TS-ECR-XJOURDA                        EQW93FB3
+00422      END-IF.                                                      EQW93FB3
+00423      IF ECR-XRACFLL = ZEROS AND ECR-XRACFLA NOT = EFFACE-FIN-ZONE  EQW93FB3
+00424         MOVE TS-ECR-XRACFLO TO ECR-XRACFLO                        EQW93FB3
+00425         MOVE TS-ECR-XRACFLA TO ECR-XRACFLA                        EQW93FB3
+00426      ELSE                                                         EQW93FB3
+00427         MOVE ECR-XRACFLO TO TS-ECR-XRACFLO                        EQW93FB3
+00428         MOVE LOW-VALUE   TO TS-ECR-XRACFLA                        EQW93FB3
+00429      END-IF.                                                      EQW93FB3
+00430      IF ECR-XHEUREDL = ZEROS AND ECR-XHEUREDA NOT = EFFACE-FIN-    EQW93FB3
+00431        ZONE                                                       EQW93FB3
+00432         MOVE TS-ECR-XHEUREDO TO ECR-XHEUREDO                      EQW93FB3
+00433         MOVE TS-ECR-XHEUREDA TO ECR-XHEUREDA                      EQW93FB3
+00434      ELSE                                                         EQW93FB3
+00435         MOVE ECR-XHEUREDO TO TS-ECR-XHEUREDO                      EQW93FB3
+00436         MOVE LOW-VALUE    TO TS-ECR-XHEUREDA                      EQW93FB3
+00437      END-IF.                                                      EQW93FB3
+00438      IF ECR-GESCLIL = ZEROS AND ECR-GESCLIA NOT = EFFACE-FIN-ZONE  EQW93FB3
+00439         MOVE TS-ECR-GESCLIO TO ECR-GESCLIO                        EQW93FB3
+00440         MOVE TS-ECR-GESCLIA TO ECR-GESCLIA                        EQW93FB3
+00441      ELSE                                                         EQW93FB3
+00442         MOVE ECR-GESCLIO TO TS-ECR-GESCLIO                        EQW93FB3
+00443         MOVE LOW-VALUE   TO TS-ECR-GESCLIA                        EQW93FB3
+00444         MOVE '2'         TO ETAT-ECRAN                            EQW93FB3
+00445      END-IF.                                                      EQW93FB3
+00446      IF ECR-RAICL = ZEROS AND ECR-RAICA NOT = EFFACE-FIN-ZONE      EQW93FB3
+00447         MOVE TS-ECR-RAICO TO ECR-RAICO                            EQW93FB3
+00448         MOVE TS-ECR-RAICA TO ECR-RAICA                            EQW93FB3
+00449      ELSE                                                         EQW93FB3
+00450         MOVE ECR-RAICO TO TS-ECR-RAICO                            EQW93FB3
+00451         MOVE LOW-VALUE TO TS-ECR-RAICA                            EQW93FB3
+00452         MOVE '2'       TO ETAT-ECRAN                              EQW93FB3
+00453      END-IF.                                                      EQW93FB3
+00454      IF ECR-NOMCL = ZEROS AND ECR-NOMCA NOT = EFFACE-FIN-ZONE      EQW93FB3
+00455         MOVE TS-ECR-NOMCO TO ECR-NOMCO                            EQW93FB3
+00456         MOVE TS-ECR-NOMCA TO ECR-NOMCA                            EQW93FB3
+00457      ELSE                                                         EQW93FB3
+00458         MOVE ECR-NOMCO TO TS-ECR-NOMCO                            EQW93FB3
+00459         MOVE LOW-VALUE TO TS-ECR-NOMCA                            EQW93FB3
+00460         MOVE '2'       TO ETAT-ECRAN                              EQW93FB3
+00461      END-IF.                                                      EQW93FB3
+00462      IF ECR-PERTITLL = ZEROS AND ECR-PERTITLA NOT = EFFACE-FIN-    EQW93FB3
+00463        ZONE                                                       EQW93FB3
+00464         MOVE TS-ECR-PERTITLO TO ECR-PERTITLO                      EQW93FB3
+00465         MOVE TS-ECR-PERTITLA TO ECR-PERTITLA                      EQW93FB3
+00466      ELSE                                                         EQW93FB3
+00467         MOVE ECR-PERTITLO TO TS-ECR-PERTITLO                      EQW93FB3
+00468         MOVE LOW-VALUE    TO TS-ECR-PERTITLA                      EQW93FB3
+00469         MOVE '2'          TO ETAT-ECRAN                           EQW93FB3
+00470      END-IF.                                                      EQW93FB3
+00471      IF ECR-PERNOMLL = ZEROS AND ECR-PERNOMLA NOT = EFFACE-FIN-    EQW93FB3
+00472        ZONE                                                       EQW93FB3
+00473         MOVE TS-ECR-PERNOMLO TO ECR-PERNOMLO                      EQW93FB3
+00474         MOVE TS-ECR-PERNOMLA TO ECR-PERNOMLA                      EQW93FB3
+00475      ELSE                                                         EQW93FB3
+00476         MOVE ECR-PERNOMLO TO TS-ECR-PERNOMLO                      EQW93FB3
+00477         MOVE LOW-VALUE    TO TS-ECR-PERNOMLA                      EQW93FB3
+00478         MOVE '2'          TO ETAT-ECRAN                           EQW93FB3
+00479      END-IF.                                                      EQW93FB3
+00480      IF ECR-PERPRELL = ZEROS AND ECR-PERPRELA NOT = EFFACE-FIN-    EQW93FB3
+00481        ZONE                                                       EQW93FB3
+00482         MOVE TS-ECR-PERPRELO TO ECR-PERPRELO                      EQW93FB3
+00483         MOVE TS-ECR-PERPRELA TO ECR-PERPRELA                      EQW93FB3
+00484      ELSE                                                         EQW93FB3
+00485         MOVE ECR-PERPRELO TO TS-ECR-PERPRELO                      EQW93FB3
+00486         MOVE LOW-VALUE    TO TS-ECR-PERPRELA                      EQW93FB3
+00487         MOVE '2'          TO ETAT-ECRAN                           EQW93FB3
+00488      END-IF.                                                      EQW93FB3
+00489      IF ECR-PERNUMXL = ZEROS AND ECR-PERNUMXA NOT = EFFACE-FIN-    EQW93FB3
+00490        ZONE                                                       EQW93FB3
+00491         MOVE TS-ECR-PERNUMXO TO ECR-PERNUMXO                      EQW93FB3
+00492         MOVE TS-ECR-PERNUMXA TO ECR-PERNUMXA                      EQW93FB3
+00493      ELSE                                                         EQW93FB3
+00494         MOVE ECR-PERNUMXO TO TS-ECR-PERNUMXO                      EQW93FB3
+00495         MOVE LOW-VALUE    TO TS-ECR-PERNUMXA                      EQW93FB3
+00496         MOVE '2'          TO ETAT-ECRAN                           EQW93FB3
+00497      END-IF.                                                      EQW93FB3
+00498      IF ECR-ANPSINNL = ZEROS AND ECR-ANPSINNA NOT = EFFACE-FIN-    EQW93FB3
+00499        ZONE                                                       EQW93FB3
+00500         MOVE TS-ECR-ANPSINNO TO ECR-ANPSINNO                      EQW93FB3
+00501         MOVE TS-ECR-ANPSINNA TO ECR-ANPSINNA                      EQW93FB3
+00502      ELSE                                                         EQW93FB3
+00503         MOVE ECR-ANPSINNO TO TS-ECR-ANPSINNO                      EQW93FB3
+00504         MOVE LOW-VALUE    TO TS-ECR-ANPSINNA                      EQW93FB3
+00505         MOVE '2'          TO ETAT-ECRAN                           EQW93FB3
+00506      END-IF.                                                      EQW93FB3
+00507      IF ECR-SIPNATC1L = ZEROS AND ECR-SIPNATC1A NOT = EFFACE-FIN-  EQW93FB3
+00508        ZONE                                                       EQW93FB3
+00509         MOVE TS-ECR-SIPNATC1O TO ECR-SIPNATC1O                    EQW93FB3
+00510         MOVE TS-ECR-SIPNATC1A TO ECR-SIPNATC1A                    EQW93FB3
+00511      ELSE                                                         EQW93FB3
+00512         MOVE ECR-SIPNATC1O TO TS-ECR-SIPNATC1O                    EQW93FB3
+00513         MOVE LOW-VALUE     TO TS-ECR-SIPNATC1A                    EQW93FB3
+00514         MOVE '2'           TO ETAT-ECRAN                          EQW93FB3
+00515      END-IF.                                                      EQW93FB3
+00516      IF ECR-SIPDATD1L = ZEROS AND ECR-SIPDATD1A NOT = EFFACE-FIN-  EQW93FB3
+00517        ZONE                                                       EQW93FB3
+00518         MOVE TS-ECR-SIPDATD1O TO ECR-SIPDATD1O                    EQW93FB3
+00519         MOVE TS-ECR-SIPDATD1A TO ECR-SIPDATD1A                    EQW93FB3
+00520      ELSE                                                         EQW93FB3
+00521         MOVE ECR-SIPDATD1O TO TS-ECR-SIPDATD1O                    EQW93FB3
+00522         MOVE LOW-VALUE     TO TS-ECR-SIPDATD1A                    EQW93FB3
+00523         MOVE '2'           TO ETAT-ECRAN                          EQW93FB3
+00524      END-IF.                                                      EQW93FB3
+F51050     IF ECR-SIPMNT1L = ZEROS AND ECR-SIPMNT1A NOT = EFFACE-FIN-
+F51050       ZONE
+F51050        MOVE TS-ECR-SIPMNT1O TO ECR-SIPMNT1O
+F51050        MOVE TS-ECR-SIPMNT1A TO ECR-SIPMNT1A
+F51050     ELSE
+F51050        MOVE ECR-SIPMNT1O TO TS-ECR-SIPMNT1O
+F51050        MOVE LOW-VALUE     TO TS-ECR-SIPMNT1A
+F51050        MOVE '2'           TO ETAT-ECRAN
+F51050     END-IF.
+F51050     IF ECR-SIPRESP1L = ZEROS AND ECR-SIPRESP1A NOT = EFFACE-FIN-
+F51050       ZONE
+F51050        MOVE TS-ECR-SIPRESP1O TO ECR-SIPRESP1O
+F51050        MOVE TS-ECR-SIPRESP1A TO ECR-SIPRESP1A
+F51050     ELSE
+F51050        MOVE ECR-SIPRESP1O TO TS-ECR-SIPRESP1O
+F51050        MOVE LOW-VALUE      TO TS-ECR-SIPRESP1A
+F51050        MOVE '2'            TO ETAT-ECRAN
+F51050     END-IF.
+00525      IF ECR-SIPNATC2L = ZEROS AND ECR-SIPNATC2A NOT = EFFACE-FIN-  EQW93FB3
+00526        ZONE                                                       EQW93FB3
+00527         MOVE TS-ECR-SIPNATC2O TO ECR-SIPNATC2O                    EQW93FB3
+00528         MOVE TS-ECR-SIPNATC2A TO ECR-SIPNATC2A                    EQW93FB3
+00529      ELSE                                                         EQW93FB3
+00530         MOVE ECR-SIPNATC2O TO TS-ECR-SIPNATC2O                    EQW93FB3
+00531         MOVE LOW-VALUE     TO TS-ECR-SIPNATC2A                    EQW93FB3
+00532         MOVE '2'           TO ETAT-ECRAN                          EQW93FB3
+00533      END-IF.                                                      EQW93FB3
+00534      IF ECR-SIPDATD2L = ZEROS AND ECR-SIPDATD2A NOT = EFFACE-FIN-  EQW93FB3
+00535        ZONE                                                       EQW93FB3
+00536         MOVE TS-ECR-SIPDATD2O TO ECR-SIPDATD2O                    EQW93FB3
+00537         MOVE TS-ECR-SIPDATD2A TO ECR-SIPDATD2A                    EQW93FB3
+00538      ELSE                                                         EQW93FB3
+00539         MOVE ECR-SIPDATD2O TO TS-ECR-SIPDATD2O                    EQW93FB3
+00540         MOVE LOW-VALUE     TO TS-ECR-SIPDATD2A                    EQW93FB3
+00541         MOVE '2'           TO ETAT-ECRAN                          EQW93FB3
+00542      END-IF.                                                      EQW93FB3
+F51050     IF ECR-SIPMNT2L = ZEROS AND ECR-SIPMNT2A NOT = EFFACE-FIN-
+F51050       ZONE
+F51050        MOVE TS-ECR-SIPMNT2O TO ECR-SIPMNT2O
+F51050        MOVE TS-ECR-SIPMNT2A TO ECR-SIPMNT2A
+F51050     ELSE
+F51050        MOVE ECR-SIPMNT2O TO TS-ECR-SIPMNT2O
+F51050        MOVE LOW-VALUE     TO TS-ECR-SIPMNT2A
+F51050        MOVE '2'           TO ETAT-ECRAN
+F51050     END-IF.
+F51050     IF ECR-SIPRESP2L = ZEROS AND ECR-SIPRESP2A NOT = EFFACE-FIN-
+F51050       ZONE
+F51050        MOVE TS-ECR-SIPRESP2O TO ECR-SIPRESP2O
+F51050        MOVE TS-ECR-SIPRESP2A TO ECR-SIPRESP2A
+F51050     ELSE
+F51050        MOVE ECR-SIPRESP2O TO TS-ECR-SIPRESP2O
+F51050        MOVE LOW-VALUE      TO TS-ECR-SIPRESP2A
+F51050        MOVE '2'            TO ETAT-ECRAN
+F51050     END-IF.
+00543      IF ECR-SIPNATC3L = ZEROS AND ECR-SIPNATC3A NOT = EFFACE-FIN-  EQW93FB3
+00544        ZONE                                                       EQW93FB3
+00545         MOVE TS-ECR-SIPNATC3O TO ECR-SIPNATC3O                    EQW93FB3
+00546         MOVE TS-ECR-SIPNATC3A TO ECR-SIPNATC3A                    EQW93FB3
+00547      ELSE                                                         EQW93FB3
+00548         MOVE ECR-SIPNATC3O TO TS-ECR-SIPNATC3O                    EQW93FB3
+00549         MOVE LOW-VALUE     TO TS-ECR-SIPNATC3A                    EQW93FB3
+00550         MOVE '2'           TO ETAT-ECRAN                          EQW93FB3
+00551      END-IF.                                                      EQW93FB3
+00552      IF ECR-SIPDATD3L = ZEROS AND ECR-SIPDATD3A NOT = EFFACE-FIN-  EQW93FB3
+00553        ZONE                                                       EQW93FB3
+00554         MOVE TS-ECR-SIPDATD3O TO ECR-SIPDATD3O                    EQW93FB3
+00555         MOVE TS-ECR-SIPDATD3A TO ECR-SIPDATD3A                    EQW93FB3
+00556      ELSE                                                         EQW93FB3
+00557         MOVE ECR-SIPDATD3O TO TS-ECR-SIPDATD3O                    EQW93FB3
+00558         MOVE LOW-VALUE     TO TS-ECR-SIPDATD3A                    EQW93FB3
+00559         MOVE '2'           TO ETAT-ECRAN                          EQW93FB3
+00560      END-IF.                                                      EQW93FB3
+F51050     IF ECR-SIPMNT3L = ZEROS AND ECR-SIPMNT3A NOT = EFFACE-FIN-
+F51050       ZONE
+F51050        MOVE TS-ECR-SIPMNT3O TO ECR-SIPMNT3O
+F51050        MOVE TS-ECR-SIPMNT3A TO ECR-SIPMNT3A
+F51050     ELSE
+F51050        MOVE ECR-SIPMNT3O TO TS-ECR-SIPMNT3O
+F51050        MOVE LOW-VALUE     TO TS-ECR-SIPMNT3A
+F51050        MOVE '2'           TO ETAT-ECRAN
+F51050     END-IF.
+F51050     IF ECR-SIPRESP3L = ZEROS AND ECR-SIPRESP3A NOT = EFFACE-FIN-
+F51050       ZONE
+F51050        MOVE TS-ECR-SIPRESP3O TO ECR-SIPRESP3O
+F51050        MOVE TS-ECR-SIPRESP3A TO ECR-SIPRESP3A
+F51050     ELSE
+F51050        MOVE ECR-SIPRESP3O TO TS-ECR-SIPRESP3O
+F51050        MOVE LOW-VALUE      TO TS-ECR-SIPRESP3A
+F51050        MOVE '2'            TO ETAT-ECRAN
+F51050     END-IF.
+00561      IF ECR-SIPNATC4L = ZEROS AND ECR-SIPNATC4A NOT = EFFACE-FIN-  EQW93FB3
+00562        ZONE                                                       EQW93FB3
+00563         MOVE TS-ECR-SIPNATC4O TO ECR-SIPNATC4O                    EQW93FB3
+00564         MOVE TS-ECR-SIPNATC4A TO ECR-SIPNATC4A                    EQW93FB3
+00565      ELSE                                                         EQW93FB3
+00566         MOVE ECR-SIPNATC4O TO TS-ECR-SIPNATC4O                    EQW93FB3
+00567         MOVE LOW-VALUE     TO TS-ECR-SIPNATC4A                    EQW93FB3
+00568         MOVE '2'           TO ETAT-ECRAN                          EQW93FB3
+00569      END-IF.                                                      EQW93FB3
+00570      IF ECR-SIPDATD4L = ZEROS AND ECR-SIPDATD4A NOT = EFFACE-FIN-  EQW93FB3
+00571        ZONE                                                       EQW93FB3
+00572         MOVE TS-ECR-SIPDATD4O TO ECR-SIPDATD4O                    EQW93FB3
+00573         MOVE TS-ECR-SIPDATD4A TO ECR-SIPDATD4A                    EQW93FB3
+00574      ELSE                                                         EQW93FB3
+00575         MOVE ECR-SIPDATD4O TO TS-ECR-SIPDATD4O                    EQW93FB3
+00576         MOVE LOW-VALUE     TO TS-ECR-SIPDATD4A                    EQW93FB3
+00577         MOVE '2'           TO ETAT-ECRAN                          EQW93FB3
+00578      END-IF.                                                      EQW93FB3
+F51050     IF ECR-SIPMNT4L = ZEROS AND ECR-SIPMNT4A NOT = EFFACE-FIN-
+F51050       ZONE
+F51050        MOVE TS-ECR-SIPMNT4O TO ECR-SIPMNT4O
+F51050        MOVE TS-ECR-SIPMNT4A TO ECR-SIPMNT4A
+F51050     ELSE
+F51050        MOVE ECR-SIPMNT4O TO TS-ECR-SIPMNT4O
+F51050        MOVE LOW-VALUE     TO TS-ECR-SIPMNT4A
+F51050        MOVE '2'           TO ETAT-ECRAN
+F51050     END-IF.
+F51050     IF ECR-SIPRESP4L = ZEROS AND ECR-SIPRESP4A NOT = EFFACE-FIN-
+F51050       ZONE
+F51050        MOVE TS-ECR-SIPRESP4O TO ECR-SIPRESP4O
+F51050        MOVE TS-ECR-SIPRESP4A TO ECR-SIPRESP4A
+F51050     ELSE
+F51050        MOVE ECR-SIPRESP4O TO TS-ECR-SIPRESP4O
+F51050        MOVE LOW-VALUE      TO TS-ECR-SIPRESP4A
+F51050        MOVE '2'            TO ETAT-ECRAN
+F51050     END-IF.
+00579      IF ECR-SIPNATC5L = ZEROS AND ECR-SIPNATC5A NOT = EFFACE-FIN-  EQW93FB3
+00580        ZONE                                                       EQW93FB3
+00581         MOVE TS-ECR-SIPNATC5O TO ECR-SIPNATC5O                    EQW93FB3
+00582         MOVE TS-ECR-SIPNATC5A TO ECR-SIPNATC5A                    EQW93FB3
+00583      ELSE                                                         EQW93FB3
+00584         MOVE ECR-SIPNATC5O TO TS-ECR-SIPNATC5O                    EQW93FB3
+00585         MOVE LOW-VALUE     TO TS-ECR-SIPNATC5A                    EQW93FB3
+00586         MOVE '2'           TO ETAT-ECRAN                          EQW93FB3
+00587      END-IF.                                                      EQW93FB3
+00588      IF ECR-SIPDATD5L = ZEROS AND ECR-SIPDATD5A NOT = EFFACE-FIN-  EQW93FB3
+00589        ZONE                                                       EQW93FB3
+00590         MOVE TS-ECR-SIPDATD5O TO ECR-SIPDATD5O                    EQW93FB3
+00591         MOVE TS-ECR-SIPDATD5A TO ECR-SIPDATD5A                    EQW93FB3
+00592      ELSE                                                         EQW93FB3
+00593         MOVE ECR-SIPDATD5O TO TS-ECR-SIPDATD5O                    EQW93FB3
+00594         MOVE LOW-VALUE     TO TS-ECR-SIPDATD5A                    EQW93FB3
+00595         MOVE '2'           TO ETAT-ECRAN                          EQW93FB3
+00596      END-IF.                                                      EQW93FB3
+F51050     IF ECR-SIPMNT5L = ZEROS AND ECR-SIPMNT5A NOT = EFFACE-FIN-
+F51050       ZONE
+F51050        MOVE TS-ECR-SIPMNT5O TO ECR-SIPMNT5O
+F51050        MOVE TS-ECR-SIPMNT5A TO ECR-SIPMNT5A
+F51050     ELSE
+F51050        MOVE ECR-SIPMNT5O TO TS-ECR-SIPMNT5O
+F51050        MOVE LOW-VALUE     TO TS-ECR-SIPMNT5A
+F51050        MOVE '2'           TO ETAT-ECRAN
+F51050     END-IF.
+F51050     IF ECR-SIPRESP5L = ZEROS AND ECR-SIPRESP5A NOT = EFFACE-FIN-
+F51050       ZONE
+F51050        MOVE TS-ECR-SIPRESP5O TO ECR-SIPRESP5O
+F51050        MOVE TS-ECR-SIPRESP5A TO ECR-SIPRESP5A
+F51050     ELSE
+F51050        MOVE ECR-SIPRESP5O TO TS-ECR-SIPRESP5O
+F51050        MOVE LOW-VALUE      TO TS-ECR-SIPRESP5A
+F51050        MOVE '2'            TO ETAT-ECRAN
+F51050     END-IF.
+00597      IF ECR-SIPNATC6L = ZEROS AND ECR-SIPNATC6A NOT = EFFACE-FIN-  EQW93FB3
+00598        ZONE                                                       EQW93FB3
+00599         MOVE TS-ECR-SIPNATC6O TO ECR-SIPNATC6O                    EQW93FB3
+00600         MOVE TS-ECR-SIPNATC6A TO ECR-SIPNATC6A                    EQW93FB3
+00601      ELSE                                                         EQW93FB3
+00602         MOVE ECR-SIPNATC6O TO TS-ECR-SIPNATC6O                    EQW93FB3
+00603         MOVE LOW-VALUE     TO TS-ECR-SIPNATC6A                    EQW93FB3
+00604         MOVE '2'           TO ETAT-ECRAN                          EQW93FB3
+00605      END-IF.                                                      EQW93FB3
+00606      IF ECR-SIPDATD6L = ZEROS AND ECR-SIPDATD6A NOT = EFFACE-FIN-  EQW93FB3
+00607        ZONE                                                       EQW93FB3
+00608         MOVE TS-ECR-SIPDATD6O TO ECR-SIPDATD6O                    EQW93FB3
+00609         MOVE TS-ECR-SIPDATD6A TO ECR-SIPDATD6A                    EQW93FB3
+00610      ELSE                                                         EQW93FB3
+00611         MOVE ECR-SIPDATD6O TO TS-ECR-SIPDATD6O                    EQW93FB3
+00612         MOVE LOW-VALUE     TO TS-ECR-SIPDATD6A                    EQW93FB3
+00613         MOVE '2'           TO ETAT-ECRAN                          EQW93FB3
+00614      END-IF.                                                      EQW93FB3
+F51050     IF ECR-SIPMNT6L = ZEROS AND ECR-SIPMNT6A NOT = EFFACE-FIN-
+F51050       ZONE
+F51050        MOVE TS-ECR-SIPMNT6O TO ECR-SIPMNT6O
+F51050        MOVE TS-ECR-SIPMNT6A TO ECR-SIPMNT6A
+F51050     ELSE
+F51050        MOVE ECR-SIPMNT6O TO TS-ECR-SIPMNT6O
+F51050        MOVE LOW-VALUE     TO TS-ECR-SIPMNT6A
+F51050        MOVE '2'           TO ETAT-ECRAN
+F51050     END-IF.
+F51050     IF ECR-SIPRESP6L = ZEROS AND ECR-SIPRESP6A NOT = EFFACE-FIN-
+F51050       ZONE
+F51050        MOVE TS-ECR-SIPRESP6O TO ECR-SIPRESP6O
+F51050        MOVE TS-ECR-SIPRESP6A TO ECR-SIPRESP6A
+F51050     ELSE
+F51050        MOVE ECR-SIPRESP6O TO TS-ECR-SIPRESP6O
+F51050        MOVE LOW-VALUE      TO TS-ECR-SIPRESP6A
+F51050        MOVE '2'            TO ETAT-ECRAN
+F51050     END-IF.
+00615      MOVE SPACES TO ECR-XMSGILO ECR-XMSGALO.                      EQW93FB3
+00616  FIN-MISE-A-JOUR-TS-ECRAN. EXIT.                                  EQW93FB3
+00617 /                                                                 EQW93FB3
+00618 ***************************************************************** EQW93FB3
+00619 *  MODULE-TRAITEMENT                                             * EQW93FB3
+00620 ***************************************************************** EQW93FB3
+00621  MODULE-TRAITEMENT.                                               EQW93FB3
+00622 *-----------------*                                               EQW93FB3
+00623      MOVE SPACES TO DONNEES-PERSONNE OF TS-PERSONNE(1).           EQW93FB3
+00624      IF COM-GENE-CODCNV = SPACES OR LOW-VALUE                     EQW93FB3
+00625         PERFORM READ-TS-SUSPENS-DL1 THRU FIN-READ-TS-SUSPENS-DL1  EQW93FB3
+00626         PERFORM DETER-READ-TSPERS THRU FDETER-READ-TSPERS         EQW93FB3
+00627         IF WSS-READ-TSPERS = 'O'                                  EQW93FB3
+00628            PERFORM READ-TS-PERSONNE THRU FIN-READ-TS-PERSONNE     EQW93FB3
+00629         END-IF                                                    EQW93FB3
+00630      END-IF.                                                      EQW93FB3
+00631      IF  TRAITEMENT-NORMAL                                        EQW93FB3
+00632          PERFORM M-TRAITEMENT-NORMAL THRU                         EQW93FB3
+00633                  FIN-M-TRAITEMENT-NORMAL                          EQW93FB3
+00634      END-IF.                                                      EQW93FB3
+00635      IF  TRAITEMENT-AUTOMATIQUE                                   EQW93FB3
+00636          PERFORM M-TRAITEMENT-AUTOMATIQUE THRU                    EQW93FB3
+00637                  FIN-M-TRAITEMENT-AUTOMATIQUE                     EQW93FB3
+00638      END-IF.                                                      EQW93FB3
+00639  FIN-MODULE-TRAITEMENT.  EXIT.                                    EQW93FB3
+00640 /                                                                 EQW93FB3
+00641  DETER-READ-TSPERS.                                               EQW93FB3
+00642      MOVE 'N' TO WSS-READ-TSPERS.                                 EQW93FB3
+00643      IF COM-FB-CODE-ACTION = 'A'                                  EQW93FB3
+00644         IF COM-FB-RANG-MAX-TSPERS NOT = ZERO AND                  EQW93FB3
+00645            COM-FB-RANG-TS-LIRE = COM-FB-RANG-MAX-TSPERS            EQW93FB3
+00646            MOVE 'O' TO WSS-READ-TSPERS                            EQW93FB3
+00647         END-IF                                                    EQW93FB3
+00648      ELSE                                                         EQW93FB3
+00649         MOVE 'O' TO WSS-READ-TSPERS                               EQW93FB3
+00650      END-IF.                                                      EQW93FB3
+00651  FDETER-READ-TSPERS.  EXIT.                                       EQW93FB3
+00652 /                                                                 EQW93FB3
+00653 ***************************************************************** EQW93FB3
+00654 *   LECTURE DES ITEMS DE LA TS SUSPENS                           * EQW93FB3
+00655 ***************************************************************** EQW93FB3
+00656  READ-TS-SUSPENS-DL1.                                             EQW93FB3
+00657      MOVE +1 TO RANG-TS.                                          EQW93FB3
+00658      EXEC CICS READQ TS QUEUE   (IDENT-TS-APP)                    EQW93FB3
+00659                         INTO    (TS-SUSPENS1)                     EQW93FB3
+00660                         LENGTH  (LONG-TS-SUSPENS)                 EQW93FB3
+00661                         ITEM    (RANG-TS)                         EQW93FB3
+00662                         NOHANDLE                                  EQW93FB3
+00663      END-EXEC.                                                    EQW93FB3
+00664      IF EIBRCODE NOT = LOW-VALUE                                  EQW93FB3
+00665         MOVE 'FB3R1 : ERREUR READ TS-SUSPENS1' TO MESS            EQW93FB3
+00666         GO TO ABANDON-TACHE                                       EQW93FB3
+00667      ELSE                                                         EQW93FB3
+00668         MOVE SEGTRA OF TS-SUSPENS1 TO FBMISPTR-IT1                EQW93FB3
+00669      END-IF.                                                      EQW93FB3
+00670      MOVE +2 TO RANG-TS.                                          EQW93FB3
+00671      EXEC CICS READQ TS QUEUE   (IDENT-TS-APP)                    EQW93FB3
+00672                         INTO    (TS-SUSPENS2)                     EQW93FB3
+00673                         LENGTH  (LONG-TS-SUSPENS)                 EQW93FB3
+00673                         ITEM    (RANG-TS)                         EQW93FB3
+00674                         NOHANDLE                                  EQW93FB3
+00675      END-EXEC.                                                    EQW93FB3
+00676      IF EIBRCODE NOT = LOW-VALUE                                  EQW93FB3
+00677         MOVE 'FB3R2 : ERREUR READ TS-SUSPENS2' TO MESS            EQW93FB3
+00678         GO TO ABANDON-TACHE                                       EQW93FB3
+00679      ELSE                                                         EQW93FB3
+00680         MOVE SEGTRA OF TS-SUSPENS2 TO FBMISPTR-IT2                EQW93FB3
+00681      END-IF.                                                      EQW93FB3
+00682  FIN-READ-TS-SUSPENS-DL1. EXIT.                                   EQW93FB3
+00683 /                                                                 EQW93FB3
+00684 ***************************************************************** EQW93FB3
+00685 *   LECTURE DE LA TS PERSONNE                                    * EQW93FB3
+00686 ***************************************************************** EQW93FB3
+00687  READ-TS-PERSONNE.                                                EQW93FB3
+00688      EXEC CICS READQ TS QUEUE   (COM-FB-IDENT-TSPERS)             EQW93FB3
+00689                         INTO    (TS-PERSONNE)                     EQW93FB3
+00690                         LENGTH  (LENGTH OF TS-PERSONNE)           EQW93FB3
+00691                         ITEM    (COM-FB-RANG-TS-LIRE)             EQW93FB3
+00692                         NOHANDLE                                  EQW93FB3
+00693      END-EXEC.                                                    EQW93FB3
+00694      IF EIBRCODE NOT = LOW-VALUE                                  EQW93FB3
+00695         MOVE 'PE3R1 : ERREUR READ TS PERSONNE' TO MESS            EQW93FB3
+00696         GO TO ABANDON-TACHE                                       EQW93FB3
+00697      END-IF.                                                      EQW93FB3
+00698  FIN-READ-TS-PERSONNE. EXIT.                                      EQW93FB3
+00699 /                                                                 EQW93FB3
+00700 ***************************************************************** EQW93FB3
+00701 *  M-TRAITEMENT-AUTOMATIQUE                                      * EQW93FB3
+00702 ***************************************************************** EQW93FB3
+00703  M-TRAITEMENT-AUTOMATIQUE.                                        EQW93FB3
+00704 *------------------------*                                       EQW93FB3
+00705      PERFORM INIT-CONV THRU FIN-INIT-CONV.                        EQW93FB3
+00706      PERFORM CONTROLE-CONV THRU FIN-CONTROLE-CONV.                EQW93FB3
+00707      IF KONTROL = 0                                               EQW93FB3
+00707         PERFORM CALCUL-NBRE-PAGES-SINISTRES THRU                  EQW93FB3
+00707                 FIN-CALCUL-NBRE-PAGES-SINISTRES                   EQW93FB3
+00707         PERFORM POSITIONNEMENT-PAGE-SINISTRES THRU                EQW93FB3
+00707                 FIN-POSITIONNEMENT-PAGE-SINISTRES                 EQW93FB3
+00710      END-IF.                                                      EQW93FB3
+00711  FIN-M-TRAITEMENT-AUTOMATIQUE. EXIT.                               EQW93FB3
+00711 /                                                                 EQW93FB3
+00711 ***************************************************************** EQW93FB3
+00711 *  CALCUL-NBRE-PAGES-SINISTRES                                   * EQW93FB3
+00711 *  NOMBRE DE PAGES DE 6 SINISTRES A PARTIR DU TABLEAU SIP-SINISTREEEQW93FB3
+00711 ***************************************************************** EQW93FB3
+00711  CALCUL-NBRE-PAGES-SINISTRES.                                     EQW93FB3
+00711 *----------------------------*                                    EQW93FB3
+00711      MOVE ZERO TO WSS-NBSINISTRES.                                EQW93FB3
+00711      PERFORM VARYING IND1 FROM 1 BY 1 UNTIL IND1 > 30             EQW93FB3
+00711         IF SIPNATC OF SIP-SINISTRE (IND1) OF TS-PERSONNE(1)       EQW93FB3
+00711                                NOT = SPACES AND LOW-VALUE          EQW93FB3
+00711            MOVE IND1 TO WSS-NBSINISTRES                           EQW93FB3
+00711         END-IF                                                    EQW93FB3
+00711      END-PERFORM.                                                 EQW93FB3
+00711      IF WSS-NBSINISTRES = ZERO                                    EQW93FB3
+00711         MOVE 1 TO COM-ITEM-TOTAL                                  EQW93FB3
+00711      ELSE                                                         EQW93FB3
+00711         COMPUTE COM-ITEM-TOTAL = 1 + (WSS-NBSINISTRES - 1) / 6    EQW93FB3
+00711      END-IF.                                                      EQW93FB3
+00711  FIN-CALCUL-NBRE-PAGES-SINISTRES. EXIT.                            EQW93FB3
+00711 /                                                                 EQW93FB3
+00711 ***************************************************************** EQW93FB3
+00711 *  POSITIONNEMENT-PAGE-SINISTRES                                 * EQW93FB3
+00711 *  GESTION PF7/PF8 : PAGE PRECEDENTE / PAGE SUIVANTE SUR LA       * EQW93FB3
+00711 *  LISTE DES SINISTRES (FENETRE DE 6 SUR LE TABLEAU SIP-SINISTRE) * EQW93FB3
+00711 ***************************************************************** EQW93FB3
+00711  POSITIONNEMENT-PAGE-SINISTRES.                                   EQW93FB3
+00711 *-------------------------------*                                 EQW93FB3
+00711      MOVE LOW-VALUE TO Z-MAP.                                     EQW93FB3
+00711      IF PREMIERE                                                  EQW93FB3
+00711         IF COM-FB-PAGE-ENCOUR NUMERIC                             EQW93FB3
+00711            AND COM-FB-PAGE-ENCOUR > ZERO                          EQW93FB3
+00711            MOVE COM-FB-PAGE-ENCOUR TO COM-ITEM-AFFICH             EQW93FB3
+00711         ELSE                                                      EQW93FB3
+00711            MOVE 1 TO COM-ITEM-AFFICH                              EQW93FB3
+00711         END-IF                                                    EQW93FB3
+00711         PERFORM REMPLISSAGE-FORMAT-ECRAN THRU                     EQW93FB3
+00711                 FIN-REMPLISSAGE-FORMAT-ECRAN                      EQW93FB3
+00711         PERFORM SORTIE-AFFICHAGE-FORMAT THRU                      EQW93FB3
+00711                 FIN-SORTIE-AFFICHAGE-FORMAT                       EQW93FB3
+00711      END-IF.                                                      EQW93FB3
+00711 *                                            PAGE SUIVANTE         EQW93FB3
+00711      IF SUIVANTE                                                  EQW93FB3
+00711         ADD 1 TO COM-ITEM-AFFICH                                  EQW93FB3
+00711         IF COM-ITEM-AFFICH > COM-ITEM-TOTAL                       EQW93FB3
+00711            MOVE COM-ITEM-TOTAL TO COM-ITEM-AFFICH                 EQW93FB3
+00711            MOVE ZONE-TS-ECRAN  TO Z-MAP                           EQW93FB3
+00711            MOVE 'SQ014'        TO COM-CODERR, COM-GENE-MESANO     EQW93FB3
+00711            MOVE 1              TO KONTROL                        EQW93FB3
+00711            MOVE CURSEUR        TO ECR-XPAGEIL                   EQW93FB3
+00711            PERFORM SORTIE-ERREUR THRU FIN-SORTIE-ERREUR           EQW93FB3
+00711         ELSE                                                      EQW93FB3
+00711            MOVE 'O' TO COM-GENE-REAF                              EQW93FB3
+00711            PERFORM REMPLISSAGE-FORMAT-ECRAN THRU                  EQW93FB3
+00711                    FIN-REMPLISSAGE-FORMAT-ECRAN                   EQW93FB3
+00711            PERFORM SORTIE-AFFICHAGE-FORMAT THRU                   EQW93FB3
+00711                    FIN-SORTIE-AFFICHAGE-FORMAT                    EQW93FB3
+00711         END-IF                                                    EQW93FB3
+00711      END-IF.                                                      EQW93FB3
+00711 *                                            PAGE PRECEDENTE       EQW93FB3
+00711      IF PRECEDENTE                                                EQW93FB3
+00711         SUBTRACT 1 FROM COM-ITEM-AFFICH                           EQW93FB3
+00711         IF COM-ITEM-AFFICH < 1                                    EQW93FB3
+00711            MOVE 1              TO COM-ITEM-AFFICH                 EQW93FB3
+00711            MOVE ZONE-TS-ECRAN   TO Z-MAP                          EQW93FB3
+00711            MOVE 'SQ015'         TO COM-CODERR, COM-GENE-MESANO    EQW93FB3
+00711            MOVE 1               TO KONTROL                        EQW93FB3
+00711            MOVE CURSEUR         TO ECR-XPAGEIL                   EQW93FB3
+00711            PERFORM SORTIE-ERREUR THRU FIN-SORTIE-ERREUR           EQW93FB3
+00711         ELSE                                                      EQW93FB3
+00711            MOVE 'O' TO COM-GENE-REAF                              EQW93FB3
+00711            PERFORM REMPLISSAGE-FORMAT-ECRAN THRU                  EQW93FB3
+00711                    FIN-REMPLISSAGE-FORMAT-ECRAN                   EQW93FB3
+00711            PERFORM SORTIE-AFFICHAGE-FORMAT THRU                   EQW93FB3
+00711                    FIN-SORTIE-AFFICHAGE-FORMAT                    EQW93FB3
+00711         END-IF                                                    EQW93FB3
+00711      END-IF.                                                      EQW93FB3
+00711      IF NOT PREMIERE AND NOT SUIVANTE AND NOT PRECEDENTE          EQW93FB3
+00711         PERFORM REMPLISSAGE-FORMAT-ECRAN THRU                     EQW93FB3
+00711                 FIN-REMPLISSAGE-FORMAT-ECRAN                      EQW93FB3
+00711         PERFORM SORTIE-AFFICHAGE-FORMAT THRU                      EQW93FB3
+00711                 FIN-SORTIE-AFFICHAGE-FORMAT                       EQW93FB3
+00711      END-IF.                                                      EQW93FB3
+00711  FIN-POSITIONNEMENT-PAGE-SINISTRES. EXIT.                         EQW93FB3
+00712 /                                                                 EQW93FB3
+00713  INIT-CONV.                                                       EQW93FB3
+00714      MOVE 0 TO KONTROL.                                           EQW93FB3
+00715      MOVE SPACES TO COM-GENE-MESANO, COM-GENE-MESINF.             EQW93FB3
+00716  FIN-INIT-CONV. EXIT.                                             EQW93FB3
+00717 /                                                                 EQW93FB3
+00718  CONTROLE-CONV.                                                   EQW93FB3
+00719      PERFORM LECT-SPI-CONV THRU FIN-LECT-SPI-CONV.                EQW93FB3
+00720      IF SPI-NON-TROUVE                                            EQW93FB3
+00721         PERFORM INIT-RECH-CONV-LIBRE THRU                         EQW93FB3
+00722                 FIN-INIT-RECH-CONV-LIBRE                          EQW93FB3
+00723         PERFORM RECHERCHE-CONV-LIBRE THRU                         EQW93FB3
+00724                 FIN-RECHERCHE-CONV-LIBRE                          EQW93FB3
+00725      END-IF.                                                      EQW93FB3
+00726      IF KONTROL = 0                                               EQW93FB3
+00727         PERFORM STOCKAGE-ENCH-CONV THRU                           EQW93FB3
+00728                 FIN-STOCKAGE-ENCH-CONV                            EQW93FB3
+00729      END-IF.                                                      EQW93FB3
+00730  FIN-CONTROLE-CONV. EXIT.                                         EQW93FB3
+00731 /                                                                 EQW93FB3
+00732  LECT-SPI-CONV.                                                   EQW93FB3
+00733      MOVE NOM-TACHE      TO COD-TRN-ECR.                          EQW93FB3
+00734      MOVE NOM-LEVEL-SIGN TO COD-MNE-ECR.                          EQW93FB3
+00735      PERFORM ACCES-SPI THRU FIN-ACCES-SPI.                        EQW93FB3
+00736  FIN-LECT-SPI-CONV. EXIT.                                         EQW93FB3
+00737 /                                                                 EQW93FB3
+00738  INIT-RECH-CONV-LIBRE.                                            EQW93FB3
+00739      MOVE 'SQ002' TO COM-GENE-MESANO, COM-CODERR.                 EQW93FB3
+00740      MOVE 1 TO KONTROL.                                           EQW93FB3
+00741  FIN-INIT-RECH-CONV-LIBRE. EXIT.                                  EQW93FB3
+00742 /                                                                 EQW93FB3
+00743  RECHERCHE-CONV-LIBRE.                                            EQW93FB3
+00744      CONTINUE.                                                    EQW93FB3
+00745  FIN-RECHERCHE-CONV-LIBRE. EXIT.                                  EQW93FB3
+00746 /                                                                 EQW93FB3
+00747  STOCKAGE-ENCH-CONV.                                              EQW93FB3
+00748      CONTINUE.                                                    EQW93FB3
+00749  FIN-STOCKAGE-ENCH-CONV. EXIT.                                    EQW93FB3
+00750 /                                                                 EQW93FB3
+00751 ***************************************************************** EQW93FB3
+00752 *  REMPLISSAGE-FORMAT-ECRAN                                      * EQW93FB3
+00753 ***************************************************************** EQW93FB3
+00754  REMPLISSAGE-FORMAT-ECRAN.                                        EQW93FB3
+00755      PERFORM REMPLISSAGE-ZONES-OBLIGATOIRES THRU                  EQW93FB3
+00756              FIN-REMP-ZONES-OBL.                                  EQW93FB3
+00757      PERFORM REMPLISSAGE-ZONES-PROTEGEES THRU                     EQW93FB3
+00758              FIN-REMP-ZONES-PROT.                                 EQW93FB3
+00759      PERFORM REMPLISSAGE-ZONES-NO-PROTEGEES THRU                  EQW93FB3
+00760              FIN-REMP-ZONES-NO-PROT.                               EQW93FB3
+00761      PERFORM RESTAURATION-ATTRIBUTS THRU                          EQW93FB3
+00762              FIN-RESTAURATION-ATTRIBUTS.                          EQW93FB3
+00762  FIN-REMPLISSAGE-FORMAT-ECRAN. EXIT.                              EQW93FB3
+00763 /                                                                 EQW93FB3
+00764  REMPLISSAGE-ZONES-OBLIGATOIRES.                                  EQW93FB3
+00765      MOVE Z-TIMER-DATJOU TO ECR-XJOURDO.                          EQW93FB3
+00766      MOVE Z-TIMER-TIMJOU TO ECR-XHEUREDO.                         EQW93FB3
+00767      MOVE W-XTRMTRAC     TO ECR-XTRMTRACO.                        EQW93FB3
+00768      MOVE COM-GENE-LIBUSR TO ECR-XRACFLO.                         EQW93FB3
+00769      MOVE COM-GENE-LIBCNV TO ECR-XAPPLILO.                        EQW93FB3
+00770      IF COM-GENE-MESINF NOT = SPACES                              EQW93FB3
+00771         PERFORM LECTURE-ERREUR THRU FIN-LECTURE-ERREUR            EQW93FB3
+00772         MOVE SPACES TO COM-GENE-MESINF                            EQW93FB3
+00773         MOVE W-ERREUR TO ECR-XMSGILO                              EQW93FB3
+00774      END-IF.                                                      EQW93FB3
+00775      IF COM-GENE-MESANO NOT = SPACES                              EQW93FB3
+00776         PERFORM LECTURE-ERREUR THRU FIN-LECTURE-ERREUR            EQW93FB3
+00776         MOVE SPACES TO COM-GENE-MESANO                            EQW93FB3
+00776         MOVE W-ERREUR TO ECR-XMSGALO                              EQW93FB3
+00776      END-IF.                                                      EQW93FB3
+00777  FIN-REMP-ZONES-OBL. EXIT.                                        EQW93FB3
+00778 /                                                                 EQW93FB3
+00779  REMPLISSAGE-ZONES-PROTEGEES.                                     EQW93FB3
+00780      MOVE COM-GENE-LIBCNV TO ECR-XAPPLILO.                        EQW93FB3
+00781      MOVE INF-GES OF TS-SUSPENS1 TO W-GESCLI-INF.                EQW93FB3
+00781      MOVE NOM-CLI  OF TS-SUSPENS1 TO W-GESCLI-NOM.                EQW93FB3
+00782  ++INCLUDE MAIPCLI                                                EQW93FB3
+00783      MOVE W-GESCLI         TO ECR-GESCLIO.                        EQW93FB3
+00784      MOVE NOM-RAIC OF TS-SUSPENS1 TO ECR-RAICO.                   EQW93FB3
+00785      MOVE NOM-NOMC OF TS-SUSPENS1 TO ECR-NOMCO.                   EQW93FB3
+00785      MOVE COM-ITEM-AFFICH TO ECR-XPAGEIO.                         EQW93FB3
+00785      MOVE COM-ITEM-TOTAL  TO ECR-XPAGTIO.                         EQW93FB3
+00786  FIN-REMP-ZONES-PROT. EXIT.                                       EQW93FB3
+00787 /                                                                 EQW93FB3
+00788  REMPLISSAGE-ZONES-NO-PROTEGEES.                                  EQW93FB3
+00789      IF PERNUMX OF TS-PERSONNE(1) NOT = SPACES AND LOW-VALUE      EQW93FB3
+00790         MOVE PERNUMX OF TS-PERSONNE(1) TO ECR-PERNUMXO            EQW93FB3
+00791      ELSE                                                         EQW93FB3
+00792         IF PERNUMX OF TS-PERSONNE(2) NOT = SPACES AND LOW-VALUE   EQW93FB3
+00793            MOVE PERNUMX OF TS-PERSONNE(2) TO ECR-PERNUMXO         EQW93FB3
+00794         END-IF                                                    EQW93FB3
+00795      END-IF.                                                      EQW93FB3
+00796      IF PERTITL OF TS-PERSONNE(1) NOT = SPACES AND LOW-VALUE      EQW93FB3
+00797         MOVE PERTITL OF TS-PERSONNE(1) TO ECR-PERTITLO            EQW93FB3
+00798      ELSE                                                         EQW93FB3
+00799         IF PERTITL OF TS-PERSONNE(2) NOT = SPACES AND LOW-VALUE   EQW93FB3
+00800            MOVE PERTITL OF TS-PERSONNE(2) TO ECR-PERTITLO         EQW93FB3
+00801         END-IF                                                    EQW93FB3
+00802      END-IF.                                                      EQW93FB3
+00803      IF PERNOML OF TS-PERSONNE(1) NOT = SPACES AND LOW-VALUE      EQW93FB3
+00804         MOVE PERNOML OF TS-PERSONNE(1) TO ECR-PERNOMLO            EQW93FB3
+00805      ELSE                                                         EQW93FB3
+00806         IF PERNOML OF TS-PERSONNE(2) NOT = SPACES AND LOW-VALUE   EQW93FB3
+00807            MOVE PERNOML OF TS-PERSONNE(2) TO ECR-PERNOMLO         EQW93FB3
+00808         END-IF                                                    EQW93FB3
+00809      END-IF.                                                      EQW93FB3
+00810      IF PERPREL OF TS-PERSONNE(1) NOT = SPACES AND LOW-VALUE      EQW93FB3
+00811         MOVE PERPREL OF TS-PERSONNE(1) TO ECR-PERPRELO            EQW93FB3
+00812      ELSE                                                         EQW93FB3
+00813         IF PERPREL OF TS-PERSONNE(2) NOT = SPACES AND LOW-VALUE   EQW93FB3
+00814            MOVE PERPREL OF TS-PERSONNE(2) TO ECR-PERPRELO         EQW93FB3
+00815         END-IF                                                    EQW93FB3
+00816      END-IF.                                                      EQW93FB3
+00817      IF ANPSINN OF TS-PERSONNE(1) NOT = SPACES AND LOW-VALUE      EQW93FB3
+00818         MOVE ANPSINN OF TS-PERSONNE(1) TO ECR-ANPSINNO            EQW93FB3
+00819      END-IF.                                                      EQW93FB3
+00820      COMPUTE IND1 = (COM-ITEM-AFFICH - 1) * 6 + 1.                EQW93FB3
+00820      IF SIPNATC OF SIP-SINISTRE(IND1) OF TS-PERSONNE(1)           EQW93FB3
+00820                                NOT = SPACES AND LOW-VALUE         EQW93FB3
+00821         MOVE SIPNATC OF SIP-SINISTRE(IND1) OF TS-PERSONNE(1)      EQW93FB3
+00821                                             TO ECR-SIPNATC1O      EQW93FB3
+00822      END-IF.                                                      EQW93FB3
+00823      IF SIPDATD OF SIP-SINISTRE(IND1) OF TS-PERSONNE(1)           EQW93FB3
+00823                                NOT = SPACES AND LOW-VALUE         EQW93FB3
+00824         MOVE SIPDATD OF SIP-SINISTRE(IND1) OF TS-PERSONNE(1)      EQW93FB3
+00824                                             TO ECR-SIPDATD1O      EQW93FB3
+00825      END-IF.                                                      EQW93FB3
+00825      IF SIPMNT OF SIP-SINISTRE(IND1) OF TS-PERSONNE(1)             EQW93FB3
+00825                                NOT = SPACES AND LOW-VALUE          EQW93FB3
+00825         MOVE SIPMNT OF SIP-SINISTRE(IND1) OF TS-PERSONNE(1)        EQW93FB3
+00825                                             TO ECR-SIPMNT1O        EQW93FB3
+00825      END-IF.                                                       EQW93FB3
+00825      IF SIPRESP OF SIP-SINISTRE(IND1) OF TS-PERSONNE(1)            EQW93FB3
+00825                                NOT = SPACES AND LOW-VALUE          EQW93FB3
+00825         MOVE SIPRESP OF SIP-SINISTRE(IND1) OF TS-PERSONNE(1)       EQW93FB3
+00825                                             TO ECR-SIPRESP1O       EQW93FB3
+00825      END-IF.                                                       EQW93FB3
+00825      ADD 1 TO IND1.                                               EQW93FB3
+00826      IF SIPNATC OF SIP-SINISTRE(IND1) OF TS-PERSONNE(1)           EQW93FB3
+00826                                NOT = SPACES AND LOW-VALUE         EQW93FB3
+00827         MOVE SIPNATC OF SIP-SINISTRE(IND1) OF TS-PERSONNE(1)      EQW93FB3
+00827                                             TO ECR-SIPNATC2O      EQW93FB3
+00828      END-IF.                                                      EQW93FB3
+00829      IF SIPDATD OF SIP-SINISTRE(IND1) OF TS-PERSONNE(1)           EQW93FB3
+00829                                NOT = SPACES AND LOW-VALUE         EQW93FB3
+00830         MOVE SIPDATD OF SIP-SINISTRE(IND1) OF TS-PERSONNE(1)      EQW93FB3
+00830                                             TO ECR-SIPDATD2O      EQW93FB3
+00831      END-IF.                                                      EQW93FB3
+00831      IF SIPMNT OF SIP-SINISTRE(IND1) OF TS-PERSONNE(1)             EQW93FB3
+00831                                NOT = SPACES AND LOW-VALUE          EQW93FB3
+00831         MOVE SIPMNT OF SIP-SINISTRE(IND1) OF TS-PERSONNE(1)        EQW93FB3
+00831                                             TO ECR-SIPMNT2O        EQW93FB3
+00831      END-IF.                                                       EQW93FB3
+00831      IF SIPRESP OF SIP-SINISTRE(IND1) OF TS-PERSONNE(1)            EQW93FB3
+00831                                NOT = SPACES AND LOW-VALUE          EQW93FB3
+00831         MOVE SIPRESP OF SIP-SINISTRE(IND1) OF TS-PERSONNE(1)       EQW93FB3
+00831                                             TO ECR-SIPRESP2O       EQW93FB3
+00831      END-IF.                                                       EQW93FB3
+00831      ADD 1 TO IND1.                                               EQW93FB3
+00832      IF SIPNATC OF SIP-SINISTRE(IND1) OF TS-PERSONNE(1)           EQW93FB3
+00832                                NOT = SPACES AND LOW-VALUE         EQW93FB3
+00833         MOVE SIPNATC OF SIP-SINISTRE(IND1) OF TS-PERSONNE(1)      EQW93FB3
+00833                                             TO ECR-SIPNATC3O      EQW93FB3
+00834      END-IF.                                                      EQW93FB3
+00835      IF SIPDATD OF SIP-SINISTRE(IND1) OF TS-PERSONNE(1)           EQW93FB3
+00835                                NOT = SPACES AND LOW-VALUE         EQW93FB3
+00836         MOVE SIPDATD OF SIP-SINISTRE(IND1) OF TS-PERSONNE(1)      EQW93FB3
+00836                                             TO ECR-SIPDATD3O      EQW93FB3
+00837      END-IF.                                                      EQW93FB3
+00837      IF SIPMNT OF SIP-SINISTRE(IND1) OF TS-PERSONNE(1)             EQW93FB3
+00837                                NOT = SPACES AND LOW-VALUE          EQW93FB3
+00837         MOVE SIPMNT OF SIP-SINISTRE(IND1) OF TS-PERSONNE(1)        EQW93FB3
+00837                                             TO ECR-SIPMNT3O        EQW93FB3
+00837      END-IF.                                                       EQW93FB3
+00837      IF SIPRESP OF SIP-SINISTRE(IND1) OF TS-PERSONNE(1)            EQW93FB3
+00837                                NOT = SPACES AND LOW-VALUE          EQW93FB3
+00837         MOVE SIPRESP OF SIP-SINISTRE(IND1) OF TS-PERSONNE(1)       EQW93FB3
+00837                                             TO ECR-SIPRESP3O       EQW93FB3
+00837      END-IF.                                                       EQW93FB3
+00837      ADD 1 TO IND1.                                               EQW93FB3
+00838      IF SIPNATC OF SIP-SINISTRE(IND1) OF TS-PERSONNE(1)           EQW93FB3
+00838                                NOT = SPACES AND LOW-VALUE         EQW93FB3
+00839         MOVE SIPNATC OF SIP-SINISTRE(IND1) OF TS-PERSONNE(1)      EQW93FB3
+00839                                             TO ECR-SIPNATC4O      EQW93FB3
+00840      END-IF.                                                      EQW93FB3
+00841      IF SIPDATD OF SIP-SINISTRE(IND1) OF TS-PERSONNE(1)           EQW93FB3
+00841                                NOT = SPACES AND LOW-VALUE         EQW93FB3
+00842         MOVE SIPDATD OF SIP-SINISTRE(IND1) OF TS-PERSONNE(1)      EQW93FB3
+00842                                             TO ECR-SIPDATD4O      EQW93FB3
+00843      END-IF.                                                      EQW93FB3
+00843      IF SIPMNT OF SIP-SINISTRE(IND1) OF TS-PERSONNE(1)             EQW93FB3
+00843                                NOT = SPACES AND LOW-VALUE          EQW93FB3
+00843         MOVE SIPMNT OF SIP-SINISTRE(IND1) OF TS-PERSONNE(1)        EQW93FB3
+00843                                             TO ECR-SIPMNT4O        EQW93FB3
+00843      END-IF.                                                       EQW93FB3
+00843      IF SIPRESP OF SIP-SINISTRE(IND1) OF TS-PERSONNE(1)            EQW93FB3
+00843                                NOT = SPACES AND LOW-VALUE          EQW93FB3
+00843         MOVE SIPRESP OF SIP-SINISTRE(IND1) OF TS-PERSONNE(1)       EQW93FB3
+00843                                             TO ECR-SIPRESP4O       EQW93FB3
+00843      END-IF.                                                       EQW93FB3
+00843      ADD 1 TO IND1.                                               EQW93FB3
+00844      IF SIPNATC OF SIP-SINISTRE(IND1) OF TS-PERSONNE(1)           EQW93FB3
+00844                                NOT = SPACES AND LOW-VALUE         EQW93FB3
+00845         MOVE SIPNATC OF SIP-SINISTRE(IND1) OF TS-PERSONNE(1)      EQW93FB3
+00845                                             TO ECR-SIPNATC5O      EQW93FB3
+00846      END-IF.                                                      EQW93FB3
+00847      IF SIPDATD OF SIP-SINISTRE(IND1) OF TS-PERSONNE(1)           EQW93FB3
+00847                                NOT = SPACES AND LOW-VALUE         EQW93FB3
+00848         MOVE SIPDATD OF SIP-SINISTRE(IND1) OF TS-PERSONNE(1)      EQW93FB3
+00848                                             TO ECR-SIPDATD5O      EQW93FB3
+00849      END-IF.                                                      EQW93FB3
+00849      IF SIPMNT OF SIP-SINISTRE(IND1) OF TS-PERSONNE(1)             EQW93FB3
+00849                                NOT = SPACES AND LOW-VALUE          EQW93FB3
+00849         MOVE SIPMNT OF SIP-SINISTRE(IND1) OF TS-PERSONNE(1)        EQW93FB3
+00849                                             TO ECR-SIPMNT5O        EQW93FB3
+00849      END-IF.                                                       EQW93FB3
+00849      IF SIPRESP OF SIP-SINISTRE(IND1) OF TS-PERSONNE(1)            EQW93FB3
+00849                                NOT = SPACES AND LOW-VALUE          EQW93FB3
+00849         MOVE SIPRESP OF SIP-SINISTRE(IND1) OF TS-PERSONNE(1)       EQW93FB3
+00849                                             TO ECR-SIPRESP5O       EQW93FB3
+00849      END-IF.                                                       EQW93FB3
+00849      ADD 1 TO IND1.                                               EQW93FB3
+00850      IF SIPNATC OF SIP-SINISTRE(IND1) OF TS-PERSONNE(1)           EQW93FB3
+00850                                NOT = SPACES AND LOW-VALUE         EQW93FB3
+00851         MOVE SIPNATC OF SIP-SINISTRE(IND1) OF TS-PERSONNE(1)      EQW93FB3
+00851                                             TO ECR-SIPNATC6O      EQW93FB3
+00852      END-IF.                                                      EQW93FB3
+00853      IF SIPDATD OF SIP-SINISTRE(IND1) OF TS-PERSONNE(1)           EQW93FB3
+00853                                NOT = SPACES AND LOW-VALUE         EQW93FB3
+00854         MOVE SIPDATD OF SIP-SINISTRE(IND1) OF TS-PERSONNE(1)      EQW93FB3
+00854                                             TO ECR-SIPDATD6O      EQW93FB3
+00855      END-IF.                                                      EQW93FB3
+00855      IF SIPMNT OF SIP-SINISTRE(IND1) OF TS-PERSONNE(1)             EQW93FB3
+00855                                NOT = SPACES AND LOW-VALUE          EQW93FB3
+00855         MOVE SIPMNT OF SIP-SINISTRE(IND1) OF TS-PERSONNE(1)        EQW93FB3
+00855                                             TO ECR-SIPMNT6O        EQW93FB3
+00855      END-IF.                                                       EQW93FB3
+00855      IF SIPRESP OF SIP-SINISTRE(IND1) OF TS-PERSONNE(1)            EQW93FB3
+00855                                NOT = SPACES AND LOW-VALUE          EQW93FB3
+00855         MOVE SIPRESP OF SIP-SINISTRE(IND1) OF TS-PERSONNE(1)       EQW93FB3
+00855                                             TO ECR-SIPRESP6O       EQW93FB3
+00855      END-IF.                                                       EQW93FB3
+00856  FIN-REMP-ZONES-NO-PROT. EXIT.                                    EQW93FB3
+00857 /                                                                 EQW93FB3
+00858  RESTAURATION-ATTRIBUTS.                                         EQW93FB3
+00859      MOVE NOR-ASK    TO  ECR-XTRMTRACA.                           EQW93FB3
+00859      MOVE NOR-ASK    TO  ECR-XAPPLILA.                            EQW93FB3
+00859      MOVE NOR-ASK    TO  ECR-XJOURDA.                             EQW93FB3
+00859      MOVE NOR-ASK    TO  ECR-XRACFLA.                             EQW93FB3
+00859      MOVE NOR-ASK    TO  ECR-XHEUREDA.                            EQW93FB3
+00859      MOVE NOR-ASK    TO  ECR-GESCLIA.                             EQW93FB3
+00859      MOVE NOR-ASK    TO  ECR-RAICA.                               EQW93FB3
+00859      MOVE NOR-ASK    TO  ECR-NOMCA.                               EQW93FB3
+00860      MOVE BRT-ALP    TO  ECR-XCDECA.                              EQW93FB3
+00861      MOVE BRT-ALP    TO  ECR-PERTITLA.                            EQW93FB3
+00861      MOVE BRT-ALP    TO  ECR-PERNOMLA.                            EQW93FB3
+00861      MOVE BRT-ALP    TO  ECR-PERPRELA.                            EQW93FB3
+00861      MOVE BRT-ALP    TO  ECR-PERNUMXA.                            EQW93FB3
+00861      MOVE BRT-ALP    TO  ECR-ANPSINNA.                            EQW93FB3
+00861      MOVE BRT-ALP    TO  ECR-SIPNATC1A.                           EQW93FB3
+00861      MOVE BRT-ALP    TO  ECR-SIPDATD1A.                           EQW93FB3
+00861      MOVE BRT-ALP    TO  ECR-SIPNATC2A.                           EQW93FB3
+00861      MOVE BRT-ALP    TO  ECR-SIPDATD2A.                           EQW93FB3
+00861      MOVE BRT-ALP    TO  ECR-SIPNATC3A.                           EQW93FB3
+00861      MOVE BRT-ALP    TO  ECR-SIPDATD3A.                           EQW93FB3
+00861      MOVE BRT-ALP    TO  ECR-SIPNATC4A.                           EQW93FB3
+00861      MOVE BRT-ALP    TO  ECR-SIPDATD4A.                           EQW93FB3
+00861      MOVE BRT-ALP    TO  ECR-SIPNATC5A.                           EQW93FB3
+00861      MOVE BRT-ALP    TO  ECR-SIPDATD5A.                           EQW93FB3
+00861      MOVE BRT-ALP    TO  ECR-SIPNATC6A.                           EQW93FB3
+00861      MOVE BRT-ALP    TO  ECR-SIPDATD6A.                           EQW93FB3
+00861      MOVE BRT-ALP    TO  ECR-SIPMNT1A.                            EQW93FB3
+00861      MOVE BRT-ALP    TO  ECR-SIPRESP1A.                           EQW93FB3
+00861      MOVE BRT-ALP    TO  ECR-SIPMNT2A.                            EQW93FB3
+00861      MOVE BRT-ALP    TO  ECR-SIPRESP2A.                           EQW93FB3
+00861      MOVE BRT-ALP    TO  ECR-SIPMNT3A.                            EQW93FB3
+00861      MOVE BRT-ALP    TO  ECR-SIPRESP3A.                           EQW93FB3
+00861      MOVE BRT-ALP    TO  ECR-SIPMNT4A.                            EQW93FB3
+00861      MOVE BRT-ALP    TO  ECR-SIPRESP4A.                           EQW93FB3
+00861      MOVE BRT-ALP    TO  ECR-SIPMNT5A.                            EQW93FB3
+00861      MOVE BRT-ALP    TO  ECR-SIPRESP5A.                           EQW93FB3
+00861      MOVE BRT-ALP    TO  ECR-SIPMNT6A.                            EQW93FB3
+00861      MOVE BRT-ALP    TO  ECR-SIPRESP6A.                           EQW93FB3
+00870  FIN-RESTAURATION-ATTRIBUTS. EXIT.                                EQW93FB3
+00871 /                                                                 EQW93FB3
+00872 ***************************************************************** EQW93FB3
+00873 *  M-TRAITEMENT-NORMAL                                           * EQW93FB3
+00874 ***************************************************************** EQW93FB3
+00875  M-TRAITEMENT-NORMAL.                                              EQW93FB3
+00876 *-------------------*                                             EQW93FB3
+00877      PERFORM RESTAURATION-ATTRIBUTS THRU                          EQW93FB3
+00878              FIN-RESTAURATION-ATTRIBUTS.                           EQW93FB3
+00879      PERFORM CONTROLE-SYNTAXE THRU                                 EQW93FB3
+00880              FIN-CONTROLE-SYNTAXE.                                 EQW93FB3
+00881      IF OK                                                         EQW93FB3
+00882         PERFORM CONTROLE-LOGIQUE THRU                              EQW93FB3
+00882                 FIN-CONTROLE-LOGIQUE                                EQW93FB3
+00883      END-IF.                                                       EQW93FB3
+00884      IF OK                                                         EQW93FB3
+00885         IF  ECRAN-MODIFIE                                          EQW93FB3
+00886         OR (NOT ECRAN-MODIFIE AND COM-GENE-REAF = ' ')             EQW93FB3
+00887            PERFORM TRAITEMENT-TACHE THRU                           EQW93FB3
+00888                    FIN-TRAITEMENT-TACHE                            EQW93FB3
+00889         END-IF                                                     EQW93FB3
+00890         EVALUATE  TRUE                                             EQW93FB3
+00891            WHEN  W-REAF        =  ' '                              EQW93FB3
+00891             AND  COM-GENE-REAF =  'O'                              EQW93FB3
+00891                  MOVE SPACES            TO  COM-GENE-REAF          EQW93FB3
+00891                  MOVE SPACES            TO  COM-GENE-MESINF        EQW93FB3
+00891            WHEN  W-REAF        =  ' '                              EQW93FB3
+00891             AND  COM-GENE-REAF =  ' '                              EQW93FB3
+00891                  CONTINUE                                          EQW93FB3
+00891            WHEN  W-REAF        =  'O'                              EQW93FB3
+00891             AND  COM-GENE-REAF =  ' '                              EQW93FB3
+00891                  MOVE 'O'               TO  COM-GENE-REAF          EQW93FB3
+00891            WHEN  W-REAF        =  'O'                              EQW93FB3
+00891             AND  COM-GENE-REAF =  'O'                              EQW93FB3
+00891                  EVALUATE  TRUE                                    EQW93FB3
+00891                      WHEN  ECRAN-MODIFIE                            EQW93FB3
+00891                            CONTINUE                                 EQW93FB3
+00891                      WHEN  OTHER                                   EQW93FB3
+00891                            MOVE SPACES      TO  COM-GENE-REAF       EQW93FB3
+00891                            MOVE SPACES      TO  COM-GENE-MESINF     EQW93FB3
+00891                 END-EVALUATE                                        EQW93FB3
+00891         END-EVALUATE                                               EQW93FB3
+00892         IF  COM-GENE-REAF   =  'O'                                 EQW93FB3
+00893             MOVE CODE-TRAITEMENT-AUTOMATIQUE  TO  Z-FONCTION       EQW93FB3
+00894         ELSE                                                       EQW93FB3
+00895             IF  ECR-XCDECO = LOW-VALUE OR  SPACES                  EQW93FB3
+00896                 PERFORM  DETERMINATION-ECR-SUIV  THRU               EQW93FB3
+00897                          FIN-DETERMINATION-ECR-SUIV                 EQW93FB3
+00898             END-IF                                                 EQW93FB3
+00899         END-IF                                                     EQW93FB3
+00900      END-IF.                                                       EQW93FB3
+00901  FIN-M-TRAITEMENT-NORMAL. EXIT.                                   EQW93FB3
+00902 /                                                                 EQW93FB3
+00903 * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * EQW93FB3
+00904 * CONTROLES SYNTAXIQUES * FB03 * TRAITEMENT NORMAL                 EQW93FB3
+00905 * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * EQW93FB3
+00906  CONTROLE-SYNTAXE.                                                 EQW93FB3
+F51047*--- AIDE COMMUNE CF/CJ/PM/ENSP/ENAP - 4R/CC/REM/CAR (FD 51047),
+F51047*--- PARTAGEE PAR FB01T00/FB02T00/FB03T00/FB04T00 VIA FB00STCD
+F51047     IF ECR-XCDECO = 'CODE'
+F51047        MOVE 'MA84'              TO NOM-TACHE-XCTL
+F51047        MOVE 'STCD'              TO COM-MA-GENRE-TXT
+F51047        MOVE LOW-VALUE           TO ECR-XCDECO
+F51047        MOVE CODE-TRAITEMENT-NORMAL TO Z-FONCTION
+F51047        GO TO FIN-CONTROLE-SYNTAXE
+F51047     END-IF.
+00907      IF ECR-PERNUMXO = LOW-VALUE                                   EQW93FB3
+00908         MOVE SPACES TO ECR-PERNUMXO                                EQW93FB3
+00909      END-IF.                                                       EQW93FB3
+00910      IF ECR-PERTITLO = LOW-VALUE                                   EQW93FB3
+00911         MOVE SPACES TO ECR-PERTITLO                                EQW93FB3
+00911      END-IF.                                                       EQW93FB3
+00912      IF ECR-PERNOMLO = LOW-VALUE                                   EQW93FB3
+00912         MOVE SPACES TO ECR-PERNOMLO                                EQW93FB3
+00912      END-IF.                                                       EQW93FB3
+00913      IF ECR-PERPRELO = LOW-VALUE                                   EQW93FB3
+00913         MOVE SPACES TO ECR-PERPRELO                                EQW93FB3
+00913      END-IF.                                                       EQW93FB3
+00914      IF ECR-ANPSINNO = LOW-VALUE                                   EQW93FB3
+00914         MOVE SPACES TO ECR-ANPSINNO                                EQW93FB3
+00914      END-IF.                                                       EQW93FB3
+00915      IF ECR-SIPNATC1O = LOW-VALUE                                  EQW93FB3
+00915         MOVE SPACES TO ECR-SIPNATC1O                               EQW93FB3
+00915      END-IF.                                                       EQW93FB3
+00916      IF ECR-SIPDATD1O = LOW-VALUE                                  EQW93FB3
+00916         MOVE SPACES TO ECR-SIPDATD1O                               EQW93FB3
+00916      END-IF.                                                       EQW93FB3
+00917      IF ECR-SIPNATC2O = LOW-VALUE                                  EQW93FB3
+00917         MOVE SPACES TO ECR-SIPNATC2O                               EQW93FB3
+00917      END-IF.                                                       EQW93FB3
+00918      IF ECR-SIPDATD2O = LOW-VALUE                                  EQW93FB3
+00918         MOVE SPACES TO ECR-SIPDATD2O                               EQW93FB3
+00918      END-IF.                                                       EQW93FB3
+00919      IF ECR-SIPNATC3O = LOW-VALUE                                  EQW93FB3
+00919         MOVE SPACES TO ECR-SIPNATC3O                               EQW93FB3
+00919      END-IF.                                                       EQW93FB3
+00920      IF ECR-SIPDATD3O = LOW-VALUE                                  EQW93FB3
+00920         MOVE SPACES TO ECR-SIPDATD3O                               EQW93FB3
+00920      END-IF.                                                       EQW93FB3
+00921      IF ECR-SIPNATC4O = LOW-VALUE                                  EQW93FB3
+00921         MOVE SPACES TO ECR-SIPNATC4O                               EQW93FB3
+00921      END-IF.                                                       EQW93FB3
+00922      IF ECR-SIPDATD4O = LOW-VALUE                                  EQW93FB3
+00922         MOVE SPACES TO ECR-SIPDATD4O                               EQW93FB3
+00922      END-IF.                                                       EQW93FB3
+00923      IF ECR-SIPNATC5O = LOW-VALUE                                  EQW93FB3
+00923         MOVE SPACES TO ECR-SIPNATC5O                               EQW93FB3
+00923      END-IF.                                                       EQW93FB3
+00924      IF ECR-SIPDATD5O = LOW-VALUE                                  EQW93FB3
+00924         MOVE SPACES TO ECR-SIPDATD5O                               EQW93FB3
+00924      END-IF.                                                       EQW93FB3
+00925      IF ECR-SIPNATC6O = LOW-VALUE                                  EQW93FB3
+00925         MOVE SPACES TO ECR-SIPNATC6O                               EQW93FB3
+00925      END-IF.                                                       EQW93FB3
+00926      IF ECR-SIPDATD6O = LOW-VALUE                                  EQW93FB3
+00926         MOVE SPACES TO ECR-SIPDATD6O                               EQW93FB3
+00926      END-IF.                                                       EQW93FB3
+00926      IF ECR-SIPMNT1O = LOW-VALUE                                   EQW93FB3
+00926         MOVE SPACES TO ECR-SIPMNT1O                                EQW93FB3
+00926      END-IF.                                                       EQW93FB3
+00926      IF ECR-SIPRESP1O = LOW-VALUE                                  EQW93FB3
+00926         MOVE SPACES TO ECR-SIPRESP1O                               EQW93FB3
+00926      END-IF.                                                       EQW93FB3
+00926      IF ECR-SIPMNT2O = LOW-VALUE                                   EQW93FB3
+00926         MOVE SPACES TO ECR-SIPMNT2O                                EQW93FB3
+00926      END-IF.                                                       EQW93FB3
+00926      IF ECR-SIPRESP2O = LOW-VALUE                                  EQW93FB3
+00926         MOVE SPACES TO ECR-SIPRESP2O                               EQW93FB3
+00926      END-IF.                                                       EQW93FB3
+00926      IF ECR-SIPMNT3O = LOW-VALUE                                   EQW93FB3
+00926         MOVE SPACES TO ECR-SIPMNT3O                                EQW93FB3
+00926      END-IF.                                                       EQW93FB3
+00926      IF ECR-SIPRESP3O = LOW-VALUE                                  EQW93FB3
+00926         MOVE SPACES TO ECR-SIPRESP3O                               EQW93FB3
+00926      END-IF.                                                       EQW93FB3
+00926      IF ECR-SIPMNT4O = LOW-VALUE                                   EQW93FB3
+00926         MOVE SPACES TO ECR-SIPMNT4O                                EQW93FB3
+00926      END-IF.                                                       EQW93FB3
+00926      IF ECR-SIPRESP4O = LOW-VALUE                                  EQW93FB3
+00926         MOVE SPACES TO ECR-SIPRESP4O                               EQW93FB3
+00926      END-IF.                                                       EQW93FB3
+00926      IF ECR-SIPMNT5O = LOW-VALUE                                   EQW93FB3
+00926         MOVE SPACES TO ECR-SIPMNT5O                                EQW93FB3
+00926      END-IF.                                                       EQW93FB3
+00926      IF ECR-SIPRESP5O = LOW-VALUE                                  EQW93FB3
+00926         MOVE SPACES TO ECR-SIPRESP5O                               EQW93FB3
+00926      END-IF.                                                       EQW93FB3
+00926      IF ECR-SIPMNT6O = LOW-VALUE                                   EQW93FB3
+00926         MOVE SPACES TO ECR-SIPMNT6O                                EQW93FB3
+00926      END-IF.                                                       EQW93FB3
+00926      IF ECR-SIPRESP6O = LOW-VALUE                                  EQW93FB3
+00926         MOVE SPACES TO ECR-SIPRESP6O                               EQW93FB3
+00926      END-IF.                                                       EQW93FB3
+00927 *--- NOMBRE D'ANNEES DE SINISTRALITE : ZONE NUMERIQUE 0 A 99       EQW93FB3
+00928      IF ECR-ANPSINNO NOT = SPACES                                  EQW93FB3
+00929         MOVE ECR-ANPSINNO   TO C-XKMTENTREE                        EQW93FB3
+00929         MOVE 2              TO C-XKMTLONG                          EQW93FB3
+00929         MOVE 0              TO C-XKMTDECIMALE                      EQW93FB3
+00930         PERFORM CADRAGE THRU FIN-CADRAGE                           EQW93FB3
+00931         IF C-XKMTRETCOD NOT = 0                                    EQW93FB3
+00932            MOVE NOR-ALP TO ECR-ANPSINNA                            EQW93FB3
+00933            MOVE 'FB301' TO COM-GENE-MESANO, COM-CODERR             EQW93FB3
+00934            MOVE CURSEUR TO ECR-ANPSINNL                            EQW93FB3
+00935            MOVE 1       TO KONTROL                                 EQW93FB3
+00936            GO TO FIN-CONTROLE-SYNTAXE                              EQW93FB3
+00937         ELSE                                                       EQW93FB3
+00938            MOVE C-XKMTSORTIE TO ECR-ANPSINNO                       EQW93FB3
+00939         END-IF                                                     EQW93FB3
+00940      END-IF.                                                       EQW93FB3
+00941 *--- NATURE DE SINISTRE : UN CARACTERE NON BLANC                   EQW93FB3
+00942      IF ECR-SIPNATC1O NOT = SPACES AND ECR-SIPNATC1O = ' '         EQW93FB3
+00943         MOVE NOR-ALP TO ECR-SIPNATC1A                              EQW93FB3
+00944         MOVE 'FB302' TO COM-GENE-MESANO, COM-CODERR                EQW93FB3
+00945         MOVE CURSEUR TO ECR-SIPNATC1L                              EQW93FB3
+00946         MOVE 1       TO KONTROL                                    EQW93FB3
+00947         GO TO FIN-CONTROLE-SYNTAXE                                 EQW93FB3
+00948      END-IF.                                                       EQW93FB3
+00949 *--- DATE DE SINISTRE 1                                            EQW93FB3
+00950      IF ECR-SIPDATD1O NOT = SPACES                                 EQW93FB3
+00951         MOVE ECR-SIPDATD1O TO WSS-DATE-A-VERIFIER                  EQW93FB3
+00952         PERFORM VERIF-DATE THRU FVERIF-DATE                        EQW93FB3
+00953         IF WSS-DATE-OK = 'N'                                       EQW93FB3
+00954            MOVE NOR-ALP TO ECR-SIPDATD1A                           EQW93FB3
+00955            MOVE 'FB303' TO COM-GENE-MESANO, COM-CODERR             EQW93FB3
+00956            MOVE CURSEUR TO ECR-SIPDATD1L                           EQW93FB3
+00957            MOVE 1       TO KONTROL                                 EQW93FB3
+00958            GO TO FIN-CONTROLE-SYNTAXE                              EQW93FB3
+00959         END-IF                                                     EQW93FB3
+00960      END-IF.                                                       EQW93FB3
+00961 *--- NATURE DE SINISTRE : UN CARACTERE NON BLANC                   EQW93FB3
+00962      IF ECR-SIPNATC2O NOT = SPACES AND ECR-SIPNATC2O = ' '         EQW93FB3
+00963         MOVE NOR-ALP TO ECR-SIPNATC2A                              EQW93FB3
+00964         MOVE 'FB304' TO COM-GENE-MESANO, COM-CODERR                EQW93FB3
+00965         MOVE CURSEUR TO ECR-SIPNATC2L                              EQW93FB3
+00966         MOVE 1       TO KONTROL                                    EQW93FB3
+00967         GO TO FIN-CONTROLE-SYNTAXE                                 EQW93FB3
+00968      END-IF.                                                       EQW93FB3
+00969 *--- DATE DE SINISTRE 2                                            EQW93FB3
+00970      IF ECR-SIPDATD2O NOT = SPACES                                 EQW93FB3
+00971         MOVE ECR-SIPDATD2O TO WSS-DATE-A-VERIFIER                  EQW93FB3
+00972         PERFORM VERIF-DATE THRU FVERIF-DATE                        EQW93FB3
+00973         IF WSS-DATE-OK = 'N'                                       EQW93FB3
+00974            MOVE NOR-ALP TO ECR-SIPDATD2A                           EQW93FB3
+00975            MOVE 'FB305' TO COM-GENE-MESANO, COM-CODERR             EQW93FB3
+00976            MOVE CURSEUR TO ECR-SIPDATD2L                           EQW93FB3
+00977            MOVE 1       TO KONTROL                                 EQW93FB3
+00978            GO TO FIN-CONTROLE-SYNTAXE                              EQW93FB3
+00979         END-IF                                                     EQW93FB3
+00980      END-IF.                                                       EQW93FB3
+00981 *--- NATURE DE SINISTRE : UN CARACTERE NON BLANC                   EQW93FB3
+00982      IF ECR-SIPNATC3O NOT = SPACES AND ECR-SIPNATC3O = ' '         EQW93FB3
+00983         MOVE NOR-ALP TO ECR-SIPNATC3A                              EQW93FB3
+00984         MOVE 'FB306' TO COM-GENE-MESANO, COM-CODERR                EQW93FB3
+00985         MOVE CURSEUR TO ECR-SIPNATC3L                              EQW93FB3
+00986         MOVE 1       TO KONTROL                                    EQW93FB3
+00987         GO TO FIN-CONTROLE-SYNTAXE                                 EQW93FB3
+00988      END-IF.                                                       EQW93FB3
+00989 *--- DATE DE SINISTRE 3                                            EQW93FB3
+00990      IF ECR-SIPDATD3O NOT = SPACES                                 EQW93FB3
+00991         MOVE ECR-SIPDATD3O TO WSS-DATE-A-VERIFIER                  EQW93FB3
+00992         PERFORM VERIF-DATE THRU FVERIF-DATE                        EQW93FB3
+00993         IF WSS-DATE-OK = 'N'                                       EQW93FB3
+00994            MOVE NOR-ALP TO ECR-SIPDATD3A                           EQW93FB3
+00995            MOVE 'FB307' TO COM-GENE-MESANO, COM-CODERR             EQW93FB3
+00996            MOVE CURSEUR TO ECR-SIPDATD3L                           EQW93FB3
+00997            MOVE 1       TO KONTROL                                 EQW93FB3
+00998            GO TO FIN-CONTROLE-SYNTAXE                              EQW93FB3
+00999         END-IF                                                     EQW93FB3
+01000      END-IF.                                                       EQW93FB3
+01001 *--- NATURE DE SINISTRE : UN CARACTERE NON BLANC                   EQW93FB3
+01002      IF ECR-SIPNATC4O NOT = SPACES AND ECR-SIPNATC4O = ' '         EQW93FB3
+01003         MOVE NOR-ALP TO ECR-SIPNATC4A                              EQW93FB3
+01004         MOVE 'FB308' TO COM-GENE-MESANO, COM-CODERR                EQW93FB3
+01005         MOVE CURSEUR TO ECR-SIPNATC4L                              EQW93FB3
+01006         MOVE 1       TO KONTROL                                    EQW93FB3
+01007         GO TO FIN-CONTROLE-SYNTAXE                                 EQW93FB3
+01008      END-IF.                                                       EQW93FB3
+01009 *--- DATE DE SINISTRE 4                                            EQW93FB3
+01010      IF ECR-SIPDATD4O NOT = SPACES                                 EQW93FB3
+01011         MOVE ECR-SIPDATD4O TO WSS-DATE-A-VERIFIER                  EQW93FB3
+01012         PERFORM VERIF-DATE THRU FVERIF-DATE                        EQW93FB3
+01013         IF WSS-DATE-OK = 'N'                                       EQW93FB3
+01014            MOVE NOR-ALP TO ECR-SIPDATD4A                           EQW93FB3
+01015            MOVE 'FB309' TO COM-GENE-MESANO, COM-CODERR             EQW93FB3
+01016            MOVE CURSEUR TO ECR-SIPDATD4L                           EQW93FB3
+01017            MOVE 1       TO KONTROL                                 EQW93FB3
+01018            GO TO FIN-CONTROLE-SYNTAXE                              EQW93FB3
+01019         END-IF                                                     EQW93FB3
+01020      END-IF.                                                       EQW93FB3
+01021 *--- NATURE DE SINISTRE : UN CARACTERE NON BLANC                   EQW93FB3
+01022      IF ECR-SIPNATC5O NOT = SPACES AND ECR-SIPNATC5O = ' '         EQW93FB3
+01023         MOVE NOR-ALP TO ECR-SIPNATC5A                              EQW93FB3
+01024         MOVE 'FB310' TO COM-GENE-MESANO, COM-CODERR                EQW93FB3
+01025         MOVE CURSEUR TO ECR-SIPNATC5L                              EQW93FB3
+01026         MOVE 1       TO KONTROL                                    EQW93FB3
+01027         GO TO FIN-CONTROLE-SYNTAXE                                 EQW93FB3
+01028      END-IF.                                                       EQW93FB3
+01029 *--- DATE DE SINISTRE 5                                            EQW93FB3
+01030      IF ECR-SIPDATD5O NOT = SPACES                                 EQW93FB3
+01031         MOVE ECR-SIPDATD5O TO WSS-DATE-A-VERIFIER                  EQW93FB3
+01032         PERFORM VERIF-DATE THRU FVERIF-DATE                        EQW93FB3
+01033         IF WSS-DATE-OK = 'N'                                       EQW93FB3
+01034            MOVE NOR-ALP TO ECR-SIPDATD5A                           EQW93FB3
+01035            MOVE 'FB311' TO COM-GENE-MESANO, COM-CODERR             EQW93FB3
+01036            MOVE CURSEUR TO ECR-SIPDATD5L                           EQW93FB3
+01037            MOVE 1       TO KONTROL                                 EQW93FB3
+01038            GO TO FIN-CONTROLE-SYNTAXE                              EQW93FB3
+01039         END-IF                                                     EQW93FB3
+01040      END-IF.                                                       EQW93FB3
+01041 *--- NATURE DE SINISTRE : UN CARACTERE NON BLANC                   EQW93FB3
+01042      IF ECR-SIPNATC6O NOT = SPACES AND ECR-SIPNATC6O = ' '         EQW93FB3
+01043         MOVE NOR-ALP TO ECR-SIPNATC6A                              EQW93FB3
+01044         MOVE 'FB312' TO COM-GENE-MESANO, COM-CODERR                EQW93FB3
+01045         MOVE CURSEUR TO ECR-SIPNATC6L                              EQW93FB3
+01046         MOVE 1       TO KONTROL                                    EQW93FB3
+01047         GO TO FIN-CONTROLE-SYNTAXE                                 EQW93FB3
+01048      END-IF.                                                       EQW93FB3
+01049 *--- DATE DE SINISTRE 6                                            EQW93FB3
+01050      IF ECR-SIPDATD6O NOT = SPACES                                 EQW93FB3
+01051         MOVE ECR-SIPDATD6O TO WSS-DATE-A-VERIFIER                  EQW93FB3
+01052         PERFORM VERIF-DATE THRU FVERIF-DATE                        EQW93FB3
+01053         IF WSS-DATE-OK = 'N'                                       EQW93FB3
+01054            MOVE NOR-ALP TO ECR-SIPDATD6A                           EQW93FB3
+01055            MOVE 'FB313' TO COM-GENE-MESANO, COM-CODERR             EQW93FB3
+01056            MOVE CURSEUR TO ECR-SIPDATD6L                           EQW93FB3
+01057            MOVE 1       TO KONTROL                                 EQW93FB3
+01058            GO TO FIN-CONTROLE-SYNTAXE                              EQW93FB3
+01059         END-IF                                                     EQW93FB3
+01060      END-IF.                                                       EQW93FB3
+01060 *--- MONTANT DU SINISTRE 1 : ZONE NUMERIQUE 0 A 9999999             EQW93FB3
+01060      IF ECR-SIPMNT1O NOT = SPACES                                  EQW93FB3
+01060         MOVE ECR-SIPMNT1O   TO C-XKMTENTREE                        EQW93FB3
+01060         MOVE 7              TO C-XKMTLONG                          EQW93FB3
+01060         MOVE 0              TO C-XKMTDECIMALE                      EQW93FB3
+01060         PERFORM CADRAGE THRU FIN-CADRAGE                           EQW93FB3
+01060         IF C-XKMTRETCOD NOT = 0                                    EQW93FB3
+01060            MOVE NOR-ALP TO ECR-SIPMNT1A                            EQW93FB3
+01060            MOVE 'FB320' TO COM-GENE-MESANO, COM-CODERR             EQW93FB3
+01060            MOVE CURSEUR TO ECR-SIPMNT1L                            EQW93FB3
+01060            MOVE 1       TO KONTROL                                 EQW93FB3
+01060            GO TO FIN-CONTROLE-SYNTAXE                              EQW93FB3
+01060         ELSE                                                       EQW93FB3
+01060            MOVE C-XKMTSORTIE TO ECR-SIPMNT1O                       EQW93FB3
+01060         END-IF                                                     EQW93FB3
+01060      END-IF.                                                       EQW93FB3
+01060 *--- TAUX DE RESPONSABILITE 1 : ZONE NUMERIQUE 0 A 100              EQW93FB3
+01060      IF ECR-SIPRESP1O NOT = SPACES                                 EQW93FB3
+01060         MOVE ECR-SIPRESP1O  TO C-XKMTENTREE                        EQW93FB3
+01060         MOVE 3              TO C-XKMTLONG                          EQW93FB3
+01060         MOVE 0              TO C-XKMTDECIMALE                      EQW93FB3
+01060         PERFORM CADRAGE THRU FIN-CADRAGE                           EQW93FB3
+01060         MOVE C-XKMTSORTIE   TO ECR-SIPRESP1O                      F51051
+01060         IF C-XKMTRETCOD NOT = 0 OR ECR-SIPRESP1O > 100             EQW93FB3
+01060            MOVE NOR-ALP TO ECR-SIPRESP1A                           EQW93FB3
+01060            MOVE 'FB321' TO COM-GENE-MESANO, COM-CODERR             EQW93FB3
+01060            MOVE CURSEUR TO ECR-SIPRESP1L                           EQW93FB3
+01060            MOVE 1       TO KONTROL                                 EQW93FB3
+01060            GO TO FIN-CONTROLE-SYNTAXE                              EQW93FB3
+01060         END-IF                                                     EQW93FB3
+01060      END-IF.                                                       EQW93FB3
+01060 *--- MONTANT DU SINISTRE 2 : ZONE NUMERIQUE 0 A 9999999             EQW93FB3
+01060      IF ECR-SIPMNT2O NOT = SPACES                                  EQW93FB3
+01060         MOVE ECR-SIPMNT2O   TO C-XKMTENTREE                        EQW93FB3
+01060         MOVE 7              TO C-XKMTLONG                          EQW93FB3
+01060         MOVE 0              TO C-XKMTDECIMALE                      EQW93FB3
+01060         PERFORM CADRAGE THRU FIN-CADRAGE                           EQW93FB3
+01060         IF C-XKMTRETCOD NOT = 0                                    EQW93FB3
+01060            MOVE NOR-ALP TO ECR-SIPMNT2A                            EQW93FB3
+01060            MOVE 'FB322' TO COM-GENE-MESANO, COM-CODERR             EQW93FB3
+01060            MOVE CURSEUR TO ECR-SIPMNT2L                            EQW93FB3
+01060            MOVE 1       TO KONTROL                                 EQW93FB3
+01060            GO TO FIN-CONTROLE-SYNTAXE                              EQW93FB3
+01060         ELSE                                                       EQW93FB3
+01060            MOVE C-XKMTSORTIE TO ECR-SIPMNT2O                       EQW93FB3
+01060         END-IF                                                     EQW93FB3
+01060      END-IF.                                                       EQW93FB3
+01060 *--- TAUX DE RESPONSABILITE 2 : ZONE NUMERIQUE 0 A 100              EQW93FB3
+01060      IF ECR-SIPRESP2O NOT = SPACES                                 EQW93FB3
+01060         MOVE ECR-SIPRESP2O  TO C-XKMTENTREE                        EQW93FB3
+01060         MOVE 3              TO C-XKMTLONG                          EQW93FB3
+01060         MOVE 0              TO C-XKMTDECIMALE                      EQW93FB3
+01060         PERFORM CADRAGE THRU FIN-CADRAGE                           EQW93FB3
+01060         MOVE C-XKMTSORTIE   TO ECR-SIPRESP2O                      F51051
+01060         IF C-XKMTRETCOD NOT = 0 OR ECR-SIPRESP2O > 100             EQW93FB3
+01060            MOVE NOR-ALP TO ECR-SIPRESP2A                           EQW93FB3
+01060            MOVE 'FB323' TO COM-GENE-MESANO, COM-CODERR             EQW93FB3
+01060            MOVE CURSEUR TO ECR-SIPRESP2L                           EQW93FB3
+01060            MOVE 1       TO KONTROL                                 EQW93FB3
+01060            GO TO FIN-CONTROLE-SYNTAXE                              EQW93FB3
+01060         END-IF                                                     EQW93FB3
+01060      END-IF.                                                       EQW93FB3
+01060 *--- MONTANT DU SINISTRE 3 : ZONE NUMERIQUE 0 A 9999999             EQW93FB3
+01060      IF ECR-SIPMNT3O NOT = SPACES                                  EQW93FB3
+01060         MOVE ECR-SIPMNT3O   TO C-XKMTENTREE                        EQW93FB3
+01060         MOVE 7              TO C-XKMTLONG                          EQW93FB3
+01060         MOVE 0              TO C-XKMTDECIMALE                      EQW93FB3
+01060         PERFORM CADRAGE THRU FIN-CADRAGE                           EQW93FB3
+01060         IF C-XKMTRETCOD NOT = 0                                    EQW93FB3
+01060            MOVE NOR-ALP TO ECR-SIPMNT3A                            EQW93FB3
+01060            MOVE 'FB324' TO COM-GENE-MESANO, COM-CODERR             EQW93FB3
+01060            MOVE CURSEUR TO ECR-SIPMNT3L                            EQW93FB3
+01060            MOVE 1       TO KONTROL                                 EQW93FB3
+01060            GO TO FIN-CONTROLE-SYNTAXE                              EQW93FB3
+01060         ELSE                                                       EQW93FB3
+01060            MOVE C-XKMTSORTIE TO ECR-SIPMNT3O                       EQW93FB3
+01060         END-IF                                                     EQW93FB3
+01060      END-IF.                                                       EQW93FB3
+01060 *--- TAUX DE RESPONSABILITE 3 : ZONE NUMERIQUE 0 A 100              EQW93FB3
+01060      IF ECR-SIPRESP3O NOT = SPACES                                 EQW93FB3
+01060         MOVE ECR-SIPRESP3O  TO C-XKMTENTREE                        EQW93FB3
+01060         MOVE 3              TO C-XKMTLONG                          EQW93FB3
+01060         MOVE 0              TO C-XKMTDECIMALE                      EQW93FB3
+01060         PERFORM CADRAGE THRU FIN-CADRAGE                           EQW93FB3
+01060         MOVE C-XKMTSORTIE   TO ECR-SIPRESP3O                      F51051
+01060         IF C-XKMTRETCOD NOT = 0 OR ECR-SIPRESP3O > 100             EQW93FB3
+01060            MOVE NOR-ALP TO ECR-SIPRESP3A                           EQW93FB3
+01060            MOVE 'FB325' TO COM-GENE-MESANO, COM-CODERR             EQW93FB3
+01060            MOVE CURSEUR TO ECR-SIPRESP3L                           EQW93FB3
+01060            MOVE 1       TO KONTROL                                 EQW93FB3
+01060            GO TO FIN-CONTROLE-SYNTAXE                              EQW93FB3
+01060         END-IF                                                     EQW93FB3
+01060      END-IF.                                                       EQW93FB3
+01060 *--- MONTANT DU SINISTRE 4 : ZONE NUMERIQUE 0 A 9999999             EQW93FB3
+01060      IF ECR-SIPMNT4O NOT = SPACES                                  EQW93FB3
+01060         MOVE ECR-SIPMNT4O   TO C-XKMTENTREE                        EQW93FB3
+01060         MOVE 7              TO C-XKMTLONG                          EQW93FB3
+01060         MOVE 0              TO C-XKMTDECIMALE                      EQW93FB3
+01060         PERFORM CADRAGE THRU FIN-CADRAGE                           EQW93FB3
+01060         IF C-XKMTRETCOD NOT = 0                                    EQW93FB3
+01060            MOVE NOR-ALP TO ECR-SIPMNT4A                            EQW93FB3
+01060            MOVE 'FB326' TO COM-GENE-MESANO, COM-CODERR             EQW93FB3
+01060            MOVE CURSEUR TO ECR-SIPMNT4L                            EQW93FB3
+01060            MOVE 1       TO KONTROL                                 EQW93FB3
+01060            GO TO FIN-CONTROLE-SYNTAXE                              EQW93FB3
+01060         ELSE                                                       EQW93FB3
+01060            MOVE C-XKMTSORTIE TO ECR-SIPMNT4O                       EQW93FB3
+01060         END-IF                                                     EQW93FB3
+01060      END-IF.                                                       EQW93FB3
+01060 *--- TAUX DE RESPONSABILITE 4 : ZONE NUMERIQUE 0 A 100              EQW93FB3
+01060      IF ECR-SIPRESP4O NOT = SPACES                                 EQW93FB3
+01060         MOVE ECR-SIPRESP4O  TO C-XKMTENTREE                        EQW93FB3
+01060         MOVE 3              TO C-XKMTLONG                          EQW93FB3
+01060         MOVE 0              TO C-XKMTDECIMALE                      EQW93FB3
+01060         PERFORM CADRAGE THRU FIN-CADRAGE                           EQW93FB3
+01060         MOVE C-XKMTSORTIE   TO ECR-SIPRESP4O                      F51051
+01060         IF C-XKMTRETCOD NOT = 0 OR ECR-SIPRESP4O > 100             EQW93FB3
+01060            MOVE NOR-ALP TO ECR-SIPRESP4A                           EQW93FB3
+01060            MOVE 'FB327' TO COM-GENE-MESANO, COM-CODERR             EQW93FB3
+01060            MOVE CURSEUR TO ECR-SIPRESP4L                           EQW93FB3
+01060            MOVE 1       TO KONTROL                                 EQW93FB3
+01060            GO TO FIN-CONTROLE-SYNTAXE                              EQW93FB3
+01060         END-IF                                                     EQW93FB3
+01060      END-IF.                                                       EQW93FB3
+01060 *--- MONTANT DU SINISTRE 5 : ZONE NUMERIQUE 0 A 9999999             EQW93FB3
+01060      IF ECR-SIPMNT5O NOT = SPACES                                  EQW93FB3
+01060         MOVE ECR-SIPMNT5O   TO C-XKMTENTREE                        EQW93FB3
+01060         MOVE 7              TO C-XKMTLONG                          EQW93FB3
+01060         MOVE 0              TO C-XKMTDECIMALE                      EQW93FB3
+01060         PERFORM CADRAGE THRU FIN-CADRAGE                           EQW93FB3
+01060         IF C-XKMTRETCOD NOT = 0                                    EQW93FB3
+01060            MOVE NOR-ALP TO ECR-SIPMNT5A                            EQW93FB3
+01060            MOVE 'FB328' TO COM-GENE-MESANO, COM-CODERR             EQW93FB3
+01060            MOVE CURSEUR TO ECR-SIPMNT5L                            EQW93FB3
+01060            MOVE 1       TO KONTROL                                 EQW93FB3
+01060            GO TO FIN-CONTROLE-SYNTAXE                              EQW93FB3
+01060         ELSE                                                       EQW93FB3
+01060            MOVE C-XKMTSORTIE TO ECR-SIPMNT5O                       EQW93FB3
+01060         END-IF                                                     EQW93FB3
+01060      END-IF.                                                       EQW93FB3
+01060 *--- TAUX DE RESPONSABILITE 5 : ZONE NUMERIQUE 0 A 100              EQW93FB3
+01060      IF ECR-SIPRESP5O NOT = SPACES                                 EQW93FB3
+01060         MOVE ECR-SIPRESP5O  TO C-XKMTENTREE                        EQW93FB3
+01060         MOVE 3              TO C-XKMTLONG                          EQW93FB3
+01060         MOVE 0              TO C-XKMTDECIMALE                      EQW93FB3
+01060         PERFORM CADRAGE THRU FIN-CADRAGE                           EQW93FB3
+01060         MOVE C-XKMTSORTIE   TO ECR-SIPRESP5O                      F51051
+01060         IF C-XKMTRETCOD NOT = 0 OR ECR-SIPRESP5O > 100             EQW93FB3
+01060            MOVE NOR-ALP TO ECR-SIPRESP5A                           EQW93FB3
+01060            MOVE 'FB329' TO COM-GENE-MESANO, COM-CODERR             EQW93FB3
+01060            MOVE CURSEUR TO ECR-SIPRESP5L                           EQW93FB3
+01060            MOVE 1       TO KONTROL                                 EQW93FB3
+01060            GO TO FIN-CONTROLE-SYNTAXE                              EQW93FB3
+01060         END-IF                                                     EQW93FB3
+01060      END-IF.                                                       EQW93FB3
+01060 *--- MONTANT DU SINISTRE 6 : ZONE NUMERIQUE 0 A 9999999             EQW93FB3
+01060      IF ECR-SIPMNT6O NOT = SPACES                                  EQW93FB3
+01060         MOVE ECR-SIPMNT6O   TO C-XKMTENTREE                        EQW93FB3
+01060         MOVE 7              TO C-XKMTLONG                          EQW93FB3
+01060         MOVE 0              TO C-XKMTDECIMALE                      EQW93FB3
+01060         PERFORM CADRAGE THRU FIN-CADRAGE                           EQW93FB3
+01060         IF C-XKMTRETCOD NOT = 0                                    EQW93FB3
+01060            MOVE NOR-ALP TO ECR-SIPMNT6A                            EQW93FB3
+01060            MOVE 'FB330' TO COM-GENE-MESANO, COM-CODERR             EQW93FB3
+01060            MOVE CURSEUR TO ECR-SIPMNT6L                            EQW93FB3
+01060            MOVE 1       TO KONTROL                                 EQW93FB3
+01060            GO TO FIN-CONTROLE-SYNTAXE                              EQW93FB3
+01060         ELSE                                                       EQW93FB3
+01060            MOVE C-XKMTSORTIE TO ECR-SIPMNT6O                       EQW93FB3
+01060         END-IF                                                     EQW93FB3
+01060      END-IF.                                                       EQW93FB3
+01060 *--- TAUX DE RESPONSABILITE 6 : ZONE NUMERIQUE 0 A 100              EQW93FB3
+01060      IF ECR-SIPRESP6O NOT = SPACES                                 EQW93FB3
+01060         MOVE ECR-SIPRESP6O  TO C-XKMTENTREE                        EQW93FB3
+01060         MOVE 3              TO C-XKMTLONG                          EQW93FB3
+01060         MOVE 0              TO C-XKMTDECIMALE                      EQW93FB3
+01060         PERFORM CADRAGE THRU FIN-CADRAGE                           EQW93FB3
+01060         MOVE C-XKMTSORTIE   TO ECR-SIPRESP6O                      F51051
+01060         IF C-XKMTRETCOD NOT = 0 OR ECR-SIPRESP6O > 100             EQW93FB3
+01060            MOVE NOR-ALP TO ECR-SIPRESP6A                           EQW93FB3
+01060            MOVE 'FB331' TO COM-GENE-MESANO, COM-CODERR             EQW93FB3
+01060            MOVE CURSEUR TO ECR-SIPRESP6L                           EQW93FB3
+01060            MOVE 1       TO KONTROL                                 EQW93FB3
+01060            GO TO FIN-CONTROLE-SYNTAXE                              EQW93FB3
+01060         END-IF                                                     EQW93FB3
+01060      END-IF.                                                       EQW93FB3
+01062  FIN-CONTROLE-SYNTAXE. EXIT.                                       EQW93FB3
+01063 /                                                                 EQW93FB3
+01064 * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * EQW93FB3
+01065 * CONTROLES LOGIQUES * FB03 * TRAITEMENT NORMAL                    EQW93FB3
+01066 * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * EQW93FB3
+01067  CONTROLE-LOGIQUE.                                                 EQW93FB3
+01068 *--- NATURE SANS DATE OU DATE SANS NATURE : SINISTRE 1             EQW93FB3
+01069      IF (ECR-SIPNATC1O NOT = SPACES AND ECR-SIPDATD1O = SPACES) OR EQW93FB3
+01069         (ECR-SIPNATC1O =     SPACES AND ECR-SIPDATD1O NOT = SPACES) EQW93FB3
+01070         MOVE NOR-ALP TO ECR-SIPDATD1A                             EQW93FB3
+01071         MOVE 'FB314' TO COM-GENE-MESANO, COM-CODERR                EQW93FB3
+01072         MOVE CURSEUR TO ECR-SIPDATD1L                              EQW93FB3
+01073         MOVE 1       TO KONTROL                                    EQW93FB3
+01074         GO TO FIN-CONTROLE-LOGIQUE                                 EQW93FB3
+01075      END-IF.                                                       EQW93FB3
+01076 *--- NATURE SANS DATE OU DATE SANS NATURE : SINISTRE 2             EQW93FB3
+01077      IF (ECR-SIPNATC2O NOT = SPACES AND ECR-SIPDATD2O = SPACES) OR EQW93FB3
+01077         (ECR-SIPNATC2O =     SPACES AND ECR-SIPDATD2O NOT = SPACES) EQW93FB3
+01078         MOVE NOR-ALP TO ECR-SIPDATD2A                             EQW93FB3
+01079         MOVE 'FB315' TO COM-GENE-MESANO, COM-CODERR                EQW93FB3
+01080         MOVE CURSEUR TO ECR-SIPDATD2L                              EQW93FB3
+01081         MOVE 1       TO KONTROL                                    EQW93FB3
+01082         GO TO FIN-CONTROLE-LOGIQUE                                 EQW93FB3
+01083      END-IF.                                                       EQW93FB3
+01084 *--- NATURE SANS DATE OU DATE SANS NATURE : SINISTRE 3             EQW93FB3
+01085      IF (ECR-SIPNATC3O NOT = SPACES AND ECR-SIPDATD3O = SPACES) OR EQW93FB3
+01085         (ECR-SIPNATC3O =     SPACES AND ECR-SIPDATD3O NOT = SPACES) EQW93FB3
+01086         MOVE NOR-ALP TO ECR-SIPDATD3A                             EQW93FB3
+01087         MOVE 'FB316' TO COM-GENE-MESANO, COM-CODERR                EQW93FB3
+01088         MOVE CURSEUR TO ECR-SIPDATD3L                              EQW93FB3
+01089         MOVE 1       TO KONTROL                                    EQW93FB3
+01090         GO TO FIN-CONTROLE-LOGIQUE                                 EQW93FB3
+01091      END-IF.                                                       EQW93FB3
+01092 *--- NATURE SANS DATE OU DATE SANS NATURE : SINISTRE 4             EQW93FB3
+01093      IF (ECR-SIPNATC4O NOT = SPACES AND ECR-SIPDATD4O = SPACES) OR EQW93FB3
+01093         (ECR-SIPNATC4O =     SPACES AND ECR-SIPDATD4O NOT = SPACES) EQW93FB3
+01094         MOVE NOR-ALP TO ECR-SIPDATD4A                             EQW93FB3
+01095         MOVE 'FB317' TO COM-GENE-MESANO, COM-CODERR                EQW93FB3
+01096         MOVE CURSEUR TO ECR-SIPDATD4L                              EQW93FB3
+01097         MOVE 1       TO KONTROL                                    EQW93FB3
+01098         GO TO FIN-CONTROLE-LOGIQUE                                 EQW93FB3
+01099      END-IF.                                                       EQW93FB3
+01100 *--- NATURE SANS DATE OU DATE SANS NATURE : SINISTRE 5             EQW93FB3
+01101      IF (ECR-SIPNATC5O NOT = SPACES AND ECR-SIPDATD5O = SPACES) OR EQW93FB3
+01101         (ECR-SIPNATC5O =     SPACES AND ECR-SIPDATD5O NOT = SPACES) EQW93FB3
+01102         MOVE NOR-ALP TO ECR-SIPDATD5A                             EQW93FB3
+01103         MOVE 'FB318' TO COM-GENE-MESANO, COM-CODERR                EQW93FB3
+01104         MOVE CURSEUR TO ECR-SIPDATD5L                              EQW93FB3
+01105         MOVE 1       TO KONTROL                                    EQW93FB3
+01106         GO TO FIN-CONTROLE-LOGIQUE                                 EQW93FB3
+01107      END-IF.                                                       EQW93FB3
+01108 *--- NATURE SANS DATE OU DATE SANS NATURE : SINISTRE 6             EQW93FB3
+01109      IF (ECR-SIPNATC6O NOT = SPACES AND ECR-SIPDATD6O = SPACES) OR EQW93FB3
+01109         (ECR-SIPNATC6O =     SPACES AND ECR-SIPDATD6O NOT = SPACES) EQW93FB3
+01110         MOVE NOR-ALP TO ECR-SIPDATD6A                             EQW93FB3
+01111         MOVE 'FB319' TO COM-GENE-MESANO, COM-CODERR                EQW93FB3
+01112         MOVE CURSEUR TO ECR-SIPDATD6L                              EQW93FB3
+01113         MOVE 1       TO KONTROL                                    EQW93FB3
+01114         GO TO FIN-CONTROLE-LOGIQUE                                 EQW93FB3
+01115      END-IF.                                                       EQW93FB3
+01115 *--- NOMBRE D'ANNEES DE SINISTRALITE / NOMBRE DE SINISTRES SAISIS    EQW93FB3
+01115      IF ECR-ANPSINNO NOT = SPACES                                  EQW93FB3
+01115         MOVE ZERO TO WSS-NBSIN-SAISIS                              EQW93FB3
+01115         COMPUTE IND1 = (COM-ITEM-AFFICH - 1) * 6 + 1               EQW93FB3
+01115         COMPUTE WSS-PAGE-FIN = IND1 + 5                            EQW93FB3
+01115         PERFORM VARYING IND2 FROM 1 BY 1 UNTIL IND2 > 30           EQW93FB3
+01115            IF IND2 < IND1 OR IND2 > WSS-PAGE-FIN                   EQW93FB3
+01115               IF SIPNATC OF SIP-SINISTRE(IND2) OF TS-PERSONNE(1)   EQW93FB3
+01115                                    NOT = SPACES AND LOW-VALUE      EQW93FB3
+01115                  ADD 1 TO WSS-NBSIN-SAISIS                         EQW93FB3
+01115               END-IF                                               EQW93FB3
+01115            END-IF                                                  EQW93FB3
+01115         END-PERFORM                                                EQW93FB3
+01115         IF ECR-SIPNATC1O NOT = SPACES                              EQW93FB3
+01115            ADD 1 TO WSS-NBSIN-SAISIS                               EQW93FB3
+01115         END-IF                                                     EQW93FB3
+01115         IF ECR-SIPNATC2O NOT = SPACES                              EQW93FB3
+01115            ADD 1 TO WSS-NBSIN-SAISIS                               EQW93FB3
+01115         END-IF                                                     EQW93FB3
+01115         IF ECR-SIPNATC3O NOT = SPACES                              EQW93FB3
+01115            ADD 1 TO WSS-NBSIN-SAISIS                               EQW93FB3
+01115         END-IF                                                     EQW93FB3
+01115         IF ECR-SIPNATC4O NOT = SPACES                              EQW93FB3
+01115            ADD 1 TO WSS-NBSIN-SAISIS                               EQW93FB3
+01115         END-IF                                                     EQW93FB3
+01115         IF ECR-SIPNATC5O NOT = SPACES                              EQW93FB3
+01115            ADD 1 TO WSS-NBSIN-SAISIS                               EQW93FB3
+01115         END-IF                                                     EQW93FB3
+01115         IF ECR-SIPNATC6O NOT = SPACES                              EQW93FB3
+01115            ADD 1 TO WSS-NBSIN-SAISIS                               EQW93FB3
+01115         END-IF                                                     EQW93FB3
+01115         IF ECR-ANPSINNO NOT = WSS-NBSIN-SAISIS                     EQW93FB3
+01115            MOVE NOR-ALP TO ECR-ANPSINNA                            EQW93FB3
+01115            MOVE 'FB332' TO COM-GENE-MESANO, COM-CODERR             EQW93FB3
+01115            MOVE CURSEUR TO ECR-ANPSINNL                            EQW93FB3
+01115            MOVE 1       TO KONTROL                                 EQW93FB3
+01115            GO TO FIN-CONTROLE-LOGIQUE                              EQW93FB3
+01115         END-IF                                                     EQW93FB3
+01115      END-IF.                                                       EQW93FB3
+01116  FIN-CONTROLE-LOGIQUE.  EXIT.                                      EQW93FB3
+01117 /                                                                 EQW93FB3
+01118 ***************************************************************** EQW93FB3
+01119 *   MODULE XKMTCADR : CADRAGE DE ZONE NUMERIQUE                  * EQW93FB3
+01120 ***************************************************************** EQW93FB3
+01121  CADRAGE.                                                          EQW93FB3
+01122      MOVE ZERO TO C-XKMTRETCOD.                                    EQW93FB3
+01123      EXEC CICS LINK PROGRAM('XKMTCADR')                            EQW93FB3
+01124                     COMMAREA(XKMTWCOMMA)                           EQW93FB3
+01125                     LENGTH(LENGTH OF XKMTWCOMMA)                   EQW93FB3
+01126      END-EXEC.                                                     EQW93FB3
+01127      IF EIBRCODE NOT = LOW-VALUE                                   EQW93FB3
+01128         MOVE 'NKXK - ERREUR LINK XKMTCADR' TO MESS                 EQW93FB3
+01129         GO TO ABANDON-TACHE                                        EQW93FB3
+01130      END-IF.                                                       EQW93FB3
+01131  FIN-CADRAGE. EXIT.                                                EQW93FB3
+01132 /                                                                 EQW93FB3
+01133 ***************************************************************** EQW93FB3
+01134 *   MODULE K200LDATE : CONTROLE DE VALIDITE D'UNE DATE            * EQW93FB3
+01135 ***************************************************************** EQW93FB3
+01136  VERIF-DATE.                                                       EQW93FB3
+01137      MOVE SPACES  TO K2COM-DATES.                                  EQW93FB3
+01138      MOVE '1'     TO K2-FONC.                                      EQW93FB3
+01139      MOVE WSS-DATE-A-VERIFIER TO K2-DATE1.                         EQW93FB3
+01140      MOVE '1'     TO K2-FORM1.                                     EQW93FB3
+01141      EXEC CICS LINK PROGRAM('K200LDATE')                           EQW93FB3
+01142                     COMMAREA(K2COM-DATES)                          EQW93FB3
+01143                     LENGTH(LENGTH OF K2COM-DATES)                  EQW93FB3
+01144      END-EXEC.                                                     EQW93FB3
+01145      IF K2-RETCOD = '0'                                            EQW93FB3
+01146         MOVE 'O' TO WSS-DATE-OK                                    EQW93FB3
+01147      ELSE                                                          EQW93FB3
+01148         MOVE 'N' TO WSS-DATE-OK                                    EQW93FB3
+01149      END-IF.                                                       EQW93FB3
+01150  FVERIF-DATE. EXIT.                                                EQW93FB3
+01151 /                                                                 EQW93FB3
+01152  TRAITEMENT-TACHE.                                                 EQW93FB3
+01153      IF ECRAN-MODIFIE                                              EQW93FB3
+01154         MOVE 'O' TO W-REAF                                         EQW93FB3
+01155      END-IF.                                                       EQW93FB3
+01156      PERFORM TRAITEMENT-FICHIER THRU                               EQW93FB3
+01157              FIN-TRAITEMENT-FICHIER.                               EQW93FB3
+01158  FIN-TRAITEMENT-TACHE.  EXIT.                                      EQW93FB3
+01159 /                                                                 EQW93FB3
+01160 * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * EQW93FB3
+01161 *  GESTION DES FICHIERS     * FB03 * TRAITEMENT NORMAL              EQW93FB3
+01162 * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * EQW93FB3
+01163  TRAITEMENT-FICHIER.                                               EQW93FB3
+01164      PERFORM MAJ-CODE-ACTION-DB2  THRU FMAJ-CODE-ACTION-DB2.       EQW93FB3
+01164      PERFORM MISE-A-JOUR-TS       THRU FIN-MISE-A-JOUR-TS.         EQW93FB3
+01165      PERFORM TRAITEMENT-COMMAREA THRU FIN-TRAITEMENT-COMMAREA.     EQW93FB3
+01166 * TS-PERSONNE DEJA ECRITE MAIS L'UTILISATEUR DECIDE D'EFFACER       EQW93FB3
+01167 * TOUTES LES ZONES DE SAISIES : REECRITURE DE LA TS A BLANC ET      EQW93FB3
+01168 * DESTRUCTION DE SON RANG                                          EQW93FB3
+01169      IF COM-FB-CODE-ACTION = 'A'                         AND       EQW93FB3
+01170         (DONNEES-PERSONNE OF TS-PERSONNE(1) = SPACES OR            EQW93FB3
+01170                                               LOW-VALUE) AND       EQW93FB3
+01171         COM-FB-RANG-TS-LIRE NOT = ZERO                   AND       EQW93FB3
+01172         COM-FB-RANG-TS-LIRE = COM-FB-RANG-MAX-TSPERS               EQW93FB3
+01173         MOVE SPACES TO DONNEES-PERSONNE OF TS-PERSONNE(1)          EQW93FB3
+01174         PERFORM REECRITURE-TS-PERSONNE THRU                       EQW93FB3
+01174                                        FIN-REECRITURE-TS-PERSONNE  EQW93FB3
+01175         SUBTRACT 1 FROM COM-FB-RANG-MAX-TSPERS                     EQW93FB3
+01176         MOVE ZERO TO COM-FB-RANG-TS-LIRE                          EQW93FB3
+01177      END-IF.                                                       EQW93FB3
+01178 * EN AJOUT, ON ECRIT LA TS PERSONNE LA 1ERE FOIS QUE L'UTILISATEUR  EQW93FB3
+01179 * SAISIT LES ZONES ECRAN                                           EQW93FB3
+01180      IF (DONNEES-PERSONNE OF TS-PERSONNE(1) NOT = SPACES AND       EQW93FB3
+01180                                                  LOW-VALUE) AND    EQW93FB3
+01181         WSS-READ-TSPERS = 'N'                                      EQW93FB3
+01182         MOVE '99999999' TO PERSORD OF TS-PERSONNE(1)              EQW93FB3
+01183         PERFORM ECRITURE-TS-PERSONNE THRU FIN-ECRITURE-TS-PERSONNE EQW93FB3
+01184      END-IF.                                                       EQW93FB3
+01185 * EN AJOUT OU EN MODIF, SI LA TS PERSONNE EXISTE DEJA, ON LA        EQW93FB3
+01186 * REECRIT                                                          EQW93FB3
+01187      IF WSS-READ-TSPERS = 'O'                                      EQW93FB3
+01188         PERFORM REECRITURE-TS-PERSONNE THRU                       EQW93FB3
+01188                                      FIN-REECRITURE-TS-PERSONNE    EQW93FB3
+01189      END-IF.                                                       EQW93FB3
+01190  FIN-TRAITEMENT-FICHIER. EXIT.                                     EQW93FB3
+01191 /                                                                 EQW93FB3
+01192  MAJ-CODE-ACTION-DB2.                                              EQW93FB3
+01193 *------------------*                                              EQW93FB3
+01194      EVALUATE COM-FB-CODE-ACTION                                  EQW93FB3
+01195         WHEN 'M'                                                  EQW93FB3
+01196               IF PERACTC OF TS-PERSONNE(1) NOT = 'I'               EQW93FB3
+01197                  MOVE 'U' TO PERACTC OF TS-PERSONNE(1)             EQW93FB3
+01198               END-IF                                               EQW93FB3
+01199         WHEN 'A'                                                  EQW93FB3
+01200               MOVE 'I' TO PERACTC OF TS-PERSONNE(1)                EQW93FB3
+01201      END-EVALUATE.                                                 EQW93FB3
+01202  FMAJ-CODE-ACTION-DB2.  EXIT.                                      EQW93FB3
+01203 /                                                                 EQW93FB3
+01204 ***************************************************************   EQW93FB3
+01205 *          STOCKAGE DES INFORMATIONS DANS LA TS               *   EQW93FB3
+01206 ***************************************************************   EQW93FB3
+01207  MISE-A-JOUR-TS.                                                   EQW93FB3
+01208 *---IDENTIFIANT DE LA PERSONNE                                     EQW93FB3
+01209      IF ECR-PERNUMXO NOT = SPACES                                  EQW93FB3
+01210         MOVE ECR-PERNUMXO TO PERNUMX OF TS-PERSONNE(1)             EQW93FB3
+01211      ELSE                                                          EQW93FB3
+01212         MOVE SPACES TO PERNUMX OF TS-PERSONNE(1)                   EQW93FB3
+01213      END-IF.                                                       EQW93FB3
+01214 *---TITRE DE LA PERSONNE                                           EQW93FB3
+01215      IF ECR-PERTITLO NOT = SPACES                                  EQW93FB3
+01216         MOVE ECR-PERTITLO TO PERTITL OF TS-PERSONNE(1)             EQW93FB3
+01217      ELSE                                                          EQW93FB3
+01218         MOVE SPACES TO PERTITL OF TS-PERSONNE(1)                   EQW93FB3
+01219      END-IF.                                                       EQW93FB3
+01220 *---NOM DE LA PERSONNE                                             EQW93FB3
+01221      IF ECR-PERNOMLO NOT = SPACES                                  EQW93FB3
+01222         MOVE ECR-PERNOMLO TO PERNOML OF TS-PERSONNE(1)             EQW93FB3
+01223      ELSE                                                          EQW93FB3
+01224         MOVE SPACES TO PERNOML OF TS-PERSONNE(1)                   EQW93FB3
+01225      END-IF.                                                       EQW93FB3
+01226 *---PRENOM DE LA PERSONNE                                          EQW93FB3
+01227      IF ECR-PERPRELO NOT = SPACES                                  EQW93FB3
+01228         MOVE ECR-PERPRELO TO PERPREL OF TS-PERSONNE(1)             EQW93FB3
+01229      ELSE                                                          EQW93FB3
+01230         MOVE SPACES TO PERPREL OF TS-PERSONNE(1)                   EQW93FB3
+01231      END-IF.                                                       EQW93FB3
+01232 *---NOMBRE D'ANNEES DE SINISTRALITE                                EQW93FB3
+01233      IF ECR-ANPSINNO NOT = SPACES                                  EQW93FB3
+01234         MOVE ECR-ANPSINNO TO ANPSINN OF TS-PERSONNE(1)             EQW93FB3
+01235      ELSE                                                          EQW93FB3
+01236         MOVE SPACES TO ANPSINN OF TS-PERSONNE(1)                  EQW93FB3
+01237      END-IF.                                                       EQW93FB3
+01238 *---NATURES ET DATES DE SINISTRE                                   EQW93FB3
+01239      COMPUTE IND1 = (COM-ITEM-AFFICH - 1) * 6 + 1.                EQW93FB3
+01239      IF ECR-SIPNATC1O NOT = SPACES                                 EQW93FB3
+01240         MOVE ECR-SIPNATC1O TO SIPNATC OF SIP-SINISTRE(IND1)       EQW93FB3
+01240                                          OF TS-PERSONNE(1)        EQW93FB3
+01241      ELSE                                                          EQW93FB3
+01242         MOVE SPACES TO SIPNATC OF SIP-SINISTRE(IND1)              EQW93FB3
+01242                                  OF TS-PERSONNE(1)                 EQW93FB3
+01243      END-IF.                                                       EQW93FB3
+01244      IF ECR-SIPDATD1O NOT = SPACES                                 EQW93FB3
+01245         MOVE ECR-SIPDATD1O TO SIPDATD OF SIP-SINISTRE(IND1)       EQW93FB3
+01245                                          OF TS-PERSONNE(1)        EQW93FB3
+01246      ELSE                                                          EQW93FB3
+01247         MOVE SPACES TO SIPDATD OF SIP-SINISTRE(IND1)              EQW93FB3
+01247                                  OF TS-PERSONNE(1)                 EQW93FB3
+01248      END-IF.                                                       EQW93FB3
+01248      IF ECR-SIPMNT1O NOT = SPACES                                  EQW93FB3
+01248         MOVE ECR-SIPMNT1O TO SIPMNT OF SIP-SINISTRE(IND1)          EQW93FB3
+01248                                        OF TS-PERSONNE(1)           EQW93FB3
+01248      ELSE                                                          EQW93FB3
+01248         MOVE SPACES TO SIPMNT OF SIP-SINISTRE(IND1)                EQW93FB3
+01248                                OF TS-PERSONNE(1)                   EQW93FB3
+01248      END-IF.                                                       EQW93FB3
+01248      IF ECR-SIPRESP1O NOT = SPACES                                 EQW93FB3
+01248         MOVE ECR-SIPRESP1O TO SIPRESP OF SIP-SINISTRE(IND1)        EQW93FB3
+01248                                         OF TS-PERSONNE(1)          EQW93FB3
+01248      ELSE                                                          EQW93FB3
+01248         MOVE SPACES TO SIPRESP OF SIP-SINISTRE(IND1)               EQW93FB3
+01248                                 OF TS-PERSONNE(1)                  EQW93FB3
+01248      END-IF.                                                       EQW93FB3
+01248      ADD 1 TO IND1.                                                EQW93FB3
+01249      IF ECR-SIPNATC2O NOT = SPACES                                 EQW93FB3
+01250         MOVE ECR-SIPNATC2O TO SIPNATC OF SIP-SINISTRE(IND1)       EQW93FB3
+01250                                          OF TS-PERSONNE(1)        EQW93FB3
+01251      ELSE                                                          EQW93FB3
+01252         MOVE SPACES TO SIPNATC OF SIP-SINISTRE(IND1)              EQW93FB3
+01252                                  OF TS-PERSONNE(1)                 EQW93FB3
+01253      END-IF.                                                       EQW93FB3
+01254      IF ECR-SIPDATD2O NOT = SPACES                                 EQW93FB3
+01255         MOVE ECR-SIPDATD2O TO SIPDATD OF SIP-SINISTRE(IND1)       EQW93FB3
+01255                                          OF TS-PERSONNE(1)        EQW93FB3
+01256      ELSE                                                          EQW93FB3
+01257         MOVE SPACES TO SIPDATD OF SIP-SINISTRE(IND1)              EQW93FB3
+01257                                  OF TS-PERSONNE(1)                 EQW93FB3
+01258      END-IF.                                                       EQW93FB3
+01258      IF ECR-SIPMNT2O NOT = SPACES                                  EQW93FB3
+01258         MOVE ECR-SIPMNT2O TO SIPMNT OF SIP-SINISTRE(IND1)          EQW93FB3
+01258                                        OF TS-PERSONNE(1)           EQW93FB3
+01258      ELSE                                                          EQW93FB3
+01258         MOVE SPACES TO SIPMNT OF SIP-SINISTRE(IND1)                EQW93FB3
+01258                                OF TS-PERSONNE(1)                   EQW93FB3
+01258      END-IF.                                                       EQW93FB3
+01258      IF ECR-SIPRESP2O NOT = SPACES                                 EQW93FB3
+01258         MOVE ECR-SIPRESP2O TO SIPRESP OF SIP-SINISTRE(IND1)        EQW93FB3
+01258                                         OF TS-PERSONNE(1)          EQW93FB3
+01258      ELSE                                                          EQW93FB3
+01258         MOVE SPACES TO SIPRESP OF SIP-SINISTRE(IND1)               EQW93FB3
+01258                                 OF TS-PERSONNE(1)                  EQW93FB3
+01258      END-IF.                                                       EQW93FB3
+01258      ADD 1 TO IND1.                                                EQW93FB3
+01259      IF ECR-SIPNATC3O NOT = SPACES                                 EQW93FB3
+01260         MOVE ECR-SIPNATC3O TO SIPNATC OF SIP-SINISTRE(IND1)       EQW93FB3
+01260                                          OF TS-PERSONNE(1)        EQW93FB3
+01261      ELSE                                                          EQW93FB3
+01262         MOVE SPACES TO SIPNATC OF SIP-SINISTRE(IND1)              EQW93FB3
+01262                                  OF TS-PERSONNE(1)                 EQW93FB3
+01263      END-IF.                                                       EQW93FB3
+01264      IF ECR-SIPDATD3O NOT = SPACES                                 EQW93FB3
+01265         MOVE ECR-SIPDATD3O TO SIPDATD OF SIP-SINISTRE(IND1)       EQW93FB3
+01265                                          OF TS-PERSONNE(1)        EQW93FB3
+01266      ELSE                                                          EQW93FB3
+01267         MOVE SPACES TO SIPDATD OF SIP-SINISTRE(IND1)              EQW93FB3
+01267                                  OF TS-PERSONNE(1)                 EQW93FB3
+01268      END-IF.                                                       EQW93FB3
+01268      IF ECR-SIPMNT3O NOT = SPACES                                  EQW93FB3
+01268         MOVE ECR-SIPMNT3O TO SIPMNT OF SIP-SINISTRE(IND1)          EQW93FB3
+01268                                        OF TS-PERSONNE(1)           EQW93FB3
+01268      ELSE                                                          EQW93FB3
+01268         MOVE SPACES TO SIPMNT OF SIP-SINISTRE(IND1)                EQW93FB3
+01268                                OF TS-PERSONNE(1)                   EQW93FB3
+01268      END-IF.                                                       EQW93FB3
+01268      IF ECR-SIPRESP3O NOT = SPACES                                 EQW93FB3
+01268         MOVE ECR-SIPRESP3O TO SIPRESP OF SIP-SINISTRE(IND1)        EQW93FB3
+01268                                         OF TS-PERSONNE(1)          EQW93FB3
+01268      ELSE                                                          EQW93FB3
+01268         MOVE SPACES TO SIPRESP OF SIP-SINISTRE(IND1)               EQW93FB3
+01268                                 OF TS-PERSONNE(1)                  EQW93FB3
+01268      END-IF.                                                       EQW93FB3
+01268      ADD 1 TO IND1.                                                EQW93FB3
+01269      IF ECR-SIPNATC4O NOT = SPACES                                 EQW93FB3
+01270         MOVE ECR-SIPNATC4O TO SIPNATC OF SIP-SINISTRE(IND1)       EQW93FB3
+01270                                          OF TS-PERSONNE(1)        EQW93FB3
+01271      ELSE                                                          EQW93FB3
+01272         MOVE SPACES TO SIPNATC OF SIP-SINISTRE(IND1)              EQW93FB3
+01272                                  OF TS-PERSONNE(1)                 EQW93FB3
+01273      END-IF.                                                       EQW93FB3
+01274      IF ECR-SIPDATD4O NOT = SPACES                                 EQW93FB3
+01275         MOVE ECR-SIPDATD4O TO SIPDATD OF SIP-SINISTRE(IND1)       EQW93FB3
+01275                                          OF TS-PERSONNE(1)        EQW93FB3
+01276      ELSE                                                          EQW93FB3
+01277         MOVE SPACES TO SIPDATD OF SIP-SINISTRE(IND1)              EQW93FB3
+01277                                  OF TS-PERSONNE(1)                 EQW93FB3
+01278      END-IF.                                                       EQW93FB3
+01278      IF ECR-SIPMNT4O NOT = SPACES                                  EQW93FB3
+01278         MOVE ECR-SIPMNT4O TO SIPMNT OF SIP-SINISTRE(IND1)          EQW93FB3
+01278                                        OF TS-PERSONNE(1)           EQW93FB3
+01278      ELSE                                                          EQW93FB3
+01278         MOVE SPACES TO SIPMNT OF SIP-SINISTRE(IND1)                EQW93FB3
+01278                                OF TS-PERSONNE(1)                   EQW93FB3
+01278      END-IF.                                                       EQW93FB3
+01278      IF ECR-SIPRESP4O NOT = SPACES                                 EQW93FB3
+01278         MOVE ECR-SIPRESP4O TO SIPRESP OF SIP-SINISTRE(IND1)        EQW93FB3
+01278                                         OF TS-PERSONNE(1)          EQW93FB3
+01278      ELSE                                                          EQW93FB3
+01278         MOVE SPACES TO SIPRESP OF SIP-SINISTRE(IND1)               EQW93FB3
+01278                                 OF TS-PERSONNE(1)                  EQW93FB3
+01278      END-IF.                                                       EQW93FB3
+01278      ADD 1 TO IND1.                                                EQW93FB3
+01279      IF ECR-SIPNATC5O NOT = SPACES                                 EQW93FB3
+01280         MOVE ECR-SIPNATC5O TO SIPNATC OF SIP-SINISTRE(IND1)       EQW93FB3
+01280                                          OF TS-PERSONNE(1)        EQW93FB3
+01281      ELSE                                                          EQW93FB3
+01282         MOVE SPACES TO SIPNATC OF SIP-SINISTRE(IND1)              EQW93FB3
+01282                                  OF TS-PERSONNE(1)                 EQW93FB3
+01283      END-IF.                                                       EQW93FB3
+01284      IF ECR-SIPDATD5O NOT = SPACES                                 EQW93FB3
+01285         MOVE ECR-SIPDATD5O TO SIPDATD OF SIP-SINISTRE(IND1)       EQW93FB3
+01285                                          OF TS-PERSONNE(1)        EQW93FB3
+01286      ELSE                                                          EQW93FB3
+01287         MOVE SPACES TO SIPDATD OF SIP-SINISTRE(IND1)              EQW93FB3
+01287                                  OF TS-PERSONNE(1)                 EQW93FB3
+01288      END-IF.                                                       EQW93FB3
+01288      IF ECR-SIPMNT5O NOT = SPACES                                  EQW93FB3
+01288         MOVE ECR-SIPMNT5O TO SIPMNT OF SIP-SINISTRE(IND1)          EQW93FB3
+01288                                        OF TS-PERSONNE(1)           EQW93FB3
+01288      ELSE                                                          EQW93FB3
+01288         MOVE SPACES TO SIPMNT OF SIP-SINISTRE(IND1)                EQW93FB3
+01288                                OF TS-PERSONNE(1)                   EQW93FB3
+01288      END-IF.                                                       EQW93FB3
+01288      IF ECR-SIPRESP5O NOT = SPACES                                 EQW93FB3
+01288         MOVE ECR-SIPRESP5O TO SIPRESP OF SIP-SINISTRE(IND1)        EQW93FB3
+01288                                         OF TS-PERSONNE(1)          EQW93FB3
+01288      ELSE                                                          EQW93FB3
+01288         MOVE SPACES TO SIPRESP OF SIP-SINISTRE(IND1)               EQW93FB3
+01288                                 OF TS-PERSONNE(1)                  EQW93FB3
+01288      END-IF.                                                       EQW93FB3
+01288      ADD 1 TO IND1.                                                EQW93FB3
+01289      IF ECR-SIPNATC6O NOT = SPACES                                 EQW93FB3
+01290         MOVE ECR-SIPNATC6O TO SIPNATC OF SIP-SINISTRE(IND1)       EQW93FB3
+01290                                          OF TS-PERSONNE(1)        EQW93FB3
+01291      ELSE                                                          EQW93FB3
+01292         MOVE SPACES TO SIPNATC OF SIP-SINISTRE(IND1)              EQW93FB3
+01292                                  OF TS-PERSONNE(1)                 EQW93FB3
+01293      END-IF.                                                       EQW93FB3
+01294      IF ECR-SIPDATD6O NOT = SPACES                                 EQW93FB3
+01295         MOVE ECR-SIPDATD6O TO SIPDATD OF SIP-SINISTRE(IND1)       EQW93FB3
+01295                                          OF TS-PERSONNE(1)        EQW93FB3
+01296      ELSE                                                          EQW93FB3
+01297         MOVE SPACES TO SIPDATD OF SIP-SINISTRE(IND1)              EQW93FB3
+01297                                  OF TS-PERSONNE(1)                 EQW93FB3
+01298      END-IF.                                                       EQW93FB3
+01298      IF ECR-SIPMNT6O NOT = SPACES                                  EQW93FB3
+01298         MOVE ECR-SIPMNT6O TO SIPMNT OF SIP-SINISTRE(IND1)          EQW93FB3
+01298                                        OF TS-PERSONNE(1)           EQW93FB3
+01298      ELSE                                                          EQW93FB3
+01298         MOVE SPACES TO SIPMNT OF SIP-SINISTRE(IND1)                EQW93FB3
+01298                                OF TS-PERSONNE(1)                   EQW93FB3
+01298      END-IF.                                                       EQW93FB3
+01298      IF ECR-SIPRESP6O NOT = SPACES                                 EQW93FB3
+01298         MOVE ECR-SIPRESP6O TO SIPRESP OF SIP-SINISTRE(IND1)        EQW93FB3
+01298                                         OF TS-PERSONNE(1)          EQW93FB3
+01298      ELSE                                                          EQW93FB3
+01298         MOVE SPACES TO SIPRESP OF SIP-SINISTRE(IND1)               EQW93FB3
+01298                                 OF TS-PERSONNE(1)                  EQW93FB3
+01298      END-IF.                                                       EQW93FB3
+01299  FIN-MISE-A-JOUR-TS. EXIT.                                         EQW93FB3
+01300 /                                                                 EQW93FB3
+01301 ***************************************************************   EQW93FB3
+01302 *          ECRITURE TS PERSONNE                               *   EQW93FB3
+01303 ***************************************************************   EQW93FB3
+01304  ECRITURE-TS-PERSONNE.                                             EQW93FB3
+01305      ADD 1 TO COM-FB-RANG-MAX-TSPERS.                              EQW93FB3
+01306      ADD 1 TO COM-FB-NBRE-PERS-ENC.                                EQW93FB3
+01307      MOVE COM-FB-RANG-MAX-TSPERS TO COM-FB-RANG-TS-LIRE.           EQW93FB3
+01308      EXEC CICS WRITEQ TS QUEUE (COM-FB-IDENT-TSPERS)               EQW93FB3
+01309                          FROM  (TS-PERSONNE)                       EQW93FB3
+01310                          LENGTH (LENGTH OF TS-PERSONNE)            EQW93FB3
+01311                          ITEM  (COM-FB-RANG-TS-LIRE)               EQW93FB3
+01312                          NOHANDLE                                  EQW93FB3
+01313      END-EXEC.                                                     EQW93FB3
+01314      IF EIBRCODE NOT = LOW-VALUE                                   EQW93FB3
+01315         MOVE 'PRR1 ERR.WRITE TS-PERSONNE' TO MESS                 EQW93FB3
+01316         GO TO ABANDON-TACHE                                        EQW93FB3
+01317      END-IF.                                                       EQW93FB3
+01318  FIN-ECRITURE-TS-PERSONNE. EXIT.                                   EQW93FB3
+01319 /                                                                 EQW93FB3
+01320 ***************************************************************   EQW93FB3
+01321 *          REECRITURE TS PERSONNE                             *   EQW93FB3
+01322 ***************************************************************   EQW93FB3
+01323  REECRITURE-TS-PERSONNE.                                           EQW93FB3
+01324      EXEC CICS WRITEQ TS QUEUE (COM-FB-IDENT-TSPERS)               EQW93FB3
+01325                          FROM  (TS-PERSONNE)                       EQW93FB3
+01326                          LENGTH (LENGTH OF TS-PERSONNE)            EQW93FB3
+01327                          ITEM  (COM-FB-RANG-TS-LIRE)               EQW93FB3
+01328                          REWRITE                                   EQW93FB3
+01329                          NOHANDLE                                  EQW93FB3
+01330      END-EXEC.                                                     EQW93FB3
+01331      IF EIBRCODE NOT = LOW-VALUE                                   EQW93FB3
+01332         MOVE 'PRR2 ERR.REWRITE TS-PERSONNE' TO MESS                EQW93FB3
+01333         GO TO ABANDON-TACHE                                        EQW93FB3
+01334      END-IF.                                                       EQW93FB3
+01335  FIN-REECRITURE-TS-PERSONNE. EXIT.                                 EQW93FB3
+01336 ***************************************************************** EQW93FB3
+01337 * GESTION DE LA COMMAREA    * FB03 * TRAITEMENT NORMAL            * EQW93FB3
+01338 ***************************************************************** EQW93FB3
+01339  TRAITEMENT-COMMAREA.                                              EQW93FB3
+01340  FIN-TRAITEMENT-COMMAREA.  EXIT.                                   EQW93FB3
+01341 /                                                                 EQW93FB3
+01342 * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * EQW93FB3
+01343 * DETERMINATION ECRAN SUIVANT * FB03 * TRAITEMENT NORMAL           EQW93FB3
+01344 * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * EQW93FB3
+01345  DETERMINATION-ECR-SUIV.                                           EQW93FB3
+01346 *  RECHERCHE DE L'ECRAN DANS LA TABLE DES CONVERSATIONS            EQW93FB3
+01347  ++INCLUDE SQKCECRS                                                EQW93FB3
+01348      MOVE SPACES TO COM-GENE-PILCNV(COM-GENE-INDCNV).              EQW93FB3
+01349      MOVE 'FB01'  TO  NOM-TACHE-XCTL.                              EQW93FB3
+01350      MOVE CODE-TRAITEMENT-NORMAL  TO  Z-FONCTION.                  EQW93FB3
+01351      GO TO FIN-DETERMINATION-ECR-SUIV.                             EQW93FB3
+01352  FIN-DETERMINATION-ECR-SUIV.                                       EQW93FB3
+01353      EXIT.                                                         EQW93FB3
+01354 /                                                                 EQW93FB3
+01355 * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * EQW93FB3
+01356 * GESTION DE LA MAP         * FB03 * TRAITEMENT NORMAL             EQW93FB3
+01357 * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * EQW93FB3
+01358  TRAITEMENT-MAP.                                                   EQW93FB3
+01359  FIN-TRAITEMENT-MAP.  EXIT.                                        EQW93FB3
+01360 /                                                                 EQW93FB3
+01361 ***************************************************************** EQW93FB3
+01362 *    MODULE-SORTIE : AIGUILLAGE VERS LES PARAGRAPHES DE SORTIE   * EQW93FB3
+01363 ***************************************************************** EQW93FB3
+01364  MODULE-SORTIE.                                                   EQW93FB3
+01365 *-------------*                                                   EQW93FB3
+01366      IF  TRAITEMENT-AUTOMATIQUE                                   EQW93FB3
+01367          MOVE     SPACES TO   COM-GENE-NEWMEN                     EQW93FB3
+01368          PERFORM  SORTIE-AFFICHAGE-FORMAT THRU                    EQW93FB3
+01369                   FIN-SORTIE-AFFICHAGE-FORMAT                     EQW93FB3
+01370      END-IF.                                                      EQW93FB3
+01371      IF  NOT OK                                                   EQW93FB3
+01372          PERFORM  SORTIE-ERREUR THRU                               EQW93FB3
+01373                   FIN-SORTIE-ERREUR                               EQW93FB3
+01374      END-IF.                                                      EQW93FB3
+01375 *                                                                 EQW93FB3
+01376      IF  TRAITEMENT-NORMAL                                        EQW93FB3
+01377          PERFORM  SORTIE-SUITE THRU                               EQW93FB3
+01378                   FIN-SORTIE-SUITE                                EQW93FB3
+01379      END-IF.                                                      EQW93FB3
+01380 *                                                                 EQW93FB3
+01381      IF  LEVEL-SUP                                                EQW93FB3
+01382          PERFORM  SORTIE-LEVEL-SUPERIEUR THRU                     EQW93FB3
+01383                   FIN-SORTIE-LEVEL-SUPERIEUR                      EQW93FB3
+01384      END-IF.                                                      EQW93FB3
+01385 *                                                                 EQW93FB3
+01386      IF  LEVEL-SIGN                                               EQW93FB3
+01387          PERFORM  SORTIE-LEVEL-SIGNATURE THRU                     EQW93FB3
+01388                   FIN-SORTIE-LEVEL-SIGNATURE                      EQW93FB3
+01389      END-IF.                                                      EQW93FB3
+01390 *                                                                 EQW93FB3
+01391      IF  LEVEL-MAX OR JUMP                                        EQW93FB3
+01392          PERFORM  SORTIE-LEVEL-MAX THRU                           EQW93FB3
+01393                   FIN-SORTIE-LEVEL-MAX                            EQW93FB3
+01394      END-IF.                                                      EQW93FB3
+01395 *                                                                 EQW93FB3
+01396      IF  LEVEL-PREC                                                EQW93FB3
+01397          PERFORM  SORTIE-LEVEL-PREC THRU                          EQW93FB3
+01398                   FIN-SORTIE-LEVEL-PREC                           EQW93FB3
+01399      END-IF.                                                      EQW93FB3
+01400 *                                                                 EQW93FB3
+01401      IF  ERREUR-MANIPULATION                                      EQW93FB3
+01402          PERFORM  SORTIE-ERREUR-MANIP THRU                        EQW93FB3
+01403                   FIN-SORTIE-ERREUR-MANIP                         EQW93FB3
+01404      END-IF.                                                      EQW93FB3
+01405 *                                                                 EQW93FB3
+01406 * ABANDON * * * * * * * * * * * * * * * * * * * * * * * * * * * * EQW93FB3
+01407 *                                                                 EQW93FB3
+01408      MOVE 'SK57.ERREUR CODE FONCTION DANS MODULE-SORTIE' TO MESS  EQW93FB3
+01409      GO TO ABANDON-TACHE.                                         EQW93FB3
+01410 *                                                                 EQW93FB3
+01411  FIN-MODULE-SORTIE. EXIT.                                         EQW93FB3
+01412 *                                                                 EQW93FB3
+01413 ***************************************************************** EQW93FB3
+01414 * AFFICHAGE DE LA MAP NORMALE PUIS  RETURN TRANSID AU MEME PGM  * EQW93FB3
+01415 ***************************************************************** EQW93FB3
+01416  SORTIE-AFFICHAGE-FORMAT.                                         EQW93FB3
+01417 *-----------------------*                                         EQW93FB3
+01418      IF COM-GENE-REAF = 'O'                                       EQW93FB3
+01419         PERFORM RESTAURATION-TS-ECRAN  THRU                       EQW93FB3
+01420                 FIN-RESTAURATION-TS-ECRAN                         EQW93FB3
+01421      ELSE                                                         EQW93FB3
+01422         PERFORM REMPLISSAGE-TS-ECRAN THRU                         EQW93FB3
+01423                 FIN-REMPLISSAGE-TS-ECRAN                          EQW93FB3
+01424      END-IF.                                                      EQW93FB3
+01425 *                                                                 EQW93FB3
+01426      IF COM-GENE-MESANO  NOT = SPACES AND                         EQW93FB3
+01427                                LOW-VALUE                          EQW93FB3
+01428         PERFORM LECTURE-ERREUR THRU                               EQW93FB3
+01429                 FIN-LECTURE-ERREUR                                EQW93FB3
+01430         MOVE    SPACES   TO COM-GENE-MESANO                       EQW93FB3
+01431         MOVE    W-ERREUR TO ECR-XMSGALO                           EQW93FB3
+01432      END-IF.                                                      EQW93FB3
+01433 *                                                                 EQW93FB3
+01434      PERFORM SEND-MAP THRU                                        EQW93FB3
+01435              FIN-SEND-MAP.                                        EQW93FB3
+01436 *                                                                 EQW93FB3
+01437      MOVE    SPACES    TO Z-COMMAREA-TACHE-JUMP.                  EQW93FB3
+01438      MOVE    NOM-TACHE TO NOM-TACHE-RETOUR.                       EQW93FB3
+01439 *                                                                 EQW93FB3
+01440      PERFORM RETOUR-COMMAREA THRU                                 EQW93FB3
+01441              FIN-RETOUR-COMMAREA.                                 EQW93FB3
+01442  FIN-SORTIE-AFFICHAGE-FORMAT.  EXIT.                              EQW93FB3
+01443 *                                                                 EQW93FB3
+01444 ***************************************************************** EQW93FB3
+01445 *  AFFICHAGE DE LA MAP EN ERREUR ET RETURN AU MEME PROGRAMME    * EQW93FB3
+01446 ***************************************************************** EQW93FB3
+01447  SORTIE-ERREUR.                                                   EQW93FB3
+01448 *-------------*                                                   EQW93FB3
+01449      IF COM-GENE-MESANO  NOT = SPACES AND                         EQW93FB3
+01450                                LOW-VALUE                          EQW93FB3
+01451         PERFORM LECTURE-ERREUR THRU                               EQW93FB3
+01452                 FIN-LECTURE-ERREUR                                EQW93FB3
+01453         MOVE    SPACES   TO COM-GENE-MESANO                       EQW93FB3
+01454         MOVE    W-ERREUR TO ECR-XMSGALO                           EQW93FB3
+01455      END-IF.                                                      EQW93FB3
+01456 *                                                                 EQW93FB3
+01457      IF ERREUR-DISPATCH                                           EQW93FB3
+01458         MOVE    SPACES        TO  Z-COMMAREA-SELECT               EQW93FB3
+01459         MOVE    ZONE-TS-ECRAN TO  Z-MAP                           EQW93FB3
+01460         PERFORM RESTAURATION-TS-ECRAN THRU                        EQW93FB3
+01461                 FIN-RESTAURATION-TS-ECRAN                         EQW93FB3
+01462         MOVE    CURSEUR       TO  ECR-XCDECL                      EQW93FB3
+01463         MOVE    W-ERREUR      TO  ECR-XMSGALO                     EQW93FB3
+01464         PERFORM SEND-MAP-ERREUR   THRU                            EQW93FB3
+01465                 FIN-SEND-MAP-ERREUR                               EQW93FB3
+01466      END-IF.                                                      EQW93FB3
+01467 *                                                                 EQW93FB3
+01468      IF ERREUR                                                    EQW93FB3
+01469         PERFORM RESTAURATION-MAP THRU                             EQW93FB3
+01470                 FIN-RESTAURATION-MAP                              EQW93FB3
+01471         PERFORM SEND-MAP-ERREUR-DATAONLY THRU                     EQW93FB3
+01472                 FIN-SEND-MAP-ERREUR-DATAONLY                      EQW93FB3
+01473      END-IF.                                                      EQW93FB3
+01474 *                                                                 EQW93FB3
+01475      IF ERREUR-SORTIE                                             EQW93FB3
+01476         PERFORM SEND-MAP-NO-ERASE-DATAONLY THRU                   EQW93FB3
+01477                 FIN-SEND-MAP-NO-ERASE-DATAONLY                    EQW93FB3
+01478      END-IF.                                                      EQW93FB3
+01479      MOVE SPACES    TO COM-GENE-REAF.                             EQW93FB3
+01480      MOVE NOM-TACHE TO NOM-TACHE-RETOUR.                          EQW93FB3
+01481      PERFORM RETOUR-COMMAREA THRU                                 EQW93FB3
+01482              FIN-RETOUR-COMMAREA.                                 EQW93FB3
+01483  FIN-SORTIE-ERREUR.  EXIT.                                        EQW93FB3
+01484 /                                                                 EQW93FB3
+01485 ***************************************************************** EQW93FB3
+01486 *  XCTL OU START POUR APPELER LE PROGRAMME SUIVANT              * EQW93FB3
+01487 ***************************************************************** EQW93FB3
+01488  SORTIE-SUITE.                                                    EQW93FB3
+01489 *------------*                                                    EQW93FB3
+01490 *                                                                 EQW93FB3
+01491 * ON NE PEUT PAS PASSER LA MAIN A L'ELEMENT DE CONVERSATION       EQW93FB3
+01492 * SUIVANT SI ON A ATTEINT LES 50 TRANSACTIONS POUR UNE            EQW93FB3
+01493 * CONVERSATION                                                    EQW93FB3
+01494 *                                                                 EQW93FB3
+01495      IF COM-GENE-INDCNV = 50                                      EQW93FB3
+01496         MOVE    'SQ004' TO COM-GENE-MESANO                        EQW93FB3
+01497                            COM-CODERR                             EQW93FB3
+01498         MOVE    2       TO KONTROL                                EQW93FB3
+01499         MOVE    ZONE-TS-ECRAN TO Z-MAP                            EQW93FB3
+01500         PERFORM RESTAURATION-TS-ECRAN THRU                        EQW93FB3
+01501                 FIN-RESTAURATION-TS-ECRAN                         EQW93FB3
+01502         PERFORM SORTIE-ERREUR THRU                                EQW93FB3
+01503                 FIN-SORTIE-ERREUR                                 EQW93FB3
+01504      END-IF.                                                      EQW93FB3
+01505      PERFORM DELETE-TS-ECRAN THRU                                 EQW93FB3
+01506              FIN-DELETE-TS-ECRAN.                                 EQW93FB3
+01507 *                     DOUBLE AFFICHAGE                            EQW93FB3
+01508      MOVE    SPACES   TO COM-GENE-REAF.                           EQW93FB3
+01509      MOVE    NOM-PROG TO COM-PGMPRC.                              EQW93FB3
+01510      PERFORM XCTL-PROG-COMMAREA THRU                              EQW93FB3
+01511              FIN-XCTL-PROG-COMMAREA.                              EQW93FB3
+01512 *                                                                 EQW93FB3
+01513  FIN-SORTIE-SUITE.   EXIT.                                        EQW93FB3
+01514 *                                                                 EQW93FB3
+01515 ***************************************************************** EQW93FB3
+01516 *    RETOUR APRES     PF3    AU MENU SUPERIEUR                    EQW93FB3
+01517 ***************************************************************** EQW93FB3
+01518 *                                                                 EQW93FB3
+01519  SORTIE-LEVEL-SUPERIEUR.                                          EQW93FB3
+01520 *----------------------*                                          EQW93FB3
+01521      PERFORM          DELETE-TS-PLAN THRU                         EQW93FB3
+01522                       FIN-DELETE-TS-PLAN.                         EQW93FB3
+01523 *  REMISE A BLANC DE LA PILE DES CONVERSATIONS                    EQW93FB3
+01524 *  ET DES ENCHAINEMENTS                                           EQW93FB3
+01525      MOVE SPACES TO COM-GENE-CNVPIL.                              EQW93FB3
+01526      MOVE SPACES TO COM-GENE-ENCCNV.                              EQW93FB3
+01527      MOVE ZERO   TO COM-GENE-INDCNV.                              EQW93FB3
+01528 *                   DOUBLE AFFICHAGE                              EQW93FB3
+01529      MOVE SPACES TO COM-GENE-REAF.                                EQW93FB3
+01530 *  RECUPERATION DU DERNIER MENU                                   EQW93FB3
+01531      MOVE COM-GENE-PILMEN(COM-GENE-INDMEN) TO NOM-TACHE-START,    EQW93FB3
+01532                                               COM-GENE-NEWMEN.    EQW93FB3
+01533      IF   COM-GENE-TYPMEN(COM-GENE-INDMEN) = 'O'                  EQW93FB3
+01534      MOVE COM-GENE-EXPTRNID                TO NOM-TACHE-START     EQW93FB3
+01535      END-IF.                                                      EQW93FB3
+01536      MOVE LONG-COMMAREA  TO  LONG-START.                          EQW93FB3
+01537      MOVE EIBTRMID       TO  TERM-START.                          EQW93FB3
+01538      MOVE NOM-PROG       TO  COM-PGMPRC.                          EQW93FB3
+01539 *  DELETE DE LA TS ECRAN                                          EQW93FB3
+01540      PERFORM          DELETE-TS-ECRAN THRU                        EQW93FB3
+01541                       FIN-DELETE-TS-ECRAN.                        EQW93FB3
+01542 *    DELETE DES TS APPLICATIVES ET CONFIDENTIALITE CONVERSATION   EQW93FB3
+01543      PERFORM          DELETE-TS-CONF-CONV THRU                    EQW93FB3
+01544                       FIN-DELETE-TS-CONF-CONV.                    EQW93FB3
+01545      MOVE SPACES                 TO COM-GENE-SWPCNV.              EQW93FB3
+01546      PERFORM START-TACHE THRU                                     EQW93FB3
+01547              FIN-START-TACHE.                                     EQW93FB3
+01548      PERFORM RETOUR      THRU                                     EQW93FB3
+01549              FIN-RETOUR.                                          EQW93FB3
+01550  FIN-SORTIE-LEVEL-SUPERIEUR.   EXIT.                              EQW93FB3
+01551 *                                                                 EQW93FB3
+01552 ***************************************************************** EQW93FB3
+01553 *    RETOUR APRES PF12 AU NIVEAU SUPERIEUR DANS UNE CONVERSATION  EQW93FB3
+01554 ***************************************************************** EQW93FB3
+01555  SORTIE-LEVEL-PREC.                                               EQW93FB3
+01556 *-----------------*                                               EQW93FB3
+01557 *       ON NE PEUT PAS SORTIR DU PREMIER NIVEAU PAR PF12          EQW93FB3
+01558      IF COM-GENE-PILCNV(1) = NOM-TACHE                            EQW93FB3
+01559         MOVE 'SQ002' TO COM-GENE-MESANO                           EQW93FB3
+01560                         COM-CODERR                                EQW93FB3
+01561         MOVE 2       TO KONTROL                                   EQW93FB3
+01562         MOVE ZONE-TS-ECRAN TO Z-MAP                               EQW93FB3
+01563         PERFORM RESTAURATION-TS-ECRAN THRU                        EQW93FB3
+01564                 FIN-RESTAURATION-TS-ECRAN                         EQW93FB3
+01565         PERFORM SORTIE-ERREUR THRU                                EQW93FB3
+01566                 FIN-SORTIE-ERREUR                                 EQW93FB3
+01567      END-IF.                                                      EQW93FB3
+01568 *                                                                 EQW93FB3
+01569 *  REMISE A BLANC DU POSTE ACTUEL DANS LA PILE DES CONVERSATIONS  EQW93FB3
+01570 *                                                                 EQW93FB3
+01571      MOVE SPACES TO COM-GENE-PILCNV(COM-GENE-INDCNV).             EQW93FB3
+01572 *                                                                 EQW93FB3
+01573 * RECUPERATION DU NIVEAU SUPERIEUR DANS LA PILE DES CONVERSATIONS EQW93FB3
+01574      SUBTRACT 1 FROM COM-GENE-INDCNV.                             EQW93FB3
+01575      MOVE COM-GENE-PILCNV(COM-GENE-INDCNV) TO NOM-TACHE-XCTL.     EQW93FB3
+01576 *  DELETE DE LA TS ECRAN                                          EQW93FB3
+01577      PERFORM          DELETE-TS-ECRAN THRU                        EQW93FB3
+01578                       FIN-DELETE-TS-ECRAN.                        EQW93FB3
+01579 *                                                                 EQW93FB3
+01580      MOVE SPACES       TO COM-GENE-REAF.                          EQW93FB3
+01581 *                                                                 EQW93FB3
+01582      MOVE NOM-PROG     TO COM-PGMPRC.                             EQW93FB3
+01583      PERFORM XCTL-PROG-COMMAREA THRU                              EQW93FB3
+01584              FIN-XCTL-PROG-COMMAREA.                              EQW93FB3
+01585  FIN-SORTIE-LEVEL-PREC.   EXIT.                                   EQW93FB3
+01586 *                                                                 EQW93FB3
+01587 ***************************************************************** EQW93FB3
+01588 *    RETOUR APRES CLEAR (OU SI EIBCALEN = 0) AU PROGRAMME DE      EQW93FB3
+01589 *    SIGNATURE TOUJOURS PAR START                                 EQW93FB3
+01590 ***************************************************************** EQW93FB3
+01591  SORTIE-LEVEL-SIGNATURE.                                          EQW93FB3
+01592 *----------------------*                                          EQW93FB3
+01593      PERFORM          DELETE-TS-PLAN THRU                         EQW93FB3
+01594                       FIN-DELETE-TS-PLAN.                         EQW93FB3
+01595 *    DELETE DES TS APPLICATIVES      CONVERSATION                 EQW93FB3
+01596 *    DELETE DE LA TS CONFIDENTIALITE CONVERSATION                 EQW93FB3
+01597      PERFORM          DELETE-TS-CONF-CONV THRU                    EQW93FB3
+01598                       FIN-DELETE-TS-CONF-CONV.                    EQW93FB3
+01599      MOVE LONG-COMMAREA  TO  LONG-START.                          EQW93FB3
+01600      MOVE EIBTRMID       TO  TERM-START.                          EQW93FB3
+01601      MOVE 'AA00'         TO  NOM-TACHE-START.                     EQW93FB3
+01602      MOVE NOM-PROG       TO  COM-PGMPRC.                          EQW93FB3
+01603 *    DELETE DE LA TS ECRAN                                        EQW93FB3
+01604      PERFORM DELETE-TS-ECRAN THRU                                 EQW93FB3
+01605              FIN-DELETE-TS-ECRAN.                                 EQW93FB3
+01606 *                                                                 EQW93FB3
+01607      MOVE SPACES                 TO COM-GENE-SWPCNV.              EQW93FB3
+01608      MOVE    SPACES      TO COM-GENE-REAF.                        EQW93FB3
+01609 *                                                                 EQW93FB3
+01610      PERFORM START-TACHE THRU                                     EQW93FB3
+01611              FIN-START-TACHE.                                     EQW93FB3
+01612      PERFORM RETOUR      THRU                                     EQW93FB3
+01613              FIN-RETOUR.                                          EQW93FB3
+01614 *                                                                 EQW93FB3
+01615  FIN-SORTIE-LEVEL-SIGNATURE.         EXIT.                        EQW93FB3
+01616 *                                                                 EQW93FB3
+01617 ***************************************************************** EQW93FB3
+01618 *    RETOUR APRES PF4 AU MENU  PRINCIPAL                          EQW93FB3
+01619 ***************************************************************** EQW93FB3
+01620 *                                                                 EQW93FB3
+01621  SORTIE-LEVEL-MAX.                                                EQW93FB3
+01622 *----------------*                                                EQW93FB3
+01623      PERFORM          DELETE-TS-PLAN THRU                         EQW93FB3
+01624                       FIN-DELETE-TS-PLAN.                         EQW93FB3
+01625 *  REMISE A BLANC DE LA PILE DES CONVERSATIONS                    EQW93FB3
+01626 *  ET DES ENCHAINEMENTS                                           EQW93FB3
+01627      MOVE SPACES TO COM-GENE-CNVPIL.                              EQW93FB3
+01628      MOVE SPACES TO COM-GENE-ENCCNV.                              EQW93FB3
+01629      MOVE ZERO   TO COM-GENE-INDCNV.                              EQW93FB3
+01630 *  RECUPERATION DU MENU PRINCIPAL                                 EQW93FB3
+01631 *  REMISE A ZERO DE L'INDICE MENU                                 EQW93FB3
+01632 *  REMISE A BLANC DE LA PILE DES MENUS                            EQW93FB3
+01633 *                                                                 EQW93FB3
+01634      MOVE COM-GENE-PILMEN(1) TO COM-GENE-NEWMEN.                  EQW93FB3
+01635      MOVE COM-GENE-EXPTRNID  TO NOM-TACHE-START.                  EQW93FB3
+01636 *                                                                 EQW93FB3
+01637      MOVE ZERO   TO COM-GENE-INDMEN.                              EQW93FB3
+01638      MOVE SPACES TO COM-GENE-MENPIL.                              EQW93FB3
+01639 *                                                                 EQW93FB3
+01640      MOVE SPACES       TO COM-GENE-REAF.                          EQW93FB3
+01641 *  DELETE DE LA TS ECRAN                                          EQW93FB3
+01642      PERFORM          DELETE-TS-ECRAN THRU                        EQW93FB3
+01643                       FIN-DELETE-TS-ECRAN.                        EQW93FB3
+01644      MOVE    LONG-COMMAREA  TO  LONG-START.                       EQW93FB3
+01645      MOVE    EIBTRMID       TO  TERM-START.                       EQW93FB3
+01646      MOVE    NOM-PROG       TO  COM-PGMPRC.                       EQW93FB3
+01647 *    DELETE  DES TS APPLICATIVES ET CONFIDENTIALITE CONVERSATION  EQW93FB3
+01648      PERFORM DELETE-TS-CONF-CONV THRU                             EQW93FB3
+01649              FIN-DELETE-TS-CONF-CONV.                             EQW93FB3
+01650      MOVE SPACES                 TO COM-GENE-SWPCNV.              EQW93FB3
+01651      PERFORM START-TACHE THRU                                     EQW93FB3
+01652              FIN-START-TACHE.                                     EQW93FB3
+01653      PERFORM RETOUR      THRU                                     EQW93FB3
+01654              FIN-RETOUR.                                          EQW93FB3
+01655  FIN-SORTIE-LEVEL-MAX.  EXIT.                                     EQW93FB3
+01656 *                                                                 EQW93FB3
+01657 ***************************************************************** EQW93FB3
+01658 * SORTIE ERREUR MANIPULATION DES TOUCHES FONCTION               * EQW93FB3
+01659 ***************************************************************** EQW93FB3
+01660  SORTIE-ERREUR-MANIP.                                             EQW93FB3
+01661 *-------------------*                                             EQW93FB3
+01662      MOVE   'SQ007'        TO COM-GENE-MESANO                     EQW93FB3
+01663                               COM-CODERR                          EQW93FB3
+01664      MOVE    2             TO KONTROL                             EQW93FB3
+01665      MOVE    ZONE-TS-ECRAN TO Z-MAP                               EQW93FB3
+01666      PERFORM RESTAURATION-TS-ECRAN THRU                           EQW93FB3
+01667              FIN-RESTAURATION-TS-ECRAN                            EQW93FB3
+01668      PERFORM SORTIE-ERREUR THRU                                   EQW93FB3
+01669              FIN-SORTIE-ERREUR.                                   EQW93FB3
+01670  FIN-SORTIE-ERREUR-MANIP.  EXIT.                                  EQW93FB3
+01671 *                                                                 EQW93FB3
+01672 ***************************************************************** EQW93FB3
+01673 *    RESTAURATION-MAP  PAR RESTAURATION TS-ECRAN                  EQW93FB3
+01674 ***************************************************************** EQW93FB3
+01675  RESTAURATION-MAP.                                                EQW93FB3
+01676 *                                                                 EQW93FB3
+01677      PERFORM RESTAURATION-TS-ECRAN THRU                           EQW93FB3
+01678              FIN-RESTAURATION-TS-ECRAN.                           EQW93FB3
+01679 *                                                                 EQW93FB3
+01680      MOVE LOW-VALUE  TO  ECR-XTRMTRACO.                           EQW93FB3
+01681      MOVE LOW-VALUE  TO  ECR-XAPPLILO.                            EQW93FB3
+01682      MOVE LOW-VALUE  TO  ECR-XJOURDO.                             EQW93FB3
+01683      MOVE LOW-VALUE  TO  ECR-XRACFLO.                             EQW93FB3
+01684      MOVE LOW-VALUE  TO  ECR-XHEUREDO.                            EQW93FB3
+01685      MOVE LOW-VALUE  TO  ECR-GESCLIO.                             EQW93FB3
+01686      MOVE LOW-VALUE  TO  ECR-RAICO.                               EQW93FB3
+01687      MOVE LOW-VALUE  TO  ECR-NOMCO.                               EQW93FB3
+01688      MOVE LOW-VALUE  TO  ECR-PERNUMXO.                            EQW93FB3
+01689      MOVE LOW-VALUE  TO  ECR-PERTITLO.                            EQW93FB3
+01690      MOVE LOW-VALUE  TO  ECR-PERNOMLO.                            EQW93FB3
+01691      MOVE LOW-VALUE  TO  ECR-PERPRELO.                            EQW93FB3
+01692      MOVE LOW-VALUE  TO  ECR-ANPSINNO.                            EQW93FB3
+01693      MOVE LOW-VALUE  TO  ECR-SIPNATC1O.                           EQW93FB3
+01694      MOVE LOW-VALUE  TO  ECR-SIPDATD1O.                           EQW93FB3
+01695      MOVE LOW-VALUE  TO  ECR-SIPNATC2O.                           EQW93FB3
+01696      MOVE LOW-VALUE  TO  ECR-SIPDATD2O.                           EQW93FB3
+01697      MOVE LOW-VALUE  TO  ECR-SIPNATC3O.                           EQW93FB3
+01698      MOVE LOW-VALUE  TO  ECR-SIPDATD3O.                           EQW93FB3
+01699      MOVE LOW-VALUE  TO  ECR-SIPNATC4O.                           EQW93FB3
+01700      MOVE LOW-VALUE  TO  ECR-SIPDATD4O.                           EQW93FB3
+01701      MOVE LOW-VALUE  TO  ECR-SIPNATC5O.                           EQW93FB3
+01702      MOVE LOW-VALUE  TO  ECR-SIPDATD5O.                           EQW93FB3
+01703      MOVE LOW-VALUE  TO  ECR-SIPNATC6O.                           EQW93FB3
+01704      MOVE LOW-VALUE  TO  ECR-SIPDATD6O.                           EQW93FB3
+01704      MOVE LOW-VALUE  TO  ECR-SIPMNT1O.                            EQW93FB3
+01704      MOVE LOW-VALUE  TO  ECR-SIPRESP1O.                           EQW93FB3
+01704      MOVE LOW-VALUE  TO  ECR-SIPMNT2O.                            EQW93FB3
+01704      MOVE LOW-VALUE  TO  ECR-SIPRESP2O.                           EQW93FB3
+01704      MOVE LOW-VALUE  TO  ECR-SIPMNT3O.                            EQW93FB3
+01704      MOVE LOW-VALUE  TO  ECR-SIPRESP3O.                           EQW93FB3
+01704      MOVE LOW-VALUE  TO  ECR-SIPMNT4O.                            EQW93FB3
+01704      MOVE LOW-VALUE  TO  ECR-SIPRESP4O.                           EQW93FB3
+01704      MOVE LOW-VALUE  TO  ECR-SIPMNT5O.                            EQW93FB3
+01704      MOVE LOW-VALUE  TO  ECR-SIPRESP5O.                           EQW93FB3
+01704      MOVE LOW-VALUE  TO  ECR-SIPMNT6O.                            EQW93FB3
+01704      MOVE LOW-VALUE  TO  ECR-SIPRESP6O.                           EQW93FB3
+01704      MOVE LOW-VALUE  TO  ECR-XPAGEIO.                             EQW93FB3
+01704      MOVE LOW-VALUE  TO  ECR-XPAGTIO.                             EQW93FB3
+01705      MOVE LOW-VALUE  TO  ECR-XCDECO.                              EQW93FB3
+01706 *                                                                 EQW93FB3
+01707  FIN-RESTAURATION-MAP.  EXIT.                                     EQW93FB3
+01708               EJECT                                               EQW93FB3
+01709 /                                                                 EQW93FB3
+01710 ***************************************************************** EQW93FB3
+01711 * DELETE       DE LA TS DE CONFIDENTIALITE CONVERSATION           EQW93FB3
+01712 ***************************************************************** EQW93FB3
+01713  DELETE-TS-CONF-CONV.                                             EQW93FB3
+01714 *-------------------*                                             EQW93FB3
+01715      MOVE    IDENT-TS-CONF  TO IDENT-TS.                          EQW93FB3
+01716      PERFORM DELETE-TS THRU                                       EQW93FB3
+01717              FIN-DELETE-TS.                                       EQW93FB3
+01718 *                                                                 EQW93FB3
+01719  ++INCLUDE MAIDELTS                                               EQW93FB3
+01720 *                                                                 EQW93FB3
+01721  FIN-DELETE-TS-CONF-CONV.   EXIT.                                 EQW93FB3
+01722 *                                                                 EQW93FB3
+01723 *          DELETE  DE LA TS 'PLAN'                                EQW93FB3
+01724  ++INCLUDE SQKCPLDE                                               EQW93FB3
+01725 *                                                                 EQW93FB3
+01726 ***************************************************************** EQW93FB3
+01727 *  APPEL DES ORDRES CICS LES PLUS USITES                        * EQW93FB3
+01728 ***************************************************************** EQW93FB3
+01729 *                                                                 EQW93FB3
+01730 ****************************************************************  EQW93FB3
+01731 * RETOUR AVEC COMMAREA                                            EQW93FB3
+01732 ***************************************************************** EQW93FB3
+01733 *                                                                 EQW93FB3
+01734  ++INCLUDE SQKCRTCO                                               EQW93FB3
+01735 *                                                                 EQW93FB3
+01736 ****************************************************************  EQW93FB3
+01737 * RETOUR A CICS                                                   EQW93FB3
+01738 ***************************************************************** EQW93FB3
+01739 *                                                                 EQW93FB3
+01740  ++INCLUDE SQKCRTNO                                               EQW93FB3
+01741 ***************************************************************   EQW93FB3
+01742 * SEND MAP ERREUR                                                 EQW93FB3
+01743 ***************************************************************   EQW93FB3
+01744 *                                                                 EQW93FB3
+01745  ++INCLUDE SQKCSMER                                               EQW93FB3
+01746 *                                                                 EQW93FB3
+01747 ***************************************************************** EQW93FB3
+01748 * ENVOI MAP SIMPLE : SEND-MAP     ET   SEND-MAP-CURSOR            EQW93FB3
+01749 ***************************************************************** EQW93FB3
+01750 *                                                                 EQW93FB3
+01751  ++INCLUDE SQKCSM00                                               EQW93FB3
+01752 *                                                                 EQW93FB3
+01753 ****************************************************************  EQW93FB3
+01754 *  PASSAGE DU CONTROLE A UNE AUTRE TACHE                          EQW93FB3
+01755 ****************************************************************  EQW93FB3
+01756 *                                                                 EQW93FB3
+01757  ++INCLUDE SQKCSTRT                                               EQW93FB3
+01758 *                                                                 EQW93FB3
+01759 ***************************************************************** EQW93FB3
+01760 * PASSAGE DU CONTROL A UN NOUVEAU PROGRAMME                       EQW93FB3
+01761 ***************************************************************** EQW93FB3
+01762 *                                                                 EQW93FB3
+01763  ++INCLUDE SQKCXCTL                                               EQW93FB3
+01764 *                                                                 EQW93FB3
+01765 ***************************************************************** EQW93FB3
+01766 * RETRIEVE DES DATA EN PROVENANCE D'UN START                      EQW93FB3
+01767 ***************************************************************** EQW93FB3
+01768 *                                                                 EQW93FB3
+01769  ++INCLUDE SQKCRETR                                               EQW93FB3
+01770 *                                                                 EQW93FB3
+01771 ****************************************************************  EQW93FB3
+01772 *  PASSAGE DU CONTROLE A UN PROGRAMME DE LA MEME TACHE            EQW93FB3
+01773 ****************************************************************  EQW93FB3
+01774 *                                                                 EQW93FB3
+01775  ++INCLUDE SQKCLNKB                                               EQW93FB3
+01776 *                                                                 EQW93FB3
+01777 ***************************************************************** EQW93FB3
+01778 * CONSULTATION DE LA TEMPORARY STORAGE                            EQW93FB3
+01779 ***************************************************************** EQW93FB3
+01780 *                                                                 EQW93FB3
+01781  ++INCLUDE SQKCTRDB                                               EQW93FB3
+01782 *                                                                 EQW93FB3
+01783  ++INCLUDE SQKCTSPL                                               EQW93FB3
+01784 ***************************************************************** EQW93FB3
+01785 * DELETE       DE LA TEMPORARY STORAGE                            EQW93FB3
+01786 ***************************************************************** EQW93FB3
+01787 *                                                                 EQW93FB3
+01788  ++INCLUDE SQKCTSDE                                               EQW93FB3
+01789 *                                                                 EQW93FB3
+01790 ***************************************************************** EQW93FB3
+01791 * ENVOI MAP SANS ERASE DATAONLY                                   EQW93FB3
+01792 ***************************************************************** EQW93FB3
+01793 *                                                                 EQW93FB3
+01794  ++INCLUDE SQKCSMDO                                               EQW93FB3
+01795 *                                                                 EQW93FB3
+01796 ***************************************************************** EQW93FB3
+01797 * SEND MAP ERREUR MDT OFF                                         EQW93FB3
+01798 ***************************************************************** EQW93FB3
+01799 *                                                                 EQW93FB3
+01800  ++INCLUDE SQKCSEDO                                               EQW93FB3
+01801 *                                                                 EQW93FB3
+01802 *                                                                 EQW93FB3
+01803 ***************************************************************** EQW93FB3
+01804 *   MODULES DE CONTROLE ET DE TRAITEMENT SPECIFIQUES            * EQW93FB3
+01805 ***************************************************************** EQW93FB3
+01806 *                                                                 EQW93FB3
+01807 /                                                                 EQW93FB3
+01808 ******************************************************************EQW93FB3
+01809 * ACCES A L'INTERFACE AUAAL00 QUI CONSTRUIT                       EQW93FB3
+01810 * LA TS DE CONFIDENTIALITE DE LA CONVERSATION : COM-GENE-CODCNV   EQW93FB3
+01811 ******************************************************************EQW93FB3
+01812  INTERFACE-CONFIDENTIALITE.                                       EQW93FB3
+01813 *-------------------------*                                       EQW93FB3
+01814      MOVE SPACES                    TO COM-AU-AUAAC.              EQW93FB3
+01815      MOVE COM-GENE-CODCIE-PRINCIPAL TO COM-AU-CIE.                EQW93FB3
+01816      MOVE COM-GENE-CODSIT           TO COM-AU-SITE.               EQW93FB3
+01817      MOVE COM-GENE-CODCNV           TO COM-AU-CONVERS.            EQW93FB3
+01818      MOVE COM-GENE-CODUSR           TO COM-AU-USAGER.             EQW93FB3
+01819 *              COM-AU-SWAP   (1 : SWAP NO1 / 2 : SWAP NO2)         EQW93FB3
+01820      MOVE '1'                       TO COM-AU-SWAP.               EQW93FB3
+01821 *              COM-AU-TYPETS (M : MENU / C : CONVERSATION)        EQW93FB3
+01822      MOVE 'C'                       TO COM-AU-TYPETS.             EQW93FB3
+01823 *                                                                 EQW93FB3
+01824      EXEC CICS LINK PROGRAM  ('AUAAL00')                          EQW93FB3
+01825                     COMMAREA (COM-AU-AUAAC)                       EQW93FB3
+01826                     LENGTH   (COM-AU-LONG-AUAAC)                  EQW93FB3
+01827      END-EXEC.                                                    EQW93FB3
+01828 *                                                                 EQW93FB3
+01829      MOVE COM-AU-LONG-TS          TO COM-GENE-LNGCNV.             EQW93FB3
+01830      MOVE COM-AU-MESSAGE          TO COM-GENE-MESANO.             EQW93FB3
+01831  FIN-INTERFACE-CONFIDENTIALITE. EXIT.                             EQW93FB3
+01832 *                                                                 EQW93FB3
+01833 ******************************************************************EQW93FB3
+01834 * ACCES A L'INTERFACE AUAAL04 QUI REFAIT  UN CONTROLE D'ACCES     EQW93FB3
+01835 * (MEME CONTROLE QU'AU NIVEAU  MENU )                             EQW93FB3
+01836 ******************************************************************EQW93FB3
+01837  INTERFACE-CONTROLE-ACCES.                                        EQW93FB3
+01838 *------------------------*                                        EQW93FB3
+01839      MOVE SPACES                    TO COM-AU-AUAAC.              EQW93FB3
+01840      MOVE COM-GENE-CODCIE-PRINCIPAL TO COM-AU-CIE.                EQW93FB3
+01841      MOVE COM-GENE-CODSIT           TO COM-AU-SITE.               EQW93FB3
+01842      MOVE COM-GENE-CODCNV           TO COM-AU-CONVERS.            EQW93FB3
+01843      MOVE COM-GENE-CODUSR           TO COM-AU-USAGER.             EQW93FB3
+01844 *              COM-AU-SWAP   (1 : SWAP NO1 / 2 : SWAP NO2)        EQW93FB3
+01845      MOVE '1'                       TO COM-AU-SWAP.               EQW93FB3
+01846 *                                                                 EQW93FB3
+01847      EXEC CICS LINK PROGRAM  ('AUAAL04')                          EQW93FB3
+01848                     COMMAREA (COM-AU-AUAAC)                       EQW93FB3
+01849                     LENGTH   (COM-AU-LONG-AUAAC)                  EQW93FB3
+01850      END-EXEC.                                                    EQW93FB3
+01851  FIN-INTERFACE-CONTROLE-ACCES.  EXIT.                             EQW93FB3
+01852 /                                                                 EQW93FB3
+01853 ***************************************************************** EQW93FB3
+01854 *   LECTURE DES MESSAGES D'INFORMATION ET D'ANOMALIE            * EQW93FB3
+01855 ***************************************************************** EQW93FB3
+01856  LECTURE-ERREUR.                                                  EQW93FB3
+01857 *--------------*                                                  EQW93FB3
+01858      MOVE  SPACES                 TO XSPIPARM.                    EQW93FB3
+01859      IF    COM-GENE-MESINF NOT = SPACES AND LOW-VALUE             EQW93FB3
+01860            MOVE COM-GENE-MESINF   TO W-CODERR                     EQW93FB3
+01861            MOVE '*CD'             TO EL-DEMANDES OF XSPIPARM      EQW93FB3
+01862      ELSE                                                         EQW93FB3
+01863            MOVE COM-GENE-MESANO   TO W-CODERR                     EQW93FB3
+01864      END-IF.                                                      EQW93FB3
+01865      MOVE  'GP'                   TO FONCTION  OF XSPIPARM.       EQW93FB3
+01866      MOVE  'MSGETUDE'             TO CODTAB    OF XSPIPARM.       EQW93FB3
+01867      MOVE  '= '                   TO OPERATEUR OF XSPIPARM.       EQW93FB3
+01868      MOVE   W-CODERR              TO REF-POSTE OF XSPIPARM.       EQW93FB3
+01869      PERFORM ACCES-SPI THRU FIN-ACCES-SPI.                        EQW93FB3
+01870      IF  RETCOD OF XSPIPARM  = ZERO                               EQW93FB3
+01871          MOVE 0       TO CODE-RETOUR                              EQW93FB3
+01872          MOVE IOAREA  OF XSPIPARM TO W-ERREUR                     EQW93FB3
+01873          IF   COM-GENE-MESINF = SPACES OR LOW-VALUE               EQW93FB3
+01874               MOVE SPACES TO W-CODERR                             EQW93FB3
+01875          END-IF                                                   EQW93FB3
+01876          MOVE SPACES TO W-SUFERR                                  EQW93FB3
+01877      ELSE                                                         EQW93FB3
+01878          MOVE SPACES TO W-LIBERR                                  EQW93FB3
+01879                          W-SUFERR                                 EQW93FB3
+01880          MOVE 1       TO CODE-RETOUR                              EQW93FB3
+01881      END-IF.                                                      EQW93FB3
+01882  FIN-LECTURE-ERREUR.  EXIT.                                       EQW93FB3
+01883 *                                                                 EQW93FB3
+01884 ***************************************************************** EQW93FB3
+01885 * ACCES SPITAB                                                    EQW93FB3
+01886 ***************************************************************** EQW93FB3
+01887  ++INCLUDE SQKCSPI2                                               EQW93FB3
+01888 ***************************************************************** EQW93FB3
+01889 * SORTIE ABANDON POUR ERREURS    NON PREVUES                      EQW93FB3
+01890 ***************************************************************** EQW93FB3
+01891  ABANDON-TACHE.                                                   EQW93FB3
+01892  ++INCLUDE SQKCMROB                                               EQW93FB3
+01893  ++INCLUDE SQKCCON2                                               EQW93FB3
+01894 ** FIN DE PROGRAMME  FB03T00  CREE LE  09/08/26  A  16:30  .       EQW93FB3
+
