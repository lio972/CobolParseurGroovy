@@ -0,0 +1,240 @@
+       ID DIVISION.
+       PROGRAM-ID. FB01B01.
+      ****************************************************************
+      *
+      *  OBJET  : PROGRAMME BATCH NOCTURNE DE RAPPROCHEMENT ENTRE
+      *           LES TS-PLAN FB01 (COMPOSITION DE CONTRAT FLOTTE EN
+      *           COURS) ET LES CONTRATS EFFECTIVEMENT PERSISTES.
+      *           SIGNALE LES PLANS RESTES OUVERTS SANS MISE A JOUR
+      *           DU CONTRAT (SESSION FB01 INTERROMPUE, TS ABANDONNEE)
+      *           ET LES CONTRATS MIS A JOUR SANS PLAN CONNU.
+      *
+      ******************************************************************
+      *          H I S T O R I Q U E   D U   C O M P O S A N T
+      ******************************************************************
+      * DATE       STE/PERS         VERSION   NOTES
+      *
+      * 16.01.2026 GFA/P.ESTEVE     M000      F51003 CREATION.
+      *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      ******************************************************************
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *--- EXTRAIT NOCTURNE DES TS-PLAN FB01 RESTEES EN COURS,
+      *--- TRIE CROISSANT SUR LE NUMERO DE CONTRAT
+           SELECT  FB01TSPL   ASSIGN  FB01TSPL
+                               FILE STATUS IS  FS-FB01TSPL-STATUS.
+      *--- EXTRAIT NOCTURNE DES CONTRATS FLOTTE MIS A JOUR LA VEILLE,
+      *--- TRIE CROISSANT SUR LE NUMERO DE CONTRAT
+           SELECT  FB01CNTR   ASSIGN  FB01CNTR
+                               FILE STATUS IS  FS-FB01CNTR-STATUS.
+      *--- COMPTE RENDU DE RAPPROCHEMENT
+           SELECT  FB01RECA   ASSIGN  FB01RECA
+                               FILE STATUS IS  FS-FB01RECA-STATUS.
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+       FILE SECTION.
+       FD  FB01TSPL
+           RECORDING   F
+           LABEL RECORD STANDARD.
+       01  ENRG-FB01TSPL.
+           05  TSPL-NUMCONT           PIC X(09).
+           05  TSPL-EIBTRMID          PIC X(04).
+           05  TSPL-DATOUV            PIC X(08).
+           05  TSPL-HEUOUV            PIC X(06).
+           05  TSPL-RACF              PIC X(15).
+           05  FILLER                 PIC X(38).
+      *
+       FD  FB01CNTR
+           RECORDING   F
+           LABEL RECORD STANDARD.
+       01  ENRG-FB01CNTR.
+           05  CNTR-NUMCONT           PIC X(09).
+           05  CNTR-DATMAJ            PIC X(08).
+           05  CNTR-HEUMAJ            PIC X(06).
+           05  FILLER                 PIC X(57).
+      *
+       FD  FB01RECA
+           RECORDING   F
+           LABEL RECORD STANDARD.
+       01  ENRG-FB01RECA.
+           05  RECA-NUMCONT           PIC X(09).
+           05  FILLER                 PIC X(02) VALUE SPACES.
+           05  RECA-MOTIF             PIC X(40).
+           05  FILLER                 PIC X(02) VALUE SPACES.
+           05  RECA-EIBTRMID          PIC X(04).
+           05  FILLER                 PIC X(02) VALUE SPACES.
+           05  RECA-RACF              PIC X(15).
+           05  FILLER                 PIC X(06) VALUE SPACES.
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+      *------------------------
+       01 FILLER          PIC X(24) VALUE '** DEBUT W-S FB01B01 **'.
+      *================================================================*
+      *   GESTION DES FICHIERS                                         *
+      *================================================================*
+       01  FS-FB01TSPL-STATUS   PIC X(02).
+           88     OK-FB01TSPL       VALUE '00'.
+           88     EOF-FB01TSPL      VALUE '10'.
+       01  FS-FB01CNTR-STATUS   PIC X(02).
+           88     OK-FB01CNTR       VALUE '00'.
+           88     EOF-FB01CNTR      VALUE '10'.
+       01  FS-FB01RECA-STATUS   PIC X(02).
+           88     OK-FB01RECA       VALUE '00'.
+      *================================================================*
+      *   INDICATEURS DE FIN DE FICHIER                                *
+      *================================================================*
+       01  WS-IND-FIN-TSPL      PIC X(01) VALUE 'N'.
+           88     FIN-TSPL          VALUE 'O'.
+       01  WS-IND-FIN-CNTR      PIC X(01) VALUE 'N'.
+           88     FIN-CNTR          VALUE 'O'.
+      *================================================================*
+      *   ZONES DE TRAVAIL DU RAPPROCHEMENT                            *
+      *================================================================*
+       01  WS-CO-RET            PIC 9(02) COMP VALUE ZERO.
+       01  WS-CPT-PLAN-ORPHELIN PIC 9(07) COMP VALUE ZERO.
+       01  WS-CPT-CNTR-ORPHELIN PIC 9(07) COMP VALUE ZERO.
+       01  WS-CPT-PLAN-LU       PIC 9(07) COMP VALUE ZERO.
+       01  WS-CPT-CNTR-LU       PIC 9(07) COMP VALUE ZERO.
+      *--- DELAI, EN JOURS, AU-DELA DUQUEL UN PLAN NON SOLDE EST ANORMAL
+       01  WS-DELAI-ALERTE-JR   PIC 9(03) COMP VALUE 1.
+       01  WS-DATE-TRAITEMENT   PIC X(08) VALUE SPACES.
+      ******************************************************************
+      *                     T R A I T E M E N T                        *
+      ******************************************************************
+       PROCEDURE DIVISION.
+      *-------------------
+           PERFORM 10000-INITIALISATION
+           PERFORM 20000-TRAITEMENT
+           PERFORM 30000-FIN-PROGRAMME
+           .
+      ******************************************************************
+       10000-INITIALISATION.
+      *---------------------
+           ACCEPT WS-DATE-TRAITEMENT FROM DATE YYYYMMDD.
+           OPEN INPUT  FB01TSPL
+           OPEN INPUT  FB01CNTR
+           OPEN OUTPUT FB01RECA.
+           IF NOT OK-FB01TSPL OR NOT OK-FB01CNTR OR NOT OK-FB01RECA
+              DISPLAY 'FB01B01 : ERREUR OUVERTURE FICHIERS'
+              PERFORM 32000-ABANDON-ERREUR-FAT
+           END-IF.
+           PERFORM 21000-LIRE-TSPL
+           PERFORM 22000-LIRE-CNTR
+           .
+      ******************************************************************
+       20000-TRAITEMENT.
+      *-----------------
+           PERFORM 20100-RAPPROCHER
+              UNTIL FIN-TSPL AND FIN-CNTR
+           .
+      ******************************************************************
+      *   COMPARAISON DES DEUX FLUX TRIES SUR LE NUMERO DE CONTRAT     *
+      ******************************************************************
+       20100-RAPPROCHER.
+      *-----------------
+           EVALUATE TRUE
+              WHEN FIN-CNTR
+                 PERFORM 23000-SIGNALER-PLAN-ORPHELIN
+                 PERFORM 21000-LIRE-TSPL
+              WHEN FIN-TSPL
+                 PERFORM 24000-SIGNALER-CNTR-ORPHELIN
+                 PERFORM 22000-LIRE-CNTR
+              WHEN TSPL-NUMCONT OF ENRG-FB01TSPL
+                              < CNTR-NUMCONT OF ENRG-FB01CNTR
+                 PERFORM 23000-SIGNALER-PLAN-ORPHELIN
+                 PERFORM 21000-LIRE-TSPL
+              WHEN TSPL-NUMCONT OF ENRG-FB01TSPL
+                              > CNTR-NUMCONT OF ENRG-FB01CNTR
+                 PERFORM 24000-SIGNALER-CNTR-ORPHELIN
+                 PERFORM 22000-LIRE-CNTR
+              WHEN OTHER
+      *--- MEME NUMERO DE CONTRAT DES DEUX COTES : LE PLAN A ETE SOLDE
+      *--- NORMALEMENT, RIEN A SIGNALER.
+                 PERFORM 21000-LIRE-TSPL
+                 PERFORM 22000-LIRE-CNTR
+           END-EVALUATE
+           .
+      ******************************************************************
+       21000-LIRE-TSPL.
+      *----------------
+           IF NOT FIN-TSPL
+              READ FB01TSPL
+                 AT END
+                    SET FIN-TSPL TO TRUE
+                 NOT AT END
+                    ADD 1 TO WS-CPT-PLAN-LU
+              END-READ
+           END-IF
+           .
+      ******************************************************************
+       22000-LIRE-CNTR.
+      *----------------
+           IF NOT FIN-CNTR
+              READ FB01CNTR
+                 AT END
+                    SET FIN-CNTR TO TRUE
+                 NOT AT END
+                    ADD 1 TO WS-CPT-CNTR-LU
+              END-READ
+           END-IF
+           .
+      ******************************************************************
+      *   PLAN FB01 SANS CONTRAT PERSISTE : SESSION RESTEE OUVERTE     *
+      ******************************************************************
+       23000-SIGNALER-PLAN-ORPHELIN.
+      *------------------------------
+           IF NOT FIN-TSPL
+              ADD 1                        TO WS-CPT-PLAN-ORPHELIN
+              MOVE TSPL-NUMCONT             TO RECA-NUMCONT
+              MOVE 'PLAN FB01 NON SOLDE - CONTRAT NON PERSISTE'
+                                             TO RECA-MOTIF
+              MOVE TSPL-EIBTRMID            TO RECA-EIBTRMID
+              MOVE TSPL-RACF                TO RECA-RACF
+              WRITE ENRG-FB01RECA
+           END-IF
+           .
+      ******************************************************************
+      *   CONTRAT PERSISTE SANS PLAN FB01 CONNU LA VEILLE              *
+      ******************************************************************
+       24000-SIGNALER-CNTR-ORPHELIN.
+      *------------------------------
+           IF NOT FIN-CNTR
+              ADD 1                        TO WS-CPT-CNTR-ORPHELIN
+              MOVE CNTR-NUMCONT             TO RECA-NUMCONT
+              MOVE 'CONTRAT MIS A JOUR SANS PLAN FB01 CONNU'
+                                             TO RECA-MOTIF
+              MOVE SPACES                   TO RECA-EIBTRMID
+                                               RECA-RACF
+              WRITE ENRG-FB01RECA
+           END-IF
+           .
+      ******************************************************************
+       30000-FIN-PROGRAMME.
+      *--------------------
+           CLOSE FB01TSPL FB01CNTR FB01RECA.
+           DISPLAY 'FB01B01 : PLANS LUS       = ' WS-CPT-PLAN-LU.
+           DISPLAY 'FB01B01 : CONTRATS LUS    = ' WS-CPT-CNTR-LU.
+           DISPLAY 'FB01B01 : PLANS ORPHELINS = ' WS-CPT-PLAN-ORPHELIN.
+           DISPLAY 'FB01B01 : CNTR  ORPHELINS = ' WS-CPT-CNTR-ORPHELIN.
+           IF WS-CPT-PLAN-ORPHELIN > 0 OR WS-CPT-CNTR-ORPHELIN > 0
+              MOVE 4 TO WS-CO-RET
+           END-IF.
+           MOVE WS-CO-RET TO RETURN-CODE.
+           STOP RUN
+           .
+      ******************************************************************
+       32000-ABANDON-ERREUR-FAT.
+      *-------------------------
+           DISPLAY 'FB01B01 : ABANDON SUITE A UNE ERREUR FATALE'.
+           MOVE 12 TO RETURN-CODE.
+           STOP RUN
+           .
