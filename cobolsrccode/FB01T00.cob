@@ -106,6 +106,11 @@ DELTS * B PORTEFAIX ! 30/12/2004 AJOUT INCLUDE DELETE TS              !
 U9949 * D CARDON    ! 03/07/2006 VARIABLE ENERGIE NON REDETERMINEE    !
 U9949 *             !  EN CHANGEMENT DE VEHICULE                      !
 U9949 *-------------+-------------------------------------------------+
+F51000* P.ESTEVE    ! 14/01/2026 FD 51000 : AGRANDISSEMENT DU TABLEAU !
+F51000*             ! D'AFFICHAGE (WSS-TAB-AFF 83->200) POUR LES      !
+F51000*             ! CONTRATS FLOTTE. AJOUT DU REPERE PAGE EN COURS/ !
+F51000*             ! NB PAGES SUR L'ECRAN (ECR-XPAGEI/ECR-XPAGTI).   !
+F51000*-------------+-------------------------------------------------+
 00062 *                       *************                           ! EQW9ZWFZ
 00063 *                       ** LEGENDE **                           ! EQW9ZWFZ
 00064 *                       *************                           ! EQW9ZWFZ
@@ -190,6 +195,79 @@ U3319  01  IA-SAUVE               PIC S9(3) COMP-3   VALUE +0.
 00138      05  FILLER              PIC X(03) VALUE 'POL'.               EQW9ZWFZ
 00139      05  TS-CNTPROD-NUM      PIC X(01).                           EQW9ZWFZ
 00140 ***************************************************************** EQW9ZWFZ
+F51001****************************************************************
+F51001*   IDENTIFICATION DE LA TS MOTIFS DE RESTAURATION (FD 51001)
+F51001****************************************************************
+F51001 01  IDENT-TS-RESTMOT.
+F51001     05  RMO-TS-EIBTRMID     PIC X(04).
+F51001     05  FILLER              PIC X(03) VALUE 'RMO'.
+F51001     05  RMO-TS-NUM          PIC X(01).
+F51001 01  WSS-RESTAU-MOTIF-ENR.
+F51001     05  RESTAU-MOTIF-RANG   PIC S9(4) COMP.
+F51001     05  RESTAU-MOTIF-TYPE   PIC X(01).
+F51001     05  RESTAU-MOTIF-TEXTE  PIC X(20).
+F51001     05  RESTAU-MOTIF-RACF   PIC X(15).
+F51001     05  RESTAU-MOTIF-JOUR   PIC X(08).
+F51001     05  RESTAU-MOTIF-HEURE  PIC X(08).
+F51001 01  RANG-TS-RESTMOT         PIC S9(4) COMP VALUE +0.
+F51004****************************************************************
+F51004*   IDENTIFICATION DE LA TS DE POURSUITE D'AJOUTS (FD 51004)
+F51004*   (PLUSIEURS CONDUCTEURS/VEHICULES EN UNE SEULE SAISIE FB01)
+F51004****************************************************************
+F51004 01  IDENT-TS-CNTAJT.
+F51004     05  AJT-TS-EIBTRMID     PIC X(04).
+F51004     05  FILLER              PIC X(03) VALUE 'AJT'.
+F51004     05  AJT-TS-NUM          PIC X(01).
+F51004 01  WSS-CNTAJT-ENR.
+F51004     05  CNTAJT-CODE-ACTION  PIC X(01).
+F51004     05  CNTAJT-TACHE-START  PIC X(04).
+F51004     05  CNTAJT-NBRE-REST    PIC S9(4) COMP.
+F51005****************************************************************
+F51005*   IDENTIFICATION DE LA TS HISTORIQUE CHANGEMENT VEHICULE
+F51005*   (FD 51005)
+F51005****************************************************************
+F51005 01  IDENT-TS-CHGVEHI.
+F51005     05  CHV-TS-EIBTRMID     PIC X(04).
+F51005     05  FILLER              PIC X(03) VALUE 'CHV'.
+F51005     05  CHV-TS-NUM          PIC X(01).
+F51005 01  WSS-CHGVEHI-ENR.
+F51005     05  CHGVEHI-RANG-ANC    PIC S9(4) COMP.
+F51005     05  CHGVEHI-RANG-NOUV   PIC S9(4) COMP.
+F51005     05  CHGVEHI-IMMAT-ANC   PIC X(10).
+F51005     05  CHGVEHI-MARQUE-ANC  PIC X(15).
+F51005     05  CHGVEHI-DATE-EFFET  PIC X(08).
+F51005     05  CHGVEHI-RACF        PIC X(15).
+F51005     05  CHGVEHI-JOUR        PIC X(08).
+F51005     05  CHGVEHI-HEURE       PIC X(08).
+F51005 01  RANG-TS-CHGVEHI         PIC S9(4) COMP VALUE +0.
+F51010****************************************************************
+F51010*   IDENTIFICATION DE LA TS HISTORIQUE DES ACTIONS FB01
+F51010*   (FD 51010) : UNE LIGNE PAR ACTION DE COMPOSITION VALIDEE
+F51010*   (AJOUT, RESTAURATION, CHANGEMENT, SORTIE...), AVEC L'IDENTITE
+F51010*   DE L'OPERATEUR ET L'HORODATAGE, POUR RETROUVER QUI A FAIT
+F51010*   QUOI SUR LE CONTRAT
+F51010****************************************************************
+F51010 01  IDENT-TS-AUDIT-FB01.
+F51010     05  AUD-TS-EIBTRMID     PIC X(04).
+F51010     05  FILLER              PIC X(03) VALUE 'AUD'.
+F51010     05  AUD-TS-NUM          PIC X(01).
+F51010 01  WSS-AUDIT-FB01-ENR.
+F51010     05  AUDIT-CODE-ACTION   PIC X(01).
+F51010     05  AUDIT-TYPE-TS       PIC X(01).
+F51010     05  AUDIT-RANG-TS       PIC S9(4) COMP.
+F51010     05  AUDIT-RACF          PIC X(15).
+F51010     05  AUDIT-JOUR          PIC X(08).
+F51010     05  AUDIT-HEURE         PIC X(08).
+F51010 01  RANG-TS-AUDIT-FB01      PIC S9(4) COMP VALUE +0.
+F51012****************************************************************
+F51012*   DEMANDE DE SUSPENSION DE LA COMPOSITION (PF6/PF18) PAR
+F51012*   L'AGENT : CYCLE COURANT VALIDE ET SAUVEGARDE COMME UN
+F51012*   TRAITEMENT NORMAL, PUIS SORTIE VERS LE MENU SANS DETRUIRE
+F51012*   LA TS PLAN NI LA TS CONFIDENTIALITE CONVERSATION, POUR
+F51012*   PERMETTRE UNE REPRISE ULTERIEURE DE LA COMPOSITION
+F51012****************************************************************
+F51012 01  WSS-SUSPEND-DEMANDEE    PIC X(01) VALUE 'N'.
+F51012     88  SUSPEND-DEMANDEE            VALUE 'O'.
 00141 *   IDENTIFICATION DE LA TS DE PAGINATION                       * EQW9ZWFZ
 00142 ***************************************************************** EQW9ZWFZ
 00143  01  IDENT-TS-PAGE.                                               EQW9ZWFZ
@@ -334,7 +412,8 @@ U3319  ++INCLUDE CCAACON2                                               EFUTSUGF
 00274     05 W-CLI       PIC X(05).                                     EQW9ZWFZ
 00275                                                                   EQW9ZWFZ
 00276  01 WSS-TABLEAU-AFF.                                              EQW9ZWFZ
-00277     05 WSS-TAB-AFF OCCURS 83.                                     EQW9ZWFZ
+F51000*--- FD 51000 : 83->200 POUR FLOTTES / SOUS-CONTRATS EVITES
+F51000     05 WSS-TAB-AFF OCCURS 200.                                  
 00278        10 WSS-TYPTS     PIC X(1).                                 EQW9ZWFZ
 00279        10 WSS-RANTS     PIC S9(4) COMP.                           EQW9ZWFZ
 00291        10 WSS-RESTAU    PIC X(1).                                 FB01T00B
@@ -380,6 +459,32 @@ F2980  01 I-GTI-CODE       PIC S9(4) COMP.
 00310  01 WSS-APPEL-AIDE-MOTIF    PIC X.                                EQW9ZWFZ
 F37105 01 WSS-TOP-PERMIS   PIC X.                                       EQW9ZWFZ
 00311  01 WSS-COEF-ENTIER  PIC 9(03).                                   EQW9ZWFZ
+F51006****************************************************************
+F51006*   TENDANCE CRM/BONUS-MALUS DU CONTRAT (FD 51006), CALCULEE
+F51006*   SUR LES LIGNES CONDUCTEUR PRINCIPAL/CONJOINT (CF/CJ) DU
+F51006*   TABLEAU D'AFFICHAGE
+F51006****************************************************************
+F51006 01  WSS-CRM-SOMME       PIC S9(7) COMP.
+F51006 01  WSS-CRM-NBRE        PIC S9(4) COMP.
+F51006 01  WSS-CRM-MOYENNE     PIC S9(3) COMP.
+F51006 01  WSS-CRM-PTS-NUM     PIC 9(03).
+F51007****************************************************************
+F51007*   RECHERCHE D'UN CONDUCTEUR/VEHICULE PAR IDENTIFIANT (FD 51007)
+F51007*   SUR LE TABLEAU D'AFFICHAGE, A PARTIR DE LA ZONE COMMANDE
+F51007*   ECR-XCDEC (RECHERCHE EN CLAIR OU SUR PARTIE DE L'IDENTIFIANT)
+F51007****************************************************************
+F51007 01  WSS-RECH-TROUVE      PIC X(01) VALUE 'N'.
+F51007     88  RECH-IDENT-TROUVE           VALUE 'O'.
+F51007 01  WSS-RECH-INDEX       PIC S9(3) COMP-3.
+F51007 01  WSS-RECH-LONG        PIC S9(3) COMP-3.
+F51007 01  WSS-RECH-DEBUT       PIC S9(3) COMP-3.
+F51009****************************************************************
+F51009*   FILTRE SAISI EN ZONE COMMANDE (ECR-XCDEC) LORSQUE L'AIDE
+F51009*   CODE TYPE DE VEHICULE (AJOUTVEH = '?') EST DEMANDEE, POUR
+F51009*   RESTREINDRE LA LISTE RENVOYEE PAR L'ECRAN D'AIDE MA84 A UNE
+F51009*   PARTIE DE LA TABLE DES CODES 2R AU LIEU DE LA TABLE COMPLETE
+F51009****************************************************************
+F51009 01  WSS-FILTRE-AJTVEHI   PIC X(09).
 00312                                                                   EQW9ZWFZ
 00313  01 WSS-SSAAMMJJ.                                                 EQW9ZWFZ
 00314     05 WSS-SSAA      PIC X(4).                                    EQW9ZWFZ
@@ -398,6 +503,9 @@ F37105 01 WSS-TOP-PERMIS   PIC X.                                       EQW9ZWFZ
 00327  01 RANG-TS-PERS   PIC S9(4) COMP VALUE +0.                       EQW9ZWFZ
 00328  01 RANG-TS-VEHI   PIC S9(4) COMP VALUE +0.                       EQW9ZWFZ
 00329  01 RANG-TS-TECH   PIC S9(4) COMP VALUE +0.                       EQW9ZWFZ
+00329  01 WSS-RANG-TS-PERS-SAV  PIC S9(4) COMP VALUE +0.                09/08/26
+00329  01 WSS-SINISTRE-TROUVE  PIC X.                                  09/08/26
+00329  01 IND3                  PIC 99.                                09/08/26
 00330 ***************************************************************** EQW9ZWFZ
 00331 *   LONGUEUR DE LA COMMAREA                                     * EQW9ZWFZ
 00332 ***************************************************************** EQW9ZWFZ
@@ -419,6 +527,19 @@ F37105 01 WSS-TOP-PERMIS   PIC X.                                       EQW9ZWFZ
 00348  ++INCLUDE MAICOMM                                                EQW9ZWFZ
 00349  ++INCLUDE FBICOMM                                                EQW9ZWFZ
 00350 *                                                                 EQW9ZWFZ
+F51047*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*
+F51047*   TABLE DE REFERENCE PARTAGEE DES CODES CF/CJ/PM/ENSP/ENAP ET *
+F51047*   4R/CC/REM/CAR (FD 51047), COMMUNE A FB01/FB02/FB03/FB04     *
+F51047*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*
+F51047 ++INCLUDE FB00STCD
+F51047*
+F51062*--- FD 51062 : TEMOIN DE RECHERCHE DANS WSS-STCD-PERS-TAB (FB00STCD),
+F51062*    UTILISE PAR 02011-CNTL-MOTIF-ET-AUTRES POUR SAVOIR SI LE CODE
+F51062*    SAISI EN ECR-STATYPCO EST UN DES CODES PERSONNE (CF/CJ/PM/
+F51062*    ENSP/ENAP) SANS DUPLIQUER LA LISTE EN DUR
+F51062 01  WS-IND-STCD-PERS        PIC X(01) VALUE 'N'.
+F51062     88  STCD-PERS-TROUVE              VALUE 'O'.
+F51062     88  STCD-PERS-NON-TROUVE          VALUE 'N'.
 00351 ***************************************************************** EQW9ZWFZ
 00352 *    ZONES DE LA MAP  FB01M0                                      EQW9ZWFZ
 00353 ***************************************************************** EQW9ZWFZ
@@ -736,6 +857,26 @@ F37105 01 WSS-TOP-PERMIS   PIC X.                                       EQW9ZWFZ
 00665 *                                                                 EQW9ZWFZ
 00666      MOVE EIBTRMID   TO TS-CNTPROD-EIBTRMID.                      EQW9ZWFZ
 00667      MOVE '1'        TO TS-CNTPROD-NUM.                           EQW9ZWFZ
+F51001*                                                                 
+F51001* IDENTIFICATION DE LA TS DES MOTIFS DE RESTAURATION (FD 51001)   
+F51001*                                                                 
+F51001     MOVE EIBTRMID   TO RMO-TS-EIBTRMID.
+F51001     MOVE '1'        TO RMO-TS-NUM.
+F51004*
+F51004* IDENTIFICATION DE LA TS DE POURSUITE D'AJOUTS (FD 51004)
+F51004*
+F51004     MOVE EIBTRMID   TO AJT-TS-EIBTRMID.
+F51004     MOVE '1'        TO AJT-TS-NUM.
+F51005*
+F51005* IDENTIFICATION DE LA TS HISTORIQUE CHANGEMENT VEHICULE (FD 51005)
+F51005*
+F51005     MOVE EIBTRMID   TO CHV-TS-EIBTRMID.
+F51005     MOVE '1'        TO CHV-TS-NUM.
+F51010*
+F51010* IDENTIFICATION DE LA TS HISTORIQUE DES ACTIONS FB01 (FD 51010)
+F51010*
+F51010     MOVE EIBTRMID   TO AUD-TS-EIBTRMID.
+F51010     MOVE '1'        TO AUD-TS-NUM.
 00668 ****************** POUR CONVERSATION **************************** EQW9ZWFZ
 00669 *TK191190 POUR EXIT-SELECTION-DE-PLAN : IDENTIFICATION DE TS-PLAN EQW9ZWFZ
 00670 ***************************************************************** EQW9ZWFZ
@@ -826,6 +967,13 @@ F37105 01 WSS-TOP-PERMIS   PIC X.                                       EQW9ZWFZ
 00755      IF  TOUCHE-PF3 OR TOUCHE-PF15                                EQW9ZWFZ
 00756          MOVE CODE-LEVEL-SUP TO Z-FONCTION                        EQW9ZWFZ
 00757      END-IF.                                                      EQW9ZWFZ
+F51012*                                    SUSPENSION DE LA COMPOSITION
+F51012*                                    (SAUVEGARDE POUR REPRISE
+F51012*                                    ULTERIEURE (TS-PLAN GARDEE)
+F51012     IF  TOUCHE-PF6 OR TOUCHE-PF18
+F51012         MOVE CODE-TRAITEMENT-NORMAL TO Z-FONCTION
+F51012         MOVE 'O'                    TO WSS-SUSPEND-DEMANDEE
+F51012     END-IF.
 00758 *                                            PAGE SUIVANTE        EQW9ZWFZ
 00759      IF  TOUCHE-PF8 OR TOUCHE-PF20                                EQW9ZWFZ
 00760          MOVE CODE-SUIVANTE          TO Z-FONCTION                EQW9ZWFZ
@@ -1069,6 +1217,27 @@ F37105 01 WSS-TOP-PERMIS   PIC X.                                       EQW9ZWFZ
 00998 *                                                                 EQW9ZWFZ
 00999  MODULE-TRAITEMENT.                                               EQW9ZWFZ
 01000 *-----------------*                                               EQW9ZWFZ
+F51004*
+F51004*--- FD 51004 : POURSUITE AUTOMATIQUE D'UNE SERIE D'AJOUTS SAISIE
+F51004*     EN UNE SEULE FOIS (ECR-AJTNBRO). TANT QU'IL RESTE DES
+F51004*     AJOUTS A FAIRE, ON RE-DECLENCHE LE MEME AJOUT SANS NOUVELLE
+F51004*     SAISIE OPERATEUR.
+F51004*
+F51004     PERFORM LECT-TS-CNTAJT THRU FLECT-TS-CNTAJT.
+F51004     IF CNTAJT-NBRE-REST > ZERO
+F51004        MOVE CNTAJT-CODE-ACTION  TO COM-FB-CODE-ACTION
+F51004        MOVE CNTAJT-TACHE-START  TO NOM-TACHE-START
+F51004        SUBTRACT 1               FROM CNTAJT-NBRE-REST
+F51004        PERFORM ECR-TS-CNTAJT    THRU FECR-TS-CNTAJT
+F51004        MOVE ZERO                TO  COM-FB-RANG-TS-LIRE
+F51004        IF COM-FB-CODE-ACTION = 'A'
+F51004           MOVE 'P'              TO  COM-FB-TYPE-TS-LIRE
+F51004        ELSE
+F51004           MOVE 'V'              TO  COM-FB-TYPE-TS-LIRE
+F51004        END-IF
+F51004        PERFORM SORTIE-SUITE     THRU FIN-SORTIE-SUITE
+F51004     END-IF.
+F51004*
 01001      IF  COM-GENE-CODCNV = SPACES OR LOW-VALUE                    EQW9ZWFZ
 01002          PERFORM LECT-TS-SUSPENS THRU FLECT-TS-SUSPENS            EQW9ZWFZ
 01003          IF (INF-NATMVT OF TS-SUSPENS1 = 'AN' OR 'RP')            EQW9ZWFZ
@@ -1450,8 +1619,48 @@ U3319      MOVE    COM-GENE-CODCNV  TO  COM-GENE-CODCNV-SAUVE.          EFUTSQP3
 01378 * DETERMINATION DU NOMBRE DE PAGE TOTALE                          EQW9ZWFZ
 01379       COMPUTE COM-ITEM-TOTAL = 1 + (IB - 1) / 10.                 EQW9ZWFZ
 01380 *                                                                 EQW9ZWFZ
+F51006*
+F51006     PERFORM CALCUL-TREND-CRM THRU FCALCUL-TREND-CRM.
+F51006*
 01381 *                                                                 EQW9ZWFZ
 01382  FLECT-TS-PRODUIT-AFF.                                            EQW9ZWFZ
+F51006*
+F51006******************************************************************
+F51006* CALCUL DE LA TENDANCE CRM/BONUS-MALUS DU CONTRAT (FD 51006),    *
+F51006* A PARTIR DES LIGNES CONDUCTEUR PRINCIPAL/CONJOINT (CF/CJ) DU    *
+F51006* TABLEAU D'AFFICHAGE VENANT D'ETRE CONSTRUIT                     *
+F51006******************************************************************
+F51006*
+F51006 CALCUL-TREND-CRM.
+F51006*-----------------
+F51006*
+F51006     MOVE ZERO             TO WSS-CRM-SOMME  WSS-CRM-NBRE.
+F51006     MOVE SPACES           TO ECR-CRMTNDO.
+F51006     PERFORM VARYING J FROM 1 BY 1 UNTIL J > IB
+F51006        IF WSS-TYPTS (J) = 'P'
+F51006           AND (WSS-STATYP (J) = 'CF' OR 'CJ')
+F51006           AND WSS-PTSCRM (J) IS NUMERIC
+F51006           MOVE WSS-PTSCRM (J)     TO WSS-CRM-PTS-NUM
+F51006           ADD  WSS-CRM-PTS-NUM    TO WSS-CRM-SOMME
+F51006           ADD  1                  TO WSS-CRM-NBRE
+F51006        END-IF
+F51006     END-PERFORM.
+F51006*
+F51006     IF WSS-CRM-NBRE > ZERO
+F51006        COMPUTE WSS-CRM-MOYENNE ROUNDED
+F51006              = WSS-CRM-SOMME / WSS-CRM-NBRE
+F51006        EVALUATE TRUE
+F51006           WHEN WSS-CRM-MOYENNE < 100
+F51006              MOVE 'AMELIORE' TO ECR-CRMTNDO
+F51006           WHEN WSS-CRM-MOYENNE > 100
+F51006              MOVE 'DEGRADE'  TO ECR-CRMTNDO
+F51006           WHEN OTHER
+F51006              MOVE 'STABLE'   TO ECR-CRMTNDO
+F51006        END-EVALUATE
+F51006     END-IF.
+F51006*
+F51006 FCALCUL-TREND-CRM. EXIT.
+F51006*
 01383 ******************************************************************EQW9ZWFZ
 01384 * LECTURE SUCCESSIVE DES TS PRODUIT ET CREATION DE LA TS TECHNIQUEEQW9ZWFZ
 01385 ******************************************************************EQW9ZWFZ
@@ -1693,6 +1902,16 @@ F37105     IF I > 10                                                    EQW9ZWFZ
 01611               MOVE VEHMARL OF TS-VEHICULE (1)                     EQW9ZWFZ
 01612                         TO CIGAL-MARQUE OF FBMISPTR-IT1           EQW9ZWFZ
 01613            END-IF                                                 EQW9ZWFZ
+F51002*--- FD 51002 : L'ALIMENTATION CIGAL NE DOIT PLUS ECHOUER EN      
+F51002*     SILENCE : SI L'IMMAT OU LA MARQUE TRANSMISES SONT VIDES,    
+F51002*     ON LE SIGNALE A L'ECRAN (MESSAGE INFORMATIF, NON BLOQUANT). 
+F51002            IF (CIGAL-IMMAT  OF FBMISPTR-IT1 = SPACES OR LOW-VALUE)
+F51002               OR (CIGAL-MARQUE OF FBMISPTR-IT1 = SPACES OR LOW-VALUE)
+F51002               IF COM-GENE-MESINF = SPACE OR LOW-VALUE            
+F51002                  MOVE 'FB501'      TO COM-GENE-MESINF            
+F51002                                       COM-CODERR                 
+F51002               END-IF                                            
+F51002            END-IF                                                
 01614         END-IF                                                    EQW9ZWFZ
 01615      END-IF.                                                      EQW9ZWFZ
 01616                                                                   EQW9ZWFZ
@@ -1826,6 +2045,9 @@ U3318  ++INCLUDE MAIPCLI
 01704         MOVE WSS-STATYP (IG) TO ECR-STATYPCO (IE)                 EQW9ZWFZ
 01705         MOVE WSS-PTSCRM (IG) TO ECR-PTSCRMXO (IE)                 EQW9ZWFZ
 01706      END-PERFORM.                                                 EQW9ZWFZ
+F51000*--- FD 51000 : REPERE PAGE EN COURS / NB PAGES (FLOTTES > 10)
+F51000     MOVE COM-ITEM-AFFICH   TO ECR-XPAGEIO
+F51000     MOVE COM-ITEM-TOTAL    TO ECR-XPAGTIO.
 01707  FIN-REMP-ZONES-PROT. EXIT.                                       EQW9ZWFZ
 01708 *                                                                 EQW9ZWFZ
 01709 * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * EQW9ZWFZ
@@ -2040,8 +2262,15 @@ F7833         END-PERFORM                                               EQW9ZWFZ
 01909 * TEST DES CODES MNEMONIQUES POUR L'ENCHAINEMENT DES              EQW9ZWFZ
 01910 * TRANSACTIONS DANS UNE CONVERSATION                              EQW9ZWFZ
 01911 *                                                                 EQW9ZWFZ
+F51009*  FD 51009 : QUAND L'AGENT DEMANDE L'AIDE CODE TYPE DE VEHICULE
+F51009*  (AJOUTVEH = '?'), LA ZONE COMMANDE SERT DE FILTRE POUR CETTE
+F51009*  AIDE (PAR EXEMPLE 'MOTO') ET NE DOIT PAS ETRE INTERPRETEE
+F51009*  COMME UN CODE MNEMONIQUE NI COMME UNE RECHERCHE D'IDENTIFIANT
+F51009   IF ECR-AJOUTVEHO = '?'
+F51009      MOVE ECR-XCDECO         TO WSS-FILTRE-AJTVEHI
+F51009   ELSE
 01912      IF ECR-XCDECO NOT = LOW-VALUE AND SPACES                     EQW9ZWFZ
-01913         IF ECR-XCDECO = 'AIDE' OR 'ACTI' OR 'MOTI'                EQW9ZWFZ
+01913         IF ECR-XCDECO = 'AIDE' OR 'ACTI' OR 'MOTI' OR 'CODE'      EQW9ZWFZ
 01914            MOVE 'MA84'                 TO NOM-TACHE-XCTL          EQW9ZWFZ
 01915            IF ECR-XCDECO = 'AIDE'                                 EQW9ZWFZ
 01916               MOVE 'AIDE'              TO COM-MA-GENRE-TXT        EQW9ZWFZ
@@ -2055,14 +2284,18 @@ F7833         END-PERFORM                                               EQW9ZWFZ
 01924               MOVE 'MOTI'              TO COM-MA-GENRE-TXT        EQW9ZWFZ
 01925               MOVE COM-ITEM-AFFICH     TO COM-FB-PAGE-ENCOUR      EQW9ZWFZ
 01926            END-IF                                                 EQW9ZWFZ
+F51047           IF ECR-XCDECO = 'CODE'
+F51047*--- AIDE COMMUNE AUX CODES CF/CJ/PM/ENSP/ENAP ET 4R/CC/REM/CAR
+F51047*--- (FD 51047), PARTAGEE PAR FB01/FB02/FB03/FB04 VIA FB00STCD
+F51047              MOVE 'STCD'              TO COM-MA-GENRE-TXT
+F51047              MOVE COM-ITEM-AFFICH     TO COM-FB-PAGE-ENCOUR
+F51047           END-IF
 01927         ELSE                                                      EQW9ZWFZ
-01928            MOVE ZERO                   TO COM-FB-PAGE-ENCOUR      EQW9ZWFZ
-01929                                                                   EQW9ZWFZ
-U3319            PERFORM  CONTROLE-CODE-COMMANDE  THRU                  EFUTSQP3
-U3319                     FIN-CONTROLE-CODE-COMMANDE                    EFUTSQP3
-01929                                                                   EQW9ZWFZ
+F51007            PERFORM RECHERCHE-IDENTIF  THRU
+F51007                    FIN-RECHERCHE-IDENTIF
 01954         END-IF                                                    EQW9ZWFZ
-01955      END-IF.                                                      EQW9ZWFZ
+01955      END-IF                                                       EQW9ZWFZ
+F51009   END-IF.
 01956 *                                                                 EQW9ZWFZ
 01978 * CODE SELECTION : VALEURS POSSIBLE M OU D OU R OU F OU C OU SPACEFB01T00B
 F7833 * POUR LES RS EN DA, LA SEULE SAISIE POSSIBLE EST 'V' POUR        EQW9ZWFZ
@@ -2176,8 +2409,17 @@ F7833                  END-IF                                           EQW9ZWFZ
 02008               END-IF                                              EQW9ZWFZ
 02009            END-IF                                                 EQW9ZWFZ
 02010         END-IF                                                    EQW9ZWFZ
-02011         IF ECR-STATYPCO(I) = 'PM  ' OR 'CF  ' OR 'CJ  '           EQW9ZWFZ
-02012                           OR 'ENAP' OR 'ENSP'                     EQW9ZWFZ
+F51062*--- FD 51062 : CODE PERSONNE RECHERCHE DANS LA TABLE PARTAGEE
+F51062*    FB00STCD PLUTOT QUE RETESTE EN DUR ICI (CF/CJ/PM/ENSP/ENAP)
+F51062        SET STCD-PERS-NON-TROUVE  TO TRUE
+F51062        SET IX-STCD-PERS          TO 1
+F51062        SEARCH WSS-STCD-PERS-ENR
+F51062           AT END
+F51062              CONTINUE
+F51062           WHEN WSS-STCD-PERS-CODE (IX-STCD-PERS) = ECR-STATYPCO (I)
+F51062              SET STCD-PERS-TROUVE TO TRUE
+F51062        END-SEARCH
+02011         IF STCD-PERS-TROUVE                                      EQW9ZWFZ
 02013            IF ECR-MOTIFSCO(I) NOT = SPACE AND '1' AND '2' AND '3' EQW9ZWFZ
 02014                                           AND '4' AND '6' AND '8' EQW9ZWFZ
 02015                                           AND 'L' AND '?'         EQW9ZWFZ
@@ -2208,6 +2450,29 @@ F7833                  END-IF                                           EQW9ZWFZ
 02023               END-IF                                              EQW9ZWFZ
 02024            END-IF                                                 EQW9ZWFZ
 02025         END-IF                                                    EQW9ZWFZ
+F51013* ANTECEDENTS FB03 : INFORMATION DE L'UTILISATEUR SI LE CONDUCTEUR EQW9ZWFZ
+F51013* SORTANT A DES SINISTRES ENREGISTRES                             EQW9ZWFZ
+F51013        IF WSS-TYPTS (I) = 'P'                                    EQW9ZWFZ
+F51013           AND ECR-MOTIFSCO (I) NOT = SPACE AND LOW-VALUE         EQW9ZWFZ
+F51013           MOVE RANG-TS-PERS      TO WSS-RANG-TS-PERS-SAV         EQW9ZWFZ
+F51013           MOVE WSS-RANTS (I)     TO RANG-TS-PERS                 EQW9ZWFZ
+F51013           PERFORM READ-TS-PERSONNE THRU FREAD-TS-PERSONNE        EQW9ZWFZ
+F51013           MOVE 'N'  TO WSS-SINISTRE-TROUVE                       EQW9ZWFZ
+F51013           PERFORM VARYING IND3 FROM 1 BY 1 UNTIL IND3 > 30       EQW9ZWFZ
+F51013              IF SIPNATC OF SIP-SINISTRE (IND3) OF                EQW9ZWFZ
+F51013                                           TS-PERSONNE (1)        EQW9ZWFZ
+F51013                                   NOT = SPACES AND LOW-VALUE     EQW9ZWFZ
+F51013                 MOVE 'O' TO WSS-SINISTRE-TROUVE                  EQW9ZWFZ
+F51013              END-IF                                              EQW9ZWFZ
+F51013           END-PERFORM                                            EQW9ZWFZ
+F51013           IF WSS-SINISTRE-TROUVE = 'O'                           EQW9ZWFZ
+F51013              AND (COM-GENE-MESINF = SPACES OR LOW-VALUE)         EQW9ZWFZ
+F51013              MOVE 'FB073' TO COM-GENE-MESINF                     EQW9ZWFZ
+F51013                               COM-CODERR                         EQW9ZWFZ
+F51013              MOVE 'O'     TO W-REAF                              EQW9ZWFZ
+F51013           END-IF                                                 EQW9ZWFZ
+F51013           MOVE WSS-RANG-TS-PERS-SAV TO RANG-TS-PERS              EQW9ZWFZ
+F51013        END-IF                                                    EQW9ZWFZ
 02026      END-PERFORM.                                                 EQW9ZWFZ
 02027 *                                                                 EQW9ZWFZ
 02028 * CODE AJOUT CONDUCTEUR : VALEURS POSSIBLE 'O' OU 'N' OU SPACE    EQW9ZWFZ
@@ -2269,7 +2534,57 @@ F7833                  END-IF                                           EQW9ZWFZ
 02084 *                                                                 EQW9ZWFZ
 02085  FIN-CONTROLE-SYNTAXE.  EXIT.                                     EQW9ZWFZ
 02086 *                                                                 EQW9ZWFZ
-02087 *                                                                 EQW9ZWFZ
+F51007*
+F51007******************************************************************
+F51007* RECHERCHE D'UN CONDUCTEUR OU VEHICULE SUR LE TABLEAU D'AFFICHAGE*
+F51007* (TOUTES PAGES CONFONDUES) A PARTIR DE L'IDENTIFIANT SAISI EN    *
+F51007* ZONE COMMANDE (ECR-XCDEC). SI RIEN NE CORRESPOND, ON REDONNE LA *
+F51007* MAIN AU CONTROLE DES CODES MNEMONIQUES COMME AVANT.             *
+F51007******************************************************************
+F51007*
+F51007 RECHERCHE-IDENTIF.
+F51007*------------------
+F51007*
+F51007     MOVE 'N'                TO WSS-RECH-TROUVE.
+F51007     MOVE ZERO               TO WSS-RECH-INDEX.
+F51007*
+F51007     MOVE 9                  TO WSS-RECH-LONG.
+F51007     PERFORM UNTIL WSS-RECH-LONG = ZERO
+F51007                   OR ECR-XCDECO (WSS-RECH-LONG : 1) NOT = SPACE
+F51007        SUBTRACT 1           FROM WSS-RECH-LONG
+F51007     END-PERFORM.
+F51007*
+F51007     IF WSS-RECH-LONG > ZERO
+F51007        PERFORM VARYING J FROM 1 BY 1
+F51007                UNTIL J > IB OR RECH-IDENT-TROUVE
+F51007           PERFORM VARYING WSS-RECH-DEBUT FROM 1 BY 1
+F51007                   UNTIL WSS-RECH-DEBUT > (31 - WSS-RECH-LONG)
+F51007                      OR RECH-IDENT-TROUVE
+F51007              IF WSS-IDENT (J)
+F51007                     (WSS-RECH-DEBUT : WSS-RECH-LONG)
+F51007                 = ECR-XCDECO (1 : WSS-RECH-LONG)
+F51007                 MOVE 'O'        TO WSS-RECH-TROUVE
+F51007                 MOVE J          TO WSS-RECH-INDEX
+F51007              END-IF
+F51007           END-PERFORM
+F51007        END-PERFORM
+F51007     END-IF.
+F51007*
+F51007     IF RECH-IDENT-TROUVE
+F51007        COMPUTE COM-ITEM-AFFICH = 1 + (WSS-RECH-INDEX - 1) / 10
+F51007        COMPUTE IC = WSS-RECH-INDEX
+F51007                   - ((COM-ITEM-AFFICH - 1) * 10)
+F51007        MOVE CURSEUR            TO ECR-CSECODCL (IC)
+F51007        MOVE SPACES             TO ECR-XCDECO
+F51007        MOVE 'O'                TO W-REAF
+F51007     ELSE
+F51007        MOVE ZERO                   TO COM-FB-PAGE-ENCOUR
+F51007        PERFORM CONTROLE-CODE-COMMANDE  THRU
+F51007                FIN-CONTROLE-CODE-COMMANDE
+F51007     END-IF.
+F51007*
+F51007 FIN-RECHERCHE-IDENTIF.  EXIT.
+F51007*
 02088 * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * EQW9ZWFZ
 02089 * CONTROLES LOGIQUES    * FB01 * TRAITEMENT NORMAL                EQW9ZWFZ
 02090 * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * EQW9ZWFZ
@@ -2530,6 +2845,20 @@ F1936 *                                                                 EQW9ZWFZ
 02232            OR I = 10                                              EQW9ZWFZ
 02233         END-PERFORM                                               EQW9ZWFZ
 02234         IF ECR-CSECODCO (I) = 'R'                                 EQW9ZWFZ
+F51001*  FD 51001 : UNE JUSTIFICATION EST OBLIGATOIRE POUR RESTAURER
+F51053*  FD 51053 : ECR-RESTMOT EST UN CHAMP UNIQUE (PORTE PAR LA SEULE
+F51053*  LIGNE SELECTIONNEE), CSECODC N'ADMETTANT QU'UNE SELECTION A LA
+F51053*  FOIS - PLUS DE SUBSCRIPT (I) ICI
+F51001         IF ECR-RESTMOTO = SPACES OR LOW-VALUE
+F51001            MOVE NOR-ALP        TO   ECR-RESTMOTA
+F51001            IF OK
+F51001               MOVE 'FB500'     TO   COM-GENE-MESANO
+F51001                                     COM-CODERR
+F51001               MOVE CURSEUR     TO   ECR-RESTMOTL
+F51001               MOVE  1          TO   KONTROL
+F51001               GO TO  FIN-CONTROLE-LOGIQUE
+F51001            END-IF
+F51001         END-IF
 02235 *  SI CODE ACTION A 'R' => L' ELEMENT DE COMPOSITION DU CONTRAT   EQW9ZWFZ
 02236 *  DOIT ÍTRE SORTIE ‡ L'EFFET DU JOURS                            EQW9ZWFZ
 02237            MOVE ECR-DATSORDO (I)           TO WSS-JJMMSSAA        EQW9ZWFZ
@@ -2659,6 +2988,58 @@ F1936 *                                                                 EQW9ZWFZ
 02361               END-IF                                              EQW9ZWFZ
 02362            END-IF                                                 EQW9ZWFZ
 02363         END-IF                                                    EQW9ZWFZ
+F51008*  FD 51008 : ON NE DOIT PAS POUVOIR SORTIR LE DERNIER CONDUCTEUR
+F51008*  PRINCIPAL (CF) DU CONTRAT SANS EN PREVENIR L'AGENT, FAUTE DE
+F51008*  QUOI LE CONTRAT SE RETROUVE SANS CONDUCTEUR PRINCIPAL SANS QUE
+F51008*  PERSONNE NE S'EN APERÇOIVE AVANT UN SINISTRE
+F51008         IF OK
+F51008            IF ECR-CSECODCO(I) = 'D'
+F51008               IF ECR-STATYPCO (I) = 'CF'
+F51008                  IF COM-FB-NBRE-PERS-CF < 2
+F51008                     MOVE NOR-ALP        TO   ECR-CSECODCA(I)
+F51008                     IF OK
+F51008                        MOVE 'FB502'     TO   COM-GENE-MESANO
+F51008                                           COM-CODERR
+F51008                        MOVE CURSEUR     TO   ECR-CSECODCL(I)
+F51008                        MOVE  1          TO   KONTROL
+F51008                        GO TO  FIN-CONTROLE-LOGIQUE
+F51008                     END-IF
+F51008                  END-IF
+F51008               END-IF
+F51008            END-IF
+F51008         END-IF
+F51011*  FD 51011 : LA SORTIE D'UN VEHICULE AYANT UN SINISTRE EN COURS
+F51011*  (SIVINDC) NE DOIT PAS ETRE VALIDEE SANS UNE CONFIRMATION
+F51011*  EXPLICITE DE L'AGENT - LA PREMIERE SAISIE EST REFUSEE AVEC UN
+F51011*  AVERTISSEMENT, LA RESAISIE DE LA MEME SORTIE UNE SECONDE FOIS
+F51011*  VAUT CONFIRMATION ET EST ACCEPTEE
+F51011         IF OK
+F51011            IF ECR-CSECODCO(I) = 'D'
+F51011               IF ECR-STATYPCO (I) = 'CF' OR 'PM' OR 'CJ'
+F51011                                     OR 'ENSP' OR 'ENAP'
+F51011                  CONTINUE
+F51011               ELSE
+F51011                  COMPUTE IG = (COM-ITEM-AFFICH - 1) * 10 + I
+F51011                  MOVE WSS-RANTS (IG)      TO   RANG-TS-VEHI
+F51011                  PERFORM READ-TS-VEHICULE THRU FREAD-TS-VEHICULE
+F51011                  IF SIVINDC OF TS-VEHICULE (1) = 'O'
+F51011                     IF COM-FB-CONFIRM-SORTIE-SIN NOT =
+F51011                                                  RANG-TS-VEHI
+F51011                        MOVE NOR-ALP        TO   ECR-CSECODCA(I)
+F51011                        IF OK
+F51011                           MOVE 'FB503'     TO   COM-GENE-MESANO
+F51011                                                 COM-CODERR
+F51011                           MOVE CURSEUR     TO   ECR-CSECODCL(I)
+F51011                           MOVE RANG-TS-VEHI TO
+F51011                                     COM-FB-CONFIRM-SORTIE-SIN
+F51011                           MOVE  1          TO   KONTROL
+F51011                           GO TO  FIN-CONTROLE-LOGIQUE
+F51011                        END-IF
+F51011                     END-IF
+F51011                  END-IF
+F51011               END-IF
+F51011            END-IF
+F51011         END-IF
 02364 * POUR SORTIR LE DERNIER VÈHICULE TRACTEUR (4R OU CC)             EQW9ZWFZ
 02365 * IL FAUT QUE LE NOMBRE                                           EQW9ZWFZ
 02366 * DE VEHICULE TRACTE (REM OU CAR) SOIENT = ZERO                   EQW9ZWFZ
@@ -2972,6 +3353,33 @@ F7833      END-IF.                                                      EQW9ZWFZ
 02716          MOVE 'O'                TO W-REAF                        EQW9ZWFZ
 02717      END-EVALUATE.                                                EQW9ZWFZ
 02718 *                                                                 EQW9ZWFZ
+F51004*
+F51004*--- FD 51004 : PLUSIEURS AJOUTS CONSECUTIFS EN UNE SEULE SAISIE
+F51004*     (ECR-AJTNBRO = NOMBRE D'AJOUTS DEMANDES, 1 SI NON RENSEIGNE)
+F51004*
+F51004     MOVE ZERO                TO CNTAJT-NBRE-REST.
+F51004     MOVE SPACES              TO CNTAJT-CODE-ACTION
+F51004                                 CNTAJT-TACHE-START.
+F51004     IF ECR-AJOUTCONO = 'O'
+F51004        MOVE COM-FB-CODE-ACTION  TO CNTAJT-CODE-ACTION
+F51004        MOVE 'FB02'              TO CNTAJT-TACHE-START
+F51004        IF ECR-AJTNBRO NUMERIC AND ECR-AJTNBRO > 1
+F51004           COMPUTE CNTAJT-NBRE-REST = ECR-AJTNBRO - 1
+F51004        END-IF
+F51004     END-IF.
+F51004     IF ECR-AJOUTVEHO = '1' OR '2' OR '3' OR '4' OR '5'
+F51004        MOVE COM-FB-CODE-ACTION  TO CNTAJT-CODE-ACTION
+F51004        IF ECR-AJOUTVEHO = '4' OR '5'
+F51004           MOVE 'FB07'           TO CNTAJT-TACHE-START
+F51004        ELSE
+F51004           MOVE 'FB04'           TO CNTAJT-TACHE-START
+F51004        END-IF
+F51004        IF ECR-AJTNBRO NUMERIC AND ECR-AJTNBRO > 1
+F51004           COMPUTE CNTAJT-NBRE-REST = ECR-AJTNBRO - 1
+F51004        END-IF
+F51004     END-IF.
+F51004     PERFORM ECR-TS-CNTAJT      THRU FECR-TS-CNTAJT.
+F51004*
 02719 *--- CODE MOTIF     (CAS SI UNIQUEMENT SAISIE DU MOTIF)           EQW9ZWFZ
 02720 *                                                                 EQW9ZWFZ
 02721      PERFORM VARYING IC FROM 1 BY 1                               EQW9ZWFZ
@@ -3009,6 +3417,18 @@ F7833      END-IF.                                                      EQW9ZWFZ
 02753      MOVE SPACES                    TO COM-MA-CODPOST.            EQW9ZWFZ
 02754      MOVE SPACES                    TO COM-MA-COMMUNE.            EQW9ZWFZ
 02755 *                                                                 EQW9ZWFZ
+F51010*--- FD 51010 : TRACE DE L'OPERATEUR ET DE L'HORODATAGE POUR
+F51010*     L'ACTION DE COMPOSITION VALIDEE CE CYCLE, QUELLE QU'ELLE
+F51010*     SOIT (AJOUT, RESTAURATION, CHANGEMENT, SORTIE...)
+F51010     IF COM-FB-CODE-ACTION NOT = SPACES AND '?'
+F51010        MOVE COM-FB-CODE-ACTION  TO AUDIT-CODE-ACTION
+F51010        MOVE COM-FB-TYPE-TS-LIRE TO AUDIT-TYPE-TS
+F51010        MOVE COM-FB-RANG-TS-LIRE TO AUDIT-RANG-TS
+F51010        MOVE ECR-XRACFLI         TO AUDIT-RACF
+F51010        MOVE ECR-XJOURDI         TO AUDIT-JOUR
+F51010        MOVE ECR-XHEUREDI        TO AUDIT-HEURE
+F51010        PERFORM ECR-TS-AUDIT-FB01 THRU FECR-TS-AUDIT-FB01
+F51010     END-IF.
 02756 *                                                                 EQW9ZWFZ
 02757  FIN-MISE-A-JOUR-TS. EXIT.                                        EQW9ZWFZ
 02758 *                                                                 EQW9ZWFZ
@@ -3020,6 +3440,11 @@ F7833      END-IF.                                                      EQW9ZWFZ
 02764 *  MISE ‡ JOURS DU CODE ACTION DB2 (OCCURS 2)                     EQW9ZWFZ
 02765  RESTAURATION-TS.                                                 EQW9ZWFZ
 02766      IF WSS-TYPTS (IG) = 'P'                                      EQW9ZWFZ
+F51001*--- FD 51001 : TRACE DU MOTIF DE RESTAURATION SAISI EN COMMENT   
+F51001     MOVE WSS-RANTS (IG)     TO RESTAU-MOTIF-RANG.                
+F51001     MOVE WSS-TYPTS (IG)     TO RESTAU-MOTIF-TYPE.                
+F51001     MOVE ECR-RESTMOTO       TO RESTAU-MOTIF-TEXTE.
+F51001     PERFORM ECR-TS-RESTAU-MOTIF THRU FECR-TS-RESTAU-MOTIF.       
 02767         MOVE WSS-RANTS (IG)             TO RANG-TS-PERS           EQW9ZWFZ
 02768         ADD 1          TO COM-FB-NBRE-PERS-ENC                    EQW9ZWFZ
 02769         IF WSS-STATYP (IG) = 'CF'                                 EQW9ZWFZ
@@ -3136,6 +3561,11 @@ F7833      END-IF.                                                      EQW9ZWFZ
 02933         SUBTRACT  1    FROM COM-FB-NBRE-VEHI-TRACTEUR             FB01T00B
 02934      END-IF.                                                      FB01T00B
 02938      PERFORM READ-TS-VEHICULE THRU FREAD-TS-VEHICULE.             FB01T00B
+F51005*--- FD 51005 : ON CONSERVE L'IDENTITE DE L'ANCIEN VEHICULE AVANT
+F51005*     QU'ELLE NE SOIT EFFACEE PLUS BAS, POUR L'HISTORIQUE.
+F51005     MOVE RANG-TS-VEHI               TO CHGVEHI-RANG-ANC.
+F51005     MOVE VEHIMMX OF TS-VEHICULE (1) TO CHGVEHI-IMMAT-ANC.
+F51005     MOVE VEHMARL OF TS-VEHICULE (1) TO CHGVEHI-MARQUE-ANC.
 02939      MOVE COM-FB-DATE-EFFET-1 TO RVEHSORD OF TS-VEHICULE      (1).FB01T00B
 02940      MOVE 'R'                 TO VEHMTFC  OF TS-VEHICULE      (1).FB01T00B
 02941      MOVE '1'                 TO VEHCHGC  OF TS-VEHICULE      (1).FB01T00B
@@ -3208,6 +3638,13 @@ U9949      MOVE SPACES     TO VEHNRJC  OF TS-VEHICULE(1).               FB01T00B
 03012      MOVE COM-FB-RANG-MAX-TSVEHI TO COM-FB-RANG-TS-LIRE.          FB01T00B
 03013      MOVE COM-FB-RANG-MAX-TSVEHI TO RANG-TS-VEHI.                 FB01T00B
 03014      PERFORM CREATION-TS-VEHICULE THRU FCREATION-TS-VEHICULE.     FB01T00B
+F51005*--- FD 51005 : TRACE DE L'HISTORIQUE DU CHANGEMENT DE VEHICULE
+F51005     MOVE COM-FB-RANG-MAX-TSVEHI TO CHGVEHI-RANG-NOUV.
+F51005     MOVE COM-FB-DATE-EFFET-1    TO CHGVEHI-DATE-EFFET.
+F51005     MOVE ECR-XRACFLI            TO CHGVEHI-RACF.
+F51005     MOVE ECR-XJOURDI            TO CHGVEHI-JOUR.
+F51005     MOVE ECR-XHEUREDI           TO CHGVEHI-HEURE.
+F51005     PERFORM ECR-TS-CHGVEHI      THRU FECR-TS-CHGVEHI.
 03015  FIN-CHANGEMENT-VEHI.                                             FB01T00B
 02806 * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * EQW9ZWFZ
 02807 * MISE A JOURS DE LA TS LORS D'UNE SORTIE                       * EQW9ZWFZ
@@ -3262,6 +3699,7 @@ U9949      MOVE SPACES     TO VEHNRJC  OF TS-VEHICULE(1).               FB01T00B
 02856                           TO VEHACTC  OF TS-VEHICULE (1)          EQW9ZWFZ
 02857         END-IF                                                    EQW9ZWFZ
 02858         PERFORM ECR-TS-VEHICULE THRU FECR-TS-VEHICULE             EQW9ZWFZ
+F51011        MOVE ZERO               TO COM-FB-CONFIRM-SORTIE-SIN
 02859      END-IF.                                                      EQW9ZWFZ
 02860  FIN-SORTIE-TS.                                                   EQW9ZWFZ
 02861 * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * EQW9ZWFZ
@@ -3459,6 +3897,7 @@ U3319  ++INCLUDE SQKCECRS
 03069                                                                   EQW9ZWFZ
 03070         MOVE 'ACTI'               TO   COM-MA-GENRE-TXT           EQW9ZWFZ
 03071         MOVE COM-ITEM-AFFICH      TO COM-FB-PAGE-ENCOUR           EQW9ZWFZ
+F51009         MOVE WSS-FILTRE-AJTVEHI   TO   COM-MA-FILTRE-TXT
 03072         GO TO FIN-DETERMINATION-ECR-SUIV                          EQW9ZWFZ
 03073      END-IF.                                                      EQW9ZWFZ
 03074      MOVE ZERO                   TO COM-FB-PAGE-ENCOUR.           EQW9ZWFZ
@@ -3497,6 +3936,15 @@ U3319  ++INCLUDE SQKCECRS
 03107                   FIN-SORTIE-ERREUR                               EQW9ZWFZ
 03108      END-IF.                                                      EQW9ZWFZ
 03109 *                                                                 EQW9ZWFZ
+F51012*    SUSPENSION DE LA COMPOSITION DEMANDEE (PF6/PF18) : LE
+F51012*    CYCLE COURANT A ETE VALIDE ET SAUVEGARDE COMME UN
+F51012*    TRAITEMENT NORMAL, MAIS ON SORT VERS LE MENU (TS PLAN ET
+F51012*    TS CONFIDENTIALITE CONVERSATION CONSERVEES) AU LIEU DE
+F51012*    RESTER SUR L'ECRAN COURANT
+F51012     IF  TRAITEMENT-NORMAL AND SUSPEND-DEMANDEE
+F51012         PERFORM  SORTIE-LEVEL-SUSPEND THRU
+F51012                  FIN-SORTIE-LEVEL-SUSPEND
+F51012     END-IF.
 03110      IF  TRAITEMENT-NORMAL                                        EQW9ZWFZ
 03111          PERFORM  SORTIE-SUITE THRU                               EQW9ZWFZ
 03112                   FIN-SORTIE-SUITE                                EQW9ZWFZ
@@ -3673,6 +4121,37 @@ U3319  ++INCLUDE SQKCECRS
 03283      PERFORM RETOUR      THRU                                     EQW9ZWFZ
 03284              FIN-RETOUR.                                          EQW9ZWFZ
 03285  FIN-SORTIE-LEVEL-SUPERIEUR.   EXIT.                              EQW9ZWFZ
+F51012*
+F51012******************************************************************
+F51012*    RETOUR AU MENU APRES DEMANDE DE SUSPENSION (PF6/PF18) :
+F51012*    LA TS PLAN ET LA TS CONFIDENTIALITE CONVERSATION SONT
+F51012*    CONSERVEES POUR PERMETTRE UNE REPRISE ULTERIEURE DE LA
+F51012*    COMPOSITION EN COURS, CONTRAIREMENT A SORTIE-LEVEL-
+F51012*    SUPERIEUR QUI LES DETRUIT
+F51012******************************************************************
+F51012 SORTIE-LEVEL-SUSPEND.
+F51012*--------------------*
+F51012*                   DOUBLE AFFICHAGE
+F51012     MOVE SPACE  TO COM-GENE-REAF.
+F51012*  RECUPERATION DU DERNIER MENU
+F51012     MOVE COM-GENE-PILMEN(COM-GENE-INDMEN) TO NOM-TACHE-START,
+F51012                                              COM-GENE-NEWMEN.
+F51012     IF   COM-GENE-TYPMEN(COM-GENE-INDMEN) = 'O'
+F51012     MOVE COM-GENE-EXPTRNID                TO NOM-TACHE-START
+F51012     END-IF.
+F51012     MOVE LONG-COMMAREA  TO  LONG-START.
+F51012     MOVE EIBTRMID       TO  TERM-START.
+F51012     MOVE NOM-PROG       TO  COM-PGMPRC.
+F51012*  DELETE DE LA TS ECRAN
+F51012     PERFORM          DELETE-TS-ECRAN THRU
+F51012                      FIN-DELETE-TS-ECRAN.
+F51012     MOVE SPACES                 TO COM-GENE-SWPCNV.
+F51012     PERFORM START-TACHE THRU
+F51012             FIN-START-TACHE.
+F51012     PERFORM RETOUR      THRU
+F51012             FIN-RETOUR.
+F51012 FIN-SORTIE-LEVEL-SUSPEND.   EXIT.
+F51012*
 03286 *                                                                 EQW9ZWFZ
 03287 ***************************************************************** EQW9ZWFZ
 03288 *    RETOUR APRES PF12 AU NIVEAU SUPERIEUR DANS UNE CONVERSATION  EQW9ZWFZ
@@ -4106,6 +4585,133 @@ F37105     END-IF.
 03706  FECR-TS-TECHNIQUE.                                               EQW9ZWFZ
 03707      EXIT.                                                        EQW9ZWFZ
 03708 *                                                                 EQW9ZWFZ
+F51001*                                                                 
+F51001******************************************************************
+F51001* ECRITURE DE LA TS DES MOTIFS DE RESTAURATION (FD 51001)        *
+F51001******************************************************************
+F51001*                                                                 
+F51001 ECR-TS-RESTAU-MOTIF.                                             
+F51001*----------------------                                          
+F51001*                                                                 
+F51001     ADD +1                  TO RANG-TS-RESTMOT.                  
+F51001     MOVE ECR-XRACFLI        TO RESTAU-MOTIF-RACF.                
+F51001     MOVE ECR-XJOURDI        TO RESTAU-MOTIF-JOUR.                
+F51001     MOVE ECR-XHEUREDI       TO RESTAU-MOTIF-HEURE.               
+F51001     EXEC CICS WRITEQ TS QUEUE  (IDENT-TS-RESTMOT)                
+F51001                         FROM   (WSS-RESTAU-MOTIF-ENR)            
+F51001                         LENGTH (LENGTH OF WSS-RESTAU-MOTIF-ENR)  
+F51001                         ITEM   (RANG-TS-RESTMOT)                 
+F51001                         MAIN                                     
+F51001                         NOHANDLE                                 
+F51001     END-EXEC.                                                    
+F51001*                                                                 
+F51001     IF EIBRCODE  NOT = LOW-VALUE                                 
+F51001        MOVE 'FBRM :PB ECRITURE TS MOTIF RESTAURATION' TO MESS    
+F51001        GO TO ABANDON-TACHE                                       
+F51001     END-IF.                                                      
+F51001*                                                                 
+F51001 FECR-TS-RESTAU-MOTIF.
+F51001     EXIT.
+F51001*
+F51004*
+F51004******************************************************************
+F51004* LECTURE DE LA TS DE POURSUITE D'AJOUTS (FD 51004) - L'ABSENCE   *
+F51004* DE FILE (PAS DE SERIE D'AJOUTS EN COURS) N'EST PAS UNE ERREUR   *
+F51004******************************************************************
+F51004*
+F51004 LECT-TS-CNTAJT.
+F51004*----------------
+F51004*
+F51004     MOVE ZERO                TO CNTAJT-NBRE-REST.
+F51004     MOVE SPACES              TO CNTAJT-CODE-ACTION
+F51004                                 CNTAJT-TACHE-START.
+F51004     EXEC CICS READQ TS QUEUE  (IDENT-TS-CNTAJT)
+F51004                         INTO   (WSS-CNTAJT-ENR)
+F51004                         LENGTH (LENGTH OF WSS-CNTAJT-ENR)
+F51004                         ITEM   (1)
+F51004                         NOHANDLE
+F51004     END-EXEC.
+F51004*
+F51004 FLECT-TS-CNTAJT. EXIT.
+F51004*
+F51004******************************************************************
+F51004* ECRITURE/MISE A JOUR DE LA TS DE POURSUITE D'AJOUTS (FD 51004)  *
+F51004******************************************************************
+F51004*
+F51004 ECR-TS-CNTAJT.
+F51004*---------------
+F51004*
+F51004     EXEC CICS WRITEQ TS QUEUE  (IDENT-TS-CNTAJT)
+F51004                         FROM   (WSS-CNTAJT-ENR)
+F51004                         LENGTH (LENGTH OF WSS-CNTAJT-ENR)
+F51004                         ITEM   (1)
+F51004                         REWRITE
+F51004                         MAIN
+F51004                         NOHANDLE
+F51004     END-EXEC.
+F51004*
+F51004     IF EIBRCODE  NOT = LOW-VALUE
+F51004*----- PREMIERE ECRITURE : LA FILE N'EXISTE PAS ENCORE, REWRITE---*
+F51004*----- EST REFUSE (ITEMERR), ON LA CREE.                       --*
+F51004        EXEC CICS WRITEQ TS QUEUE  (IDENT-TS-CNTAJT)
+F51004                            FROM   (WSS-CNTAJT-ENR)
+F51004                            LENGTH (LENGTH OF WSS-CNTAJT-ENR)
+F51004                            ITEM   (1)
+F51004                            MAIN
+F51004                            NOHANDLE
+F51004        END-EXEC
+F51004     END-IF.
+F51004*
+F51004 FECR-TS-CNTAJT. EXIT.
+F51004*
+F51005*
+F51005******************************************************************
+F51005* ECRITURE DE LA TS HISTORIQUE CHANGEMENT VEHICULE (FD 51005)     *
+F51005******************************************************************
+F51005*
+F51005 ECR-TS-CHGVEHI.
+F51005*----------------
+F51005*
+F51005     ADD +1                  TO RANG-TS-CHGVEHI.
+F51005     EXEC CICS WRITEQ TS QUEUE  (IDENT-TS-CHGVEHI)
+F51005                         FROM   (WSS-CHGVEHI-ENR)
+F51005                         LENGTH (LENGTH OF WSS-CHGVEHI-ENR)
+F51005                         ITEM   (RANG-TS-CHGVEHI)
+F51005                         MAIN
+F51005                         NOHANDLE
+F51005     END-EXEC.
+F51005*
+F51005     IF EIBRCODE  NOT = LOW-VALUE
+F51005        MOVE 'FBCV :PB ECRITURE TS HISTO CHGT VEHICULE' TO MESS
+F51005        GO TO ABANDON-TACHE
+F51005     END-IF.
+F51005*
+F51005 FECR-TS-CHGVEHI. EXIT.
+F51005*
+F51010*
+F51010******************************************************************
+F51010* ECRITURE DE LA TS HISTORIQUE DES ACTIONS FB01 (FD 51010)       *
+F51010******************************************************************
+F51010*
+F51010 ECR-TS-AUDIT-FB01.
+F51010*----------------
+F51010*
+F51010     ADD +1                  TO RANG-TS-AUDIT-FB01.
+F51010     EXEC CICS WRITEQ TS QUEUE  (IDENT-TS-AUDIT-FB01)
+F51010                         FROM   (WSS-AUDIT-FB01-ENR)
+F51010                         LENGTH (LENGTH OF WSS-AUDIT-FB01-ENR)
+F51010                         ITEM   (RANG-TS-AUDIT-FB01)
+F51010                         MAIN
+F51010                         NOHANDLE
+F51010     END-EXEC.
+F51010*
+F51010     IF EIBRCODE  NOT = LOW-VALUE
+F51010        MOVE 'FBAU :PB ECRITURE TS HISTO ACTIONS FB01' TO MESS
+F51010        GO TO ABANDON-TACHE
+F51010     END-IF.
+F51010*
+F51010 FECR-TS-AUDIT-FB01. EXIT.
+F51010*
 03709 ***************************************************************** EQW9ZWFZ
 03928 * CREATION DE LA TS VEHICULE EN CAS DE CHANGEMENT DE VEHICULE   * FB01T00B
 03929 ***************************************************************** FB01T00B
