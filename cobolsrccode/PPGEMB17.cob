@@ -38,6 +38,40 @@
       * 09.04.2010 INFOTEL/LDE      M017      DI 120142 boucle suite ano00001400
       * 09.04.2010 INFOTEL/LDE      M018      gestion relat mandataire  00001400
       * 19.05.2010 INFOTEL/LDE      M019      DI 131845                 00001400
+      * 09.08.2026 INFOTEL/JMR      M020      AJOUT MODE SIMULATION
+      *                                       (DRY-RUN) AVANT ENVOI CIC
+      * 09.08.2026 INFOTEL/JMR      M021      AUDIT DES ENVS EXCLUS
+      *                                       (EDF IN-ENV-AF/IN-ANO-NOM)
+      * 09.08.2026 INFOTEL/JMR      M022      WS-NB-OCC-COM ALIMENTE PR
+      *                                       ACTIVER LE PAS DE COMMIT
+      * 09.08.2026 INFOTEL/JMR      M023      CANAL D'EMISSION (CRIT
+      *                                       CANAL-ENV) POUR PPSPSV12
+      * 09.08.2026 INFOTEL/JMR      M024      BILAN DE RECONCILIATION
+      *                                       ENTREE/SORTIE EN FIN DE JOB
+      * 09.08.2026 INFOTEL/JMR      M025      CONTEXTE TRT (M/P) SURCHA-
+      *                                       RGEABLE PAR INSTITUTION
+      * 09.08.2026 INFOTEL/JMR      M026      TRACE DES INCIDENTS (ROLL-
+      *                                       BACK/ANOMALIE) EN LOG JOB
+      * 09.08.2026 INFOTEL/JMR      M027      CONTROLE PREALABLE DE LA
+      *                                       SEQUENCE DE FC99FIS1
+      * 09.08.2026 INFOTEL/JMR      M028      CHRONOMETRAGE DES APPELS
+      *                                       AUX SOUS-PROGRAMMES AVAL
+      * 09.08.2026 INFOTEL/JMR      M029      REDEMARRAGE CIBLE D'UN
+      *                                       SEUL ALLOCATAIRE (REDRIVE)
+      * 09.08.2026 INFOTEL/JMR      M030      PLAFOND DE VOLUME AF/IF
+      *                                       AVEC CONFIRMATION OPERATEUR
+      * 09.08.2026 INFOTEL/JMR      M031      CONTROLE DU PLAFOND AF/IF
+      *                                       DEPLACE AVANT L'EMISSION
+      *                                       (ET NON PLUS APRES) POUR
+      *                                       EVITER QU'UN ENVOI NE SOIT
+      *                                       DEJA PARTI QUAND LE
+      *                                       DEPASSEMENT EST DETECTE
+      * 09.08.2026 INFOTEL/JMR      M032      40200-CNTL-PREALABLE-FIS
+      *                                       CONTROLE AUSSI LA VALIDITE
+      *                                       DES ZONES CLE DE FC99FIS1
+      *                                       (PAS SEULEMENT LEUR ORDRE)
+      *                                       ET RECENSE TOUTES LES
+      *                                       ANOMALIES EN UNE PASSE
       * JJ.MM.SSAA ....../........  M009
       *                                                                 00002000
       ******************************************************************00002100
@@ -174,6 +208,20 @@ M004   01 WS-NB-RESTE               PIC 9(004) VALUE ZERO.              00018400
        01 WS-NB-OCC-SAUV            PIC 9(009).                         00019400
        01 WS-NB-ROLL                PIC 9(009).                         00019500
        01 WS-NB-ROLL-SAUV           PIC 9(009).                         00019600
+M026+ * COMPTEUR DES ROLLBACK TECHNIQUES DU PASSAGE (23310-GESTION-
+M026+ * ROLLBACK) - DISTINCT DE WS-NB-ROLL (NB DE REPRISES DU JOB)
+M026+  01 WS-NB-INCID-ROLLBACK      PIC 9(009) VALUE 0.
+M028+ * CHRONOMETRAGE DES APPELS AUX SOUS-PROGRAMMES AVAL (CF 80000-
+M028+ * CHRONO-DEB-APPEL / 80000-CHRONO-FIN-APPEL) POUR LE SUIVI DE
+M028+ * CAPACITE - TEMPS EN CENTIEMES DE SECONDE (ACCEPT FROM TIME)
+M028+  01 WS-ID-SVC-CHRONO          PIC X(08) VALUE SPACE.
+M028+  01 WS-TM-DEB-CHRONO          PIC 9(08) VALUE 0.
+M028+  01 WS-TM-FIN-CHRONO          PIC 9(08) VALUE 0.
+M028+  01 WS-TP-CHRONO-APPEL        PIC S9(07) VALUE 0.
+M028+  01 WS-NB-APPEL-SVC           PIC 9(009) VALUE 0.
+M028+  01 WS-TP-CUMUL-APPEL-SVC     PIC 9(009) VALUE 0.
+M028+  01 WS-TP-MAX-APPEL-SVC       PIC 9(007) VALUE 0.
+M028+  01 WS-ID-SVC-MAX             PIC X(08) VALUE SPACE.
       * COMPTEUR DU NOMBRE D'OCCURRENCE ENTRE DEUX INTERVALLES DE COMMIT00019700
        01 WS-NB-OCC-COM             PIC 9(009).                         00019800
                                                                         00019900
@@ -1017,6 +1065,12 @@ M002   01 WS-VA-DATA-SP1411-SAUV   PIC X(7000) VALUE SPACES.
      ** NOMBRE TOTAL INSTITUTION DISTINCTE TRAITE
         01 WS-NB-TOT-INSTIT             PIC 9(15) VALUE 0.
         01 WS-AN-FISCALE                PIC X(4) VALUE SPACE.
+M021+ ** NOMBRE D'ENVIRONNEMENTS EXCLUS DE L'EMISSION AF/IF (EDF
+M021+ ** IN-ENV-AF = 'N' OU IN-ANO-NOM = 'O') - TRACE D'AUDIT
+M021+   01 WS-NB-EXCLU-ENV-AF           PIC 9(15) VALUE 0.
+M024+ ** ECART DU BILAN DE RECONCILIATION ENTREE/SORTIE (NEGATIF SI
+M024+ ** DES ENVOIS LUS NE SONT NI ENVOYES NI COMPTABILISES EN EXCLU)
+M024+   01 WS-NB-ECART-RECONCIL         PIC S9(15) VALUE 0.
 M004    01 WS-MT-VTIL-LIF               PIC S9(16)V99 VALUE 0.          00072400
 M002+   01 WS-MT-VTIL-LIF-P             PIC 9(16)V99 VALUE 0.           00072400
 M002+   01 WS-MT-VTIL-LIF-XP            PIC 9(16),99 VALUE SPACE.       00072400
@@ -1208,6 +1262,14 @@ M009+  01 WS-NB-BLOC-UNIQ            PIC 9(2) VALUE 7.
           05 WS-CO-REG-FIS             PIC X(001).
           05 WS-NO-INST-DECL-FIS       PIC X(003).
           05 WS-ID-TECH-INDV-FIS       PIC 9(009).
+
+M027+ *-- CONTROLE PREALABLE DE FC99FIS1 (40200-CNTL-PREALABLE-FIS) :
+M027+ *-- SEQUENCE DE CLE (M027) ET VALIDITE DES ZONES CLE (M032)
+M027+  01 WS-GR-CLE-FIS-PREC           PIC X(013) VALUE SPACE.
+M027+  01 WS-IN-CNTL-FIS               PIC X(01).
+M027+      88 FIS-SEQ-OK               VALUE '0'.
+M027+      88 FIS-SEQ-KO               VALUE '1'.
+M032+  01 WS-NB-ANO-CNTL-FIS           PIC 9(07) COMP VALUE 0.
       *-- CODE ENQUETE VAUT '00' OU '01'
        01 WS-CO-ENQT                   PIC X(02).
       *-- CONSERVATION CL POUR RESTITUTION INFORMATION INSTITUTION
@@ -1264,6 +1326,47 @@ M015+  01 WS-IN-ETAT-LCREAT-LUX          PIC X(01) VALUE '0'.
 M015+      88 ARRET-CREATION-FLUX        VALUE '1'.
 M015+      88 CONTINUE-CREAT-FLUX        VALUE '0'.
 
+M020+ * indicateur de mode simulation (dry-run) : positionne via le
+M020+ * critere 'MODE-SIMUL' du service parametre PPSP07I1, au meme
+M020+ * titre que CONTXT-TRT et AN-FISC
+M020+  01 WS-IN-MODE-SIMULATION          PIC X(01) VALUE 'N'.
+M020+      88 OUI-MODE-SIMULATION        VALUE 'O'.
+M020+      88 NON-MODE-SIMULATION        VALUE 'N'.
+
+M023+ * canal d'emission des documents AF/IF : positionne via le
+M023+ * critere 'CANAL-ENV' du service parametre PPSP07I1, au meme
+M023+ * titre que MODE-SIMUL - alimente LI-CO-METH OF LK-CPSP12C1
+M023+  01 WS-CO-CANAL-ENV                PIC X(02) VALUE 'C1'.
+M023+      88 CANAL-COURRIER             VALUE 'C1'.
+M023+      88 CANAL-ELECTRONIQUE         VALUE 'E1'.
+M029+ * REDEMARRAGE CIBLE : QUAND RENSEIGNE VIA LE CRITERE 'REDRIVE'
+M029+ * DU SERVICE PARAMETRE, SEUL CET ALLOCATAIRE EST TRAITE (LES
+M029+ * AUTRES OCCURRENCES 'EC' SONT IGNOREES SANS ANOMALIE)
+M029+  01 WS-GR-CLE-REDRIVE.
+M029+      05 WS-CO-REG-REDRIVE          PIC X(001) VALUE SPACE.
+M029+      05 WS-NO-INST-REDRIVE         PIC X(003) VALUE SPACE.
+M029+      05 WS-ID-TECH-INDV-REDRIVE    PIC 9(009) VALUE 0.
+M029+  01 WS-IN-REDRIVE                  PIC X(01) VALUE 'N'.
+M029+      88 REDRIVE-ACTIF              VALUE 'O'.
+
+M030+ * PLAFOND DE VOLUME AF/IF : QUAND RENSEIGNE VIA LE CRITERE
+M030+ * 'PLAFOND-AFIF' DU SERVICE PARAMETRE, LE DEPASSEMENT DE CE
+M030+ * NOMBRE D'AF/IF EMIS PROVOQUE L'ARRET DU TRAITEMENT TANT QUE
+M030+ * L'OPERATEUR N'A PAS RELANCE LE JOB AVEC LE CRITERE
+M030+ * 'CONFIRM-AFIF' A 'O' (VALEUR 0 = PAS DE PLAFOND)
+M030+  01 WS-NB-PLAFOND-AFIF             PIC 9(009) VALUE 0.
+M030+  01 WS-IN-CONFIRM-AFIF             PIC X(01) VALUE 'N'.
+M030+      88 DEPASSEMENT-CONFIRME       VALUE 'O'.
+
+M025+ * surcharge du contexte de traitement (M/P) au niveau institution
+M025+ * via le critere 'CTXT-'+NO-INST du service parametre PPSP07I1 -
+M025+ * un institution peut etre reservee a un seul des 2 contextes
+M025+  01 WS-NO-INST-CTXT-CRT            PIC X(03) VALUE SPACE.
+M025+  01 WS-NO-INST-CTXT-PREC           PIC X(03) VALUE SPACE.
+M025+  01 WS-CO-CTXT-INST                PIC X(01) VALUE SPACE.
+M025+      88 CTXT-INST-NON-DETERMINE    VALUE SPACE.
+M025+  01 WS-CRIT-CTXT-INST              PIC X(08) VALUE SPACE.
+
 
 
 
@@ -1432,6 +1535,89 @@ M004+         MOVE 'AN-FISC'            TO LI-CO-CRIT OF LK-CPSP07I1
                  MOVE SPACE                 TO WS-AN-FISCALE
               END-IF
            END-IF
+
+M020+ *==== RECUPERATION DU MODE SIMULATION (DRY-RUN)
+M020+      PERFORM 40000-INITIALISER-PPSP07I1
+M020+      MOVE LO-ID-JOB  OF LK-CP00SV09
+M020+                                    TO LI-CO-APPL OF LK-CPSP07I1
+M020+      MOVE 'MODE-SIMUL'         TO LI-CO-CRIT OF LK-CPSP07I1
+M020+      MOVE WS-DT-FONC           TO LI-DT-DEFF OF LK-CPSP07I1
+M020+      PERFORM 80000-APPELER-PPSP07I1
+M020+      IF CPSP07I1-CO-RET-1ER-OK AND CPSP07I1-CO-RET-2ND-OK
+M020+         MOVE LO-LB-VA-CRIT(1)(1:1) TO WS-IN-MODE-SIMULATION
+M020+      ELSE
+M020+         MOVE 'N'                   TO WS-IN-MODE-SIMULATION
+M020+      END-IF
+M020+      IF OUI-MODE-SIMULATION
+M020+         DISPLAY 'MB17 *** MODE SIMULATION (DRY-RUN) ACTIF : '
+M020+                 'AUCUN FLUX NE SERA EMIS VERS CIC, AUCUNE '
+M020+                 'MISE A JOUR AF/IF NE SERA ENREGISTREE ***'
+M020+      END-IF
+
+M023+ *==== RECUPERATION DU CANAL D'EMISSION (COURRIER OU ELECTRONIQUE)
+M023+      PERFORM 40000-INITIALISER-PPSP07I1
+M023+      MOVE LO-ID-JOB  OF LK-CP00SV09
+M023+                                    TO LI-CO-APPL OF LK-CPSP07I1
+M023+      MOVE 'CANAL-ENV'          TO LI-CO-CRIT OF LK-CPSP07I1
+M023+      MOVE WS-DT-FONC           TO LI-DT-DEFF OF LK-CPSP07I1
+M023+      PERFORM 80000-APPELER-PPSP07I1
+M023+      IF CPSP07I1-CO-RET-1ER-OK AND CPSP07I1-CO-RET-2ND-OK
+M023+         MOVE LO-LB-VA-CRIT(1)(1:2) TO WS-CO-CANAL-ENV
+M023+      ELSE
+M023+ *--     PAR DEFAUT, CANAL COURRIER (COMPORTEMENT HISTORIQUE)
+M023+         MOVE 'C1'                  TO WS-CO-CANAL-ENV
+M023+      END-IF
+M023+      IF CANAL-ELECTRONIQUE
+M023+         DISPLAY 'MB17 *** CANAL ELECTRONIQUE ACTIF ***'
+M023+      END-IF
+
+M029+ *==== RECUPERATION DE L'ALLOCATAIRE A REDEMARRER (REDRIVE CIBLE)
+M029+      PERFORM 40000-INITIALISER-PPSP07I1
+M029+      MOVE LO-ID-JOB  OF LK-CP00SV09
+M029+                                    TO LI-CO-APPL OF LK-CPSP07I1
+M029+      MOVE 'REDRIVE'            TO LI-CO-CRIT OF LK-CPSP07I1
+M029+      MOVE WS-DT-FONC           TO LI-DT-DEFF OF LK-CPSP07I1
+M029+      PERFORM 80000-APPELER-PPSP07I1
+M029+      IF CPSP07I1-CO-RET-1ER-OK AND CPSP07I1-CO-RET-2ND-OK
+M029+         MOVE LO-LB-VA-CRIT(1)(1:13) TO WS-GR-CLE-REDRIVE
+M029+      ELSE
+M029+         INITIALIZE WS-GR-CLE-REDRIVE
+M029+      END-IF
+M029+      IF WS-GR-CLE-REDRIVE NOT = SPACE AND LOW-VALUE
+M029+         AND WS-ID-TECH-INDV-REDRIVE NOT = 0
+M029+         SET REDRIVE-ACTIF      TO TRUE
+M029+         DISPLAY 'MB17 *** REDEMARRAGE CIBLE ACTIF - ALLOCATAIRE:'
+M029+                 WS-GR-CLE-REDRIVE ' SEUL CET ALLOCATAIRE SERA '
+M029+                 'TRAITE ***'
+M029+      END-IF
+
+M030+ *==== RECUPERATION DU PLAFOND DE VOLUME AF/IF ET DE LA
+M030+ *==== CONFIRMATION OPERATEUR DE DEPASSEMENT
+M030+      PERFORM 40000-INITIALISER-PPSP07I1
+M030+      MOVE LO-ID-JOB  OF LK-CP00SV09
+M030+                                    TO LI-CO-APPL OF LK-CPSP07I1
+M030+      MOVE 'PLAFOND-AFIF'       TO LI-CO-CRIT OF LK-CPSP07I1
+M030+      MOVE WS-DT-FONC           TO LI-DT-DEFF OF LK-CPSP07I1
+M030+      PERFORM 80000-APPELER-PPSP07I1
+M030+      IF CPSP07I1-CO-RET-1ER-OK AND CPSP07I1-CO-RET-2ND-OK
+M030+         MOVE LO-LB-VA-CRIT(1)(1:9) TO WS-NB-PLAFOND-AFIF
+M030+      END-IF
+
+M030+      PERFORM 40000-INITIALISER-PPSP07I1
+M030+      MOVE LO-ID-JOB  OF LK-CP00SV09
+M030+                                    TO LI-CO-APPL OF LK-CPSP07I1
+M030+      MOVE 'CONFIRM-AFIF'       TO LI-CO-CRIT OF LK-CPSP07I1
+M030+      MOVE WS-DT-FONC           TO LI-DT-DEFF OF LK-CPSP07I1
+M030+      PERFORM 80000-APPELER-PPSP07I1
+M030+      IF CPSP07I1-CO-RET-1ER-OK AND CPSP07I1-CO-RET-2ND-OK
+M030+         MOVE LO-LB-VA-CRIT(1)(1:1) TO WS-IN-CONFIRM-AFIF
+M030+      END-IF
+
+M030+      IF WS-NB-PLAFOND-AFIF NOT = 0
+M030+         DISPLAY 'MB17 *** PLAFOND AF/IF ACTIF:'
+M030+                 WS-NB-PLAFOND-AFIF
+M030+                 ' CONFIRMATION OPERATEUR:' WS-IN-CONFIRM-AFIF
+M030+      END-IF
            .                                                            00070700
 
       *--------------*                                                  00096300
@@ -1672,6 +1858,7 @@ M017+      SET MB17-MODE-REPRISE-ANO-TECH TO TRUE
       *--  RECUPERATION DU PARAMETRE DU BATCH                           00083500
            PERFORM 40000-OPEN-FCGEEDF1                                  00083600
            PERFORM 40000-OPEN-FC99FIS1                                  00083600
+M027+      PERFORM 40200-CNTL-PREALABLE-FIS
 
       *    IF WS-CO-CONTXT-TRT-MB17 NOT = 'M' AND 'P'                   00083900
       *       PERFORM 31000-ABANDON                                     00084000
@@ -1781,6 +1968,7 @@ M014+      PERFORM  99999-TRT-M-SHOW01                                  00119500
                    IF OK-FC99FIS1
       *--            RESTRICTION: NOTION DE RETOUR NPAI NON GEREE
                      PERFORM 20200-ATTRIB-CODE-ENQUETE
+M031+                PERFORM 44000-CNTL-PLAFOND-AFIF
 M015+                SET CONTINUE-CREAT-FLUX TO TRUE
                      PERFORM 20300-CREATION-FLUX-ED
 
@@ -1801,6 +1989,7 @@ M015+                AND CONTINUE-CREAT-FLUX
 
       *--               MISE A JOUR EDF
                         PERFORM 25000-UPDATE-AF-EDF
+M022+                   ADD 1      TO WS-NB-OCC-COM
                         PERFORM 28000-CNTL-COMMIT
                         ADD 1      TO WS-NB-OCC
 M015+
@@ -1992,6 +2181,13 @@ M019+      .
               PERFORM 23100-TRAITEMENT-ANO
            ELSE
               IF CPGEAL20-CO-RET-1ER-OK AND CPGEAL20-CO-RET-2ND-OK
+M029+         AND (NOT REDRIVE-ACTIF OR
+M029+             (LO-EDF-CO-REG-DECL OF LK-CPGEAL20
+M029+                                 = WS-CO-REG-REDRIVE
+M029+          AND LO-EDF-NO-INST-DECL OF LK-CPGEAL20
+M029+                                  = WS-NO-INST-REDRIVE
+M029+          AND LO-EDF-ID-TECH-INDV OF LK-CPGEAL20
+M029+                                  = WS-ID-TECH-INDV-REDRIVE))
                 SET ENVOI-NON-EMIS TO TRUE
                 PERFORM 20100-CNTL-DONNEES
 
@@ -2001,6 +2197,7 @@ M019+      .
                 IF CNTL-EXPLT-DATA-OK
       *--          RESTRICTION: NOTION DE RETOUR NPAI NON GEREE
                    PERFORM 20200-ATTRIB-CODE-ENQUETE
+M031+              PERFORM 44000-CNTL-PLAFOND-AFIF
                    PERFORM 20300-CREATION-FLUX-ED
 
                    IF CPSP12C1-CO-RET-1ER-OK
@@ -2021,6 +2218,10 @@ M019+      .
 
       *--             NB ENVOI TRAITE
                       ADD 1 TO WS-NB-AL-AF-ENV-6
+M031+ *--             PLAFOND DESORMAIS CONTROLE AVANT EMISSION (CF.
+M031+ *--             44000-CNTL-PLAFOND-AFIF PLUS HAUT)
+M022+ *--             COMPTEUR DU PAS DE COMMIT
+M022+                 ADD 1 TO WS-NB-OCC-COM
       *--             CONTROLE DU PAS DE COMMIT
                       PERFORM 28000-CNTL-COMMIT
 
@@ -2075,6 +2276,11 @@ M015+         STRING '**MB17 20100-CNTL-DONNEES'
       *--     CREATION ANOMALIE FONCTIONNEL (TP00ANO)
               MOVE WS-GR-CLE-EDF TO WS-GR-ENV-PEX
 
+M021+ *--     TRACE D'AUDIT DE L'EXCLUSION (ENVIRONNEMENT NON EMIS)
+M021+         ADD 1 TO WS-NB-EXCLU-ENV-AF
+M021+         DISPLAY 'MB17 ENV EXCLU DE L''EMISSION AF/IF - CLE:'
+M021+                 WS-GR-CLE-EDF ' MOTIF:' WS-CO-MSG-ANO-FONC
+
               PERFORM 20110-INIT-ERR-MET
               PERFORM 23340-GESTION-ANO-FONC
 
@@ -2103,6 +2309,12 @@ M015+         STRING '**MB17 20100-CNTL-DONNEES'
                  END-IF
               END-IF
            END-IF
+
+M025+      IF CNTL-EXPLT-DATA-OK
+M025+         MOVE WS-NO-INST-DECL-EDF OF WS-GR-CLE-EDF
+M025+                                TO WS-NO-INST-CTXT-CRT
+M025+         PERFORM 20120-CNTL-CTXT-INST
+M025+      END-IF
            .
 
       *-------------------------*
@@ -2126,6 +2338,12 @@ M015+         STRING '**MB17 20100-CNTL-DONNEES'
                  END-IF
               END-IF
            END-IF
+
+M025+      IF CNTL-EXPLT-DATA-OK
+M025+         MOVE LO-EDF-NO-INST-DECL OF LK-CPGEAL20
+M025+                                TO WS-NO-INST-CTXT-CRT
+M025+         PERFORM 20120-CNTL-CTXT-INST
+M025+      END-IF
            .
 
       *-------------------------*
@@ -2146,6 +2364,34 @@ M015+         STRING '**MB17 20100-CNTL-DONNEES'
            DELIMITED BY SIZE INTO LK-LB-CRIT-REQ OF WS-GR-ERR
            .
 
+M025+ *-------------------------*
+M025+  20120-CNTL-CTXT-INST.
+M025+ *-------------------------*
+M025+ *--  CONTEXTE DE TRT (M/P) SURCHARGEABLE PAR INSTITUTION : UNE
+M025+ *--  INSTITUTION RESERVEE A L'AUTRE CONTEXTE EST EXCLUE ICI
+M025+      IF WS-NO-INST-CTXT-CRT NOT = WS-NO-INST-CTXT-PREC
+M025+         MOVE SPACE               TO WS-CO-CTXT-INST
+M025+         STRING 'CTXT-' WS-NO-INST-CTXT-CRT
+M025+            DELIMITED BY SIZE INTO WS-CRIT-CTXT-INST
+M025+         PERFORM 40000-INITIALISER-PPSP07I1
+M025+         MOVE LO-ID-JOB OF LK-CP00SV09
+M025+                                   TO LI-CO-APPL OF LK-CPSP07I1
+M025+         MOVE WS-CRIT-CTXT-INST    TO LI-CO-CRIT OF LK-CPSP07I1
+M025+         MOVE WS-DT-FONC           TO LI-DT-DEFF OF LK-CPSP07I1
+M025+         PERFORM 80000-APPELER-PPSP07I1
+M025+         IF CPSP07I1-CO-RET-1ER-OK AND CPSP07I1-CO-RET-2ND-OK
+M025+            MOVE LO-LB-VA-CRIT(1)(1:1) TO WS-CO-CTXT-INST
+M025+         END-IF
+M025+         MOVE WS-NO-INST-CTXT-CRT TO WS-NO-INST-CTXT-PREC
+M025+      END-IF
+
+M025+      IF NOT CTXT-INST-NON-DETERMINE
+M025+         AND WS-CO-CTXT-INST NOT = WS-CO-CONTXT-TRT-MB17
+M025+         SET CNTL-EXPLT-DATA-KO    TO TRUE
+M025+         MOVE 'PGE0000054'         TO WS-CO-MSG-ANO-FONC
+M025+      END-IF
+M025+      .
+
       *-------------------------*
        20200-ATTRIB-CODE-ENQUETE.
       *-------------------------*
@@ -3418,7 +3664,13 @@ M002  *    MOVE LK-CPSP1411 TO WS-VA-DATA-SP1411-SAUV
       *    TRANSFERT DES DIVERS BLOCS EDITIQUES
            MOVE WS-TB-BLOC-EDIT
              TO LI-TB-BLOC-EDIT         OF LK-CPSP12C1
-           PERFORM 80000-APPELER-PPSPSV12
+M020+ *--  EN MODE SIMULATION, LE FLUX N'EST PAS REELLEMENT EMIS VERS CIC
+M020+      IF NON-MODE-SIMULATION
+              PERFORM 80000-APPELER-PPSPSV12
+M020+      ELSE
+M020+         DISPLAY 'MB17 SIMULATION - FLUX NON EMIS - '
+M020+                 'WS-NB-OCC-BLOC-EDIT:' WS-NB-OCC-BLOC-EDIT
+M020+      END-IF
            .
 
       *-------------------------*                                       00121600
@@ -3441,7 +3693,13 @@ M002  *    MOVE LK-CPSP1411 TO WS-VA-DATA-SP1411-SAUV
 
            MOVE 6     TO LK-NO-REQ-ACC      OF LK-CPGEAM20
            SET CPGEAM20-UPDATE TO TRUE
-           PERFORM 80000-APPEL-PPGEAM20
+M020+ *--  EN MODE SIMULATION, L'ETAT D'ENVOI AF/IF N'EST PAS MIS A JOUR
+M020+      IF NON-MODE-SIMULATION
+              PERFORM 80000-APPEL-PPGEAM20
+M020+      ELSE
+M020+         DISPLAY 'MB17 SIMULATION - MAJ AF/IF NON ENREGISTREE - '
+M020+                 'LI-EDF-ID-TECH-ENV:' WS-ID-TECH-ENV-SAUV
+M020+      END-IF
            .                                                            00093500
       ******************************************************************
       * ZONE DE GENEREATION DES COMPTE RENDU METIER
@@ -4032,6 +4290,13 @@ M015+         INITIALIZE WS-GR-CLE-EDF
            PERFORM 40000-INITIALISER-PP00SV02                           00113000
            SET CP00SV02-ROLLBACK     TO TRUE                            00113100
            PERFORM 80000-APPEL-PP00SV02                                 00113200
+
+M026+ *--  TRACE D'INCIDENT (LISTE EXPLOITABLE PAR GREP SUR LE LOG JOB)
+M026+      ADD 1 TO WS-NB-INCID-ROLLBACK
+M026+      DISPLAY 'MB17 INCIDENT ROLLBACK - JOB:'
+M026+              LO-ID-JOB OF LK-CP00SV09
+M026+              ' NO:' WS-NB-INCID-ROLLBACK
+M026+              ' CLE:' WS-ID-CLE-ANO(1:57)
                                                                         00113500
       *--  SI L'INDICE DE RELECTURE DU PAS DE COMMIT EST A OUI          00113600
       *--  => RAFRAICHISSEMENT DE LA DATE ET DE L'HEURE                 00113700
@@ -4163,6 +4428,12 @@ M014+      END-EVALUATE
 
       *--  APPEL AU SERVICE DE GESTION DES ANOMALIES                    00123100
            PERFORM 80000-APPEL-PP00SV16                                 00123200
+
+M026+ *--  TRACE D'INCIDENT (LISTE EXPLOITABLE PAR GREP SUR LE LOG JOB)
+M026+      DISPLAY 'MB17 INCIDENT ANO-TECH - ID:'
+M026+              LI-ID-ANO OF LK-CP00SV16
+M026+              ' MSG:' LI-CO-MSG-MOD OF LK-CP00SV16
+M026+              ' UF-REJ:' LI-ID-UNIT-FONC-REJ OF LK-CP00SV16
            .                                                            00123300
       ******************************************************************00123400
        23340-GESTION-ANO-FONC.
@@ -4276,6 +4547,12 @@ M014+      END-EVALUATE
 
       *--  APPEL AU SERVICE DE GESTION DES ANOMALIES                    00130100
            PERFORM 80000-APPEL-PP00SV32                                 00130200
+
+M026+ *--  TRACE D'INCIDENT (LISTE EXPLOITABLE PAR GREP SUR LE LOG JOB)
+M026+      DISPLAY 'MB17 INCIDENT ANO-FONC - ID:'
+M026+              LI-ID-ANO OF LK-CP00SV32
+M026+              ' MSG:' LI-CO-MSG OF LK-CP00SV32
+M026+              ' UF-REJ:' LI-ID-UNIT-FONC-REJ OF LK-CP00SV32
            .                                                            00130300
 M014+ *--------------------------*
 M014+   23350-ALIM-UNIT-FONC-REJ.
@@ -4371,7 +4648,10 @@ M014+      END-EVALUATE
            END-IF                                                       00181500
                                                                         00181600
            ADD 1 TO WS-NB-AL-AF-ENV-6
-                                                                        00183300
+
+M031+ *--  M031 : PLAFOND DESORMAIS CONTROLE EN AMONT DE L'EMISSION,
+M031+ *--  AVANT 20300-CREATION-FLUX-ED (CF. 44000-CNTL-PLAFOND-AFIF)
+
            ADD WS-NB-TP-EXO-AF-ENV-7      TO WS-NB-AL-EXO-AF-ENV-7
            ADD WS-NB-TP-NEXO-AF-ENV-FR-8  TO WS-NB-AL-NEXO-AF-ENV-FR-8
            ADD WS-NB-TP-NEXO-AF-ENV-ETRG-9
@@ -4690,6 +4970,40 @@ M004+ *               LI-LIF-MT-VTIL-LIF OF LI-GR-LIF
       *--  GESTION DES TRACES                                           00138100
            PERFORM 80000-FIN-TRACE                                      00138200
                                                                         00138300
+M021+ *--  BILAN D'AUDIT DES EXCLUSIONS EDF (IN-ENV-AF/IN-ANO-NOM)
+M021+      DISPLAY 'MB17 NB TOTAL ENV EXCLUS DE L''EMISSION AF/IF:'
+M021+              WS-NB-EXCLU-ENV-AF
+
+M024+ *--  BILAN DE RECONCILIATION ENTREE/SORTIE : CHAQUE ENV LU DOIT
+M024+ *--  SOIT ETRE ENVOYE (AF OU EC), SOIT ETRE EXCLU/EN ANOMALIE
+M024+      COMPUTE WS-NB-ECART-RECONCIL =
+M024+              WS-NB-AL-TOT-1
+M024+            - WS-NB-AL-AF-ENV-6
+M024+            - WS-NB-EXCLU-ENV-AF
+M024+            - WS-NB-ANO
+M024+      DISPLAY 'MB17 RECONCILIATION E/S - LUS:' WS-NB-AL-TOT-1
+M024+              ' ENVOYES:' WS-NB-AL-AF-ENV-6
+M024+              ' EXCLUS:' WS-NB-EXCLU-ENV-AF
+M024+              ' ANOMALIES:' WS-NB-ANO
+M024+      IF WS-NB-ECART-RECONCIL = 0
+M024+         DISPLAY 'MB17 RECONCILIATION E/S - OK (AUCUN ECART)'
+M024+      ELSE
+M024+         DISPLAY 'MB17 RECONCILIATION E/S - ECART:'
+M024+                 WS-NB-ECART-RECONCIL
+M024+      END-IF
+
+M026+ *--  BILAN DES INCIDENTS DU PASSAGE (CF TRACES MB17 INCIDENT DANS
+M026+ *--  LE LOG JOB POUR LE DETAIL DE CHAQUE INCIDENT)
+M026+      DISPLAY 'MB17 BILAN INCIDENTS - ROLLBACK:'
+M026+              WS-NB-INCID-ROLLBACK ' ANOMALIES:' WS-NB-ANO
+
+M028+ *--  BILAN DE LATENCE DES APPELS AUX SOUS-PROGRAMMES AVAL POUR LE
+M028+ *--  SUIVI DE CAPACITE (TEMPS EN CENTIEMES DE SECONDE)
+M028+      DISPLAY 'MB17 BILAN LATENCE APPELS - NB:'
+M028+              WS-NB-APPEL-SVC ' CUMUL(CS):' WS-TP-CUMUL-APPEL-SVC
+M028+      DISPLAY 'MB17 BILAN LATENCE APPELS - MAX(CS):'
+M028+              WS-TP-MAX-APPEL-SVC ' SVC:' WS-ID-SVC-MAX
+
       *--  SI IL N'Y AVAIT PAS D'OCCURRENCES A TRAITER CODE RETOUR = 2  00138400
            IF PAS-OCC-A-TRAITER                                         00138500
               SET CO-RET-OK TO TRUE                                     00138700
@@ -5484,7 +5798,8 @@ M002       INITIALIZE LK-CPGEAL21
            MOVE WS-ID-UTIL          TO LK-CO-UTIL      OF LK-CPSP12C1
 
       *--  ALIMENTATION DU CODE METHODE
-           MOVE 'C1'                TO LI-CO-METH      OF LK-CPSP12C1
+M023+ *--  C1=COURRIER (CIC) OU E1=ELECTRONIQUE, CF CRITERE CANAL-ENV
+           MOVE WS-CO-CANAL-ENV     TO LI-CO-METH      OF LK-CPSP12C1
 
       *--  ALIMENTATION DES ZONES SPECIFIQUES CF 41000-ALIM-VAR-PPS.
       *    TRANSFERT DES DIVERS BLOCS EDITIQUES
@@ -6092,8 +6407,94 @@ M014+           END-IF
               PERFORM 31000-ABANDON                                     00319000
            END-IF                                                       00319100
            .                                                            00319200
-                                                                        00319300
-                                                                        00319400
+
+M027+ *-------------------------------*
+M027+  40200-CNTL-PREALABLE-FIS.
+M027+ *-------------------------------*
+M027+ *--  CONTROLE PREALABLE DE FC99FIS1 AVANT TOUT TRAITEMENT :
+M027+ *--  SEQUENCE (ORDRE CROISSANT DE CLE, REQUIS PAR LE MERGE AVEC
+M027+ *--  FCGEEDF1) ET, DEPUIS M032, VALIDITE DES ZONES CLE ELLES-
+M032+ *--  MEMES. LE FICHIER EST LU JUSQU'EN FIN AFIN DE RECENSER
+M032+ *--  TOUTES LES ANOMALIES EN UNE SEULE PASSE (ET NON PLUS
+M032+ *--  S'ARRETER SUR LA 1ERE RENCONTREE) AVANT D'ABANDONNER LE
+M032+ *--  TRAITEMENT, EVITANT AINSI DES ABANDONS EN SERIE SUR DES
+M032+ *--  RELANCES SUCCESSIVES POUR DES ANOMALIES DIFFERENTES
+M027+      INITIALIZE WS-GR-CLE-FIS-PREC
+M032+      INITIALIZE WS-NB-ANO-CNTL-FIS
+M027+      SET FIS-SEQ-OK TO TRUE
+M027+      PERFORM 41000-LECTURE-FC99FIS1
+M032+      PERFORM 40210-CNTL-SEQ-FIS UNTIL EOF-FC99FIS1
+
+M032+      IF WS-NB-ANO-CNTL-FIS NOT = 0
+M032+         DISPLAY 'MB17 *** FC99FIS1 : ' WS-NB-ANO-CNTL-FIS
+M032+                 ' ANOMALIE(S) RELEVEE(S) AU CONTROLE PREALABLE'
+M027+         PERFORM 48000-CLOSE-FC99FIS1
+M027+         PERFORM 31000-ABANDON
+M027+      ELSE
+M027+ *--     REPOSITIONNEMENT EN DEBUT DE FICHIER POUR LE MERGE METIER
+M027+         PERFORM 48000-CLOSE-FC99FIS1
+M027+         PERFORM 40000-OPEN-FC99FIS1
+M027+      END-IF
+M027+      .
+
+M027+ *-------------------------------*
+M027+  40210-CNTL-SEQ-FIS.
+M027+ *-------------------------------*
+M027+ *--  CONTROLE DE SEQUENCE (M027)
+M027+      IF WS-GR-CLE-FIS-PREC NOT = SPACE
+M027+         AND WS-GR-CLE-FIS < WS-GR-CLE-FIS-PREC
+M032+         SET FIS-SEQ-KO TO TRUE
+M032+         ADD 1 TO WS-NB-ANO-CNTL-FIS
+M027+         DISPLAY 'MB17 *** FC99FIS1 HORS SEQUENCE - CLE PREC:'
+M027+                 WS-GR-CLE-FIS-PREC ' CLE LUE:' WS-GR-CLE-FIS
+M032+      END-IF
+
+M032+ *--  CONTROLE DE VALIDITE DES ZONES CLE (M032)
+M032+      IF WS-ID-TECH-INDV-FIS = 0
+M032+         OR WS-ID-TECH-INDV-FIS NOT NUMERIC
+M032+         ADD 1 TO WS-NB-ANO-CNTL-FIS
+M032+         DISPLAY 'MB17 *** FC99FIS1 ID-TECH-INDV INVALIDE - CLE:'
+M032+                 WS-GR-CLE-FIS
+M032+      END-IF
+
+M032+      IF WS-CO-REG-FIS = SPACE OR LOW-VALUE
+M032+         ADD 1 TO WS-NB-ANO-CNTL-FIS
+M032+         DISPLAY 'MB17 *** FC99FIS1 CO-REG ABSENT - CLE:'
+M032+                 WS-GR-CLE-FIS
+M032+      END-IF
+
+M032+      IF WS-NO-INST-DECL-FIS = SPACE OR LOW-VALUE
+M032+         ADD 1 TO WS-NB-ANO-CNTL-FIS
+M032+         DISPLAY 'MB17 *** FC99FIS1 NO-INST-DECL ABSENT - CLE:'
+M032+                 WS-GR-CLE-FIS
+M032+      END-IF
+
+M032+      MOVE WS-GR-CLE-FIS TO WS-GR-CLE-FIS-PREC
+M027+      PERFORM 41000-LECTURE-FC99FIS1
+M027+      .
+
+M030+ *-------------------------------*
+M030+  44000-CNTL-PLAFOND-AFIF.
+M030+ *-------------------------------*
+M030+ *--  CONTROLE DU PLAFOND DE VOLUME AF/IF - SI LE NOMBRE D'AF/IF
+M030+ *--  EMIS DEPASSE LE PLAFOND PARAMETRE ET QUE L'OPERATEUR N'A PAS
+M030+ *--  CONFIRME LE DEPASSEMENT (CRITERE 'CONFIRM-AFIF'), LE
+M030+ *--  TRAITEMENT EST ARRETE EN ATTENTE DE CETTE CONFIRMATION
+M031+ *--  M031 : CONTROLE REALISE AVANT EMISSION (ET NON PLUS APRES) -
+M031+ *--  ON TESTE LE FRANCHISSEMENT QUE PROVOQUERAIT L'ENVOI EN COURS,
+M031+ *--  SANS ATTENDRE QU'IL AIT ETE EMIS ET MARQUE TRAITE DANS EDF
+M031+      IF WS-NB-PLAFOND-AFIF NOT = 0
+M031+         AND WS-NB-AL-AF-ENV-6 + 1 > WS-NB-PLAFOND-AFIF
+M030+         AND NOT DEPASSEMENT-CONFIRME
+M030+         DISPLAY 'MB17 *** PLAFOND AF/IF DEPASSE - EMIS:'
+M030+                 WS-NB-AL-AF-ENV-6 ' PLAFOND:' WS-NB-PLAFOND-AFIF
+M030+         DISPLAY 'MB17 *** RELANCER LE JOB AVEC LE CRITERE '
+M030+                 'CONFIRM-AFIF=O POUR POURSUIVRE L''EMISSION ***'
+M030+         SET CO-RET-KO TO TRUE
+M030+         PERFORM 31000-ABANDON
+M030+      END-IF
+M030+      .
+
       ******************************************************************00208100
       * SELECTION UNITAIRE DES OCCURRENCES A TRAITER                    00208200
       ******************************************************************00208300
@@ -6258,6 +6659,32 @@ M014+           END-IF
            CALL     PP00SV21                USING LK-CP00SV21           00231600
            .                                                            00231700
       ******************************************************************00231800
+M028+ *-------------------------------*
+M028+  80000-CHRONO-DEB-APPEL.
+M028+ *-------------------------------*
+M028+ *--  DEBUT DE CHRONOMETRAGE D'UN APPEL A UN SOUS-PROGRAMME AVAL -
+M028+ *--  WS-ID-SVC-CHRONO EST RENSEIGNE PAR L'APPELANT AVANT LE CALL
+M028+      ACCEPT WS-TM-DEB-CHRONO FROM TIME
+M028+      .
+M028+ *-------------------------------*
+M028+  80000-CHRONO-FIN-APPEL.
+M028+ *-------------------------------*
+M028+ *--  FIN DE CHRONOMETRAGE - CUMULE LE TEMPS D'APPEL ET CONSERVE
+M028+ *--  L'IDENTITE DU SOUS-PROGRAMME LE PLUS LENT DU PASSAGE, POUR
+M028+ *--  LE SUIVI DE CAPACITE (CF BILAN EN 30000-FIN-PROGRAMME)
+M028+      ACCEPT WS-TM-FIN-CHRONO FROM TIME
+M028+      COMPUTE WS-TP-CHRONO-APPEL =
+M028+              WS-TM-FIN-CHRONO - WS-TM-DEB-CHRONO
+M028+      IF WS-TP-CHRONO-APPEL < 0
+M028+         ADD 8640000 TO WS-TP-CHRONO-APPEL
+M028+      END-IF
+M028+      ADD 1 TO WS-NB-APPEL-SVC
+M028+      ADD WS-TP-CHRONO-APPEL TO WS-TP-CUMUL-APPEL-SVC
+M028+      IF WS-TP-CHRONO-APPEL > WS-TP-MAX-APPEL-SVC
+M028+         MOVE WS-TP-CHRONO-APPEL  TO WS-TP-MAX-APPEL-SVC
+M028+         MOVE WS-ID-SVC-CHRONO    TO WS-ID-SVC-MAX
+M028+      END-IF
+M028+      .
       * APPEL AU SERVICE DE GESTION DES TRANSACTIONS BATCH              00231900
       ******************************************************************00232000
        80000-APPEL-PP00SV02.                                            00232100
@@ -6269,7 +6696,10 @@ M014+           END-IF
               PERFORM   80000-ALIM-TRACE                                00232700
            END-IF                                                       00232800
                                                                         00232900
+M028+      MOVE 'PP00SV02' TO WS-ID-SVC-CHRONO
+M028+      PERFORM 80000-CHRONO-DEB-APPEL
            CALL PP00SV02 USING LK-CP00SV02                              00233000
+M028+      PERFORM 80000-CHRONO-FIN-APPEL
                                                                         00233100
            IF NOT CP00SV02-CO-RET-1ER-OK                                00233200
       *--     ERREUR PROGRAMME                                          00233300
@@ -6292,7 +6722,10 @@ M014+           END-IF
               PERFORM   80000-ALIM-TRACE                                00234900
            END-IF                                                       00235000
                                                                         00235100
+M028+      MOVE 'PP00SV02' TO WS-ID-SVC-CHRONO
+M028+      PERFORM 80000-CHRONO-DEB-APPEL
            CALL PP00SV02 USING LK-CP00SV02                              00235200
+M028+      PERFORM 80000-CHRONO-FIN-APPEL
            .                                                            00235300
       ******************************************************************00235400
       * APPEL AU SERVICE DES COMPTES RENDUS                             00235500
@@ -6306,7 +6739,10 @@ M014+           END-IF
               PERFORM   80000-ALIM-TRACE                                00236300
            END-IF                                                       00236400
                                                                         00236500
+M028+      MOVE 'PP00SV04' TO WS-ID-SVC-CHRONO
+M028+      PERFORM 80000-CHRONO-DEB-APPEL
            CALL PP00SV04 USING LK-CP00SV04                              00236600
+M028+      PERFORM 80000-CHRONO-FIN-APPEL
                                                                         00236700
            IF NOT CP00SV04-CO-RET-1ER-OK                                00236800
       *--     ERREUR PROGRAMME                                          00236900
@@ -6331,7 +6767,10 @@ M014+           END-IF
                                                                         00238700
            INITIALIZE LK-GR-ANO OF LK-CP00SV05                          00238800
                                                                         00238900
+M028+      MOVE 'PP00SV05' TO WS-ID-SVC-CHRONO
+M028+      PERFORM 80000-CHRONO-DEB-APPEL
            CALL PP00SV05 USING LK-CP00SV05                              00239000
+M028+      PERFORM 80000-CHRONO-FIN-APPEL
                                                                         00239100
            IF NOT CP00SV05-CO-RET-1ER-OK                                00239200
       *--     ERREUR PROGRAMME                                          00239300
@@ -6354,7 +6793,10 @@ M014+           END-IF
               PERFORM   80000-ALIM-TRACE                                00240900
            END-IF                                                       00241000
                                                                         00241100
+M028+      MOVE 'PP00SV09' TO WS-ID-SVC-CHRONO
+M028+      PERFORM 80000-CHRONO-DEB-APPEL
            CALL PP00SV09 USING LK-CP00SV09                              00241200
+M028+      PERFORM 80000-CHRONO-FIN-APPEL
            .                                                            00241500
       ******************************************************************00241600
       * APPEL AU SERVICE DE RECUPERATION DES DONNEES DE LA TABLE        00241700
@@ -6369,7 +6811,10 @@ M014+           END-IF
               PERFORM   80000-ALIM-TRACE                                00242600
            END-IF                                                       00242700
                                                                         00242800
+M028+      MOVE 'PP00SV10' TO WS-ID-SVC-CHRONO
+M028+      PERFORM 80000-CHRONO-DEB-APPEL
            CALL PP00SV10 USING LK-CP00SV10                              00242900
+M028+      PERFORM 80000-CHRONO-FIN-APPEL
                                                                         00243000
            IF NOT CP00SV10-CO-RET-1ER-OK                                00243100
       *--     ERREUR PROGRAMME                                          00243200
@@ -6420,7 +6865,10 @@ M014+           END-IF
               PERFORM   80000-ALIM-TRACE                                00247600
            END-IF                                                       00247700
                                                                         00247800
+M028+      MOVE 'PP00SV11' TO WS-ID-SVC-CHRONO
+M028+      PERFORM 80000-CHRONO-DEB-APPEL
            CALL PP00SV11 USING LK-CP00SV11                              00247900
+M028+      PERFORM 80000-CHRONO-FIN-APPEL
                                                                         00248000
            IF NOT CP00SV11-CO-RET-1ER-OK                                00248100
       *--     ERREUR PROGRAMME                                          00248200
@@ -6475,7 +6923,10 @@ M014+           END-IF
               PERFORM   80000-ALIM-TRACE                                00253000
            END-IF                                                       00253100
                                                                         00253200
+M028+      MOVE 'PP00SV12' TO WS-ID-SVC-CHRONO
+M028+      PERFORM 80000-CHRONO-DEB-APPEL
            CALL PP00SV12 USING LK-CP00SV12                              00253300
+M028+      PERFORM 80000-CHRONO-FIN-APPEL
                                                                         00253400
            IF NOT CP00SV12-CO-RET-1ER-OK                                00253500
       *--  ERREUR PROGRAMME                                             00253600
@@ -6516,7 +6967,10 @@ M014+           END-IF
               PERFORM   80000-ALIM-TRACE                                00257000
            END-IF                                                       00257100
                                                                         00257200
+M028+      MOVE 'PP00SV16' TO WS-ID-SVC-CHRONO
+M028+      PERFORM 80000-CHRONO-DEB-APPEL
            CALL PP00SV16 USING LK-CP00SV16                              00257300
+M028+      PERFORM 80000-CHRONO-FIN-APPEL
                                                                         00257400
            IF NOT CP00SV16-CO-RET-1ER-OK                                00257500
       *--     ERREUR PROGRAMME                                          00257600
@@ -6553,7 +7007,10 @@ M014+           END-IF
               PERFORM   80000-ALIM-TRACE                                00259200
            END-IF                                                       00259300
                                                                         00259400
+M028+      MOVE 'PP00SV25' TO WS-ID-SVC-CHRONO
+M028+      PERFORM 80000-CHRONO-DEB-APPEL
            CALL PP00SV25 USING LK-CP00SV25                              00259500
+M028+      PERFORM 80000-CHRONO-FIN-APPEL
                                                                         00259600
            IF NOT CP00SV25-CO-RET-1ER-OK                                00259700
               MOVE LK-GR-ANO OF LK-CP00SV25                             00364400
@@ -6576,7 +7033,10 @@ M014+           END-IF
               PERFORM   80000-ALIM-TRACE                                00261300
            END-IF                                                       00261400
                                                                         00261500
+M028+      MOVE 'PP00SVCA' TO WS-ID-SVC-CHRONO
+M028+      PERFORM 80000-CHRONO-DEB-APPEL
            CALL PP00SVCA USING LK-CP00SVCA                              00261700
+M028+      PERFORM 80000-CHRONO-FIN-APPEL
                                                                         00261800
            IF NOT CP00SVCA-CO-RET-1ER-OK                                00261900
               MOVE LK-GR-ANO OF LK-CP00SVCA                             00366600
@@ -6599,7 +7059,10 @@ M014+           END-IF
               PERFORM   80000-ALIM-TRACE                                00263500
            END-IF                                                       00263600
                                                                         00263700
+M028+      MOVE 'PP00SV31' TO WS-ID-SVC-CHRONO
+M028+      PERFORM 80000-CHRONO-DEB-APPEL
            CALL PP00SV31 USING LK-CP00SV31                              00263800
+M028+      PERFORM 80000-CHRONO-FIN-APPEL
                                                                         00263900
            INITIALIZE LK-GR-ANO            OF WS-GR-ERR
 
@@ -6624,7 +7087,10 @@ M014+           END-IF
               PERFORM   80000-ALIM-TRACE                                00265600
            END-IF                                                       00265700
                                                                         00265800
+M028+      MOVE 'PP00SV32' TO WS-ID-SVC-CHRONO
+M028+      PERFORM 80000-CHRONO-DEB-APPEL
            CALL PP00SV32 USING LK-CP00SV32                              00265900
+M028+      PERFORM 80000-CHRONO-FIN-APPEL
                                                                         00266000
            INITIALIZE LK-GR-ANO OF WS-GR-ERR
                                                                         00266000
@@ -6663,7 +7129,10 @@ M014+           END-IF
               PERFORM   80000-ALIM-TRACE
            END-IF
 
+M028+      MOVE 'PP00SV30' TO WS-ID-SVC-CHRONO
+M028+      PERFORM 80000-CHRONO-DEB-APPEL
            CALL PP00SV30 USING LK-CP00SV30
+M028+      PERFORM 80000-CHRONO-FIN-APPEL
 
            IF CP00SV30-MAJ-DB2-OUI
               SET PPGEMB17-MAJ-DB2-OUI TO TRUE
@@ -6695,7 +7164,10 @@ M014+           END-IF
               PERFORM   80000-ALIM-TRACE
            END-IF
 
+M028+      MOVE 'PP00SV37' TO WS-ID-SVC-CHRONO
+M028+      PERFORM 80000-CHRONO-DEB-APPEL
            CALL PP00SV37 USING LK-CP00SV37
+M028+      PERFORM 80000-CHRONO-FIN-APPEL
 
            IF CP00SV37-MAJ-DB2-OUI
               SET PPGEMB17-MAJ-DB2-OUI TO TRUE
@@ -6727,7 +7199,10 @@ M014+           END-IF
               PERFORM   80000-ALIM-TRACE
            END-IF
 
+M028+      MOVE 'PPSPAM01' TO WS-ID-SVC-CHRONO
+M028+      PERFORM 80000-CHRONO-DEB-APPEL
            CALL PPSPAM01 USING LK-CPSPAM01
+M028+      PERFORM 80000-CHRONO-FIN-APPEL
 
            IF CPSPAM01-MAJ-DB2-OUI
               SET PPGEMB17-MAJ-DB2-OUI TO TRUE
@@ -6806,7 +7281,10 @@ M014+           END-IF
             DISPLAY 'BLOC PDOC:' LI-GR-BLOC-EDIT(07)
            END-IF
       *
+M028+      MOVE 'PPSPSV12' TO WS-ID-SVC-CHRONO
+M028+      PERFORM 80000-CHRONO-DEB-APPEL
            CALL PPSPSV12 USING LK-CPSP12C1
+M028+      PERFORM 80000-CHRONO-FIN-APPEL
 
            IF CPSP12C1-MAJ-DB2-OUI
               SET PPGEMB17-MAJ-DB2-OUI TO TRUE
@@ -6898,7 +7376,10 @@ M014+           END-IF
               END-IF
            END-IF
 
+M028+      MOVE 'PPSPSV14' TO WS-ID-SVC-CHRONO
+M028+      PERFORM 80000-CHRONO-DEB-APPEL
            CALL PPSPSV14 USING LK-CPSP14M1
+M028+      PERFORM 80000-CHRONO-FIN-APPEL
 
            IF CPSP14M1-MAJ-DB2-OUI
               SET PPGEMB17-MAJ-DB2-OUI TO TRUE
@@ -6943,7 +7424,10 @@ M015+-*asticot   SET ARRET-CREATION-FLUX  TO TRUE
               PERFORM   80000-ALIM-TRACE                                00267700
            END-IF                                                       00267800
                                                                         00267900
+M028+      MOVE 'PP00SVP2' TO WS-ID-SVC-CHRONO
+M028+      PERFORM 80000-CHRONO-DEB-APPEL
            CALL PP00SVP2 USING LK-CP00SVP2                              00268000
+M028+      PERFORM 80000-CHRONO-FIN-APPEL
                                                                         00268100
       *--  GESTION DES CODES RETOUR                                     00268200
            IF NOT CP00SVP2-CO-RET-1ER-OK                                00268300
@@ -6977,7 +7461,10 @@ M015+-*asticot   SET ARRET-CREATION-FLUX  TO TRUE
            END-IF                                                       00270000
       *
            MOVE 6 TO LK-NO-REQ-ACC OF LK-CPGEAL20
+M028+      MOVE 'PPGEAL20' TO WS-ID-SVC-CHRONO
+M028+      PERFORM 80000-CHRONO-DEB-APPEL
            CALL PPGEAL20 USING LK-CPGEAL20                              00375200
+M028+      PERFORM 80000-CHRONO-FIN-APPEL
 
 MAC2 +     IF CPGEAL20-CLOSE AND LK-CO-SQL OF LK-CPGEAL20 = -501
 MAC2 +        SET CPGEAL20-CO-RET-2ND-OK  TO TRUE
@@ -7092,7 +7579,10 @@ M002- *    END-IF
 
 
            MOVE 2 TO LK-NO-REQ-ACC OF LK-CPGEAL21
+M028+      MOVE 'PPGEAL21' TO WS-ID-SVC-CHRONO
+M028+      PERFORM 80000-CHRONO-DEB-APPEL
            CALL PPGEAL21 USING LK-CPGEAL21
+M028+      PERFORM 80000-CHRONO-FIN-APPEL
 
            EVALUATE TRUE
       *--     GESTION DES RETOURS OK
@@ -7139,7 +7629,10 @@ M002- *    END-IF
               PERFORM   80000-ALIM-TRACE                                00269900
            END-IF                                                       00270000
                                                                         00270100
+M028+      MOVE 'PPGEAM20' TO WS-ID-SVC-CHRONO
+M028+      PERFORM 80000-CHRONO-DEB-APPEL
            CALL PPGEAM20 USING LK-CPGEAM20                              00375200
+M028+      PERFORM 80000-CHRONO-FIN-APPEL
       *--  GESTION DES RETOURS
            EVALUATE TRUE
       *--     GESTION DES RETOURS OK
@@ -7171,7 +7664,10 @@ M002- *    END-IF
               PERFORM   80000-ALIM-TRACE                                00269900
            END-IF                                                       00270000
                                                                         00270100
+M028+      MOVE 'PPGAAL18' TO WS-ID-SVC-CHRONO
+M028+      PERFORM 80000-CHRONO-DEB-APPEL
            CALL PPGAAL18 USING LK-CPGAAL18                              00375200
+M028+      PERFORM 80000-CHRONO-FIN-APPEL
            EVALUATE TRUE
       *--     GESTION DES RETOURS OK
               WHEN CPGAAL18-CO-RET-1ER-OK AND CPGAAL18-CO-RET-2ND-OK
@@ -7213,7 +7709,10 @@ M002- *    END-IF
               PERFORM 88888-NIV-TRACE-SHOW                              00380400
            END-IF                                                       00380500
       *                                                                 00380600
+M028+      MOVE 'PPSPSV07' TO WS-ID-SVC-CHRONO
+M028+      PERFORM 80000-CHRONO-DEB-APPEL
            CALL PPSPSV07 USING LK-CPSP07I1                              00380700
+M028+      PERFORM 80000-CHRONO-FIN-APPEL
       *                                                                 00380800
            IF CP00SV21-TRACE-ACTIVE                                     00380900
               STRING '-----  RC 1AIRE : '                               00381000
