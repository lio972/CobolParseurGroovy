@@ -253,6 +253,70 @@ U3319  01  IA-SAUVE               PIC S9(3) COMP-3   VALUE +0.
 00140      05  PAGE-TS-SUFF.                                            EQW9Z0MQ
 00141          10  PAGE-TS-CONV   PIC X(03).                            EQW9Z0MQ
 00142          10  FILLER         PIC X(01) VALUE '1'.                  EQW9Z0MQ
+00143 *                                                                09/08/26
+00143 *****************************************************************09/08/26
+00143 *   IDENTIFICATION DE LA TS HISTORIQUE DU CRM LORS D UN         *09/08/26
+00143 *   CHANGEMENT DE VEHICULE                                      *09/08/26
+00143 *****************************************************************09/08/26
+00143  01  IDENT-TS-CRMHIS.                                            09/08/26
+00143      05  CRH-TS-PREF       PIC X(04).                            09/08/26
+00143      05  CRH-TS-SUFF.                                            09/08/26
+00143          10  CRH-TS-CONV   PIC X(03).                            09/08/26
+00143          10  FILLER        PIC X(01) VALUE '1'.                  09/08/26
+00143  01  WSS-CRMHIS-ENR.                                             09/08/26
+00143      05  CRMHIS-RANG       PIC S9(4) COMP.                       09/08/26
+00143      05  CRMHIS-IMMAT-ANC  PIC X(10).                            09/08/26
+00143      05  CRMHIS-IMMAT-NOUV PIC X(10).                            09/08/26
+00143      05  CRMHIS-CRM-ANC    PIC X(03).                            09/08/26
+00143      05  CRMHIS-CRM-NOUV   PIC X(03).                            09/08/26
+00143      05  CRMHIS-DATE-ANC   PIC X(06).                            09/08/26
+00143      05  CRMHIS-JOUR       PIC X(08).                            09/08/26
+00143      05  CRMHIS-HEURE      PIC X(08).                            09/08/26
+00143  01  RANG-TS-CRMHIS        PIC S9(4) COMP VALUE +0.              09/08/26
+F51049*                                                                09/08/26
+F51049*****************************************************************09/08/26
+F51049*   ZONES DE TRAVAIL POUR LE CALCUL DE L'EVOLUTION DU CRM, D'UN  09/08/26
+F51049*   CHANGEMENT DE VEHICULE AU PRECEDENT, A PARTIR DE LA TS       09/08/26
+F51049*   HISTORIQUE DU CRM (IDENT-TS-CRMHIS CI-DESSUS)                09/08/26
+F51049*****************************************************************09/08/26
+F51049  01  WSS-EVOL-CRM-IDX      PIC S9(4) COMP VALUE ZERO.           09/08/26
+F51049  01  WSS-EVOL-CRM-NBTR     PIC S9(4) COMP VALUE ZERO.           09/08/26
+F51049  01  WSS-EVOL-CRM-VAL1     PIC X(03) VALUE SPACES.              09/08/26
+F51049  01  WSS-EVOL-CRM-VAL2     PIC X(03) VALUE SPACES.              09/08/26
+F51049  01  WSS-EVOL-CRM-FIN      PIC X(01) VALUE 'N'.                 09/08/26
+F51049      88  FIN-EVOL-CRM          VALUE 'O'.                       09/08/26
+00143 *                                                                09/08/26
+00143 *****************************************************************09/08/26
+00143 *   IDENTIFICATION DE LA TS DE LA SOUS-LISTE DES EQUIPEMENTS     09/08/26
+00143 *   DE PROTECTION VOL DU VEHICULE                                09/08/26
+00143 *****************************************************************09/08/26
+00143  01  IDENT-TS-VOLEQ.                                             09/08/26
+00143      05  VEQ-TS-PREF       PIC X(04).                            09/08/26
+00143      05  VEQ-TS-SUFF.                                            09/08/26
+00143          10  VEQ-TS-CONV   PIC X(03).                            09/08/26
+00143          10  FILLER        PIC X(01) VALUE '1'.                  09/08/26
+00143  01  WSS-VOLEQ-ENR.                                              09/08/26
+00143      05  VOLEQ-CODE1       PIC X(02).                            09/08/26
+00143      05  VOLEQ-CODE2       PIC X(02).                            09/08/26
+00143      05  VOLEQ-CODE3       PIC X(02).                            09/08/26
+00143  *                                                               09/08/26
+00143  ****************************************************************09/08/26
+00143  *   IDENTIFICATION DE LA TS HISTORIQUE DE L INDICATEUR PERTES   09/08/26
+00143  *   FINANCIERES DU VEHICULE                                     09/08/26
+00143  ****************************************************************09/08/26
+00143  01  IDENT-TS-PEFHIS.                                            09/08/26
+00143      05  PEF-TS-PREF       PIC X(04).                            09/08/26
+00143      05  PEF-TS-SUFF.                                            09/08/26
+00143          10  PEF-TS-CONV   PIC X(03).                            09/08/26
+00143          10  FILLER        PIC X(01) VALUE '1'.                  09/08/26
+00143  01  WSS-PEFHIS-ENR.                                             09/08/26
+00143      05  PEFHIS-RANG       PIC S9(4) COMP.                       09/08/26
+00143      05  PEFHIS-IMMAT      PIC X(10).                            09/08/26
+00143      05  PEFHIS-VAL-ANC    PIC X(01).                            09/08/26
+00143      05  PEFHIS-VAL-NOUV   PIC X(01).                            09/08/26
+00143      05  PEFHIS-JOUR       PIC X(08).                            09/08/26
+00143      05  PEFHIS-HEURE      PIC X(08).                            09/08/26
+00143  01  RANG-TS-PEFHIS        PIC S9(4) COMP VALUE +0.              09/08/26
 00143 ******************* POUR CONVERSATION *************************** EQW9Z0MQ
 00144 *TK0909 POUR EXIT-SELECTION-DE-PLAN : DESCRIPTION DE LA TS        EQW9Z0MQ
 00145 ***************************************************************** EQW9Z0MQ
@@ -390,6 +454,7 @@ PDO89  01  WS-LIGACHL               PIC X(26).
 00260  01  WSS-MODELE-VERSION       PIC X(30).                          EQW9Z0MQ
 00261  01  WSS-ZONE-RC-VOL          PIC X(2).                           EQW9Z0MQ
 00262  01  WSS-CHANGE-VEHICULE      PIC X(1).                           EQW9Z0MQ
+00262  01  WSS-VEHPEFC-AV          PIC X(1).                            EQW9Z0MQ
 00263  01  WSS-CYLINDREE            PIC 9(05).                          EQW9Z0MQ
 00264  01  IND-GTI2                 PIC 9(2).                           EQW9Z0MQ
 U4080  01  I-GTI-CODE               PIC 9(2).                           EQW9Z0MQ
@@ -507,6 +572,7 @@ F3576  01  WSS-VEHACQD              PIC X(8).                           EQW9Z0MQ
 00373  01  WSS-APPEL-AIDE-FORM         PIC X VALUE 'N'.                 EQW9Z0MQ
 00374  01  WSS-APPEL-AIDE-CIE          PIC X VALUE 'N'.                 EQW9Z0MQ
 00374  01  WSS-APPEL-AIDE-CHOIX-ENFANT PIC X VALUE 'N'.                 EQW9Z0MQ
+00374 01  WSS-APPEL-AIDE-MOTRC      PIC X VALUE 'N'.                   09/08/26
 00375  01  WSS-CDCIE-TROUVE            PIC X(1).                        EQW9Z0MQ
 00376  01  WSS-NB-POINT-INTERRO        PIC 9(2) VALUE ZERO.             EQW9Z0MQ
 00377  01  POS                         PIC 9(02).                       EQW9Z0MQ
@@ -726,6 +792,10 @@ F41702     05 CLE-FD4TARI PIC X(1).                                     EQW9Z0MQ
 00563           INCLUDE GEBCOMM                                         EQW9Z0MQ
 00564      END-EXEC.                                                    EQW9Z0MQ
 00565                                                                   EQW9Z0MQ
+00565 *---ZONE DE RECHERCHE DES IMMATRICULATIONS EN DOUBLE SUR LES     09/08/26
+00565 *---AUTRES CONTRATS DU MEME CLIENT (TABLE FB4CTRV)               09/08/26
+00565  01 WSS-NUMCTR-DOUBLON          PIC X(07).                       09/08/26
+00565  01 WSS-IMMAT-DOUBLON           PIC X.                           09/08/26
 00566 *---GESTION DES ABANDONS ET INCLUDE DE DCLGEN                     EQW9Z0MQ
 00567  01 WMESS-DB2.                                                    EQW9Z0MQ
 00568     03 WDB2-MESS.                                                 EQW9Z0MQ
@@ -798,6 +868,7 @@ F41702     05 CLE-FD4TARI PIC X(1).                                     EQW9Z0MQ
 00635 *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-* EQW9Z0MQ
 00636  ++INCLUDE SQKWCOMM                                               EQW9Z0MQ
 00637  ++INCLUDE MAICOMM                                                EQW9Z0MQ
+F51047 ++INCLUDE FB00STCD
 00638  ++INCLUDE FBICOMM                                                EQW9Z0MQ
 00639 *                                                                 EQW9Z0MQ
 00640 ***************************************************************** EQW9Z0MQ
@@ -1121,6 +1192,21 @@ F3215          10 TS-ECR-VEHCLACO    PIC X(1).
 00931 *                                                                 EQW9Z0MQ
 00932      MOVE EIBTRMID   TO APP-TS-PREF.                              EQW9Z0MQ
 00933      MOVE 'APP'      TO APP-TS-CONV.                              EQW9Z0MQ
+00933 *                                                                09/08/26
+00933 * IDENTIFICATION DE LA TS HISTORIQUE DU CRM                      09/08/26
+00933 *                                                                09/08/26
+00933      MOVE EIBTRMID   TO CRH-TS-PREF.                             09/08/26
+00933      MOVE 'CRH'     TO CRH-TS-CONV.                              09/08/26
+00933 *                                                                09/08/26
+00933 * IDENTIFICATION DE LA TS SOUS-LISTE EQUIPEMENTS VOL             09/08/26
+00933 *                                                                09/08/26
+00933      MOVE EIBTRMID   TO VEQ-TS-PREF.                             09/08/26
+00933      MOVE 'VEQ'     TO VEQ-TS-CONV.                              09/08/26
+00933  *                                                               09/08/26
+00933  * IDENTIFICATION DE LA TS HISTORIQUE PERTES FINANCIERES         09/08/26
+00933  *                                                               09/08/26
+00933      MOVE EIBTRMID   TO PEF-TS-PREF.                             09/08/26
+00933      MOVE 'PEF'     TO PEF-TS-CONV.                              09/08/26
 00934      MOVE   'NON'    TO DEBUGGIN.                                 EQW9Z0MQ
 00935 ****************** POUR CONVERSATION **************************** EQW9Z0MQ
 00936 *TK191190 POUR EXIT-SELECTION-DE-PLAN : IDENTIFICATION DE TS-PLAN EQW9Z0MQ
@@ -1726,6 +1812,8 @@ F3215 *                                                                 EQW9Z0MQ
 01445          PERFORM DETER-READ-TSVEHI   THRU FIN-DETER-READ-TSVEHI   EQW9Z0MQ
 01446          IF WSS-READ-TSVEHI = 'O'                                 EQW9Z0MQ
 01447             PERFORM READ-TS-VEHICULE THRU FIN-READ-TS-VEHICULE    EQW9Z0MQ
+01447             PERFORM READ-TS-VOLEQ    THRU FIN-READ-TS-VOLEQ       EQW9Z0MQ
+01447              MOVE VEHPEFC OF TS-VEHICULE(1) TO WSS-VEHPEFC-AV     EQW9Z0MQ
 01448          END-IF                                                   EQW9Z0MQ
 01449      END-IF.                                                      EQW9Z0MQ
 01450 *                                                                 EQW9Z0MQ
@@ -1815,6 +1903,28 @@ F3215 *                                                                 EQW9Z0MQ
 01534                                                                   EQW9Z0MQ
 01535  FIN-READ-TS-VEHICULE.                                            EQW9Z0MQ
 01536      EXIT.                                                        EQW9Z0MQ
+01536 *                                                               * EQW9Z0MQ
+01536 ******************************************************************EQW9Z0MQ
+01536 *   LECTURE DE LA TS SOUS-LISTE DES EQUIPEMENTS DE PROTECTION   * EQW9Z0MQ
+01536 *   VOL DU VEHICULE                                             * EQW9Z0MQ
+01536 ******************************************************************EQW9Z0MQ
+01536  READ-TS-VOLEQ.                                                   EQW9Z0MQ
+01536 *-------------*                                                   EQW9Z0MQ
+01536      MOVE SPACES TO WSS-VOLEQ-ENR.                                EQW9Z0MQ
+01536      EXEC CICS READQ TS QUEUE   (IDENT-TS-VOLEQ)                  EQW9Z0MQ
+01536                         INTO    (WSS-VOLEQ-ENR)                   EQW9Z0MQ
+01536                         LENGTH  (LENGTH OF WSS-VOLEQ-ENR)         EQW9Z0MQ
+01536                         ITEM    (COM-FB-RANG-TS-LIRE)             EQW9Z0MQ
+01536                         NOHANDLE                                  EQW9Z0MQ
+01536      END-EXEC.                                                    EQW9Z0MQ
+F51055     IF EIBRCODE NOT = LOW-VALUE                                  EQW9Z0MQ
+F51055        MOVE 'VER1 : ERREUR READ TS VOLEQ' TO MESS                EQW9Z0MQ
+F51055        GO TO ABANDON-TACHE                                       EQW9Z0MQ
+F51055     END-IF.                                                      EQW9Z0MQ
+01536                                                                   EQW9Z0MQ
+01536  FIN-READ-TS-VOLEQ.                                               EQW9Z0MQ
+01536      EXIT.                                                        EQW9Z0MQ
+01536 *                                                                 EQW9Z0MQ
 01537 *                                                                 EQW9Z0MQ
 01538 ******************************************************************EQW9Z0MQ
 01519 *   LECTURE DE LA TS VEHICULE CHANGER                           * EQW9Z0MQ
@@ -2374,6 +2484,13 @@ F3576                                                                   EQW9Z0MQ
 01964            END-IF                                                 EQW9Z0MQ
 01965         END-IF                                                    EQW9Z0MQ
 01966      END-IF.                                                      EQW9Z0MQ
+01966  *                                                                EQW9Z0MQ
+01966  *---SOUS-LISTE DES EQUIPEMENTS DE PROTECTION VOL                 EQW9Z0MQ
+01966      IF WSS-READ-TSVEHI = 'O' OR 'N'                              EQW9Z0MQ
+01966         MOVE VOLEQ-CODE1  TO ECR-VEHEQV1O                         EQW9Z0MQ
+01966         MOVE VOLEQ-CODE2  TO ECR-VEHEQV2O                         EQW9Z0MQ
+01966         MOVE VOLEQ-CODE3  TO ECR-VEHEQV3O                         EQW9Z0MQ
+01966      END-IF.                                                      EQW9Z0MQ
 01967                                                                   EQW9Z0MQ
 01968 *---TYPE DE GARAGE                                                EQW9Z0MQ
 01969      IF GARCODC OF TS-VEHICULE(1) NOT = SPACES AND LOW-VALUE      EQW9Z0MQ
@@ -2647,6 +2764,8 @@ F3576                                                                   EQW9Z0MQ
 02153         END-IF                                                    EQW9Z0MQ
 02154      END-IF.                                                      EQW9Z0MQ
 02155                                                                   EQW9Z0MQ
+F51049*---EVOLUTION DU CRM PAR RAPPORT AU PRECEDENT CHGT DE VEHICULE    EQW9Z0MQ
+F51049     PERFORM CALCUL-EVOL-CRM THRU FIN-CALCUL-EVOL-CRM.            EQW9Z0MQ
 02156 *                                                                 EQW9Z0MQ
 02157  FIN-REMP-ZONES-NO-PROT.                                          EQW9Z0MQ
 02158      EXIT.                                                        EQW9Z0MQ
@@ -2912,6 +3031,21 @@ AD548         MOVE 'OUI'      TO  WSS-CTRL-ANTECEDENT
 33295         MOVE BRT-ALP    TO  ECR-ANVBONDA                          00276800
 33295         MOVE BRT-ALP    TO  ECR-ANVABODA                          00276900
 33295      END-IF.                                                      00277000
+AD484  *                                                                EQW9Z0MQ
+AD484  *--- SEPARATION LOGIQUE CARACTERISTIQUES/ANTECEDENTS PAR         EQW9Z0MQ
+AD484  *--- FAMILLE DE VEHICULE : LES ZONES PROPRES A UNE FAMILLE       EQW9Z0MQ
+AD484  *--- SONT PROTEGEES QUAND LE VEHICULE EST DE L AUTRE FAMILLE     EQW9Z0MQ
+AD484  IF ECR-VEHTYPCO = '2R '                                          EQW9Z0MQ
+AD484     MOVE NOR-PRO TO ECR-VEHGROCA                                  EQW9Z0MQ
+AD484     MOVE NOR-PRO TO ECR-VEHCLACA                                  EQW9Z0MQ
+AD484     MOVE NOR-ASK TO ECR-VEHEQV1A                                  EQW9Z0MQ
+AD484     MOVE NOR-ASK TO ECR-VEHEQV2A                                  EQW9Z0MQ
+AD484     MOVE NOR-ASK TO ECR-VEHEQV3A                                  EQW9Z0MQ
+AD484  ELSE                                                             EQW9Z0MQ
+AD484     MOVE NOR-PRO TO ECR-VEHEQV1A                                  EQW9Z0MQ
+AD484     MOVE NOR-PRO TO ECR-VEHEQV2A                                  EQW9Z0MQ
+AD484     MOVE NOR-PRO TO ECR-VEHEQV3A                                  EQW9Z0MQ
+AD484  END-IF.                                                          EQW9Z0MQ
                                                                         00277100
 02346  FIN-RESTAURATION-ATTRIBUTS.                                      EQW9Z0MQ
 02347      EXIT.                                                        EQW9Z0MQ
@@ -2929,6 +3063,7 @@ AD548         MOVE 'OUI'      TO  WSS-CTRL-ANTECEDENT
 02359      IF ECR-XCDECO NOT = LOW-VALUE AND SPACES                     EQW9Z0MQ
 02360         IF ECR-XCDECO = 'AIDE' OR 'GENR' OR 'USAG' OR 'VEHI'      EQW9Z0MQ
 02361                                OR 'PROT' OR 'FORM' OR 'CIE'       EQW9Z0MQ
+F51047                                OR 'CODE'
 02362            IF ECR-XCDECO = 'AIDE'                                 EQW9Z0MQ
 02363               MOVE 'AIDE'              TO COM-MA-GENRE-TXT        EQW9Z0MQ
 02364               MOVE 'MA84'              TO NOM-TACHE-XCTL          EQW9Z0MQ
@@ -2969,6 +3104,11 @@ AD548         MOVE 'OUI'      TO  WSS-CTRL-ANTECEDENT
 02399               MOVE 'CIE'               TO COM-MA-GENRE-TXT        EQW9Z0MQ
 02400               MOVE 'MA86'              TO NOM-TACHE-XCTL          EQW9Z0MQ
 02401            END-IF                                                 EQW9Z0MQ
+F51047           IF ECR-XCDECO = 'CODE'
+F51047*--- AIDE COMMUNE CF/CJ/PM/ENSP/ENAP - 4R/CC/REM/CAR (FD 51047)
+F51047              MOVE 'STCD'              TO COM-MA-GENRE-TXT
+F51047              MOVE 'MA84'              TO NOM-TACHE-XCTL
+F51047           END-IF                                                 EQW9Z0MQ
 02402         ELSE                                                      EQW9Z0MQ
 U3319            PERFORM  CONTROLE-CODE-COMMANDE  THRU                  EFUTSQP3
 U3319                     FIN-CONTROLE-CODE-COMMANDE                    EFUTSQP3
@@ -3478,6 +3618,45 @@ F3576                                                                   EQW9Z0MQ
 02722            END-IF                                                 EQW9Z0MQ
 02723         END-IF                                                    EQW9Z0MQ
 02724      END-IF.                                                      EQW9Z0MQ
+04970 *---LISTE DES EQUIPEMENTS DE PROTECTION VOL (SOUS-LISTE)         09/08/26
+04970 *---CHAQUE CODE SAISI DOIT APPARTENIR A LA LISTE CONNUE :        09/08/26
+04970 *---AL ALARME / GP BALISE GPS / ML ANTIVOL MECANIQUE /           09/08/26
+04970 *---MA MARQUAGE / VS VITRAGE DE SECURITE                         09/08/26
+04970     IF ECR-VEHEQV1O = LOW-VALUE                                  09/08/26
+04970        MOVE SPACES TO ECR-VEHEQV1O                               09/08/26
+04970     END-IF.                                                      09/08/26
+04970     IF ECR-VEHEQV2O = LOW-VALUE                                  09/08/26
+04970        MOVE SPACES TO ECR-VEHEQV2O                               09/08/26
+04970     END-IF.                                                      09/08/26
+04970     IF ECR-VEHEQV3O = LOW-VALUE                                  09/08/26
+04970        MOVE SPACES TO ECR-VEHEQV3O                               09/08/26
+04970     END-IF.                                                      09/08/26
+04970                                                                  09/08/26
+04970     IF ECR-VEHEQV1O NOT = SPACES AND                             09/08/26
+04970        'AL' AND 'GP' AND 'ML' AND 'MA' AND 'VS'                  09/08/26
+04970        MOVE 'FB483' TO COM-GENE-MESANO                           09/08/26
+04970                        COM-CODERR                                09/08/26
+04970        MOVE CURSEUR TO ECR-VEHEQV1L                              09/08/26
+04970        MOVE 1       TO KONTROL                                   09/08/26
+04970        GO           TO FIN-CONTROLE-SYNTAXE                      09/08/26
+04970     END-IF.                                                      09/08/26
+04970     IF ECR-VEHEQV2O NOT = SPACES AND                             09/08/26
+04970        'AL' AND 'GP' AND 'ML' AND 'MA' AND 'VS'                  09/08/26
+04970        MOVE 'FB483' TO COM-GENE-MESANO                           09/08/26
+04970                        COM-CODERR                                09/08/26
+04970        MOVE CURSEUR TO ECR-VEHEQV2L                              09/08/26
+04970        MOVE 1       TO KONTROL                                   09/08/26
+04970        GO           TO FIN-CONTROLE-SYNTAXE                      09/08/26
+04970     END-IF.                                                      09/08/26
+04970     IF ECR-VEHEQV3O NOT = SPACES AND                             09/08/26
+04970        'AL' AND 'GP' AND 'ML' AND 'MA' AND 'VS'                  09/08/26
+04970        MOVE 'FB483' TO COM-GENE-MESANO                           09/08/26
+04970                        COM-CODERR                                09/08/26
+04970        MOVE CURSEUR TO ECR-VEHEQV3L                              09/08/26
+04970        MOVE 1       TO KONTROL                                   09/08/26
+04970        GO           TO FIN-CONTROLE-SYNTAXE                      09/08/26
+04970     END-IF.                                                      09/08/26
+04970                                                                  09/08/26
 02725                                                                   EQW9Z0MQ
 02726 *---TYPE DE GARAGE                                                EQW9Z0MQ
 02727      IF ECR-GARCODCO = LOW-VALUE                                  EQW9Z0MQ
@@ -3803,8 +3982,10 @@ F3576                                                                   EQW9Z0MQ
            IF ECR-ANVMTRCO = LOW-VALUE
                 MOVE SPACES TO ECR-ANVMTRCO
            END-IF.
+03030 *----------DETERMINATION DE L APPEL A ECRAN D AIDE DU MOTIF      09/08/26
+03030      PERFORM DETER-AIDE-MOTRC THRU FIN-DETER-AIDE-MOTRC.         09/08/26
 
-           IF ECR-ANVMTRCO NOT = SPACES
+           IF ECR-ANVMTRCO NOT = SPACES AND WSS-APPEL-AIDE-MOTRC = 'N'
                 IF ECR-ANVMTRCO NOT = '0' AND '1'
                     MOVE NOR-ALP TO ECR-ANVMTRCA
                     IF KONTROL = 0
@@ -4206,7 +4387,46 @@ F3576                                                                   EQW9Z0MQ
 03380                                                                   EQW9Z0MQ
 03381  FIN-DETER-AIDE-FORMULE.                                          EQW9Z0MQ
 03382      EXIT.                                                        EQW9Z0MQ
+03383 *                                                                09/08/26
+03383 **************************************************************   09/08/26
+03383 * TEST DU CODE MOTIF DE RESILIATION POUR SAVOIR SI IL Y A     *  09/08/26
+03383 *                    APPEL DE L'ECRAN D'AIDE                  *  09/08/26
+03383 **************************************************************   09/08/26
+03383  DETER-AIDE-MOTRC.                                               09/08/26
+03383 *------------------                                              09/08/26
+03383      MOVE ZERO  TO WSS-NB-POINT-INTERRO.                         09/08/26
+03383      INSPECT ECR-ANVMTRCO TALLYING WSS-NB-POINT-INTERRO          09/08/26
+03383                          FOR ALL '?'.                            09/08/26
+03383      IF WSS-NB-POINT-INTERRO = ZERO                              09/08/26
+03383         MOVE 'N'   TO WSS-APPEL-AIDE-MOTRC                       09/08/26
+03383      ELSE                                                        09/08/26
+03383         MOVE 'O'   TO WSS-APPEL-AIDE-MOTRC                       09/08/26
+03383      END-IF.                                                     09/08/26
+03383  FIN-DETER-AIDE-MOTRC.                                           09/08/26
+03383      EXIT.                                                       09/08/26
 03383 *                                                                 EQW9Z0MQ
+03383 *                                                                09/08/26
+03383 **************************************************************   09/08/26
+03383 *   RECHERCHE AUTOMATIQUE DE LA COMMUNE A PARTIR DU CODE      *  09/08/26
+03383 *   POSTAL SAISI (TABLE GEBCOMM)                              *  09/08/26
+03383 **************************************************************   09/08/26
+03383  ACCES-AUTO-COMMUNE.                                             09/08/26
+03383 *--------------------                                            09/08/26
+03383      MOVE ECR-GARCOPCO TO WSS-CODE-POSTAL.                       09/08/26
+03383      EXEC SQL                                                    09/08/26
+03383        SELECT  ADRCOML,                                          09/08/26
+03383                ADRPSTC                                           09/08/26
+03383          INTO  :DCLGEBCOMM.ADRCOML,                              09/08/26
+03383                :DCLGEBCOMM.ADRPSTC                               09/08/26
+03383          FROM  DB2CIE.GEBCOMM                                    09/08/26
+03383          WHERE ADRPSTC = :WSS-CODE-POSTAL                        09/08/26
+03383          FETCH FIRST 1 ROW ONLY                                  09/08/26
+03383      END-EXEC.                                                   09/08/26
+03383      IF SQLCODE = ZERO                                           09/08/26
+03383         MOVE ADRCOML OF DCLGEBCOMM TO ECR-GARVILLO               09/08/26
+03383      END-IF.                                                     09/08/26
+03383  FIN-ACCES-AUTO-COMMUNE.                                         09/08/26
+03383      EXIT.                                                       09/08/26
 03384 **************************************************************    EQW9Z0MQ
 03385 *          ACCES BASE GEBCOMM                                *    EQW9Z0MQ
 03386 **************************************************************    EQW9Z0MQ
@@ -4272,6 +4492,29 @@ PDO89      ELSE
 PDO89  FIN-ACCESBIS-GEBCOMM.
 03416      EXIT.                                                        EQW9Z0MQ
 03417 /                                                                 EQW9Z0MQ
+03416 *                                                                09/08/26
+03416 **************************************************************   09/08/26
+03416 *   RECHERCHE D UNE IMMATRICULATION EN DOUBLE SUR UN AUTRE    *  09/08/26
+03416 *   CONTRAT DU MEME CLIENT (TABLE FB4CTRV)                    *  09/08/26
+03416 **************************************************************   09/08/26
+03416  ACCES-FB4CTRV.                                                  09/08/26
+03416 *----------------                                                09/08/26
+03416      MOVE SPACES TO WSS-NUMCTR-DOUBLON.                          09/08/26
+03416      MOVE 'N'    TO WSS-IMMAT-DOUBLON.                           09/08/26
+03416      EXEC SQL                                                    09/08/26
+03416        SELECT  NUMCTR                                            09/08/26
+03416          INTO  :WSS-NUMCTR-DOUBLON                               09/08/26
+03416          FROM  DB2CIE.FB4CTRV                                    09/08/26
+03416          WHERE GESCLI  = :W-GESCLI                               09/08/26
+03416            AND VEHIMMX = :ECR-VEHIMMXO                           09/08/26
+03416          FETCH FIRST 1 ROW ONLY                                  09/08/26
+03416      END-EXEC.                                                   09/08/26
+03416      IF SQLCODE = ZERO                                           09/08/26
+03416         MOVE 'O' TO WSS-IMMAT-DOUBLON                            09/08/26
+03416      END-IF.                                                     09/08/26
+03416 *                                                                09/08/26
+03416  FIN-ACCES-FB4CTRV.                                              09/08/26
+03416      EXIT.                                                       09/08/26
 03418 **************************************************************    EQW9Z0MQ
 03419 *    TEST DU CODE COMPAGNIE POUR SAVOIR SI IL Y A APPEL A    *    EQW9Z0MQ
 03420 *            L'ECRAN D'AIDE COMPAGNIE                        *    EQW9Z0MQ
@@ -4633,6 +4876,12 @@ F3576                                                                   EQW9Z0MQ
 03636         END-IF                                                    EQW9Z0MQ
 03637      END-IF.                                                      EQW9Z0MQ
 03638                                                                   EQW9Z0MQ
+03638 *--- RECHERCHE AUTOMATIQUE DE LA COMMUNE SI LE CODE POSTAL EST   09/08/26
+03638 *--- SAISI SEUL (EVITE LA SAISIE LIBRE DE LA COMMUNE)            09/08/26
+03638      IF WSS-APPEL-AIDE-CP = 'N' AND ECR-GARCOPCO NOT = SPACES    09/08/26
+03638         AND ECR-GARCOPCO NOT = '99000' AND ECR-GARVILLO = SPACES 09/08/26
+03638         PERFORM ACCES-AUTO-COMMUNE THRU FIN-ACCES-AUTO-COMMUNE   09/08/26
+03638      END-IF.                                                     09/08/26
 03639 *--- CODE POSTAL ET COMMUNE                                       EQW9Z0MQ
 03640      IF WSS-APPEL-AIDE-CP = 'N' AND WSS-APPEL-AIDE-COM = 'N' AND  EQW9Z0MQ
 03641         ECR-GARCOPCO NOT = SPACES AND ECR-GARVILLO NOT = SPACES   EQW9Z0MQ
@@ -4669,6 +4918,16 @@ F3576                                                                   EQW9Z0MQ
 03672         END-IF                                                    EQW9Z0MQ
 03673      END-IF.                                                      EQW9Z0MQ
 03674                                                                   EQW9Z0MQ
+03673 *--- RECHERCHE D UNE IMMATRICULATION DEJA UTILISEE SUR UN AUTRE  09/08/26
+03673 *--- CONTRAT DU MEME CLIENT (AVERTISSEMENT, NON BLOQUANT)        09/08/26
+03673      IF ECR-VEHIMMXO NOT = SPACES AND W-GESCLI NOT = SPACES      09/08/26
+03673         PERFORM ACCES-FB4CTRV THRU FIN-ACCES-FB4CTRV             09/08/26
+03673         IF WSS-IMMAT-DOUBLON = 'O'                               09/08/26
+03673            AND (COM-GENE-MESINF = SPACES OR LOW-VALUE)           09/08/26
+03673            MOVE 'FBH03' TO COM-GENE-MESINF                       09/08/26
+03673                            COM-CODERR                            09/08/26
+03673         END-IF                                                   09/08/26
+03673      END-IF.                                                     09/08/26
 03675 *                                                                 EQW9Z0MQ
 03676 *-----------------------------------------------------------------EQW9Z0MQ
 03677 *          ==> TRAITEMENT DE CONNEXES                             EQW9Z0MQ
@@ -5279,6 +5538,21 @@ AD548               GO           TO FIN-CTRL-LOG-ANTE2                  EQW9Z0MQ
 03764         END-IF                                                    EQW9Z0MQ
 F2980      END-IF.                                                      EQW9Z0MQ
 F2980
+03836  *                                                                EQW9Z0MQ
+03836  *---RECONCILIATION AVEC LA TRANSIT CIGAL/AGIRA : UNE             EQW9Z0MQ
+03836  *---INTERRUPTION DE GARANTIE DECLAREE DOIT CORRESPONDRE A        EQW9Z0MQ
+03836  *---UN VEHICULE IDENTIFIE PAR CIGAL (MESSAGE INFORMATIF)         EQW9Z0MQ
+03836      IF ECR-ANVINTNO NOT = SPACES AND LOW-VALUE AND ' 0'          EQW9Z0MQ
+03836                            AND '0 ' AND '00'                      EQW9Z0MQ
+03836         IF CIGAL-IMMAT OF FBMISPTR-IT1 = SPACES OR LOW-VALUE      EQW9Z0MQ
+03836            OR CIGAL-IMMAT OF FBMISPTR-IT1 NOT =                   EQW9Z0MQ
+03836               VEHIMMX OF TS-VEHICULE(1)                           EQW9Z0MQ
+03836            IF COM-GENE-MESINF = SPACES OR LOW-VALUE               EQW9Z0MQ
+03836               MOVE 'FB484' TO COM-GENE-MESINF                     EQW9Z0MQ
+03836                               COM-CODERR                          EQW9Z0MQ
+03836            END-IF                                                 EQW9Z0MQ
+03836         END-IF                                                    EQW9Z0MQ
+03836      END-IF.                                                      EQW9Z0MQ
 AD548  FIN-CTRL-LOG-ANTE2.                                              EQW9Z0MQ
 04014      EXIT.                                                        EQW9Z0MQ
 04015 *                                                                 EQW9Z0MQ
@@ -5699,6 +5973,14 @@ F8556  FIN-CTRL-USAGE. EXIT.
 04288            END-IF                                                 EQW9Z0MQ
 04289         END-IF                                                    EQW9Z0MQ
 04290      END-IF.                                                      EQW9Z0MQ
+04290 *--- LE GROUPE ET LA CLASSE SONT DETERMINES AUTOMATIQUEMENT,     09/08/26
+04290 *--- LA SAISIE MANUELLE EVENTUELLE EST IGNOREE                   09/08/26
+04290      IF VEHGROC OF TS-VEHICULE(1) NOT = SPACES AND LOW-VALUE     09/08/26
+04290         MOVE VEHGROC OF TS-VEHICULE(1) TO ECR-VEHGROCO           09/08/26
+04290      END-IF.                                                     09/08/26
+04290      IF VEHCLAC OF TS-VEHICULE(1) NOT = SPACES AND LOW-VALUE     09/08/26
+04290         MOVE VEHCLAC OF TS-VEHICULE(1) TO ECR-VEHCLACO           09/08/26
+04290      END-IF.                                                     09/08/26
 04291                                                                   EQW9Z0MQ
 04292 *--- SI LE CODE AUTO EST EGAL A 9999999, ON ACCEDE A LA TABLE     EQW9Z0MQ
 04293 *--- FB4CLA01 POUR RECUPERER LA CLASSE A PARTIR DU GENRE SAISI    EQW9Z0MQ
@@ -5729,6 +6011,11 @@ F8556  FIN-CTRL-USAGE. EXIT.
 04313            END-IF                                                 EQW9Z0MQ
 04314         END-IF                                                    EQW9Z0MQ
 04315      END-IF.                                                      EQW9Z0MQ
+04315 *--- LA CLASSE EST DETERMINEE AUTOMATIQUEMENT, LA SAISIE         09/08/26
+04315 *--- MANUELLE EVENTUELLE EST IGNOREE                             09/08/26
+04315      IF VEHCLAC OF TS-VEHICULE(1) NOT = SPACES AND LOW-VALUE     09/08/26
+04315         MOVE VEHCLAC OF TS-VEHICULE(1) TO ECR-VEHCLACO           09/08/26
+04315      END-IF.                                                     09/08/26
 04316                                                                   EQW9Z0MQ
 04317 *--- SI LE CODE AUTO EST EGAL A 9999999, ON ACCEDE A LA TABLE     EQW9Z0MQ
 04318 *--- FB4GRP01 POUR RECUPERER LE GROUPE A PARTIR DU GENRE SAISI    EQW9Z0MQ
@@ -5775,6 +6062,11 @@ F8556  FIN-CTRL-USAGE. EXIT.
 04351            END-IF                                                 EQW9Z0MQ
 04352         END-IF                                                    EQW9Z0MQ
 04353      END-IF.                                                      EQW9Z0MQ
+04353 *--- LE GROUPE EST DETERMINE AUTOMATIQUEMENT, LA SAISIE          09/08/26
+04353 *--- MANUELLE EVENTUELLE EST IGNOREE                             09/08/26
+04353      IF VEHGROC OF TS-VEHICULE(1) NOT = SPACES AND LOW-VALUE     09/08/26
+04353         MOVE VEHGROC OF TS-VEHICULE(1) TO ECR-VEHGROCO           09/08/26
+04353      END-IF.                                                     09/08/26
 04354                                                                   EQW9Z0MQ
 04355 *--- SI LA CLASSE EST ST EGAL A 9999999, ON ACCEDE A LA TABLE     EQW9Z0MQ
 04356 *--- FB4GRP01 POUR RECUPERER LE GROUPE A PARTIR DU GENRE SAISI    EQW9Z0MQ
@@ -6013,6 +6305,30 @@ F8556  FIN-CTRL-USAGE. EXIT.
 04589         PERFORM REECRITURE-TS-VEHICULE THRU                       EQW9Z0MQ
 04590                 FIN-REECRITURE-TS-VEHICULE                        EQW9Z0MQ
 04591      END-IF.                                                      EQW9Z0MQ
+04591  *                                                                EQW9Z0MQ
+04591  *--- SAUVEGARDE DE LA SOUS-LISTE DES EQUIPEMENTS DE              EQW9Z0MQ
+04591  *--- PROTECTION VOL SAISIS POUR LE VEHICULE                      EQW9Z0MQ
+04591      MOVE ECR-VEHEQV1O       TO VOLEQ-CODE1.                      EQW9Z0MQ
+04591      MOVE ECR-VEHEQV2O       TO VOLEQ-CODE2.                      EQW9Z0MQ
+04591      MOVE ECR-VEHEQV3O       TO VOLEQ-CODE3.                      EQW9Z0MQ
+04591      IF WSS-READ-TSVEHI = 'N'                                     EQW9Z0MQ
+04591         EXEC CICS WRITEQ TS QUEUE  (IDENT-TS-VOLEQ)               EQW9Z0MQ
+04591                             FROM   (WSS-VOLEQ-ENR)                EQW9Z0MQ
+04591                             LENGTH (LENGTH OF WSS-VOLEQ-ENR)      EQW9Z0MQ
+04591                             ITEM   (COM-FB-RANG-TS-LIRE)          EQW9Z0MQ
+04591                             MAIN                                  EQW9Z0MQ
+04591                             NOHANDLE                              EQW9Z0MQ
+04591         END-EXEC                                                  EQW9Z0MQ
+04591      ELSE                                                         EQW9Z0MQ
+04591         EXEC CICS WRITEQ TS QUEUE  (IDENT-TS-VOLEQ)               EQW9Z0MQ
+04591                             FROM   (WSS-VOLEQ-ENR)                EQW9Z0MQ
+04591                             LENGTH (LENGTH OF WSS-VOLEQ-ENR)      EQW9Z0MQ
+04591                             ITEM   (COM-FB-RANG-TS-LIRE)          EQW9Z0MQ
+04591                             REWRITE                               EQW9Z0MQ
+04591                             MAIN                                  EQW9Z0MQ
+04591                             NOHANDLE                              EQW9Z0MQ
+04591         END-EXEC                                                  EQW9Z0MQ
+04591      END-IF.                                                      EQW9Z0MQ
 04592 *                                                                 EQW9Z0MQ
 04593      PERFORM APPEL-MA90T00 THRU FIN-APPEL-MA90T00.                EQW9Z0MQ
 04594                                                                   EQW9Z0MQ
@@ -6244,6 +6560,13 @@ F3576                                                                   EQW9Z0MQ
 04788      ELSE                                                         EQW9Z0MQ
 04789         MOVE SPACES          TO VEHPEFC OF TS-VEHICULE(1)         EQW9Z0MQ
 04790      END-IF.                                                      EQW9Z0MQ
+04790  *--- HISTORIQUE DE L INDICATEUR PERTES FINANCIERES : LA VALEUR  09/08/26
+04790  *--- PRECEDENTE N EST PLUS PERDUE, ELLE EST JOURNALISEE         09/08/26
+04790      IF WSS-VEHPEFC-AV NOT = SPACES AND LOW-VALUE                09/08/26
+04790         IF WSS-VEHPEFC-AV NOT = VEHPEFC OF TS-VEHICULE(1)        09/08/26
+04790            PERFORM ECR-TS-PEFHIS THRU FECR-TS-PEFHIS             09/08/26
+04790         END-IF                                                   09/08/26
+04790      END-IF.                                                     09/08/26
 04791                                                                   EQW9Z0MQ
 04792 *--- CODE POSTAL LIEU DE GARAGE                                   EQW9Z0MQ
 04793      IF WSS-APPEL-AIDE-CP = 'N'                                   EQW9Z0MQ
@@ -6451,6 +6774,12 @@ U3925                        END-IF
 04940 *                            TO RANVABOD OF TS-VEHICULE(1)        EQW9Z0MQ
 04941         MOVE SPACES          TO RANVABOD OF TS-VEHICULE(1)        EQW9Z0MQ
 04942      END-IF.                                                      EQW9Z0MQ
+04942 *                                                                09/08/26
+04942 *--- HISTORIQUE DU CRM LORS D UN CHANGEMENT DE VEHICULE : LA     09/08/26
+04942 *--- VALEUR PRECEDENTE N'EST PLUS PERDUE, ELLE EST JOURNALISEE   09/08/26
+04942      IF WSS-CHANGE-VEHICULE = 'O'                                09/08/26
+04942         PERFORM ECR-TS-CRMHIS THRU FECR-TS-CRMHIS                09/08/26
+04942      END-IF.                                                     09/08/26
 04943                                                                   EQW9Z0MQ
 04944      MOVE FBMISPTR-IT1           TO SEGTRA OF TS-SUSPENS1.        EQW9Z0MQ
 04945                                                                   EQW9Z0MQ
@@ -6464,6 +6793,139 @@ U3925                        END-IF
 04953                                                                   EQW9Z0MQ
 04954  FIN-MISE-A-JOUR-TS.                                              EQW9Z0MQ
 04955      EXIT.                                                        EQW9Z0MQ
+04942 *                                                                09/08/26
+04942 **************************************************************   09/08/26
+04942 * ECRITURE DE LA TS HISTORIQUE DU CRM (CHANGEMENT VEHICULE)   *  09/08/26
+04942 **************************************************************   09/08/26
+04942 *                                                                09/08/26
+04942  ECR-TS-CRMHIS.                                                  09/08/26
+04942 *----------------                                                09/08/26
+04942 *                                                                09/08/26
+04942      ADD +1                TO RANG-TS-CRMHIS.                    09/08/26
+04942      MOVE VEHIMMX OF TS-VEHICULE(2) TO CRMHIS-IMMAT-ANC.         09/08/26
+04942      MOVE VEHIMMX OF TS-VEHICULE(1) TO CRMHIS-IMMAT-NOUV.        09/08/26
+04942      MOVE RANVBONT OF TS-VEHICULE(2) TO CRMHIS-CRM-ANC.          09/08/26
+04942      MOVE RANVBONT OF TS-VEHICULE(1) TO CRMHIS-CRM-NOUV.         09/08/26
+04942      MOVE RANVBOND OF TS-VEHICULE(2) TO CRMHIS-DATE-ANC.         09/08/26
+04942      MOVE EIBDATE            TO CRMHIS-JOUR.                     09/08/26
+04942      MOVE EIBTIME            TO CRMHIS-HEURE.                    09/08/26
+04942      EXEC CICS WRITEQ TS QUEUE  (IDENT-TS-CRMHIS)                09/08/26
+04942                          FROM   (WSS-CRMHIS-ENR)                 09/08/26
+04942                          LENGTH (LENGTH OF WSS-CRMHIS-ENR)       09/08/26
+04942                          ITEM   (RANG-TS-CRMHIS)                 09/08/26
+04942                          MAIN                                    09/08/26
+04942                          NOHANDLE                                09/08/26
+04942      END-EXEC.                                                   09/08/26
+F51056     IF EIBRCODE  NOT = LOW-VALUE                                 EQW9Z0MQ
+F51056        MOVE 'FB4H :PB ECRITURE TS HISTO CRM VEHICULE' TO MESS    EQW9Z0MQ
+F51056        GO TO ABANDON-TACHE                                       EQW9Z0MQ
+F51056     END-IF.                                                      EQW9Z0MQ
+04942  FECR-TS-CRMHIS.                                                 09/08/26
+04942      EXIT.                                                       09/08/26
+F51049 *                                                               09/08/26
+F51049 **************************************************************  09/08/26
+F51049 * EVOLUTION DU CRM DU VEHICULE PAR RAPPORT AU PRECEDENT        * 09/08/26
+F51049 * CHANGEMENT DE VEHICULE (2 DERNIERES TS-CRMHIS DU VEHICULE)   * 09/08/26
+F51049 **************************************************************  09/08/26
+F51049 *                                                               09/08/26
+F51049  CALCUL-EVOL-CRM.                                                09/08/26
+F51049 *------------------                                              09/08/26
+F51049 *                                                                09/08/26
+F51061*--  RECALAGE DE RANG-TS-CRMHIS SUR LE NOMBRE REEL D'ITEMS DE LA   09/08/26
+F51061*--  TS : CETTE ZONE EST REINITIALISEE PAR CICS A CHAQUE NOUVELLE  09/08/26
+F51061*--  TACHE (PSEUDO-CONVERSATIONNEL) ALORS QUE LA TS A PU ETRE      09/08/26
+F51061*--  ALIMENTEE PAR UNE TACHE PRECEDENTE (ECR-TS-CRMHIS) - SANS CE  09/08/26
+F51061*--  RECALAGE, UN SIMPLE REAFFICHAGE D'ECRAN NE VOIT JAMAIS LA TS  09/08/26
+F51061     EXEC CICS INQUIRE TSQUEUE  (IDENT-TS-CRMHIS)                 09/08/26
+F51061                         ITEMCOUNT (RANG-TS-CRMHIS)                09/08/26
+F51061                         NOHANDLE                                 09/08/26
+F51061     END-EXEC.                                                    09/08/26
+F51061     IF EIBRCODE NOT = LOW-VALUE                                  09/08/26
+F51061*--     PAS DE TS (QIDERR) OU AUTRE INCIDENT : AUCUN HISTO ENCORE  09/08/26
+F51061        MOVE ZERO            TO RANG-TS-CRMHIS                    09/08/26
+F51061     END-IF.                                                      09/08/26
+F51049      MOVE ZERO               TO WSS-EVOL-CRM-NBTR.               09/08/26
+F51049      MOVE SPACES             TO WSS-EVOL-CRM-VAL1                09/08/26
+F51049                                 WSS-EVOL-CRM-VAL2.               09/08/26
+F51049      MOVE 'N'                TO WSS-EVOL-CRM-FIN.                09/08/26
+F51049      IF RANG-TS-CRMHIS > ZERO                                    09/08/26
+F51049         MOVE RANG-TS-CRMHIS  TO WSS-EVOL-CRM-IDX                 09/08/26
+F51049         PERFORM LIRE-HIST-EVOL-CRM THRU FIN-LIRE-HIST-EVOL-CRM   09/08/26
+F51049            UNTIL FIN-EVOL-CRM                                    09/08/26
+F51049            OR WSS-EVOL-CRM-NBTR = 2                              09/08/26
+F51049            OR WSS-EVOL-CRM-IDX = ZERO                            09/08/26
+F51049      END-IF.                                                     09/08/26
+F51049 *                                                                09/08/26
+F51049      EVALUATE TRUE                                               09/08/26
+F51049         WHEN WSS-EVOL-CRM-NBTR < 2                               09/08/26
+F51049            MOVE 'INDISPO '   TO ECR-CRMEVOO                      09/08/26
+F51049         WHEN WSS-EVOL-CRM-VAL1 < WSS-EVOL-CRM-VAL2               09/08/26
+F51049            MOVE 'AMELIORE'   TO ECR-CRMEVOO                      09/08/26
+F51049         WHEN WSS-EVOL-CRM-VAL1 > WSS-EVOL-CRM-VAL2               09/08/26
+F51049            MOVE 'DEGRADE '   TO ECR-CRMEVOO                      09/08/26
+F51049         WHEN OTHER                                               09/08/26
+F51049            MOVE 'STABLE  '   TO ECR-CRMEVOO                      09/08/26
+F51049      END-EVALUATE.                                               09/08/26
+F51049  FIN-CALCUL-EVOL-CRM.                                            09/08/26
+F51049      EXIT.                                                       09/08/26
+F51049 *                                                                09/08/26
+F51049 **************************************************************  09/08/26
+F51049 * LECTURE D'UNE TS-CRMHIS EN PARTANT DE LA PLUS RECENTE, ET    * 09/08/26
+F51049 * RETENTION DES 2 PREMIERES CONCERNANT LE VEHICULE COURANT     * 09/08/26
+F51049 **************************************************************  09/08/26
+F51049 *                                                                09/08/26
+F51049  LIRE-HIST-EVOL-CRM.                                             09/08/26
+F51049 *---------------------                                           09/08/26
+F51049 *                                                                09/08/26
+F51049      EXEC CICS READQ TS QUEUE  (IDENT-TS-CRMHIS)                 09/08/26
+F51049                         INTO   (WSS-CRMHIS-ENR)                  09/08/26
+F51049                         LENGTH (LENGTH OF WSS-CRMHIS-ENR)        09/08/26
+F51049                         ITEM   (WSS-EVOL-CRM-IDX)                09/08/26
+F51049                         NOHANDLE                                 09/08/26
+F51049      END-EXEC.                                                   09/08/26
+F51049      IF EIBRCODE NOT = LOW-VALUE                                 09/08/26
+F51049         SET FIN-EVOL-CRM     TO TRUE                             09/08/26
+F51049      ELSE                                                        09/08/26
+F51049         IF CRMHIS-IMMAT-NOUV = VEHIMMX OF TS-VEHICULE(1)         09/08/26
+F51049            ADD 1             TO WSS-EVOL-CRM-NBTR                09/08/26
+F51049            IF WSS-EVOL-CRM-NBTR = 1                              09/08/26
+F51049               MOVE CRMHIS-CRM-NOUV TO WSS-EVOL-CRM-VAL1          09/08/26
+F51049            ELSE                                                  09/08/26
+F51049               MOVE CRMHIS-CRM-NOUV TO WSS-EVOL-CRM-VAL2          09/08/26
+F51049            END-IF                                                09/08/26
+F51049         END-IF                                                   09/08/26
+F51049         SUBTRACT 1           FROM WSS-EVOL-CRM-IDX               09/08/26
+F51049      END-IF.                                                     09/08/26
+F51049  FIN-LIRE-HIST-EVOL-CRM.                                         09/08/26
+F51049      EXIT.                                                       09/08/26
+04942  *                                                               09/08/26
+04942  **************************************************************  09/08/26
+04942  * ECRITURE DE LA TS HISTORIQUE DE L INDICATEUR PERTES         * 09/08/26
+04942  * FINANCIERES DU VEHICULE                                     * 09/08/26
+04942  **************************************************************  09/08/26
+04942  *                                                               09/08/26
+04942  ECR-TS-PEFHIS.                                                  09/08/26
+04942  *---------------                                                09/08/26
+04942  *                                                               09/08/26
+04942      ADD +1                TO RANG-TS-PEFHIS.                    09/08/26
+04942      MOVE VEHIMMX OF TS-VEHICULE(1) TO PEFHIS-IMMAT.             09/08/26
+04942      MOVE WSS-VEHPEFC-AV           TO PEFHIS-VAL-ANC.            09/08/26
+04942      MOVE VEHPEFC OF TS-VEHICULE(1) TO PEFHIS-VAL-NOUV.          09/08/26
+04942      MOVE EIBDATE            TO PEFHIS-JOUR.                     09/08/26
+04942      MOVE EIBTIME            TO PEFHIS-HEURE.                    09/08/26
+04942      EXEC CICS WRITEQ TS QUEUE  (IDENT-TS-PEFHIS)                09/08/26
+04942                          FROM   (WSS-PEFHIS-ENR)                 09/08/26
+04942                          LENGTH (LENGTH OF WSS-PEFHIS-ENR)       09/08/26
+04942                          ITEM   (RANG-TS-PEFHIS)                 09/08/26
+04942                          MAIN                                    09/08/26
+04942                          NOHANDLE                                09/08/26
+04942      END-EXEC.                                                   09/08/26
+F51057     IF EIBRCODE  NOT = LOW-VALUE                                 EQW9Z0MQ
+F51057        MOVE 'FB4H :PB ECRITURE TS HISTO PEF VEHICULE' TO MESS    EQW9Z0MQ
+F51057        GO TO ABANDON-TACHE                                       EQW9Z0MQ
+F51057     END-IF.                                                      EQW9Z0MQ
+04942  FECR-TS-PEFHIS.                                                 09/08/26
+04942      EXIT.                                                       09/08/26
 04956 *                                                                 EQW9Z0MQ
 04957 ******************************************************************EQW9Z0MQ
 04958 * PRE-AFFICHAGE GTI EN AJOUT VEHICULE A PARTIR DES TABLES FBFOGA01EQW9Z0MQ
@@ -7585,7 +8047,8 @@ U3319  ++INCLUDE SQKCECRS
 06019      IF WSS-APPEL-AIDE-GENRE = 'O' OR                             EQW9Z0MQ
 06020         WSS-APPEL-AIDE-USAGE = 'O' OR                             EQW9Z0MQ
 06021         WSS-APPEL-AIDE-PROT  = 'O' OR                             EQW9Z0MQ
-06022         WSS-APPEL-AIDE-FORM  = 'O'                                EQW9Z0MQ
+06022    WSS-APPEL-AIDE-FORM  = 'O' OR                                 EQW9Z0MQ
+06022         WSS-APPEL-AIDE-MOTRC = 'O'                               09/08/26
 06023         MOVE 'MA84'  TO  NOM-TACHE-XCTL                           EQW9Z0MQ
 06024         MOVE  SPACES                 TO COM-GENE-MESINF           EQW9Z0MQ
 06025                                         COM-GENE-MESANO           EQW9Z0MQ
@@ -7615,6 +8078,9 @@ U3319  ++INCLUDE SQKCECRS
 06049               MOVE 'FOR4'           TO COM-MA-GENRE-TXT           EQW9Z0MQ
 06050            END-IF                                                 EQW9Z0MQ
 06051         END-IF                                                    EQW9Z0MQ
+06051      IF WSS-APPEL-AIDE-MOTRC = 'O'                               09/08/26
+06051         MOVE 'MOTR'               TO COM-MA-GENRE-TXT            09/08/26
+06051      END-IF                                                      09/08/26
 06052         GO                           TO FIN-DETERMINATION-ECR-SUIVEQW9Z0MQ
 06053      END-IF.                                                      EQW9Z0MQ
 06054 *                                                                 EQW9Z0MQ
