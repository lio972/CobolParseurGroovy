@@ -42,6 +42,10 @@ DFH0007  DFHMDF POS=(4,22),LENGTH=3,ATTRB=(PROT,NORM)                   00041
 * NOMC                            ECR-NOMC                              00042
 DFH0008  DFHMDF POS=(4,26),LENGTH=30,ATTRB=(PROT,NORM)                  00043
          DFHMDF POS=(4,57),LENGTH=1,ATTRB=(PROT,NORM)                   00044
+         DFHMDF POS=(4,60),LENGTH=4,INITIAL='CRM:',ATTRB=(PROT,NORM)    F51053
+* CRMTND                           ECR-CRMTND                           F51053
+DFH0086  DFHMDF POS=(4,65),LENGTH=8,ATTRB=(PROT,NORM)                   F51053
+         DFHMDF POS=(4,74),LENGTH=1,ATTRB=(PROT,NORM)                   F51053
          DFHMDF POS=(5,1),LENGTH=78,                                   *00045
                INITIAL='-----------------------------------------------*00046
                -------------------------------',ATTRB=(PROT,BRT),      *00047
@@ -255,6 +259,12 @@ DFH0077  DFHMDF POS=(17,63),LENGTH=4,ATTRB=(ASKIP,NORM)                 00253
 * PTSCRMX                         ECR-PTSCRMX                           00255
 DFH0078  DFHMDF POS=(17,73),LENGTH=3,ATTRB=(PROT,NORM)                  00256
          DFHMDF POS=(17,77),LENGTH=1,ATTRB=(PROT,NORM)                  00257
+         DFHMDF POS=(18,1),LENGTH=24,INITIAL='MOTIF RESTAURATION (R)   *F51053
+               :',ATTRB=(PROT,NORM)                                     F51053
+* RESTMOT                          ECR-RESTMOT                          F51053
+DFH0087  DFHMDF POS=(18,26),LENGTH=20,ATTRB=(UNPROT,NORM),             *F51053
+               COLOR=NEUTRAL                                            F51053
+         DFHMDF POS=(18,47),LENGTH=1,ATTRB=(ASKIP,NORM)                 F51053
          DFHMDF POS=(18,80),LENGTH=25,                                 *00258
                INITIAL='AJOUTER UN CONDUCTEUR ? :',ATTRB=(PROT,NORM)    00259
 * AJOUTCON                        ECR-AJOUTCON                          00260
@@ -267,6 +277,12 @@ DFH0080  DFHMDF POS=(20,26),LENGTH=1,ATTRB=(UNPROT,NORM),COLOR=NEUTRAL  00266
          DFHMDF POS=(20,28),LENGTH=31,                                 *00267
                INITIAL='(Prï¿½ciser le type ou taper ''?'')',            *00268
                ATTRB=(ASKIP,NORM)                                       00269
+         DFHMDF POS=(20,59),LENGTH=9,INITIAL='NB AJOUTS',              *F51053
+               ATTRB=(PROT,NORM)                                        F51053
+* AJTNBR                           ECR-AJTNBR                           F51053
+DFH0088  DFHMDF POS=(20,69),LENGTH=2,ATTRB=(UNPROT,NORM),              *F51053
+               COLOR=NEUTRAL                                            F51053
+         DFHMDF POS=(20,72),LENGTH=1,ATTRB=(ASKIP,NORM)                 F51053
          DFHMDF POS=(20,80),LENGTH=79,                                 *00270
                INITIAL='-----------------------------------------------*00271
                --------------------------------',ATTRB=(ASKIP,BRT),    *00272
@@ -284,5 +300,12 @@ DFH0082  DFHMDF POS=(22,21),LENGTH=59,ATTRB=(ASKIP,BRT),COLOR=BLUE      00282
 * XMSGAL                          ECR-XMSGAL                            00284
 DFH0083  DFHMDF POS=(23,2),LENGTH=64,ATTRB=(PROT,BRT),COLOR=BLUE        00285
          DFHMDF POS=(23,67),LENGTH=1,ATTRB=(PROT,NORM)                  00286
+         DFHMDF POS=(24,60),LENGTH=4,INITIAL='PAGE',ATTRB=(PROT,NORM) 00286A
+* XPAGEI                          ECR-XPAGEI                           00286B
+DFH0084  DFHMDF POS=(24,65),LENGTH=2,ATTRB=(PROT,NORM)                 00286C
+         DFHMDF POS=(24,67),LENGTH=1,INITIAL='/',ATTRB=(PROT,NORM)     00286D
+* XPAGTI                          ECR-XPAGTI                           00286E
+DFH0085  DFHMDF POS=(24,68),LENGTH=2,ATTRB=(PROT,NORM)                 00286F
+         DFHMDF POS=(24,70),LENGTH=1,ATTRB=(PROT,NORM)                 00286G
          DFHMSD TYPE=FINAL                                              00287
          END                                                            00288
