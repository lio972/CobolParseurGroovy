@@ -109,6 +109,12 @@ DFH0023  DFHMDF POS=(14,6),LENGTH=3,ATTRB=(UNPROT,NORM),COLOR=NEUTRAL   00108
          DFHMDF POS=(14,10),LENGTH=1,ATTRB=(ASKIP,NORM)                 00109
 * PRMOBTD2                        ECR-PRMOBTD2                          00110
 DFH0024  DFHMDF POS=(14,20),LENGTH=8,ATTRB=(UNPROT,NORM),COLOR=NEUTRAL  00111
+* PRMTYPC3                        ECR-PRMTYPC3                          F51054
+DFH0089  DFHMDF POS=(15,6),LENGTH=3,ATTRB=(UNPROT,NORM),COLOR=NEUTRAL   F51054
+         DFHMDF POS=(15,10),LENGTH=1,ATTRB=(ASKIP,NORM)                 F51054
+* PRMOBTD3                        ECR-PRMOBTD3                          F51054
+DFH0090  DFHMDF POS=(15,20),LENGTH=8,ATTRB=(UNPROT,NORM),COLOR=NEUTRAL  F51054
+         DFHMDF POS=(15,29),LENGTH=1,ATTRB=(ASKIP,NORM)                 F51054
          DFHMDF POS=(14,29),LENGTH=34,                                 *00001120
                INITIAL='      CONDUITE ACCOMPAGNEE (O/N) :',           *00001130
                ATTRB=(ASKIP,NORM)                                       00001140
@@ -123,6 +129,10 @@ DFH0025  DFHMDF POS=(14,64),LENGTH=1,ATTRB=(UNPROT,NORM),COLOR=NEUTRAL  00001160
 * ANPANCN                         ECR-ANPANCN                           00125
 DFH0026  DFHMDF POS=(17,46),LENGTH=2,ATTRB=(UNPROT,NORM),COLOR=NEUTRAL  00001240
          DFHMDF POS=(17,49),LENGTH=4,INITIAL='MOIS',ATTRB=(ASKIP,NORM)  00001250
+* ANMOTF                          ECR-ANMOTF                            F51054
+         DFHMDF POS=(17,54),LENGTH=5,INITIAL='FORC:',ATTRB=(ASKIP,NORM) F51054
+DFH0091  DFHMDF POS=(17,60),LENGTH=20,ATTRB=(UNPROT,NORM),             *F51054
+               COLOR=NEUTRAL                                            F51054
          DFHMDF POS=(18,1),LENGTH=79,                                  *00001260
                INITIAL='SI ANNUL/SUSP PERMIS ALCOOL/STUPEFIANTS/DEL. FU*00001270
                ITE SUR 60 DERNIERS MOIS : REFUS',ATTRB=(ASKIP,NORM)     00001280
