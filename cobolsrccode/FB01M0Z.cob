@@ -34,6 +34,10 @@
                05 ECR-NOMCL  COMP PIC S9(4).                            00000340
                05 ECR-NOMCF  PIC X.                                     00000350
                05 ECR-NOMCI  PIC X(30).                                 00000360
+      * tendance CRM/bonus-malus du contrat (conducteurs CF/CJ actifs)   00000361
+               05 ECR-CRMTNDL     COMP PIC S9(4).                       00000362
+               05 ECR-CRMTNDF     PIC X.                                00000363
+               05 ECR-CRMTNDI     PIC X(8).                             00000364
                05 ECR-LIGNEI OCCURS   10 TIMES .                        00000370
       * code sélection                                                  00000380
                  06 ECR-CSECODCL  COMP PIC S9(4).                       00000390
@@ -63,6 +67,12 @@
                  06 ECR-PTSCRMXL  COMP PIC S9(4).                       00000590
                  06 ECR-PTSCRMXF  PIC X.                                00000600
                  06 ECR-PTSCRMXI  PIC X(3).                             00000610
+      * motif de restauration (obligatoire si code action = 'R' - porte  F51053
+      * par la seule ligne selectionnee, CSECODC n'admet qu'une          F51053
+      * selection a la fois)                                            F51053
+               05 ECR-RESTMOTL    COMP PIC S9(4).                       F51053
+               05 ECR-RESTMOTF    PIC X.                                F51053
+               05 ECR-RESTMOTI    PIC X(20).                            F51053
       * code ajout conducteur                                           00000620
                05 ECR-AJOUTCONL   COMP PIC S9(4).                       00000630
                05 ECR-AJOUTCONF   PIC X.                                00000640
@@ -71,6 +81,10 @@
                05 ECR-AJOUTVEHL   COMP PIC S9(4).                       00000670
                05 ECR-AJOUTVEHF   PIC X.                                00000680
                05 ECR-AJOUTVEHI   PIC X.                                00000690
+      * nombre d'ajouts consécutifs demandés (conducteur ou véhicule)   00000691
+               05 ECR-AJTNBRL     COMP PIC S9(4).                       00000692
+               05 ECR-AJTNBRF     PIC X.                                00000693
+               05 ECR-AJTNBRI     PIC 99.                               00000694
       * code commande                                                   00000700
                05 ECR-XCDECL      COMP PIC S9(4).                       00000710
                05 ECR-XCDECF      PIC X.                                00000720
@@ -83,6 +97,13 @@
                05 ECR-XMSGALL     COMP PIC S9(4).                       00000790
                05 ECR-XMSGALF     PIC X.                                00000800
                05 ECR-XMSGALI     PIC X(64).                            00000810
+      * page en cours / nombre de pages (fleet auto > 10 lignes)        00000811
+               05 ECR-XPAGEIL     COMP PIC S9(4).                       00000812
+               05 ECR-XPAGEIF     PIC X.                                00000813
+               05 ECR-XPAGEII     PIC 99.                               00000814
+               05 ECR-XPAGTIL     COMP PIC S9(4).                       00000815
+               05 ECR-XPAGTIF     PIC X.                                00000816
+               05 ECR-XPAGTII     PIC 99.                               00000817
       ***************************************************************** 00000820
       * COMPOSITION CONTRAT 4 ROUES GFA                                 00000830
       ***************************************************************** 00000840
@@ -119,6 +140,10 @@
                05 FILLER     PIC X(2).                                  00001150
                05 ECR-NOMCA  PIC X.                                     00001160
                05 ECR-NOMCO  PIC X(30).                                 00001170
+      * tendance CRM/bonus-malus du contrat (conducteurs CF/CJ actifs)   00001171
+               05 FILLER     PIC X(2).                                  00001172
+               05 ECR-CRMTNDA     PIC X.                                00001173
+               05 ECR-CRMTNDO     PIC X(8).                             00001174
                05 ECR-LIGNEO OCCURS   10 TIMES .                        00001220
       * code sélection                                                  00001190
                  06 FILLER   PIC X(2).                                  00001200
@@ -148,6 +173,12 @@
                  06 FILLER   PIC X(2).                                  00001400
                  06 ECR-PTSCRMXA  PIC X.                                00001410
                  06 ECR-PTSCRMXO  PIC X(3).                             00001420
+      * motif de restauration (obligatoire si code action = 'R' - porte  F51053
+      * par la seule ligne selectionnee, CSECODC n'admet qu'une          F51053
+      * selection a la fois)                                            F51053
+               05 FILLER     PIC X(2).                                  F51053
+               05 ECR-RESTMOTA    PIC X.                                F51053
+               05 ECR-RESTMOTO    PIC X(20).                            F51053
       * code ajout conducteur                                           00001430
                05 FILLER     PIC X(2).                                  00001440
                05 ECR-AJOUTCONA   PIC X.                                00001450
@@ -156,6 +187,10 @@
                05 FILLER     PIC X(2).                                  00001480
                05 ECR-AJOUTVEHA   PIC X.                                00001490
                05 ECR-AJOUTVEHO   PIC X.                                00001500
+      * nombre d'ajouts consécutifs demandés (conducteur ou véhicule)   00001501
+               05 FILLER     PIC X(2).                                  00001502
+               05 ECR-AJTNBRA     PIC X.                                00001503
+               05 ECR-AJTNBRO     PIC 99.                               00001504
       * code commande                                                   00001510
                05 FILLER     PIC X(2).                                  00001520
                05 ECR-XCDECA      PIC X.                                00001530
@@ -168,3 +203,10 @@
                05 FILLER     PIC X(2).                                  00001600
                05 ECR-XMSGALA     PIC X.                                00001610
                05 ECR-XMSGALO     PIC X(64).                            00001620
+      * page en cours / nombre de pages (fleet auto > 10 lignes)        00001621
+               05 FILLER     PIC X(2).                                  00001622
+               05 ECR-XPAGEIA     PIC X.                                00001623
+               05 ECR-XPAGEIO     PIC 99.                               00001624
+               05 FILLER     PIC X(2).                                  00001625
+               05 ECR-XPAGTIA     PIC X.                                00001626
+               05 ECR-XPAGTIO     PIC 99.                               00001627
