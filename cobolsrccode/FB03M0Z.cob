@@ -55,6 +55,13 @@
            10 ECR-ANPSINNL   COMP PIC S9(4).                            00000550
            10 ECR-ANPSINNF   PIC X.                                     00000560
            10 ECR-ANPSINNI   PIC X(2).                                  00000570
+      * page en cours / nb pages sinistres                               00000575
+           10 ECR-XPAGEIL    COMP PIC S9(4).                            00000576
+           10 ECR-XPAGEIF    PIC X.                                     00000577
+           10 ECR-XPAGEII    PIC 99.                                    00000578
+           10 ECR-XPAGTIL    COMP PIC S9(4).                            00000579
+           10 ECR-XPAGTIF    PIC X.                                     00000580
+           10 ECR-XPAGTII    PIC 99.                                    00000581
       * nature de sinistre                                              00000580
            10 ECR-SIPNATC1L  COMP PIC S9(4).                            00000590
            10 ECR-SIPNATC1F  PIC X.                                     00000600
@@ -63,6 +70,14 @@
            10 ECR-SIPDATD1L  COMP PIC S9(4).                            00000630
            10 ECR-SIPDATD1F  PIC X.                                     00000640
            10 ECR-SIPDATD1I  PIC X(6).                                  00000650
+      * montant du sinistre                                             00000652
+           10 ECR-SIPMNT1L   COMP PIC S9(4).                            00000653
+           10 ECR-SIPMNT1F   PIC X.                                     00000654
+           10 ECR-SIPMNT1I   PIC X(7).                                  00000655
+      * taux de responsabilite du sinistre                              00000656
+           10 ECR-SIPRESP1L  COMP PIC S9(4).                            00000657
+           10 ECR-SIPRESP1F  PIC X.                                     00000658
+           10 ECR-SIPRESP1I  PIC X(3).                                  00000659
       * nature de sinistre                                              00000660
            10 ECR-SIPNATC2L  COMP PIC S9(4).                            00000670
            10 ECR-SIPNATC2F  PIC X.                                     00000680
@@ -71,6 +86,14 @@
            10 ECR-SIPDATD2L  COMP PIC S9(4).                            00000710
            10 ECR-SIPDATD2F  PIC X.                                     00000720
            10 ECR-SIPDATD2I  PIC X(6).                                  00000730
+      * montant du sinistre                                             00000732
+           10 ECR-SIPMNT2L   COMP PIC S9(4).                            00000733
+           10 ECR-SIPMNT2F   PIC X.                                     00000734
+           10 ECR-SIPMNT2I   PIC X(7).                                  00000735
+      * taux de responsabilite du sinistre                              00000736
+           10 ECR-SIPRESP2L  COMP PIC S9(4).                            00000737
+           10 ECR-SIPRESP2F  PIC X.                                     00000738
+           10 ECR-SIPRESP2I  PIC X(3).                                  00000739
       * nature de sinistre                                              00000740
            10 ECR-SIPNATC3L  COMP PIC S9(4).                            00000750
            10 ECR-SIPNATC3F  PIC X.                                     00000760
@@ -79,6 +102,14 @@
            10 ECR-SIPDATD3L  COMP PIC S9(4).                            00000790
            10 ECR-SIPDATD3F  PIC X.                                     00000800
            10 ECR-SIPDATD3I  PIC X(6).                                  00000810
+      * montant du sinistre                                             00000812
+           10 ECR-SIPMNT3L   COMP PIC S9(4).                            00000813
+           10 ECR-SIPMNT3F   PIC X.                                     00000814
+           10 ECR-SIPMNT3I   PIC X(7).                                  00000815
+      * taux de responsabilite du sinistre                              00000816
+           10 ECR-SIPRESP3L  COMP PIC S9(4).                            00000817
+           10 ECR-SIPRESP3F  PIC X.                                     00000818
+           10 ECR-SIPRESP3I  PIC X(3).                                  00000819
       * nature de sinistre                                              00000820
            10 ECR-SIPNATC4L  COMP PIC S9(4).                            00000830
            10 ECR-SIPNATC4F  PIC X.                                     00000840
@@ -87,6 +118,14 @@
            10 ECR-SIPDATD4L  COMP PIC S9(4).                            00000870
            10 ECR-SIPDATD4F  PIC X.                                     00000880
            10 ECR-SIPDATD4I  PIC X(6).                                  00000890
+      * montant du sinistre                                             00000892
+           10 ECR-SIPMNT4L   COMP PIC S9(4).                            00000893
+           10 ECR-SIPMNT4F   PIC X.                                     00000894
+           10 ECR-SIPMNT4I   PIC X(7).                                  00000895
+      * taux de responsabilite du sinistre                              00000896
+           10 ECR-SIPRESP4L  COMP PIC S9(4).                            00000897
+           10 ECR-SIPRESP4F  PIC X.                                     00000898
+           10 ECR-SIPRESP4I  PIC X(3).                                  00000899
       * nature de sinistre                                              00000900
            10 ECR-SIPNATC5L  COMP PIC S9(4).                            00000910
            10 ECR-SIPNATC5F  PIC X.                                     00000920
@@ -95,6 +134,14 @@
            10 ECR-SIPDATD5L  COMP PIC S9(4).                            00000950
            10 ECR-SIPDATD5F  PIC X.                                     00000960
            10 ECR-SIPDATD5I  PIC X(6).                                  00000970
+      * montant du sinistre                                             00000972
+           10 ECR-SIPMNT5L   COMP PIC S9(4).                            00000973
+           10 ECR-SIPMNT5F   PIC X.                                     00000974
+           10 ECR-SIPMNT5I   PIC X(7).                                  00000975
+      * taux de responsabilite du sinistre                              00000976
+           10 ECR-SIPRESP5L  COMP PIC S9(4).                            00000977
+           10 ECR-SIPRESP5F  PIC X.                                     00000978
+           10 ECR-SIPRESP5I  PIC X(3).                                  00000979
       * nature de sinistre                                              00000980
            10 ECR-SIPNATC6L  COMP PIC S9(4).                            00000990
            10 ECR-SIPNATC6F  PIC X.                                     00001000
@@ -103,6 +150,14 @@
            10 ECR-SIPDATD6L  COMP PIC S9(4).                            00001030
            10 ECR-SIPDATD6F  PIC X.                                     00001040
            10 ECR-SIPDATD6I  PIC X(6).                                  00001050
+      * montant du sinistre                                             00001052
+           10 ECR-SIPMNT6L   COMP PIC S9(4).                            00001053
+           10 ECR-SIPMNT6F   PIC X.                                     00001054
+           10 ECR-SIPMNT6I   PIC X(7).                                  00001055
+      * taux de responsabilite du sinistre                              00001056
+           10 ECR-SIPRESP6L  COMP PIC S9(4).                            00001057
+           10 ECR-SIPRESP6F  PIC X.                                     00001058
+           10 ECR-SIPRESP6I  PIC X(3).                                  00001059
       * code commande                                                   00001060
            10 ECR-XCDECL     COMP PIC S9(4).                            00001500
            10 ECR-XCDECF     PIC X.                                     00001510
@@ -172,6 +227,13 @@
            10 FILLER    PIC X(2).                                       00002140
            10 ECR-ANPSINNA   PIC X.                                     00001730
            10 ECR-ANPSINNO   PIC X(2).                                  00001740
+      * page en cours / nb pages sinistres                               00001745
+           10 FILLER    PIC X(2).                                       00001746
+           10 ECR-XPAGEIA    PIC X.                                     00001747
+           10 ECR-XPAGEIO    PIC 99.                                    00001748
+           10 FILLER    PIC X(2).                                       00001749
+           10 ECR-XPAGTIA    PIC X.                                     00001750
+           10 ECR-XPAGTIO    PIC 99.                                    00001751
       * nature de sinistre                                              00001750
            10 FILLER    PIC X(2).                                       00002180
            10 ECR-SIPNATC1A  PIC X.                                     00001770
@@ -180,6 +242,14 @@
            10 FILLER    PIC X(2).                                       00002220
            10 ECR-SIPDATD1A  PIC X.                                     00001810
            10 ECR-SIPDATD1O  PIC X(6).                                  00001820
+      * montant du sinistre                                             00001822
+           10 FILLER    PIC X(2).                                       00001823
+           10 ECR-SIPMNT1A   PIC X.                                     00001824
+           10 ECR-SIPMNT1O   PIC X(7).                                  00001825
+      * taux de responsabilite du sinistre                              00001826
+           10 FILLER    PIC X(2).                                       00001827
+           10 ECR-SIPRESP1A  PIC X.                                     00001828
+           10 ECR-SIPRESP1O  PIC X(3).                                  00001829
       * nature de sinistre                                              00001830
            10 FILLER    PIC X(2).                                       00002260
            10 ECR-SIPNATC2A  PIC X.                                     00001850
@@ -188,6 +258,14 @@
            10 FILLER    PIC X(2).                                       00002300
            10 ECR-SIPDATD2A  PIC X.                                     00001890
            10 ECR-SIPDATD2O  PIC X(6).                                  00001900
+      * montant du sinistre                                             00001902
+           10 FILLER    PIC X(2).                                       00001903
+           10 ECR-SIPMNT2A   PIC X.                                     00001904
+           10 ECR-SIPMNT2O   PIC X(7).                                  00001905
+      * taux de responsabilite du sinistre                              00001906
+           10 FILLER    PIC X(2).                                       00001907
+           10 ECR-SIPRESP2A  PIC X.                                     00001908
+           10 ECR-SIPRESP2O  PIC X(3).                                  00001909
       * nature de sinistre                                              00001910
            10 FILLER    PIC X(2).                                       00002340
            10 ECR-SIPNATC3A  PIC X.                                     00001930
@@ -196,6 +274,14 @@
            10 FILLER    PIC X(2).                                       00002380
            10 ECR-SIPDATD3A  PIC X.                                     00001970
            10 ECR-SIPDATD3O  PIC X(6).                                  00001980
+      * montant du sinistre                                             00001982
+           10 FILLER    PIC X(2).                                       00001983
+           10 ECR-SIPMNT3A   PIC X.                                     00001984
+           10 ECR-SIPMNT3O   PIC X(7).                                  00001985
+      * taux de responsabilite du sinistre                              00001986
+           10 FILLER    PIC X(2).                                       00001987
+           10 ECR-SIPRESP3A  PIC X.                                     00001988
+           10 ECR-SIPRESP3O  PIC X(3).                                  00001989
       * nature de sinistre                                              00001990
            10 FILLER    PIC X(2).                                       00002420
            10 ECR-SIPNATC4A  PIC X.                                     00002010
@@ -204,6 +290,14 @@
            10 FILLER    PIC X(2).                                       00002460
            10 ECR-SIPDATD4A  PIC X.                                     00002050
            10 ECR-SIPDATD4O  PIC X(6).                                  00002060
+      * montant du sinistre                                             00002062
+           10 FILLER    PIC X(2).                                       00002063
+           10 ECR-SIPMNT4A   PIC X.                                     00002064
+           10 ECR-SIPMNT4O   PIC X(7).                                  00002065
+      * taux de responsabilite du sinistre                              00002066
+           10 FILLER    PIC X(2).                                       00002067
+           10 ECR-SIPRESP4A  PIC X.                                     00002068
+           10 ECR-SIPRESP4O  PIC X(3).                                  00002069
       * nature de sinistre                                              00002070
            10 FILLER    PIC X(2).                                       00002500
            10 ECR-SIPNATC5A  PIC X.                                     00002090
@@ -212,6 +306,14 @@
            10 FILLER    PIC X(2).                                       00002540
            10 ECR-SIPDATD5A  PIC X.                                     00002130
            10 ECR-SIPDATD5O  PIC X(6).                                  00002140
+      * montant du sinistre                                             00002142
+           10 FILLER    PIC X(2).                                       00002143
+           10 ECR-SIPMNT5A   PIC X.                                     00002144
+           10 ECR-SIPMNT5O   PIC X(7).                                  00002145
+      * taux de responsabilite du sinistre                              00002146
+           10 FILLER    PIC X(2).                                       00002147
+           10 ECR-SIPRESP5A  PIC X.                                     00002148
+           10 ECR-SIPRESP5O  PIC X(3).                                  00002149
       * nature de sinistre                                              00002150
            10 FILLER    PIC X(2).                                       00002580
            10 ECR-SIPNATC6A  PIC X.                                     00002170
@@ -220,6 +322,14 @@
            10 FILLER    PIC X(2).                                       00002620
            10 ECR-SIPDATD6A  PIC X.                                     00002210
            10 ECR-SIPDATD6O  PIC X(6).                                  00002220
+      * montant du sinistre                                             00002222
+           10 FILLER    PIC X(2).                                       00002223
+           10 ECR-SIPMNT6A   PIC X.                                     00002224
+           10 ECR-SIPMNT6O   PIC X(7).                                  00002225
+      * taux de responsabilite du sinistre                              00002226
+           10 FILLER    PIC X(2).                                       00002227
+           10 ECR-SIPRESP6A  PIC X.                                     00002228
+           10 ECR-SIPRESP6O  PIC X(3).                                  00002229
       * code commande                                                   00002230
            10 FILLER    PIC X(2).                                       00002660
            10 ECR-XCDECA     PIC X.                                     00003110
