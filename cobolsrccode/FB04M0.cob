@@ -115,6 +115,14 @@ DFH0024  DFHMDF POS=(10,78),LENGTH=1,ATTRB=(PROT,BRT),COLOR=BLUE        00001140
 * VEHPRTC                         ECR-VEHPRTC                           00097
 DFH0025  DFHMDF POS=(11,19),LENGTH=1,ATTRB=(UNPROT,NORM),COLOR=NEUTRAL  00001190
          DFHMDF POS=(11,21),LENGTH=1,ATTRB=(ASKIP,NORM)                 00099
+         DFHMDF POS=(11,22),LENGTH=6,INITIAL='EQUIP:',                  00000981
+               ATTRB=(ASKIP,NORM)                                       00000982
+* VEHEQV1                         ECR-VEHEQV1                           00000983
+DFH0049  DFHMDF POS=(11,29),LENGTH=2,ATTRB=(UNPROT,NORM),COLOR=NEUTRAL  00000984
+* VEHEQV2                         ECR-VEHEQV2                           00000985
+DFH0050  DFHMDF POS=(11,32),LENGTH=2,ATTRB=(UNPROT,NORM),COLOR=NEUTRAL  00000986
+* VEHEQV3                         ECR-VEHEQV3                           00000987
+DFH0051  DFHMDF POS=(11,35),LENGTH=2,ATTRB=(UNPROT,NORM),COLOR=NEUTRAL  00000988
          DFHMDF POS=(11,37),LENGTH=35,                                 *00100
                INITIAL='BOX ou GARAGE INDIVIDUEL CLOS     :',          *00101
                ATTRB=(ASKIP,NORM)                                       00102
@@ -214,6 +222,10 @@ DFH0044  DFHMDF POS=(20,31),LENGTH=6,ATTRB=(UNPROT,NORM),COLOR=NEUTRAL  00002130
 * ANVABOD                         ECR-ANVABOD                           00190
 DFH0045  DFHMDF POS=(20,71),LENGTH=4,ATTRB=(UNPROT,NORM),COLOR=NEUTRAL  00002180
          DFHMDF POS=(20,76),LENGTH=1,ATTRB=(ASKIP,NORM)                 00002050
+* CRMEVO                          ECR-CRMEVO                            00003100
+DFH0052  DFHMDF POS=(24,2),LENGTH=44,INITIAL='EVOLUTION CRM / DERNIER C*00003101
+               HGT VEHICULE    :',ATTRB=(ASKIP,NORM)                    00003102
+         DFHMDF POS=(24,47),LENGTH=8,ATTRB=(ASKIP,BRT),COLOR=BLUE       00003103
          DFHMDF POS=(21,1),LENGTH=79,                                  *00193
                INITIAL='-----------------------------------------------*00194
                --------------------------------',ATTRB=(ASKIP,NORM)     00195
