@@ -0,0 +1,70 @@
+F51047*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*
+F51047*   FB00STCD : TABLE DE REFERENCE DES CODES TYPE DE PERSONNE    *
+F51047*   (CF/CJ/PM/ENSP/ENAP) ET TYPE DE VEHICULE (4R/CC/REM/CAR)    *
+F51047*   PARTAGEE PAR FB01T00, FB02T00, FB03T00 ET FB04T00, AU LIEU  *
+F51047*   DE QUATRE LISTES INDEPENDANTES DE LITTERAUX EN DUR DANS     *
+F51047*   CHACUN DE CES PROGRAMMES. LES PROGRAMMES CONTINUENT DE      *
+F51047*   TESTER LEURS PROPRES LITTERAUX LA OU CETTE LOGIQUE EST DEJA *
+F51047*   EN PLACE (WSS-STATYP DE FB01T00 ET EQUIVALENTS) ; CETTE     *
+F51047*   TABLE EST LA REFERENCE UNIQUE POUR LES NOUVEAUX BESOINS ET  *
+F51047*   POUR L'AIDE EN LIGNE (COMMANDE 'CODE', CF FB01T00/FB02T00/  *
+F51047*   FB03T00/FB04T00).                                           *
+F51047*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*
+F51047 01  WSS-TABLE-STATUT-CODES.
+F51047     05  WSS-STCD-PERS-TAB.
+F51047         10  FILLER.
+F51047             15  FILLER           PIC X(04) VALUE 'CF  '.
+F51047             15  FILLER           PIC X(30)
+F51047                                  VALUE 'CONDUCTEUR PRINCIPAL'.
+F51047         10  FILLER.
+F51047             15  FILLER           PIC X(04) VALUE 'CJ  '.
+F51047             15  FILLER           PIC X(30)
+F51047                                  VALUE 'CONDUCTEUR JOINT'.
+F51047         10  FILLER.
+F51047             15  FILLER           PIC X(04) VALUE 'PM  '.
+F51047             15  FILLER           PIC X(30)
+F51047                                  VALUE 'PERSONNE MORALE'.
+F51047         10  FILLER.
+F51047             15  FILLER           PIC X(04) VALUE 'ENSP'.
+F51047             15  FILLER           PIC X(30)
+F51047                                  VALUE 'ENFANT SANS PERMIS'.
+F51047         10  FILLER.
+F51047             15  FILLER           PIC X(04) VALUE 'ENAP'.
+F51047             15  FILLER           PIC X(30)
+F51047                                  VALUE 'ENFANT AVEC PERMIS'.
+F51047     05  WSS-STCD-PERS-RED REDEFINES WSS-STCD-PERS-TAB.
+F51047         10  WSS-STCD-PERS-ENR OCCURS 5 TIMES
+F51047                                INDEXED BY IX-STCD-PERS.
+F51047             15  WSS-STCD-PERS-CODE      PIC X(04).
+F51047                 88  STCD-EST-CF          VALUE 'CF  '.
+F51047                 88  STCD-EST-CJ          VALUE 'CJ  '.
+F51047                 88  STCD-EST-PM          VALUE 'PM  '.
+F51047                 88  STCD-EST-ENSP        VALUE 'ENSP'.
+F51047                 88  STCD-EST-ENAP        VALUE 'ENAP'.
+F51047             15  WSS-STCD-PERS-LIB       PIC X(30).
+F51047     05  WSS-STCD-VEHI-TAB.
+F51047         10  FILLER.
+F51047             15  FILLER           PIC X(04) VALUE '4R  '.
+F51047             15  FILLER           PIC X(30)
+F51047                                  VALUE 'VEHICULE 4 ROUES'.
+F51047         10  FILLER.
+F51047             15  FILLER           PIC X(04) VALUE 'CC  '.
+F51047             15  FILLER           PIC X(30)
+F51047                                  VALUE 'CYCLOMOTEUR/2 ROUES'.
+F51047         10  FILLER.
+F51047             15  FILLER           PIC X(04) VALUE 'REM '.
+F51047             15  FILLER           PIC X(30)
+F51047                                  VALUE 'REMORQUE'.
+F51047         10  FILLER.
+F51047             15  FILLER           PIC X(04) VALUE 'CAR '.
+F51047             15  FILLER           PIC X(30)
+F51047                                  VALUE 'CARAVANE'.
+F51047     05  WSS-STCD-VEHI-RED REDEFINES WSS-STCD-VEHI-TAB.
+F51047         10  WSS-STCD-VEHI-ENR OCCURS 4 TIMES
+F51047                                INDEXED BY IX-STCD-VEHI.
+F51047             15  WSS-STCD-VEHI-CODE      PIC X(04).
+F51047                 88  STCD-EST-4R          VALUE '4R  '.
+F51047                 88  STCD-EST-CC          VALUE 'CC  '.
+F51047                 88  STCD-EST-REM         VALUE 'REM '.
+F51047                 88  STCD-EST-CAR         VALUE 'CAR '.
+F51047             15  WSS-STCD-VEHI-LIB       PIC X(30).
