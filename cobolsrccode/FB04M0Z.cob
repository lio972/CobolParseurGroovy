@@ -102,6 +102,18 @@
            10 ECR-VEHPRTCL   COMP PIC S9(4).                            00000780
            10 ECR-VEHPRTCF   PIC X.                                     00000790
            10 ECR-VEHPRTCI   PIC X.                                     00000800
+      * EQUIPEMENT DE PROTECTION VOL 1                                  00000801
+           10 ECR-VEHEQV1L   COMP PIC S9(4).                            00000802
+           10 ECR-VEHEQV1F   PIC X.                                     00000803
+           10 ECR-VEHEQV1I   PIC X(2).                                  00000804
+      * EQUIPEMENT DE PROTECTION VOL 2                                  00000805
+           10 ECR-VEHEQV2L   COMP PIC S9(4).                            00000806
+           10 ECR-VEHEQV2F   PIC X.                                     00000807
+           10 ECR-VEHEQV2I   PIC X(2).                                  00000808
+      * EQUIPEMENT DE PROTECTION VOL 3                                  00000809
+           10 ECR-VEHEQV3L   COMP PIC S9(4).                            00000810
+           10 ECR-VEHEQV3F   PIC X.                                     00000811
+           10 ECR-VEHEQV3I   PIC X(2).                                  00000812
       * TYPE DE GARAGE                                                  00000810
            10 ECR-GARCODCL   COMP PIC S9(4).                            00000820
            10 ECR-GARCODCF   PIC X.                                     00000830
@@ -181,6 +193,10 @@
            10 ECR-ANVABODL   COMP PIC S9(4).                            00001420
            10 ECR-ANVABODF   PIC X.                                     00001430
            10 ECR-ANVABODI   PIC X(4).                                  00001440
+      * EVOLUTION DU CRM PAR RAPPORT AU DERNIER CHANGEMENT DE VEHICULE   00001441
+           10 ECR-CRMEVOL    COMP PIC S9(4).                            00001442
+           10 ECR-CRMEVOF    PIC X.                                     00001443
+           10 ECR-CRMEVOI    PIC X(8).                                  00001444
       * CODE COMMANDE                                                   00001450
            10 ECR-XCDECL     COMP PIC S9(4).                            00001100
            10 ECR-XCDECF     PIC X.                                     00001110
@@ -297,6 +313,18 @@
            10 FILLER    PIC X(2).                                       00002060
            10 ECR-VEHPRTCA   PIC X.                                     00002350
            10 ECR-VEHPRTCO   PIC X.                                     00002360
+      * EQUIPEMENT DE PROTECTION VOL 1                                  00002361
+           10 FILLER    PIC X(2).                                       00002362
+           10 ECR-VEHEQV1A   PIC X.                                     00002363
+           10 ECR-VEHEQV1O   PIC X(2).                                  00002364
+      * EQUIPEMENT DE PROTECTION VOL 2                                  00002365
+           10 FILLER    PIC X(2).                                       00002366
+           10 ECR-VEHEQV2A   PIC X.                                     00002367
+           10 ECR-VEHEQV2O   PIC X(2).                                  00002368
+      * EQUIPEMENT DE PROTECTION VOL 3                                  00002369
+           10 FILLER    PIC X(2).                                       00002370
+           10 ECR-VEHEQV3A   PIC X.                                     00002371
+           10 ECR-VEHEQV3O   PIC X(2).                                  00002372
       * TYPE DE GARAGE                                                  00002370
            10 FILLER    PIC X(2).                                       00002380
            10 ECR-GARCODCA   PIC X.                                     00002390
@@ -376,6 +404,10 @@
            10 FILLER    PIC X(2).                                       00002980
            10 ECR-ANVABODA   PIC X.                                     00002990
            10 ECR-ANVABODO   PIC X(4).                                  00003000
+      * EVOLUTION DU CRM PAR RAPPORT AU DERNIER CHANGEMENT DE VEHICULE   00003001
+           10 FILLER    PIC X(2).                                       00003002
+           10 ECR-CRMEVOA    PIC X.                                     00003003
+           10 ECR-CRMEVOO    PIC X(8).                                  00003004
       * CODE COMMANDE                                                   00003010
            10 FILLER    PIC X(2).                                       00003020
            10 ECR-XCDECA     PIC X.                                     00002310
