@@ -0,0 +1,199 @@
+       ID DIVISION.
+       PROGRAM-ID. FB00B02.
+      ****************************************************************
+      *
+      *  OBJET  : PROGRAMME BATCH QUOTIDIEN QUI EXTRAIT, A PARTIR DU
+      *           RELEVE CONSOLIDE DES ACTIONS DE COMPOSITION FB01/
+      *           FB04 (FB00RECA, PRODUIT PAR FB00B01), LES SORTIES
+      *           DE CONDUCTEUR OU DE VEHICULE (CODE ACTION 'D', CF.
+      *           MISE-A-JOUR-TS DE FB01T00) SURVENUES DANS LA
+      *           JOURNEE, ET LES DEPOSE DANS UN EXTRAIT AU FORMAT
+      *           ATTENDU PAR LA CHAINE D'ALIMENTATION DE LA LISTE
+      *           D'EXCLUSION FCGEEDF1 CONSOMMEE PAR PPGEMB17. SANS
+      *           CE RELAI, UN CONDUCTEUR OU UN VEHICULE SORTI EN
+      *           COURS D'ANNEE VIA FB01 CONTINUE DE RECEVOIR L'AF/IF
+      *           DE SON CONTRAT JUSQU'A LA PROCHAINE ECHEANCE.
+      *
+      ******************************************************************
+      *          H I S T O R I Q U E   D U   C O M P O S A N T
+      ******************************************************************
+      * DATE       STE/PERS         VERSION   NOTES
+      *
+      * 09.08.2026 GFA/P.ESTEVE     M000      F51046 CREATION.
+      * 09.08.2026 GFA/P.ESTEVE     M001      F51059 FB00RECA EST DESORMAIS
+      *                                       PRODUIT PAR UN FB00B01 QUI
+      *                                       LIT LE VRAI FORMAT DE CHAQUE
+      *                                       PISTE TS (PLUS DE RECA-*
+      *                                       FABRIQUE) - AUCUN CHANGEMENT
+      *                                       DE LOGIQUE ICI, CF. REMARQUE
+      *                                       A 20100-TRAITER-LIGNE.
+      *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      ******************************************************************
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *--- RELEVE CONSOLIDE DES ACTIONS FB01/FB02/FB03/FB04 DE LA
+      *--- JOURNEE (SORTIE DE FB00B01), TRIE CROISSANT SUR CONTRAT
+           SELECT  FB00RECA   ASSIGN  FB00RECA
+                               FILE STATUS IS  FS-FB00RECA-STATUS.
+      *--- EXTRAIT DES SORTIES DE COMPOSITION A REPERCUTER SUR LA
+      *--- LISTE D'EXCLUSION FCGEEDF1 DE PPGEMB17
+           SELECT  FB00ELGB   ASSIGN  FB00ELGB
+                               FILE STATUS IS  FS-FB00ELGB-STATUS.
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+       FILE SECTION.
+       FD  FB00RECA
+           RECORDING   F
+           LABEL RECORD STANDARD.
+       01  ENRG-FB00RECA.
+           05  RECA-NUMCONT           PIC X(09).
+           05  FILLER                 PIC X(02).
+           05  RECA-ECRAN             PIC X(04).
+           05  FILLER                 PIC X(02).
+           05  RECA-CODE-ACTION       PIC X(01).
+           05  FILLER                 PIC X(02).
+           05  RECA-LIBELLE           PIC X(30).
+           05  FILLER                 PIC X(02).
+           05  RECA-RACF              PIC X(15).
+           05  FILLER                 PIC X(02).
+           05  RECA-JOUR              PIC X(08).
+           05  FILLER                 PIC X(01).
+           05  RECA-HEURE             PIC X(08).
+      *
+      *--- LAYOUT DOCUMENTAIRE DE TRAVAIL : LA LISTE D'EXCLUSION
+      *--- FCGEEDF1 ELLE-MEME EST RECUE PAR PPGEMB17 SOUS FORME DE
+      *--- ENRG-FCGEEDF1 PIC X(221) OPAQUE (COPY MAC01, NON LIVREE
+      *--- DANS CE DEPOT) ; CET EXTRAIT NE PRETEND PAS REPRODUIRE CE
+      *--- FORMAT BIT A BIT MAIS EN FOURNIT LES DONNEES MINIMALES
+      *--- (NUMERO DE CONTRAT, MOTIF, DATE D'EFFET) QUE L'EQUIPE
+      *--- PROPRIETAIRE DE LA CHAINE FCGEEDF1 N'A PLUS QU'A RECADRER
+      *--- DANS SON PROPRE FORMAT.
+       FD  FB00ELGB
+           RECORDING   F
+           LABEL RECORD STANDARD.
+       01  ENRG-FB00ELGB.
+           05  ELGB-NUMCONT           PIC X(09).
+           05  FILLER                 PIC X(02) VALUE SPACES.
+           05  ELGB-MOTIF-EXCLU       PIC X(30) VALUE SPACES.
+           05  FILLER                 PIC X(02) VALUE SPACES.
+           05  ELGB-DATE-EFFET        PIC X(08) VALUE SPACES.
+           05  FILLER                 PIC X(169) VALUE SPACES.
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+      *------------------------
+       01 FILLER          PIC X(24) VALUE '** DEBUT W-S FB00B02 **'.
+      *================================================================*
+      *   GESTION DES FICHIERS                                         *
+      *================================================================*
+       01  FS-FB00RECA-STATUS   PIC X(02).
+           88     OK-FB00RECA       VALUE '00'.
+           88     EOF-FB00RECA      VALUE '10'.
+       01  FS-FB00ELGB-STATUS   PIC X(02).
+           88     OK-FB00ELGB       VALUE '00'.
+      *================================================================*
+      *   INDICATEUR DE FIN DE FICHIER                                 *
+      *================================================================*
+       01  WS-IND-FIN-RECA       PIC X(01) VALUE 'N'.
+           88     FIN-RECA           VALUE 'O'.
+      *================================================================*
+      *   ZONES DE TRAVAIL                                             *
+      *================================================================*
+       01  WS-CO-RET             PIC 9(02) COMP VALUE ZERO.
+       01  WS-CPT-LIGNES-LUES    PIC 9(07) COMP VALUE ZERO.
+       01  WS-CPT-SORTIES        PIC 9(07) COMP VALUE ZERO.
+      ******************************************************************
+      *                     T R A I T E M E N T                        *
+      ******************************************************************
+       PROCEDURE DIVISION.
+      *-------------------
+           PERFORM 10000-INITIALISATION
+           PERFORM 20000-TRAITEMENT
+           PERFORM 30000-FIN-PROGRAMME
+           .
+      ******************************************************************
+       10000-INITIALISATION.
+      *---------------------
+           OPEN INPUT  FB00RECA
+           OPEN OUTPUT FB00ELGB.
+           IF NOT OK-FB00RECA OR NOT OK-FB00ELGB
+              DISPLAY 'FB00B02 : ERREUR OUVERTURE FICHIERS'
+              PERFORM 32000-ABANDON-ERREUR-FAT
+           END-IF.
+           PERFORM 21000-LIRE-RECA
+           .
+      ******************************************************************
+       20000-TRAITEMENT.
+      *-----------------
+           PERFORM 20100-TRAITER-LIGNE
+              UNTIL FIN-RECA
+           .
+      ******************************************************************
+      *   NE RETIENT QUE LES ACTIONS DE SORTIE (CODE 'D') PORTEES PAR  *
+      *   FB01 (CONDUCTEUR OU VEHICULE) OU FB04 (VEHICULE) : CE SONT   *
+      *   LES SEULES QUI MODIFIENT LA COMPOSITION DU CONTRAT AU SENS   *
+      *   DE L'ELIGIBILITE FISCALE - FB02/FB03 NE PORTENT QUE DES      *
+      *   DONNEES COMPLEMENTAIRES SUR UN CONDUCTEUR DEJA COMPOSE.      *
+      *   NOTE M001 : LES PISTES TS DE FB04 (HISTO CRM / HISTO PEF)    *
+      *   NE PORTENT PAS DE CODE ACTION 'D' (CE SONT DES CONSTATS      *
+      *   D'EVOLUTION SUR UN VEHICULE TOUJOURS EN PORTEFEUILLE, PAS    *
+      *   DES SORTIES) : LA BRANCHE RECA-ECRAN='FB04' RESTE DONC       *
+      *   INACTIVE EN L'ETAT ACTUEL DES PISTES SOURCES ; ELLE EST      *
+      *   CONSERVEE CAR INOFFENSIVE ET POUR LE JOUR OU UNE VRAIE       *
+      *   PISTE DE SORTIE VEHICULE SERAIT AJOUTEE A FB04T00.           *
+      ******************************************************************
+       20100-TRAITER-LIGNE.
+      *---------------------
+           IF RECA-CODE-ACTION = 'D'
+              AND (RECA-ECRAN = 'FB01' OR RECA-ECRAN = 'FB04')
+              PERFORM 23000-ECRIRE-EXCLUSION
+           END-IF
+           PERFORM 21000-LIRE-RECA
+           .
+      ******************************************************************
+       21000-LIRE-RECA.
+      *----------------
+           IF NOT FIN-RECA
+              READ FB00RECA
+                 AT END
+                    SET FIN-RECA TO TRUE
+                 NOT AT END
+                    ADD 1 TO WS-CPT-LIGNES-LUES
+              END-READ
+           END-IF
+           .
+      ******************************************************************
+       23000-ECRIRE-EXCLUSION.
+      *------------------------
+           MOVE RECA-NUMCONT          TO ELGB-NUMCONT
+           MOVE RECA-LIBELLE          TO ELGB-MOTIF-EXCLU
+           MOVE RECA-JOUR             TO ELGB-DATE-EFFET
+           WRITE ENRG-FB00ELGB
+           ADD 1                      TO WS-CPT-SORTIES
+           .
+      ******************************************************************
+       30000-FIN-PROGRAMME.
+      *--------------------
+           CLOSE FB00RECA FB00ELGB.
+           DISPLAY 'FB00B02 : LIGNES DE RELEVE LUES  = '
+                    WS-CPT-LIGNES-LUES.
+           DISPLAY 'FB00B02 : SORTIES A EXCLURE      = '
+                    WS-CPT-SORTIES.
+           MOVE WS-CO-RET TO RETURN-CODE.
+           STOP RUN
+           .
+      ******************************************************************
+       32000-ABANDON-ERREUR-FAT.
+      *-------------------------
+           DISPLAY 'FB00B02 : ABANDON SUITE A UNE ERREUR FATALE'.
+           MOVE 12 TO RETURN-CODE.
+           STOP RUN
+           .
