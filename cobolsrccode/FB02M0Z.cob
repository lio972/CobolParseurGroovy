@@ -99,6 +99,14 @@
            10 ECR-PRMOBTD2L  COMP PIC S9(4).                            00000950
            10 ECR-PRMOBTD2F  PIC X.                                     00000960
            10 ECR-PRMOBTD2I  PIC X(8).                                  00000970
+      * CATEGORIE DU PERMIS 3                                           00000941
+           10 ECR-PRMTYPC3L  COMP PIC S9(4).                            00000911
+           10 ECR-PRMTYPC3F  PIC X.                                     00000921
+           10 ECR-PRMTYPC3I  PIC X(3).                                  00000931
+      * DATE DU PERMIS 3                                                00000981
+           10 ECR-PRMOBTD3L  COMP PIC S9(4).                            00000951
+           10 ECR-PRMOBTD3F  PIC X.                                     00000961
+           10 ECR-PRMOBTD3I  PIC X(8).                                  00000971
       * INDICATEUR CONDUITE ACCOMPAGNE                                  00001020
            10 ECR-PERCOACL   COMP PIC S9(4).                            00001150
            10 ECR-PERCOACF   PIC X.                                     00001160
@@ -107,6 +115,10 @@
            10 ECR-ANPANCNL   COMP PIC S9(4).                            00001310
            10 ECR-ANPANCNF   PIC X.                                     00001320
            10 ECR-ANPANCNI   PIC X(2).                                  00001330
+      * MOTIF DE FORCAGE DU NB MOIS RELEVE D'INFO (F50140)               00001335
+           10 ECR-ANMOTFL    COMP PIC S9(4).                             00001337
+           10 ECR-ANMOTFF    PIC X.                                      00001338
+           10 ECR-ANMOTFI    PIC X(20).                                  00001339
       * INDICATEUR RETRAIT PERMIS                                       00001140
            10 ECR-ANPINDCL   COMP PIC S9(4).                            00001380
            10 ECR-ANPINDCF   PIC X.                                     00001390
@@ -232,6 +244,14 @@
            10 FILLER    PIC X(2).                                       00002630
            10 ECR-PRMOBTD2A  PIC X.                                     00002640
            10 ECR-PRMOBTD2O  PIC X(8).                                  00002650
+      * CATEGORIE DU PERMIS 3                                           00002311
+           10 FILLER    PIC X(2).                                       00002591
+           10 ECR-PRMTYPC3A  PIC X.                                     00002601
+           10 ECR-PRMTYPC3O  PIC X(3).                                  00002611
+      * DATE DU PERMIS 3                                                00002351
+           10 FILLER    PIC X(2).                                       00002631
+           10 ECR-PRMOBTD3A  PIC X.                                     00002641
+           10 ECR-PRMOBTD3O  PIC X(8).                                  00002651
       * INDICATEUR CONDUITE ACCOMPAGNE                                  00002390
            10 FILLER    PIC X(2).                                       00002830
            10 ECR-PERCOACA   PIC X.                                     00002840
@@ -240,6 +260,10 @@
            10 FILLER    PIC X(2).                                       00002870
            10 ECR-ANPANCNA   PIC X.                                     00003000
            10 ECR-ANPANCNO   PIC X(2).                                  00003010
+      * MOTIF DE FORCAGE DU NB MOIS RELEVE D'INFO (F50140)               00003015
+           10 FILLER    PIC X(2).                                       00003016
+           10 ECR-ANMOTFA    PIC X.                                      00003017
+           10 ECR-ANMOTFO    PIC X(20).                                  00003018
       * INDICATEUR RETRAIT PERMIS                                       00002510
            10 FILLER    PIC X(2).                                       00003020
            10 ECR-ANPINDCA   PIC X.                                     00003070
